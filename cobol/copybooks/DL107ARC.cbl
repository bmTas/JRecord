@@ -0,0 +1,13 @@
+000100*
+000200*   DL107ARC - DTAR107 ARCHIVE RECORD
+000300*   ONE ROW PER DTAR107 RECORD MOVED TO THE OFFLINE ARCHIVE ONCE
+000400*   IT AGES PAST THE CONFIGURED RETENTION PERIOD. DL107ARC-SEQ-NO
+000500*   IS THE ARCHIVE FILE'S OWN GENERATED KEY.
+000600*
+000700     03  DL107ARC-SEQ-NO            PIC 9(09).
+000800     03  DL107ARC-STORE-NO          PIC S9(03)    COMP-3.
+000900     03  DL107ARC-TRANS-DATE        PIC S9(06)    COMP-3.
+001000     03  DL107ARC-CUST-NO           PIC 9(16).
+001100     03  DL107ARC-AMOUNT            PIC S9(07)V99 COMP-3.
+001200     03  DL107ARC-TRANS-TYPE        PIC 9(02).
+001300     03  DL107ARC-TRANS-CODE        PIC 9(02).
