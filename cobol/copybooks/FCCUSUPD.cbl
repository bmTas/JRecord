@@ -0,0 +1,11 @@
+      *
+      *   FCCUSUPD - FCUSDAT CUSTOMER PERSONAL-DATA UPDATE RECORD
+      *   ONE ROW PER INCOMING CHANGE OF CUSTOMER-NAME, CUSTOMER-ADDRESS
+      *   OR CUSTOMER-PHONE FOR A CUSTOMER ALREADY ON FCUSDAT. SORTED/
+      *   GROUPED BY CU-CUSTOMER-ID, ONE UPDATE PER CUSTOMER PER RUN.
+      *
+       01  CUSTOMER-UPDATE-DATA.
+           05 CU-CUSTOMER-ID                 PIC 9(6).
+           05 CU-CUSTOMER-NAME               PIC X(20).
+           05 CU-CUSTOMER-ADDRESS            PIC X(20).
+           05 CU-CUSTOMER-PHONE              PIC X(8).
