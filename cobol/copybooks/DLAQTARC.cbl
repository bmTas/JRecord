@@ -0,0 +1,17 @@
+000100*
+000200*   DLAQTARC - AQTRANS ARCHIVE RECORD
+000300*   ONE ROW PER AQTRANS RECORD MOVED TO THE OFFLINE ARCHIVE ONCE
+000400*   IT AGES PAST THE CONFIGURED RETENTION PERIOD. AQTRANS ITSELF
+000500*   IS A VARIABLE, REDEFINES-HEAVY LAYOUT WITH NO SINGLE FIXED
+000600*   SHAPE, SO THE ARCHIVE KEEPS THE KEY AND CORE AUDIT FIELDS
+000700*   THAT IDENTIFY THE ORIGINAL TRANSACTION RATHER THAN A FULL
+000800*   BYTE-FOR-BYTE COPY OF THE 1527-BYTE SOURCE RECORD.
+000900*
+001000     03  DLAQTARC-KEY.
+001100         05  DLAQTARC-TRANS-REF     PIC X(13).
+001200         05  DLAQTARC-TRN-VER-NO    PIC X(02).
+001300         05  DLAQTARC-SEQ           PIC 9(02).
+001400     03  DLAQTARC-PROD-TRNTYP       PIC X(04).
+001500     03  DLAQTARC-BASIC-TRNTYP      PIC X(04).
+001600     03  DLAQTARC-DTE-SYS           PIC 9(08).
+001700     03  DLAQTARC-AMOUNT            PIC S9(15)   COMP-3.
