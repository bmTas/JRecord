@@ -0,0 +1,14 @@
+000100*
+000200*   DLSTORID - STANDARD STORE-IDENTIFICATION WORKING STORAGE
+000300*   DTAR107-STORE-NO CAN CARRY EITHER A PACKED NUMERIC STORE
+000400*   NUMBER OR, VIA ITS OWN REDEFINITION AS DTAR107-STORE-NO-REDEF,
+000500*   A 2-CHARACTER ALPHA STORE CODE - THE RECORD ITSELF CARRIES NO
+000600*   FLAG SAYING WHICH FORM IS IN USE. ANY REPORT THAT NEEDS TO
+000700*   GROUP OR DISPLAY BY STORE COPIES THIS STRUCTURE AND BUILDS
+000800*   DLSTORID-DISPLAY-KEY THE SAME WAY, SO ALL SUCH REPORTS TREAT
+000900*   NUMERIC AND ALPHA STORES CONSISTENTLY.
+001000*
+001100     03  DLSTORID-DISPLAY-KEY       PIC X(08).
+001200     03  DLSTORID-FORM-SW           PIC X(01).
+001300         88  DLSTORID-IS-ALPHA               VALUE 'A'.
+001400         88  DLSTORID-IS-NUMERIC             VALUE 'N'.
