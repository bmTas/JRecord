@@ -0,0 +1,15 @@
+000100*
+000200*   DLPERSUM - DTAR020 PERIOD (WEEK/MONTH) SUMMARY RECORD
+000300*   ONE ROW PER STORE/DEPT/KEYCODE/PERIOD HOLDING THE
+000400*   ACCUMULATED QTY SOLD AND SALE PRICE FOR THE PERIOD.
+000500*
+000600     03  DLPERSUM-KEY.
+000700         05  DLPERSUM-PERIOD-TYPE   PIC X(01).
+000800             88  DLPERSUM-WEEKLY             VALUE 'W'.
+000900             88  DLPERSUM-MONTHLY            VALUE 'M'.
+001000         05  DLPERSUM-PERIOD-NO     PIC 9(06).
+001100         05  DLPERSUM-STORE-NO      PIC S9(03)   COMP-3.
+001200         05  DLPERSUM-DEPT-NO       PIC S9(03)   COMP-3.
+001300         05  DLPERSUM-KEYCODE-NO    PIC X(08).
+001400     03  DLPERSUM-QTY-SOLD          PIC S9(9)    COMP-3.
+001500     03  DLPERSUM-SALE-PRICE        PIC S9(9)V99 COMP-3.
