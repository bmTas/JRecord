@@ -0,0 +1,12 @@
+      *
+      *   FCADRHST - FCUSDAT ADDRESS/PHONE CHANGE HISTORY RECORD
+      *   ONE ROW PER CUSTOMER-ADDRESS OR CUSTOMER-PHONE CHANGE, HOLDING
+      *   THE PRIOR VALUE THAT WAS ABOUT TO BE OVERWRITTEN SO THAT A
+      *   CUSTOMER'S ADDRESS/PHONE HISTORY CAN BE RECONSTRUCTED LATER.
+      *
+       01  ADDRESS-HISTORY-DATA.
+           05 AH-CUSTOMER-ID                 PIC 9(6).
+           05 AH-CHANGE-DATE                 PIC 9(8).
+           05 AH-FIELD-CHANGED               PIC X(16).
+           05 AH-OLD-VALUE                   PIC X(20).
+           05 AH-NEW-VALUE                   PIC X(20).
