@@ -0,0 +1,15 @@
+000100*
+000200*   DLLAYBY - OPEN LAYBY STATUS MASTER RECORD
+000300*   ONE ROW PER LAYBY TRANSACTION RAISED ON DTAR107, HOLDING
+000400*   THE RUNNING DEPOSIT TOTAL AND CURRENT STATUS OF THE LAYBY.
+000500*
+000600     03  DLLAYBY-KEY.
+000650         05  DLLAYBY-STORE-KEY      PIC X(08).
+000800         05  DLLAYBY-CUST-NO        PIC 9(16).
+000900         05  DLLAYBY-TRANS-NO       PIC S9(04)   COMP-3.
+001000     03  DLLAYBY-STATUS             PIC X(01).
+001100         88  DLLAYBY-OPEN                    VALUE 'O'.
+001200         88  DLLAYBY-CANCELLED               VALUE 'C'.
+001300     03  DLLAYBY-DEPOSIT-DATE       PIC S9(06)   COMP-3.
+001400     03  DLLAYBY-LAST-TRANS-DATE    PIC S9(06)   COMP-3.
+001500     03  DLLAYBY-TOTAL-PAID         PIC S9(07)V99 COMP-3.
