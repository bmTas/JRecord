@@ -0,0 +1,10 @@
+      *
+      *   FCTRNIN - NEW FCUSDAT TRANSACTION INTAKE RECORD
+      *   ONE ROW PER INCOMING CUSTOMER TRANSACTION TO BE ADDED TO
+      *   FCUSDAT, SORTED/GROUPED BY NT-CUSTOMER-ID.
+      *
+       01  NEW-TRANSACTION-DATA.
+           05 NT-CUSTOMER-ID                 PIC 9(6).
+           05 NT-TRANSACTION-DATE            PIC X(8).
+           05 NT-TRANSACTION-AMOUNT          PIC S9(13)V99 COMP-3.
+           05 NT-TRANSACTION-COMMENT         PIC X(9).
