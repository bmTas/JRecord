@@ -0,0 +1,16 @@
+      *
+      *   FCUSOVF - FCUSDAT TRANSACTION OVERFLOW CONTINUATION RECORD
+      *   ONE ROW PER BLOCK OF UP TO 5 OVERFLOW TRANSACTIONS FOR A
+      *   CUSTOMER WHOSE ACTIVITY EXCEEDS THE 5 TRANSACTIONS THAT FIT
+      *   ON THE BASE FCUSDAT RECORD. CHAINED TO THE BASE RECORD (AND
+      *   TO EACH OTHER) BY CUSTOMER-ID AND OVERFLOW-SEQ-NO.
+      *
+       01  CUSTOMER-OVERFLOW-DATA.
+           05 CUSTOMER-ID                    PIC 9(6).
+           05 OVERFLOW-SEQ-NO                PIC 9(4) COMP.
+           05 OVERFLOW-TRANSACTION-NBR       PIC 9(9) COMP.
+           05 OVERFLOW-TRANSACTION OCCURS 0 TO 5
+              DEPENDING ON OVERFLOW-TRANSACTION-NBR.
+              10 OVERFLOW-TRANSACTION-DATE      PIC X(8).
+              10 OVERFLOW-TRANSACTION-AMOUNT    PIC S9(13)V99 COMP-3.
+              10 OVERFLOW-TRANSACTION-COMMENT   PIC X(9).
