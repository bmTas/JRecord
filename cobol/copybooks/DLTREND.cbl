@@ -0,0 +1,16 @@
+000100*
+000200*   DLTREND - KEYCODE SALES TREND MASTER RECORD
+000300*   ONE ROW PER KEYCODE/STORE/DEPT, HOLDS THIS RUN AND THE
+000400*   PRIOR RUN'S ACCUMULATED QTY/SALE-PRICE SO DLR001 CAN REPORT
+000500*   WEEK-OVER-WEEK MOVEMENT.
+000600*
+000700     03  DLTREND-KEY.
+000800         05  DLTREND-KEYCODE-NO     PIC X(08).
+000900         05  DLTREND-STORE-NO       PIC S9(03)   COMP-3.
+001000         05  DLTREND-DEPT-NO        PIC S9(03)   COMP-3.
+001100     03  DLTREND-LAST-RUN-DATE      PIC S9(07)   COMP-3.
+001200     03  DLTREND-CURR-QTY-SOLD      PIC S9(9)    COMP-3.
+001300     03  DLTREND-CURR-SALE-PRICE    PIC S9(9)V99 COMP-3.
+001400     03  DLTREND-PRIOR-QTY-SOLD     PIC S9(9)    COMP-3.
+001500     03  DLTREND-PRIOR-SALE-PRICE   PIC S9(9)V99 COMP-3.
+001600     03  DLTREND-RUN-COUNT          PIC S9(05)   COMP-3.
