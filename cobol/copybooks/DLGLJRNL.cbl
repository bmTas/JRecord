@@ -0,0 +1,16 @@
+000100*
+000200*   DLGLJRNL - GENERAL LEDGER JOURNAL FEED RECORD
+000300*   ONE ROW PER DEPARTMENT COST CENTRE, CARRYING THE DEBIT SIDE
+000400*   (STOCK/COGS) AND CREDIT SIDE (SALES) OF THE DTAR020 DEPT
+000500*   SALES/QTY TOTALS FOR THE PERIOD.
+000600*
+000700     03  DLGLJRNL-BATCH-DATE        PIC S9(07)   COMP-3.
+000800     03  DLGLJRNL-COST-CENTRE       PIC X(06).
+000900     03  DLGLJRNL-DEPT-NO           PIC S9(03)   COMP-3.
+001000     03  DLGLJRNL-GL-ACCOUNT        PIC X(08).
+001100     03  DLGLJRNL-DR-CR-IND         PIC X(01).
+001200         88  DLGLJRNL-IS-DEBIT               VALUE 'D'.
+001300         88  DLGLJRNL-IS-CREDIT              VALUE 'C'.
+001400     03  DLGLJRNL-AMOUNT            PIC S9(9)V99 COMP-3.
+001500     03  DLGLJRNL-QTY-SOLD          PIC S9(9)    COMP-3.
+001600     03  DLGLJRNL-NARRATIVE         PIC X(30).
