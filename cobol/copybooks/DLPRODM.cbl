@@ -0,0 +1,9 @@
+000100*
+000200*   DLPRODM - PRODUCT MASTER CROSS-REFERENCE RECORD
+000300*   ONE ROW PER APN/GTIN KNOWN TO THE PRODUCT MASTER, USED TO
+000400*   VALIDATE INCOMING APN NUMBERS FROM SUPPLIER FEEDS BEFORE
+000500*   THEY ARE ALLOWED TO LOAD.
+000600*
+000700     03  DLPRODM-APN                PIC 9(13).
+000800     03  DLPRODM-PRODUCT-NO         PIC 9(08).
+000900     03  DLPRODM-PRODUCT-NAME       PIC X(30).
