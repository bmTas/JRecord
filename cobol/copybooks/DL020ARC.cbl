@@ -0,0 +1,14 @@
+000100*
+000200*   DL020ARC - DTAR020 ARCHIVE RECORD
+000300*   ONE ROW PER DTAR020 RECORD MOVED TO THE OFFLINE ARCHIVE ONCE
+000400*   IT AGES PAST THE CONFIGURED RETENTION PERIOD. DL020ARC-SEQ-NO
+000500*   IS THE ARCHIVE FILE'S OWN GENERATED KEY, ASSIGNED IN ARCHIVAL
+000600*   ORDER SINCE DTAR020 ITSELF CARRIES NO SINGLE UNIQUE KEY.
+000700*
+000800     03  DL020ARC-SEQ-NO            PIC 9(09).
+000900     03  DL020ARC-KEYCODE-NO        PIC X(08).
+001000     03  DL020ARC-STORE-NO          PIC S9(03)   COMP-3.
+001100     03  DL020ARC-DATE              PIC S9(07)   COMP-3.
+001200     03  DL020ARC-DEPT-NO           PIC S9(03)   COMP-3.
+001300     03  DL020ARC-QTY-SOLD          PIC S9(9)    COMP-3.
+001400     03  DL020ARC-SALE-PRICE        PIC S9(9)V99 COMP-3.
