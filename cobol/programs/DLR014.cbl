@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR014.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR014 - ASN RECEIVING SHORTAGE/OVERAGE REPORT               *
+001000*                                                                *
+001100*   READS THE STDR ASN/RECEIPT EXTRACT AND, FOR EACH RECEIPT     *
+001200*   STORE ALLOCATION (RS) RECORD, COMPARES THE ACTUAL RECEIVED   *
+001300*   QUANTITY AGAINST THE RECEIPT ALLOCATED QUANTITY. ANY STORE   *
+001400*   LINE THAT DID NOT RECEIVE EXACTLY WHAT WAS ALLOCATED IS      *
+001500*   WRITTEN TO THE SHORTAGE/OVERAGE REPORT SO THE DC CAN CHASE   *
+001600*   THE DIFFERENCE WITH THE SUPPLIER OR THE CARRIER.             *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STDR-FILE         ASSIGN TO STDR
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT SHORT-OVER-RPT    ASSIGN TO SHORTRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STDR-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  STDR-DETAIL-RECORD.
+003900     COPY STDR.
+004000 FD  SHORT-OVER-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  SHORT-OVER-LINE             PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  DLR014-SWITCHES.
+004600     05  DLR014-EOF-SW            PIC X(01)  VALUE 'N'.
+004700         88  DLR014-EOF                      VALUE 'Y'.
+004800 01  DLR014-VARIANCE              PIC S9(9).
+004900 01  DLR014-COUNTERS.
+005000     05  DLR014-RECS-READ         PIC 9(09)  VALUE ZERO.
+005100     05  DLR014-EXCEPTIONS        PIC 9(09)  VALUE ZERO.
+005200 01  DLR014-HEADING-1.
+005300     05  FILLER                   PIC X(40)  VALUE
+005350         'DLR014 - ASN RECEIVING SHORTAGE/OVERAGE'.
+005400 01  DLR014-HEADING-2.
+005500     05  FILLER                   PIC X(06)  VALUE 'STORE '.
+005600     05  FILLER                   PIC X(16)
+005650         VALUE 'PROD NO         '.
+005700     05  FILLER                   PIC X(12)  VALUE 'ALLOCATED   '.
+005800     05  FILLER                   PIC X(12)  VALUE 'RECEIVED    '.
+005900     05  FILLER                   PIC X(12)  VALUE 'VARIANCE    '.
+006000     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+006100 01  DLR014-DETAIL-LINE.
+006200     05  DLR014-D-STORE-NO        PIC ZZZ9.
+006300     05  FILLER                   PIC X(03)  VALUE SPACES.
+006400     05  DLR014-D-PROD-NO         PIC 9(14).
+006500     05  FILLER                   PIC X(02)  VALUE SPACES.
+006600     05  DLR014-D-ALLOC-QTY       PIC ZZZZZZZZ9.
+006700     05  FILLER                   PIC X(03)  VALUE SPACES.
+006800     05  DLR014-D-RECV-QTY        PIC ZZZZZZZZ9.
+006900     05  FILLER                   PIC X(03)  VALUE SPACES.
+007000     05  DLR014-D-VARIANCE        PIC -ZZZZZZZ9.
+007100     05  FILLER                   PIC X(02)  VALUE SPACES.
+007200     05  DLR014-D-STATUS          PIC X(08).
+007300 PROCEDURE DIVISION.
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE.
+007600     PERFORM 2000-PROCESS-RECORD
+007700         UNTIL DLR014-EOF.
+007800     PERFORM 9000-TERMINATE.
+007900     STOP RUN.
+008000
+008100 1000-INITIALIZE.
+008200     OPEN INPUT  STDR-FILE.
+008300     OPEN OUTPUT SHORT-OVER-RPT.
+008400     WRITE SHORT-OVER-LINE FROM DLR014-HEADING-1.
+008500     WRITE SHORT-OVER-LINE FROM DLR014-HEADING-2.
+008600     PERFORM 2100-READ-STDR.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000 2000-PROCESS-RECORD.
+009100     ADD 1 TO DLR014-RECS-READ.
+009200     IF  STDR-RECORD-TYPE OF STDR-RS = 'RS'
+009300         PERFORM 2200-CHECK-VARIANCE
+009400     END-IF.
+009500     PERFORM 2100-READ-STDR.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 2100-READ-STDR.
+010000     READ STDR-FILE
+010100         AT END
+010200             MOVE 'Y' TO DLR014-EOF-SW
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600
+010700 2200-CHECK-VARIANCE.
+010800     COMPUTE DLR014-VARIANCE =
+010900         ACT-RECV-QTY-RS - REC-ALC-QTY-RS.
+011000     IF  DLR014-VARIANCE NOT = ZERO
+011100         ADD 1 TO DLR014-EXCEPTIONS
+011200         MOVE STR-NO-RS       TO DLR014-D-STORE-NO
+011300         MOVE PROD-NO-RS      TO DLR014-D-PROD-NO
+011400         MOVE REC-ALC-QTY-RS  TO DLR014-D-ALLOC-QTY
+011500         MOVE ACT-RECV-QTY-RS TO DLR014-D-RECV-QTY
+011600         MOVE DLR014-VARIANCE TO DLR014-D-VARIANCE
+011700         IF  DLR014-VARIANCE < ZERO
+011800             MOVE 'SHORTAGE' TO DLR014-D-STATUS
+011900         ELSE
+012000             MOVE 'OVERAGE ' TO DLR014-D-STATUS
+012100         END-IF
+012200         WRITE SHORT-OVER-LINE FROM DLR014-DETAIL-LINE
+012300     END-IF.
+012400 2200-EXIT.
+012500     EXIT.
+012600
+012700 9000-TERMINATE.
+012800     DISPLAY 'DLR014 RECORDS READ = ' DLR014-RECS-READ.
+012900     DISPLAY 'DLR014 EXCEPTIONS   = ' DLR014-EXCEPTIONS.
+013000     CLOSE STDR-FILE
+013100           SHORT-OVER-RPT.
+013200 9000-EXIT.
+013300     EXIT.
