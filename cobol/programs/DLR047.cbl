@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR047.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR047 - AUTOMATED ARCHIVAL/PURGE JOB FOR AGED TRANSACTION   *
+001000*             FILES                                              *
+001100*                                                                *
+001200*   READS DTAR020, DTAR107 AND AQTRANS IN TURN AND MOVES ANY     *
+001300*   RECORD OLDER THAN THE CONFIGURED RETENTION OFF TO ITS OWN    *
+001400*   INDEXED OFFLINE ARCHIVE FILE. DTAR020-DATE AND TRANS-DTE-SYS  *
+001500*   ARE DAY-LEVEL DATES SO THEIR RETENTION IS EXPRESSED IN DAYS; *
+001600*   DTAR107-TRANS-DATE CARRIES NO CENTURY DIGIT SO ITS RETENTION *
+001700*   IS EXPRESSED IN MONTHS, THE SAME PERIOD-NUMBER TECHNIQUE     *
+001800*   DLR008 USES FOR LOYALTY POINTS EXPIRY. AQTRANS'S OWN VARIABLE*
+001900*   LAYOUT IS ARCHIVED AS A KEY-PLUS-CORE-AUDIT-FIELDS EXTRACT   *
+002000*   RATHER THAN A FULL BYTE-FOR-BYTE COPY - SEE DLAQTARC. EACH   *
+002050*   LIVE FILE ALSO GETS A "KEPT" OUTPUT OF EVERY RECORD NOT      *
+002060*   ARCHIVED, WHICH THE OPERATOR RUN THEN RENAMES OVER THE LIVE  *
+002070*   DATASET SO IT ACTUALLY SHRINKS RUN ON RUN.                   *
+002100*                                                                *
+002200*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002300*  ---|----------|------------------------------|------------    *
+002400*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002500*                                                                *
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+003400                              ORGANIZATION IS SEQUENTIAL.
+003450     SELECT DTAR020-KEPT      ASSIGN TO DTAR020K
+003460                              ORGANIZATION IS SEQUENTIAL.
+003500     SELECT DTAR020-ARCH      ASSIGN TO DL020ARC
+003600                              ORGANIZATION IS INDEXED
+003700                              ACCESS MODE IS SEQUENTIAL
+003800                              RECORD KEY IS DL020ARC-SEQ-NO.
+003900     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+004000                              ORGANIZATION IS SEQUENTIAL.
+004050     SELECT DTAR107-KEPT      ASSIGN TO DTAR107K
+004060                              ORGANIZATION IS SEQUENTIAL.
+004100     SELECT DTAR107-ARCH      ASSIGN TO DL107ARC
+004200                              ORGANIZATION IS INDEXED
+004300                              ACCESS MODE IS SEQUENTIAL
+004400                              RECORD KEY IS DL107ARC-SEQ-NO.
+004500     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+004600                              ORGANIZATION IS SEQUENTIAL.
+004650     SELECT AQTRANS-KEPT      ASSIGN TO AQTRANSK
+004660                              ORGANIZATION IS SEQUENTIAL.
+004700     SELECT AQTRANS-ARCH      ASSIGN TO DLAQTARC
+004800                              ORGANIZATION IS INDEXED
+004900                              ACCESS MODE IS RANDOM
+005000                              RECORD KEY IS DLAQTARC-KEY.
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  DTAR020-FILE
+005400     RECORDING MODE IS F
+005500     LABEL RECORDS ARE STANDARD.
+005600 01  DTAR020-REC.
+005700     COPY DTAR020.
+005750 FD  DTAR020-KEPT
+005760     RECORDING MODE IS F
+005770     LABEL RECORDS ARE STANDARD.
+005780 01  DTAR020-KEPT-REC            PIC X(27).
+005800 FD  DTAR020-ARCH
+005900     LABEL RECORDS ARE STANDARD.
+006000 01  DL020ARC-RECORD.
+006100     COPY DL020ARC.
+006200 FD  DTAR107-FILE
+006300     RECORDING MODE IS F
+006400     LABEL RECORDS ARE STANDARD.
+006500 01  DTAR107-REC.
+006600     COPY DTAR107.
+006650 FD  DTAR107-KEPT
+006660     RECORDING MODE IS F
+006670     LABEL RECORDS ARE STANDARD.
+006680 01  DTAR107-KEPT-REC            PIC X(54).
+006700 FD  DTAR107-ARCH
+006800     LABEL RECORDS ARE STANDARD.
+006900 01  DL107ARC-RECORD.
+007000     COPY DL107ARC.
+007100 FD  AQTRANS-FILE
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY AQTRANS.
+007450 FD  AQTRANS-KEPT
+007460     RECORDING MODE IS F
+007470     LABEL RECORDS ARE STANDARD.
+007480 01  AQTRANS-KEPT-REC            PIC X(1527).
+007500 FD  AQTRANS-ARCH
+007600     LABEL RECORDS ARE STANDARD.
+007700 01  DLAQTARC-RECORD.
+007800     COPY DLAQTARC.
+007900 WORKING-STORAGE SECTION.
+008000 01  DLR047-SWITCHES.
+008100     05  DLR047-EOF-SW            PIC X(01)  VALUE 'N'.
+008200         88  DLR047-EOF                      VALUE 'Y'.
+008300 01  DLR047-RETENTION-DAYS       PIC 9(05)  VALUE 00365.
+008400 01  DLR047-RETENTION-MONTHS     PIC 9(03)  VALUE 012.
+008500 01  DLR047-TODAY-CCYYMMDD       PIC 9(08).
+008600 01  DLR047-TODAY-PARTS  REDEFINES DLR047-TODAY-CCYYMMDD.
+008700     05  DLR047-TODAY-CCYY        PIC 9(04).
+008800     05  DLR047-TODAY-MM          PIC 9(02).
+008900     05  DLR047-TODAY-DD          PIC 9(02).
+009000 01  DLR047-RUN-PERIOD           PIC 9(05).
+009100 01  DLR047-DATE-BREAKDOWN.
+009200     05  DLR047-DATE-DISP         PIC 9(07).
+009300     05  DLR047-DATE-PARTS REDEFINES DLR047-DATE-DISP.
+009400         10  DLR047-CENTURY       PIC 9(01).
+009500         10  DLR047-YY            PIC 9(02).
+009600         10  DLR047-MM            PIC 9(02).
+009700         10  DLR047-DD            PIC 9(02).
+009800 01  DLR047-REC-CCYYMMDD         PIC 9(08).
+009900 01  DLR047-AGE-DAYS             PIC S9(09).
+010000 01  DLR047-TRANS-DATE-BREAKDOWN.
+010100     05  DLR047-TRANS-DATE-DISP   PIC 9(06).
+010200     05  DLR047-TRANS-DATE-PARTS REDEFINES
+010250                     DLR047-TRANS-DATE-DISP.
+010300         10  DLR047-TRANS-YY      PIC 9(02).
+010400         10  DLR047-TRANS-MM      PIC 9(02).
+010500         10  DLR047-TRANS-DD      PIC 9(02).
+010600 01  DLR047-TRANS-PERIOD         PIC 9(05).
+010620 01  DLR047-TODAY-CENTURY        PIC 9(02).
+010650 01  DLR047-TRANS-CCYY           PIC 9(04).
+010700 01  DLR047-AGE-MONTHS           PIC S9(05).
+010800 01  DLR047-D020-SEQ-NO          PIC 9(09)  VALUE ZERO.
+010900 01  DLR047-D107-SEQ-NO          PIC 9(09)  VALUE ZERO.
+011000 01  DLR047-COUNTERS.
+011100     05  DLR047-D020-READ         PIC 9(07)  VALUE ZERO.
+011200     05  DLR047-D020-ARCHIVED     PIC 9(07)  VALUE ZERO.
+011250     05  DLR047-D020-KEPT         PIC 9(07)  VALUE ZERO.
+011300     05  DLR047-D107-READ         PIC 9(07)  VALUE ZERO.
+011400     05  DLR047-D107-ARCHIVED     PIC 9(07)  VALUE ZERO.
+011450     05  DLR047-D107-KEPT         PIC 9(07)  VALUE ZERO.
+011500     05  DLR047-AQT-READ          PIC 9(07)  VALUE ZERO.
+011600     05  DLR047-AQT-ARCHIVED      PIC 9(07)  VALUE ZERO.
+011650     05  DLR047-AQT-KEPT          PIC 9(07)  VALUE ZERO.
+011700 PROCEDURE DIVISION.
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE.
+012000     PERFORM 2000-ARCHIVE-DTAR020.
+012100     PERFORM 3000-ARCHIVE-DTAR107.
+012200     PERFORM 4000-ARCHIVE-AQTRANS.
+012300     PERFORM 9000-TERMINATE.
+012400     STOP RUN.
+012500
+012600 1000-INITIALIZE.
+012700     ACCEPT DLR047-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+012800     COMPUTE DLR047-RUN-PERIOD =
+012900         DLR047-TODAY-CCYY * 12 + DLR047-TODAY-MM.
+013000 1000-EXIT.
+013100     EXIT.
+013200
+013300 2000-ARCHIVE-DTAR020.
+013400     OPEN INPUT  DTAR020-FILE.
+013450     OPEN OUTPUT DTAR020-KEPT.
+013500     OPEN OUTPUT DTAR020-ARCH.
+013600     PERFORM 2100-READ-DTAR020.
+013700     PERFORM 2200-CHECK-DTAR020
+013800         UNTIL DLR047-EOF.
+013900     CLOSE DTAR020-FILE
+013950           DTAR020-KEPT
+014000           DTAR020-ARCH.
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-READ-DTAR020.
+014500     READ DTAR020-FILE
+014600         AT END
+014700             MOVE 'Y' TO DLR047-EOF-SW
+014800     END-READ.
+014900 2100-EXIT.
+015000     EXIT.
+015100
+015200 2200-CHECK-DTAR020.
+015300     ADD 1 TO DLR047-D020-READ.
+015400     MOVE DTAR020-DATE TO DLR047-DATE-DISP.
+015500     COMPUTE DLR047-REC-CCYYMMDD =
+015600         ((19 + DLR047-CENTURY) * 100 + DLR047-YY) * 10000
+015700             + DLR047-MM * 100 + DLR047-DD.
+015800     COMPUTE DLR047-AGE-DAYS =
+015850         FUNCTION INTEGER-OF-DATE (DLR047-TODAY-CCYYMMDD)
+015900         - FUNCTION INTEGER-OF-DATE (DLR047-REC-CCYYMMDD).
+016000     IF  DLR047-AGE-DAYS > DLR047-RETENTION-DAYS
+016100         PERFORM 2300-WRITE-DTAR020-ARCH
+016150     ELSE
+016160         ADD 1 TO DLR047-D020-KEPT
+016170         MOVE DTAR020-REC TO DTAR020-KEPT-REC
+016180         WRITE DTAR020-KEPT-REC
+016200     END-IF.
+016300     PERFORM 2100-READ-DTAR020.
+016400 2200-EXIT.
+016500     EXIT.
+016600
+016700 2300-WRITE-DTAR020-ARCH.
+016800     ADD 1 TO DLR047-D020-SEQ-NO.
+016900     ADD 1 TO DLR047-D020-ARCHIVED.
+017000     MOVE DLR047-D020-SEQ-NO       TO DL020ARC-SEQ-NO.
+017100     MOVE DTAR020-KEYCODE-NO       TO DL020ARC-KEYCODE-NO.
+017200     MOVE DTAR020-STORE-NO         TO DL020ARC-STORE-NO.
+017300     MOVE DTAR020-DATE             TO DL020ARC-DATE.
+017400     MOVE DTAR020-DEPT-NO          TO DL020ARC-DEPT-NO.
+017500     MOVE DTAR020-QTY-SOLD         TO DL020ARC-QTY-SOLD.
+017600     MOVE DTAR020-SALE-PRICE       TO DL020ARC-SALE-PRICE.
+017700     WRITE DL020ARC-RECORD.
+017800 2300-EXIT.
+017900     EXIT.
+018000
+018100 3000-ARCHIVE-DTAR107.
+018200     MOVE 'N' TO DLR047-EOF-SW.
+018300     OPEN INPUT  DTAR107-FILE.
+018350     OPEN OUTPUT DTAR107-KEPT.
+018400     OPEN OUTPUT DTAR107-ARCH.
+018500     PERFORM 3100-READ-DTAR107.
+018600     PERFORM 3200-CHECK-DTAR107
+018700         UNTIL DLR047-EOF.
+018800     CLOSE DTAR107-FILE
+018850           DTAR107-KEPT
+018900           DTAR107-ARCH.
+019000 3000-EXIT.
+019100     EXIT.
+019200
+019300 3100-READ-DTAR107.
+019400     READ DTAR107-FILE
+019500         AT END
+019600             MOVE 'Y' TO DLR047-EOF-SW
+019700     END-READ.
+019800 3100-EXIT.
+019900     EXIT.
+020000
+020100 3200-CHECK-DTAR107.
+020200     ADD 1 TO DLR047-D107-READ.
+020300     MOVE DTAR107-TRANS-DATE TO DLR047-TRANS-DATE-DISP.
+020330*    DTAR107-TRANS-DATE CARRIES NO CENTURY DIGIT - WINDOW IT
+020340*    AGAINST TODAY'S CENTURY SO THE PERIOD NUMBER LINES UP WITH
+020350*    DLR047-RUN-PERIOD, WHICH IS BUILT FROM A FULL CCYY YEAR.
+020355     DIVIDE DLR047-TODAY-CCYY BY 100
+020357         GIVING DLR047-TODAY-CENTURY.
+020360     COMPUTE DLR047-TRANS-CCYY =
+020370         DLR047-TODAY-CENTURY * 100 + DLR047-TRANS-YY.
+020400     COMPUTE DLR047-TRANS-PERIOD =
+020500         DLR047-TRANS-CCYY * 12 + DLR047-TRANS-MM.
+020600     COMPUTE DLR047-AGE-MONTHS =
+020700         DLR047-RUN-PERIOD - DLR047-TRANS-PERIOD.
+020800     IF  DLR047-AGE-MONTHS > DLR047-RETENTION-MONTHS
+020900         PERFORM 3300-WRITE-DTAR107-ARCH
+020950     ELSE
+020960         ADD 1 TO DLR047-D107-KEPT
+020970         MOVE DTAR107-REC TO DTAR107-KEPT-REC
+020980         WRITE DTAR107-KEPT-REC
+021000     END-IF.
+021100     PERFORM 3100-READ-DTAR107.
+021200 3200-EXIT.
+021300     EXIT.
+021400
+021500 3300-WRITE-DTAR107-ARCH.
+021600     ADD 1 TO DLR047-D107-SEQ-NO.
+021700     ADD 1 TO DLR047-D107-ARCHIVED.
+021800     MOVE DLR047-D107-SEQ-NO       TO DL107ARC-SEQ-NO.
+021900     MOVE DTAR107-STORE-NO         TO DL107ARC-STORE-NO.
+022000     MOVE DTAR107-TRANS-DATE       TO DL107ARC-TRANS-DATE.
+022100     MOVE DTAR107-CUST-NO          TO DL107ARC-CUST-NO.
+022200     MOVE DTAR107-AMOUNT           TO DL107ARC-AMOUNT.
+022300     MOVE DTAR107-TRANS-TYPE       TO DL107ARC-TRANS-TYPE.
+022400     MOVE DTAR107-TRANS-CODE       TO DL107ARC-TRANS-CODE.
+022500     WRITE DL107ARC-RECORD.
+022600 3300-EXIT.
+022700     EXIT.
+022800
+022900 4000-ARCHIVE-AQTRANS.
+023000     MOVE 'N' TO DLR047-EOF-SW.
+023100     OPEN INPUT  AQTRANS-FILE.
+023150     OPEN OUTPUT AQTRANS-KEPT.
+023200     OPEN OUTPUT AQTRANS-ARCH.
+023300     PERFORM 4100-READ-AQTRANS.
+023400     PERFORM 4200-CHECK-AQTRANS
+023500         UNTIL DLR047-EOF.
+023600     CLOSE AQTRANS-FILE
+023650           AQTRANS-KEPT
+023700           AQTRANS-ARCH.
+023800 4000-EXIT.
+023900     EXIT.
+024000
+024100 4100-READ-AQTRANS.
+024200     READ AQTRANS-FILE
+024300         AT END
+024400             MOVE 'Y' TO DLR047-EOF-SW
+024500     END-READ.
+024600 4100-EXIT.
+024700     EXIT.
+024800
+024900 4200-CHECK-AQTRANS.
+025000     ADD 1 TO DLR047-AQT-READ.
+025100     COMPUTE DLR047-AGE-DAYS =
+025150         FUNCTION INTEGER-OF-DATE (DLR047-TODAY-CCYYMMDD)
+025200         - FUNCTION INTEGER-OF-DATE (TRANS-DTE-SYS).
+025300     IF  DLR047-AGE-DAYS > DLR047-RETENTION-DAYS
+025400         PERFORM 4300-WRITE-AQTRANS-ARCH
+025450     ELSE
+025460         ADD 1 TO DLR047-AQT-KEPT
+025470         MOVE TRANS-HEADER TO AQTRANS-KEPT-REC
+025480         WRITE AQTRANS-KEPT-REC
+025500     END-IF.
+025600     PERFORM 4100-READ-AQTRANS.
+025700 4200-EXIT.
+025800     EXIT.
+025900
+026000 4300-WRITE-AQTRANS-ARCH.
+026100     ADD 1 TO DLR047-AQT-ARCHIVED.
+026200     MOVE TRANS-REF                TO DLAQTARC-TRANS-REF.
+026300     MOVE TRANS-VER-NO             TO DLAQTARC-TRN-VER-NO.
+026400     MOVE TRANS-SEQ                TO DLAQTARC-SEQ.
+026500     MOVE TRANS-PROD-TRNTYP        TO DLAQTARC-PROD-TRNTYP.
+026600     MOVE TRANS-BASIC-TRNTYP       TO DLAQTARC-BASIC-TRNTYP.
+026700     MOVE TRANS-DTE-SYS            TO DLAQTARC-DTE-SYS.
+026800     EVALUATE TRANS-BASIC-TRNTYP
+026900         WHEN 'DR  '
+027000             MOVE TRN-DR-AMT  TO DLAQTARC-AMOUNT
+027100         WHEN 'CR  '
+027200             MOVE TRN-CR-AMT  TO DLAQTARC-AMOUNT
+027300         WHEN OTHER
+027400             MOVE ZERO        TO DLAQTARC-AMOUNT
+027500     END-EVALUATE.
+027600     WRITE DLAQTARC-RECORD
+027700         INVALID KEY
+027800             CONTINUE
+027900     END-WRITE.
+028000 4300-EXIT.
+028100     EXIT.
+028200
+028300 9000-TERMINATE.
+028400     DISPLAY 'DLR047 DTAR020 READ/ARCHIVED/KEPT = '
+028450         DLR047-D020-READ '/' DLR047-D020-ARCHIVED
+028460         '/' DLR047-D020-KEPT.
+028600     DISPLAY 'DLR047 DTAR107 READ/ARCHIVED/KEPT = '
+028650         DLR047-D107-READ '/' DLR047-D107-ARCHIVED
+028660         '/' DLR047-D107-KEPT.
+028800     DISPLAY 'DLR047 AQTRANS READ/ARCHIVED/KEPT = '
+028850         DLR047-AQT-READ '/' DLR047-AQT-ARCHIVED
+028860         '/' DLR047-AQT-KEPT.
+029000 9000-EXIT.
+029100     EXIT.
