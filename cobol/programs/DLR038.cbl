@@ -0,0 +1,152 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR038.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR038 - ADDRESS/PHONE CHANGE HISTORY FOR FCUSDAT CUSTOMERS  *
+001000*                                                                *
+001100*   MATCHES THE INCOMING CUSTOMER-UPDATE FEED AGAINST THE        *
+001200*   FCUSDAT MASTER (BOTH SORTED ASCENDING BY CUSTOMER-ID) AND,   *
+001300*   FOR EACH UPDATE WHERE CUSTOMER-ADDRESS OR CUSTOMER-PHONE     *
+001400*   WOULD CHANGE, WRITES THE PRIOR VALUE TO THE ADDRESS-HISTORY  *
+001500*   FILE BEFORE THE CHANGE WOULD OTHERWISE BE APPLIED, SO THAT   *
+001600*   A CUSTOMER'S ADDRESS/PHONE HISTORY IS NEVER LOST.            *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT FCUSDAT-FILE      ASSIGN TO FCUSDAT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT UPDATE-FILE       ASSIGN TO FCCUSUPD
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT HISTORY-FILE      ASSIGN TO FCADRHST
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  FCUSDAT-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY FCUSDAT.
+004100 FD  UPDATE-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400     COPY FCCUSUPD.
+004500 FD  HISTORY-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY FCADRHST.
+004900 WORKING-STORAGE SECTION.
+005000 01  DLR038-SWITCHES.
+005100     05  DLR038-MAST-EOF-SW       PIC X(01)  VALUE 'N'.
+005200         88  DLR038-MAST-EOF                 VALUE 'Y'.
+005300     05  DLR038-UPD-EOF-SW        PIC X(01)  VALUE 'N'.
+005400         88  DLR038-UPD-EOF                  VALUE 'Y'.
+005500 01  DLR038-TODAY-CCYYMMDD       PIC 9(08)  VALUE ZERO.
+005600 01  DLR038-COUNTERS.
+005700     05  DLR038-UPDATES-READ      PIC 9(07)  VALUE ZERO.
+005800     05  DLR038-NOT-ON-MASTER     PIC 9(07)  VALUE ZERO.
+005900     05  DLR038-HIST-RECS-WRITTEN PIC 9(07)  VALUE ZERO.
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE.
+006300     PERFORM 2000-PROCESS-UPDATE
+006400         UNTIL DLR038-UPD-EOF.
+006500     PERFORM 9000-TERMINATE.
+006600     STOP RUN.
+006700
+006800 1000-INITIALIZE.
+006900     OPEN INPUT  FCUSDAT-FILE
+007000                 UPDATE-FILE.
+007100     OPEN OUTPUT HISTORY-FILE.
+007200     ACCEPT DLR038-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+007300     PERFORM 2100-READ-MASTER.
+007400     PERFORM 2200-READ-UPDATE.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800 2000-PROCESS-UPDATE.
+007900     ADD 1 TO DLR038-UPDATES-READ.
+008000     PERFORM 2300-ADVANCE-MASTER
+008100         UNTIL DLR038-MAST-EOF
+008200         OR CUSTOMER-ID OF CUSTOMER-DATA NOT < CU-CUSTOMER-ID.
+008300     IF  DLR038-MAST-EOF
+008400         OR CUSTOMER-ID OF CUSTOMER-DATA NOT = CU-CUSTOMER-ID
+008500         ADD 1 TO DLR038-NOT-ON-MASTER
+008600     ELSE
+008700         PERFORM 2400-COMPARE-CUSTOMER
+008800     END-IF.
+008900     PERFORM 2200-READ-UPDATE.
+009000 2000-EXIT.
+009100     EXIT.
+009200
+009300 2100-READ-MASTER.
+009400     READ FCUSDAT-FILE
+009500         AT END
+009600             MOVE 'Y' TO DLR038-MAST-EOF-SW
+009700     END-READ.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 2200-READ-UPDATE.
+010200     READ UPDATE-FILE
+010300         AT END
+010400             MOVE 'Y' TO DLR038-UPD-EOF-SW
+010500     END-READ.
+010600 2200-EXIT.
+010700     EXIT.
+010800
+010900 2300-ADVANCE-MASTER.
+011000     PERFORM 2100-READ-MASTER.
+011100 2300-EXIT.
+011200     EXIT.
+011300
+011400 2400-COMPARE-CUSTOMER.
+011500     IF  CUSTOMER-ADDRESS NOT = CU-CUSTOMER-ADDRESS
+011600         MOVE 'CUSTOMER-ADDRESS'  TO AH-FIELD-CHANGED
+011700         MOVE CUSTOMER-ADDRESS    TO AH-OLD-VALUE
+011800         MOVE CU-CUSTOMER-ADDRESS TO AH-NEW-VALUE
+011900         PERFORM 2500-WRITE-HISTORY
+012000     END-IF.
+012100     IF  CUSTOMER-PHONE NOT = CU-CUSTOMER-PHONE
+012200         MOVE 'CUSTOMER-PHONE'    TO AH-FIELD-CHANGED
+012300         MOVE SPACES              TO AH-OLD-VALUE
+012400         MOVE SPACES              TO AH-NEW-VALUE
+012500         MOVE CUSTOMER-PHONE      TO AH-OLD-VALUE (1:8)
+012600         MOVE CU-CUSTOMER-PHONE   TO AH-NEW-VALUE (1:8)
+012700         PERFORM 2500-WRITE-HISTORY
+012800     END-IF.
+012900 2400-EXIT.
+013000     EXIT.
+013100
+013200 2500-WRITE-HISTORY.
+013300     ADD 1 TO DLR038-HIST-RECS-WRITTEN.
+013400     MOVE CUSTOMER-ID OF CUSTOMER-DATA TO
+013450         AH-CUSTOMER-ID.
+013500     MOVE DLR038-TODAY-CCYYMMDD  TO AH-CHANGE-DATE.
+013600     WRITE ADDRESS-HISTORY-DATA.
+013700 2500-EXIT.
+013800     EXIT.
+013900
+014000 9000-TERMINATE.
+014100     DISPLAY 'DLR038 UPDATES READ           = '
+014200         DLR038-UPDATES-READ.
+014300     DISPLAY 'DLR038 NOT ON MASTER          = '
+014400         DLR038-NOT-ON-MASTER.
+014500     DISPLAY 'DLR038 HISTORY RECS WRITTEN   = '
+014600         DLR038-HIST-RECS-WRITTEN.
+014700     CLOSE FCUSDAT-FILE
+014800           UPDATE-FILE
+014900           HISTORY-FILE.
+015000 9000-EXIT.
+015100     EXIT.
