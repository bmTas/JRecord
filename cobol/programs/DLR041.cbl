@@ -0,0 +1,314 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR041.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR041 - PARENT/CHILD INTEGRITY VALIDATION FOR THE MRHF      *
+001000*             HIERARCHICAL FILE                                 *
+001100*                                                                *
+001200*   MRHF HAS NO EXPLICIT COUNT OR POINTER TYING A CHILD RECORD   *
+001300*   BACK TO ITS PARENT - THE HIERARCHY (REC-1/REC-11/REC-111/    *
+001400*   REC-112/REC-113/REC-12/REC-121, REC-2/REC-21/REC-211) IS     *
+001500*   IMPLIED PURELY BY FILE POSITION AND BY THE VALUE OF          *
+001600*   RECORD-TYPE (WHICH ENCODES THE HIERARCHY CODE - 1, 11, 111,  *
+001700*   ETC). THIS JOB WALKS THE FILE IN SEQUENCE, TRACKS THE        *
+001800*   CURRENT LEVEL-1 AND LEVEL-2 CONTEXT, AND FLAGS ANY CHILD     *
+001900*   RECORD THAT APPEARS WITHOUT A MATCHING PRECEDING PARENT OR   *
+002000*   ANY PARENT WHOSE DOCUMENTED CHILDREN ARE NOT ALL SEEN BEFORE *
+002100*   THE NEXT PARENT AT THAT LEVEL (OR END OF FILE) IS REACHED.   *
+002200*                                                                *
+002300*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002400*  ---|----------|------------------------------|------------    *
+002500*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002600*                                                                *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT MRHF-FILE         ASSIGN TO MRHF
+003500                              ORGANIZATION IS SEQUENTIAL.
+003600     SELECT EXCEPTION-RPT     ASSIGN TO MRHEXRPT
+003700                              ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  MRHF-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300     COPY MRHF.
+004400 FD  EXCEPTION-RPT
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  EXCEPTION-RPT-LINE          PIC X(80).
+004800 WORKING-STORAGE SECTION.
+004900 01  DLR041-SWITCHES.
+005000     05  DLR041-EOF-SW            PIC X(01)  VALUE 'N'.
+005100         88  DLR041-EOF                      VALUE 'Y'.
+005200 01  DLR041-RECORD-TYPE          PIC 9(03)  VALUE ZERO.
+005300 01  DLR041-LEVEL1-CODE          PIC 9(03)  VALUE ZERO.
+005400 01  DLR041-LEVEL2-CODE          PIC 9(03)  VALUE ZERO.
+005500 01  DLR041-CHILD-PARENT-TABLE.
+005600     05  DLR041-CP-ENTRY OCCURS 8 TIMES
+005700                         INDEXED BY DLR041-CPX.
+005800         10  DLR041-CP-CHILD        PIC 9(03).
+005900         10  DLR041-CP-PARENT       PIC 9(03).
+006000 01  DLR041-PARENT-TABLE.
+006100     05  DLR041-PT-ENTRY OCCURS 5 TIMES
+006200                         INDEXED BY DLR041-PTX.
+006300         10  DLR041-PT-CODE          PIC 9(03).
+006400         10  DLR041-PT-EXPECTED      PIC 9(02).
+006500         10  DLR041-PT-SEEN          PIC 9(02).
+006600 01  DLR041-LOOKUP-CODE          PIC 9(03)  VALUE ZERO.
+006700 01  DLR041-LOOKUP-FOUND-SW      PIC X(01)  VALUE 'N'.
+006800     88  DLR041-LOOKUP-FOUND                VALUE 'Y'.
+006900 01  DLR041-LOOKUP-PARENT        PIC 9(03)  VALUE ZERO.
+007000 01  DLR041-COUNTERS.
+007100     05  DLR041-RECORDS-READ      PIC 9(07)  VALUE ZERO.
+007200     05  DLR041-ORPHANS-FOUND     PIC 9(07)  VALUE ZERO.
+007300     05  DLR041-MISSING-FOUND     PIC 9(07)  VALUE ZERO.
+007400 01  DLR041-ORPHAN-LINE.
+007500     05  FILLER                   PIC X(01)  VALUE SPACES.
+007600     05  FILLER                   PIC X(20)  VALUE
+007650         'ORPHAN CHILD TYPE  '.
+007700     05  DLR041-O-CHILD-TYPE      PIC 9(03).
+007800     05  FILLER                   PIC X(20)  VALUE
+007850         '  NO MATCHING PARENT'.
+007900 01  DLR041-MISSING-LINE.
+008000     05  FILLER                   PIC X(01)  VALUE SPACES.
+008100     05  FILLER                   PIC X(20)  VALUE
+008150         'PARENT TYPE        '.
+008200     05  DLR041-M-PARENT-TYPE     PIC 9(03).
+008300     05  FILLER                   PIC X(30)  VALUE
+008350         '  MISSING EXPECTED CHILDREN'.
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE.
+008700     PERFORM 2000-VALIDATE-RECORD
+008800         UNTIL DLR041-EOF.
+008900     PERFORM 2900-CLOSE-LEVEL2-SCOPE.
+009000     PERFORM 2950-CLOSE-LEVEL1-SCOPE.
+009100     PERFORM 9000-TERMINATE.
+009200     STOP RUN.
+009300
+009400 1000-INITIALIZE.
+009500     OPEN INPUT  MRHF-FILE.
+009600     OPEN OUTPUT EXCEPTION-RPT.
+009700     PERFORM 1100-BUILD-CHILD-PARENT-TABLE.
+009800     PERFORM 1200-BUILD-PARENT-TABLE.
+009900     PERFORM 2100-READ-MRHF.
+010000 1000-EXIT.
+010100     EXIT.
+010200
+010300 1100-BUILD-CHILD-PARENT-TABLE.
+010400     SET DLR041-CPX TO 1.
+010500     MOVE 011 TO DLR041-CP-CHILD (DLR041-CPX).
+010600     MOVE 001 TO DLR041-CP-PARENT (DLR041-CPX).
+010700     SET DLR041-CPX TO 2.
+010800     MOVE 012 TO DLR041-CP-CHILD (DLR041-CPX).
+010900     MOVE 001 TO DLR041-CP-PARENT (DLR041-CPX).
+011000     SET DLR041-CPX TO 3.
+011100     MOVE 111 TO DLR041-CP-CHILD (DLR041-CPX).
+011200     MOVE 011 TO DLR041-CP-PARENT (DLR041-CPX).
+011300     SET DLR041-CPX TO 4.
+011400     MOVE 112 TO DLR041-CP-CHILD (DLR041-CPX).
+011500     MOVE 011 TO DLR041-CP-PARENT (DLR041-CPX).
+011600     SET DLR041-CPX TO 5.
+011700     MOVE 113 TO DLR041-CP-CHILD (DLR041-CPX).
+011800     MOVE 011 TO DLR041-CP-PARENT (DLR041-CPX).
+011900     SET DLR041-CPX TO 6.
+012000     MOVE 121 TO DLR041-CP-CHILD (DLR041-CPX).
+012100     MOVE 012 TO DLR041-CP-PARENT (DLR041-CPX).
+012200     SET DLR041-CPX TO 7.
+012300     MOVE 021 TO DLR041-CP-CHILD (DLR041-CPX).
+012400     MOVE 002 TO DLR041-CP-PARENT (DLR041-CPX).
+012500     SET DLR041-CPX TO 8.
+012600     MOVE 211 TO DLR041-CP-CHILD (DLR041-CPX).
+012700     MOVE 021 TO DLR041-CP-PARENT (DLR041-CPX).
+012800 1100-EXIT.
+012900     EXIT.
+013000
+013100 1200-BUILD-PARENT-TABLE.
+013200     SET DLR041-PTX TO 1.
+013300     MOVE 001 TO DLR041-PT-CODE (DLR041-PTX).
+013400     MOVE 02  TO DLR041-PT-EXPECTED (DLR041-PTX).
+013450     MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX).
+013500     SET DLR041-PTX TO 2.
+013600     MOVE 011 TO DLR041-PT-CODE (DLR041-PTX).
+013700     MOVE 03  TO DLR041-PT-EXPECTED (DLR041-PTX).
+013750     MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX).
+013800     SET DLR041-PTX TO 3.
+013900     MOVE 012 TO DLR041-PT-CODE (DLR041-PTX).
+014000     MOVE 01  TO DLR041-PT-EXPECTED (DLR041-PTX).
+014050     MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX).
+014100     SET DLR041-PTX TO 4.
+014200     MOVE 002 TO DLR041-PT-CODE (DLR041-PTX).
+014300     MOVE 01  TO DLR041-PT-EXPECTED (DLR041-PTX).
+014350     MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX).
+014400     SET DLR041-PTX TO 5.
+014500     MOVE 021 TO DLR041-PT-CODE (DLR041-PTX).
+014600     MOVE 01  TO DLR041-PT-EXPECTED (DLR041-PTX).
+014650     MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX).
+014800 1200-EXIT.
+014900     EXIT.
+015000
+015100 2000-VALIDATE-RECORD.
+015200     ADD 1 TO DLR041-RECORDS-READ.
+015300     MOVE Record-Type OF Rec-1 TO DLR041-RECORD-TYPE.
+015400     EVALUATE TRUE
+015500         WHEN DLR041-RECORD-TYPE < 10
+015600             PERFORM 2100-HANDLE-LEVEL1
+015700         WHEN DLR041-RECORD-TYPE < 100
+015800             PERFORM 2200-HANDLE-LEVEL2
+015900         WHEN OTHER
+016000             PERFORM 2300-HANDLE-LEVEL3
+016100     END-EVALUATE.
+016200     PERFORM 2100-READ-MRHF.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600 2100-READ-MRHF.
+016700     READ MRHF-FILE
+016800         AT END
+016900             MOVE 'Y' TO DLR041-EOF-SW
+017000     END-READ.
+017100 2100-EXIT.
+017200     EXIT.
+017300
+017400 2100-HANDLE-LEVEL1.
+017500     PERFORM 2900-CLOSE-LEVEL2-SCOPE.
+017600     PERFORM 2950-CLOSE-LEVEL1-SCOPE.
+017700     MOVE DLR041-RECORD-TYPE TO DLR041-LEVEL1-CODE.
+017800     PERFORM 2700-RESET-SEEN-COUNT.
+017900 2100-EXIT.
+018000     EXIT.
+018100
+018200 2200-HANDLE-LEVEL2.
+018300     PERFORM 2900-CLOSE-LEVEL2-SCOPE.
+018400     MOVE DLR041-RECORD-TYPE TO DLR041-LOOKUP-CODE.
+018500     PERFORM 2600-FIND-CHILD-PARENT.
+018600     IF  DLR041-LOOKUP-FOUND
+018700         AND DLR041-LOOKUP-PARENT = DLR041-LEVEL1-CODE
+018800         MOVE DLR041-RECORD-TYPE TO DLR041-LEVEL2-CODE
+018900         PERFORM 2700-RESET-SEEN-COUNT
+018950         MOVE DLR041-LOOKUP-PARENT TO DLR041-LOOKUP-CODE
+019000         PERFORM 2800-MARK-SEEN-BY-CODE
+019100     ELSE
+019200         ADD 1 TO DLR041-ORPHANS-FOUND
+019300         MOVE DLR041-RECORD-TYPE TO DLR041-O-CHILD-TYPE
+019400         WRITE EXCEPTION-RPT-LINE FROM DLR041-ORPHAN-LINE
+019500         MOVE ZERO TO DLR041-LEVEL2-CODE
+019600     END-IF.
+019700 2200-EXIT.
+019800     EXIT.
+019900
+020000 2300-HANDLE-LEVEL3.
+020100     MOVE DLR041-RECORD-TYPE TO DLR041-LOOKUP-CODE.
+020200     PERFORM 2600-FIND-CHILD-PARENT.
+020300     IF  DLR041-LOOKUP-FOUND
+020400         AND DLR041-LEVEL2-CODE NOT = ZERO
+020500         AND DLR041-LOOKUP-PARENT = DLR041-LEVEL2-CODE
+020600         MOVE DLR041-LEVEL2-CODE TO DLR041-LOOKUP-CODE
+020700         PERFORM 2800-MARK-SEEN-BY-CODE
+020800     ELSE
+020900         ADD 1 TO DLR041-ORPHANS-FOUND
+021000         MOVE DLR041-RECORD-TYPE TO DLR041-O-CHILD-TYPE
+021100         WRITE EXCEPTION-RPT-LINE FROM DLR041-ORPHAN-LINE
+021200     END-IF.
+021300 2300-EXIT.
+021400     EXIT.
+021500
+021600 2600-FIND-CHILD-PARENT.
+021700     MOVE 'N' TO DLR041-LOOKUP-FOUND-SW.
+021800     MOVE ZERO TO DLR041-LOOKUP-PARENT.
+021900     SET DLR041-CPX TO 1.
+022000     SEARCH DLR041-CP-ENTRY
+022100         AT END
+022200             CONTINUE
+022300         WHEN DLR041-CP-CHILD (DLR041-CPX) = DLR041-LOOKUP-CODE
+022400             MOVE 'Y' TO DLR041-LOOKUP-FOUND-SW
+022500             MOVE DLR041-CP-PARENT (DLR041-CPX) TO
+022600                 DLR041-LOOKUP-PARENT
+022700     END-SEARCH.
+022800 2600-EXIT.
+022900     EXIT.
+023000
+023100 2700-RESET-SEEN-COUNT.
+023200     SET DLR041-PTX TO 1.
+023300     SEARCH DLR041-PT-ENTRY
+023400         AT END
+023500             CONTINUE
+023600         WHEN DLR041-PT-CODE (DLR041-PTX) = DLR041-RECORD-TYPE
+023700             MOVE ZERO TO DLR041-PT-SEEN (DLR041-PTX)
+023800     END-SEARCH.
+023900 2700-EXIT.
+024000     EXIT.
+024100
+024200 2800-MARK-SEEN-BY-CODE.
+024300     SET DLR041-PTX TO 1.
+024400     SEARCH DLR041-PT-ENTRY
+024500         AT END
+024600             CONTINUE
+024700         WHEN DLR041-PT-CODE (DLR041-PTX) = DLR041-LOOKUP-CODE
+024800             ADD 1 TO DLR041-PT-SEEN (DLR041-PTX)
+024900     END-SEARCH.
+025000 2800-EXIT.
+025100     EXIT.
+025200
+025300 2900-CLOSE-LEVEL2-SCOPE.
+025400     IF  DLR041-LEVEL2-CODE NOT = ZERO
+025500         SET DLR041-PTX TO 1
+025600         SEARCH DLR041-PT-ENTRY
+025700             AT END
+025800                 CONTINUE
+025900             WHEN DLR041-PT-CODE (DLR041-PTX) = DLR041-LEVEL2-CODE
+026000                 IF  DLR041-PT-SEEN (DLR041-PTX) <
+026100                     DLR041-PT-EXPECTED (DLR041-PTX)
+026200                     ADD 1 TO DLR041-MISSING-FOUND
+026300                     MOVE DLR041-LEVEL2-CODE TO
+026400                         DLR041-M-PARENT-TYPE
+026500                     WRITE EXCEPTION-RPT-LINE FROM
+026600                         DLR041-MISSING-LINE
+026700                 END-IF
+026800         END-SEARCH
+026900         MOVE ZERO TO DLR041-LEVEL2-CODE
+027000     END-IF.
+027100 2900-EXIT.
+027200     EXIT.
+027300
+027400 2950-CLOSE-LEVEL1-SCOPE.
+027500     IF  DLR041-LEVEL1-CODE NOT = ZERO
+027600         SET DLR041-PTX TO 1
+027700         SEARCH DLR041-PT-ENTRY
+027800             AT END
+027900                 CONTINUE
+028000             WHEN DLR041-PT-CODE (DLR041-PTX) = DLR041-LEVEL1-CODE
+028100                 IF  DLR041-PT-SEEN (DLR041-PTX) <
+028200                     DLR041-PT-EXPECTED (DLR041-PTX)
+028300                     ADD 1 TO DLR041-MISSING-FOUND
+028400                     MOVE DLR041-LEVEL1-CODE TO
+028500                         DLR041-M-PARENT-TYPE
+028600                     WRITE EXCEPTION-RPT-LINE FROM
+028700                         DLR041-MISSING-LINE
+028800                 END-IF
+028900         END-SEARCH
+029000         MOVE ZERO TO DLR041-LEVEL1-CODE
+029100     END-IF.
+029200 2950-EXIT.
+029300     EXIT.
+029400
+029500 9000-TERMINATE.
+029600     DISPLAY 'DLR041 RECORDS READ           = '
+029700         DLR041-RECORDS-READ.
+029800     DISPLAY 'DLR041 ORPHANS FOUND          = '
+029900         DLR041-ORPHANS-FOUND.
+030000     DISPLAY 'DLR041 MISSING CHILDREN FOUND = '
+030100         DLR041-MISSING-FOUND.
+030200     CLOSE MRHF-FILE
+030300           EXCEPTION-RPT.
+030400 9000-EXIT.
+030500     EXIT.
