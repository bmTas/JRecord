@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR030.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR030 - DUAL-OFFICER AUTHORIZATION CHECK ON LARGE AQTRANS   *
+001000*             TRANSACTIONS                                       *
+001100*                                                                *
+001200*   FOR DR/WDL TYPE TRANSACTIONS ABOVE A CONFIGURABLE THRESHOLD,  *
+001300*   BOTH TRANS-FST-OFF-ID AND TRANS-SEC-OFF-ID MUST BE PRESENT    *
+001400*   AND MUST NOT BE THE SAME OFFICER. ANY TRANSACTION THAT FAILS  *
+001500*   THIS CHECK IS WRITTEN TO A SUSPENSE FILE FOR FOLLOW-UP        *
+001600*   RATHER THAN BEING ALLOWED TO POST UNCHALLENGED.               *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT AUTH-SUSPENSE     ASSIGN TO AQAUTHSP
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AQTRANS-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY AQTRANS.
+003900 FD  AUTH-SUSPENSE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  AUTH-SUSPENSE-LINE          PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR030-SWITCHES.
+004500     05  DLR030-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR030-EOF                      VALUE 'Y'.
+004700 01  DLR030-THRESHOLD            PIC S9(15)  COMP-3
+004800                                 VALUE 1000000.
+004900 01  DLR030-AMOUNT               PIC S9(15)  COMP-3.
+005000 01  DLR030-COUNTERS.
+005100     05  DLR030-CHECKED-COUNT     PIC 9(09)  VALUE ZERO.
+005200     05  DLR030-FAILED-COUNT      PIC 9(09)  VALUE ZERO.
+005300 01  DLR030-SUSPENSE-LINE.
+005400     05  DLR030-S-ACC-NO          PIC X(20).
+005500     05  FILLER                   PIC X(02)  VALUE SPACES.
+005600     05  DLR030-S-TRANS-REF       PIC X(13).
+005700     05  FILLER                   PIC X(02)  VALUE SPACES.
+005800     05  DLR030-S-TRNTYP          PIC X(04).
+005900     05  FILLER                   PIC X(02)  VALUE SPACES.
+006000     05  DLR030-S-FST-OFF         PIC X(08).
+006100     05  FILLER                   PIC X(02)  VALUE SPACES.
+006200     05  DLR030-S-SEC-OFF         PIC X(08).
+006300     05  FILLER                   PIC X(01)  VALUE SPACES.
+006400     05  DLR030-S-REASON          PIC X(18).
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE.
+006800     PERFORM 2000-CHECK-TRANSACTION
+006900         UNTIL DLR030-EOF.
+007000     PERFORM 4000-PRINT-SUMMARY.
+007100     PERFORM 9000-TERMINATE.
+007200     STOP RUN.
+007300
+007400 1000-INITIALIZE.
+007500     OPEN INPUT  AQTRANS-FILE.
+007600     OPEN OUTPUT AUTH-SUSPENSE.
+007700     PERFORM 2100-READ-AQTRANS.
+007800 1000-EXIT.
+007900     EXIT.
+008000
+008100 2000-CHECK-TRANSACTION.
+008200     IF  TRANS-BASIC-TRNTYP = 'DR  '
+008210         OR TRANS-PROD-TRNTYP = 'WDL '
+008300         PERFORM 2200-CHECK-DUAL-OFFICER
+008400     END-IF.
+008500     PERFORM 2100-READ-AQTRANS.
+008600 2000-EXIT.
+008700     EXIT.
+008800
+008900 2100-READ-AQTRANS.
+009000     READ AQTRANS-FILE
+009100         AT END
+009200             MOVE 'Y' TO DLR030-EOF-SW
+009300     END-READ.
+009400 2100-EXIT.
+009500     EXIT.
+009600
+009700 2200-CHECK-DUAL-OFFICER.
+009800     MOVE TRN-DR-AMT TO DLR030-AMOUNT.
+009900     IF  DLR030-AMOUNT < ZERO
+010000         COMPUTE DLR030-AMOUNT = DLR030-AMOUNT * -1
+010100     END-IF.
+010200     ADD 1 TO DLR030-CHECKED-COUNT.
+010300     IF  DLR030-AMOUNT > DLR030-THRESHOLD
+010400         IF  TRANS-FST-OFF-ID = SPACES
+010500             OR TRANS-SEC-OFF-ID = SPACES
+010600             MOVE 'OFFICER ID MISSING' TO DLR030-S-REASON
+010700             PERFORM 2300-WRITE-SUSPENSE
+010800         ELSE
+010900             IF  TRANS-FST-OFF-ID = TRANS-SEC-OFF-ID
+011000                 MOVE 'SAME OFFICER TWICE' TO DLR030-S-REASON
+011100                 PERFORM 2300-WRITE-SUSPENSE
+011200             END-IF
+011300         END-IF
+011400     END-IF.
+011500 2200-EXIT.
+011600     EXIT.
+011700
+011800 2300-WRITE-SUSPENSE.
+011900     ADD 1 TO DLR030-FAILED-COUNT.
+012000     MOVE TRANS-ACC-NO       TO DLR030-S-ACC-NO.
+012100     MOVE TRANS-REF          TO DLR030-S-TRANS-REF.
+012200     MOVE TRANS-BASIC-TRNTYP TO DLR030-S-TRNTYP.
+012300     MOVE TRANS-FST-OFF-ID   TO DLR030-S-FST-OFF.
+012400     MOVE TRANS-SEC-OFF-ID   TO DLR030-S-SEC-OFF.
+012500     WRITE AUTH-SUSPENSE-LINE FROM DLR030-SUSPENSE-LINE.
+012600 2300-EXIT.
+012700     EXIT.
+012800
+012900 4000-PRINT-SUMMARY.
+013000     DISPLAY 'DLR030 TRANSACTIONS CHECKED = '
+013100         DLR030-CHECKED-COUNT.
+013200     DISPLAY 'DLR030 AUTHORIZATION FAILURES = '
+013300         DLR030-FAILED-COUNT.
+013400 4000-EXIT.
+013500     EXIT.
+013600
+013700 9000-TERMINATE.
+013800     CLOSE AQTRANS-FILE
+013900           AUTH-SUSPENSE.
+014000 9000-EXIT.
+014100     EXIT.
