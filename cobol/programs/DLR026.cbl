@@ -0,0 +1,185 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR026.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR026 - VENDOR ON-TIME FULFILLMENT SCORECARD                *
+001000*                                                                *
+001100*   ROLLS UP THE AMS PO DOWNLOAD FILE BY VENDOR, SCORING EACH    *
+001200*   VENDOR'S QUOTED LEAD TIME (EXPECTED-RECIEPT-DATE LESS        *
+001300*   ENTRY-DATE) AND FLAGGING ORDERS THAT ARE ALREADY AT RISK OF  *
+001400*   THEIR CANCEL-BY-DATE, SO BUYING GETS A PER-VENDOR SCORECARD  *
+001500*   INSTEAD OF PULLING PO DOWNLOADS INTO A SPREADSHEET BY HAND.  *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT VENDOR-SCORE-RPT  ASSIGN TO VNDRSCRD
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AMS-PODL-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AMSPODL.
+003800 FD  VENDOR-SCORE-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  VENDOR-SCORE-LINE           PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR026-SWITCHES.
+004400     05  DLR026-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR026-EOF                      VALUE 'Y'.
+004550     05  DLR026-FOUND-SW          PIC X(01)  VALUE 'N'.
+004560         88  DLR026-FOUND                    VALUE 'Y'.
+004600 01  DLR026-CONTROL.
+004700     05  DLR026-VENDOR-COUNT      PIC S9(04)  COMP  VALUE ZERO.
+004800 01  DLR026-VENDOR-TABLE.
+004900     05  DLR026-VENDOR-ENTRY OCCURS 500 TIMES
+005000                             INDEXED BY DLR026-IX.
+005100         10  DLR026-V-VENDOR      PIC 9(10).
+005200         10  DLR026-V-PO-COUNT    PIC S9(07)   COMP-3.
+005300         10  DLR026-V-LEAD-SUM    PIC S9(09)   COMP-3.
+005400         10  DLR026-V-AT-RISK     PIC S9(07)   COMP-3.
+005500 01  DLR026-ENTRY-DATE           PIC 9(06).
+005600 01  DLR026-EXPECT-DATE          PIC 9(06).
+005700 01  DLR026-CANCEL-DATE          PIC 9(06).
+005750 01  DLR026-ENTRY-CCYYMMDD       PIC 9(08).
+005760 01  DLR026-EXPECT-CCYYMMDD      PIC 9(08).
+005800 01  DLR026-LEAD-DAYS            PIC S9(06).
+005900 01  DLR026-AVG-LEAD             PIC S9(05)V99.
+006000 01  DLR026-HEADING-1.
+006100     05  FILLER                   PIC X(40)  VALUE
+006150         'DLR026 - VENDOR ON-TIME SCORECARD'.
+006200 01  DLR026-HEADING-2.
+006300     05  FILLER                   PIC X(12)  VALUE 'VENDOR      '.
+006400     05  FILLER                   PIC X(08)  VALUE 'PO CNT  '.
+006500     05  FILLER                   PIC X(12)  VALUE 'AVG LEAD    '.
+006600     05  FILLER                   PIC X(10)  VALUE 'AT RISK   '.
+006700 01  DLR026-DETAIL-LINE.
+006800     05  DLR026-D-VENDOR          PIC 9(10).
+006900     05  FILLER                   PIC X(04)  VALUE SPACES.
+007000     05  DLR026-D-PO-COUNT        PIC ZZZZZZ9.
+007100     05  FILLER                   PIC X(03)  VALUE SPACES.
+007200     05  DLR026-D-AVG-LEAD        PIC -ZZZZ9.99.
+007300     05  FILLER                   PIC X(03)  VALUE SPACES.
+007400     05  DLR026-D-AT-RISK         PIC ZZZZZZ9.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE.
+007800     PERFORM 2000-PROCESS-RECORD
+007900         UNTIL DLR026-EOF.
+008000     PERFORM 4000-PRINT-SCORECARD.
+008100     PERFORM 9000-TERMINATE.
+008200     STOP RUN.
+008300
+008400 1000-INITIALIZE.
+008500     OPEN INPUT  AMS-PODL-FILE.
+008600     OPEN OUTPUT VENDOR-SCORE-RPT.
+008700     PERFORM 2100-READ-PODL.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 2000-PROCESS-RECORD.
+009200     IF  RECORD-TYPE = 'PO'
+009300         PERFORM 2200-SCORE-VENDOR
+009400     END-IF.
+009500     PERFORM 2100-READ-PODL.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 2100-READ-PODL.
+010000     READ AMS-PODL-FILE
+010100         AT END
+010200             MOVE 'Y' TO DLR026-EOF-SW
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600
+010700 2200-SCORE-VENDOR.
+010800     MOVE Entry-Date              TO DLR026-ENTRY-DATE.
+010900     MOVE Expected-Reciept-Date   TO DLR026-EXPECT-DATE.
+011000     MOVE Cancel-by-date          TO DLR026-CANCEL-DATE.
+010950*    EXPAND THE 2-DIGIT PO YEARS OUT TO A FULL CCYYMMDD SO THE
+010960*    LEAD-TIME CALCULATION CAN USE A PROPER DATE FUNCTION.
+010970     COMPUTE DLR026-ENTRY-CCYYMMDD =
+010972         20000000 + DLR026-ENTRY-DATE.
+010980     COMPUTE DLR026-EXPECT-CCYYMMDD =
+010982         20000000 + DLR026-EXPECT-DATE.
+011100     COMPUTE DLR026-LEAD-DAYS =
+011150         FUNCTION INTEGER-OF-DATE (DLR026-EXPECT-CCYYMMDD)
+011200         - FUNCTION INTEGER-OF-DATE (DLR026-ENTRY-CCYYMMDD).
+011300     PERFORM 2300-FIND-OR-ADD-VENDOR.
+011350     IF  DLR026-FOUND
+011400         ADD 1 TO DLR026-V-PO-COUNT (DLR026-IX)
+011500         ADD DLR026-LEAD-DAYS TO DLR026-V-LEAD-SUM (DLR026-IX)
+011600         IF  DLR026-CANCEL-DATE NOT = ZERO
+011700             AND DLR026-CANCEL-DATE <= DLR026-EXPECT-DATE
+011800             ADD 1 TO DLR026-V-AT-RISK (DLR026-IX)
+011850         END-IF
+011900     END-IF.
+012000 2200-EXIT.
+012100     EXIT.
+012200
+012300 2300-FIND-OR-ADD-VENDOR.
+012350     MOVE 'N' TO DLR026-FOUND-SW.
+012400     SET DLR026-IX TO 1.
+012500     SEARCH DLR026-VENDOR-ENTRY
+012600         AT END
+012650             IF  DLR026-VENDOR-COUNT < 500
+012700                 ADD 1 TO DLR026-VENDOR-COUNT
+012800                 SET DLR026-IX TO DLR026-VENDOR-COUNT
+012900                 MOVE Vendor TO DLR026-V-VENDOR (DLR026-IX)
+013000                 MOVE ZERO TO DLR026-V-PO-COUNT (DLR026-IX)
+013100                 MOVE ZERO TO DLR026-V-LEAD-SUM (DLR026-IX)
+013200                 MOVE ZERO TO DLR026-V-AT-RISK (DLR026-IX)
+013250                 MOVE 'Y' TO DLR026-FOUND-SW
+013280             END-IF
+013300         WHEN DLR026-V-VENDOR (DLR026-IX) = Vendor
+013450             MOVE 'Y' TO DLR026-FOUND-SW
+013500     END-SEARCH.
+013600 2300-EXIT.
+013700     EXIT.
+013800
+013900 4000-PRINT-SCORECARD.
+014000     WRITE VENDOR-SCORE-LINE FROM DLR026-HEADING-1.
+014100     WRITE VENDOR-SCORE-LINE FROM DLR026-HEADING-2.
+014200     PERFORM 4100-PRINT-ONE-VENDOR
+014300         VARYING DLR026-IX FROM 1 BY 1
+014400         UNTIL DLR026-IX > DLR026-VENDOR-COUNT.
+014500 4000-EXIT.
+014600     EXIT.
+014700
+014800 4100-PRINT-ONE-VENDOR.
+014900     MOVE ZERO TO DLR026-AVG-LEAD.
+015000     IF  DLR026-V-PO-COUNT (DLR026-IX) > ZERO
+015100         COMPUTE DLR026-AVG-LEAD ROUNDED =
+015200             DLR026-V-LEAD-SUM (DLR026-IX) /
+015300             DLR026-V-PO-COUNT (DLR026-IX)
+015400     END-IF.
+015500     MOVE DLR026-V-VENDOR (DLR026-IX)   TO DLR026-D-VENDOR.
+015600     MOVE DLR026-V-PO-COUNT (DLR026-IX) TO DLR026-D-PO-COUNT.
+015700     MOVE DLR026-AVG-LEAD               TO DLR026-D-AVG-LEAD.
+015800     MOVE DLR026-V-AT-RISK (DLR026-IX)  TO DLR026-D-AT-RISK.
+015900     WRITE VENDOR-SCORE-LINE FROM DLR026-DETAIL-LINE.
+016000 4100-EXIT.
+016100     EXIT.
+016200
+016300 9000-TERMINATE.
+016400     CLOSE AMS-PODL-FILE
+016500           VENDOR-SCORE-RPT.
+016600 9000-EXIT.
+016700     EXIT.
