@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR049.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR049 - BEG01/BEG02 SEGMENT CODE VALIDATION ON PO DOWNLOAD  *
+001000*             INTAKE                                             *
+001100*                                                                *
+001200*   EVERY PO-RECORD CARRIES A BEG01-CODE/BEG02-CODE PAIR. ONLY   *
+001300*   THE COMBINATIONS THIS SHOP HAS AGREED WITH AMS ARE VALID -   *
+001400*   THEY ARE HELD IN A WORKING-STORAGE TABLE, SEEDED ONCE AT     *
+001500*   INITIALIZE TIME, SINCE THIS SUITE HAS NO EXTERNAL CODE-LIST  *
+001600*   FILE CONVENTION. ANY PO-RECORD WHOSE COMBINATION IS NOT ON   *
+001700*   THE TABLE IS REJECTED TO THE SUSPENSE QUEUE RATHER THAN      *
+001800*   LOADED, THE SAME WAY DLR023 HANDLES A DEPARTMENT MISMATCH.   *
+001900*                                                                *
+002000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002100*  ---|----------|------------------------------|------------    *
+002200*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT BEG-SUSPENSE      ASSIGN TO PODLBEG
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AMS-PODL-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY AMSPODL.
+004100 FD  BEG-SUSPENSE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  BEG-SUSPENSE-LINE           PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 01  DLR049-SWITCHES.
+004700     05  DLR049-EOF-SW            PIC X(01)  VALUE 'N'.
+004800         88  DLR049-EOF                      VALUE 'Y'.
+004900     05  DLR049-VALID-SW          PIC X(01)  VALUE 'N'.
+005000         88  DLR049-VALID-COMBO              VALUE 'Y'.
+005100 01  DLR049-BEG-TABLE.
+005200     05  DLR049-BEG-ENTRY OCCURS 6 TIMES
+005300                          INDEXED BY DLR049-BX.
+005400         10  DLR049-BEG01         PIC X(02).
+005500         10  DLR049-BEG02         PIC X(02).
+005600 01  DLR049-COUNTERS.
+005700     05  DLR049-RECS-READ         PIC 9(09)  VALUE ZERO.
+005800     05  DLR049-REJECTS           PIC 9(09)  VALUE ZERO.
+005900 01  DLR049-SUSPENSE-DETAIL.
+006000     05  DLR049-S-PO             PIC 9(12).
+006100     05  FILLER                   PIC X(02)  VALUE SPACES.
+006200     05  DLR049-S-VENDOR          PIC 9(10).
+006300     05  FILLER                   PIC X(02)  VALUE SPACES.
+006400     05  DLR049-S-BEG01           PIC X(02).
+006500     05  FILLER                   PIC X(02)  VALUE SPACES.
+006600     05  DLR049-S-BEG02           PIC X(02).
+006700     05  FILLER                   PIC X(02)  VALUE SPACES.
+006800     05  DLR049-S-REASON          PIC X(30)  VALUE
+006850         'UNRECOGNIZED BEG01/BEG02'.
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE.
+007200     PERFORM 2000-PROCESS-RECORD
+007300         UNTIL DLR049-EOF.
+007400     PERFORM 9000-TERMINATE.
+007500     STOP RUN.
+007600
+007700 1000-INITIALIZE.
+007800     OPEN INPUT  AMS-PODL-FILE.
+007900     OPEN OUTPUT BEG-SUSPENSE.
+008000     PERFORM 1100-BUILD-BEG-TABLE.
+008100     PERFORM 2100-READ-PODL.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500 1100-BUILD-BEG-TABLE.
+008600     SET DLR049-BX TO 1.
+008700     MOVE '00' TO DLR049-BEG01 (DLR049-BX).
+008800     MOVE 'SA' TO DLR049-BEG02 (DLR049-BX).
+008900     SET DLR049-BX TO 2.
+009000     MOVE '00' TO DLR049-BEG01 (DLR049-BX).
+009100     MOVE 'CO' TO DLR049-BEG02 (DLR049-BX).
+009200     SET DLR049-BX TO 3.
+009300     MOVE '01' TO DLR049-BEG01 (DLR049-BX).
+009400     MOVE 'SA' TO DLR049-BEG02 (DLR049-BX).
+009500     SET DLR049-BX TO 4.
+009600     MOVE '05' TO DLR049-BEG01 (DLR049-BX).
+009700     MOVE 'SA' TO DLR049-BEG02 (DLR049-BX).
+009800     SET DLR049-BX TO 5.
+009900     MOVE '05' TO DLR049-BEG01 (DLR049-BX).
+010000     MOVE 'CO' TO DLR049-BEG02 (DLR049-BX).
+010100     SET DLR049-BX TO 6.
+010200     MOVE '18' TO DLR049-BEG01 (DLR049-BX).
+010300     MOVE 'SA' TO DLR049-BEG02 (DLR049-BX).
+010400 1100-EXIT.
+010500     EXIT.
+010600
+010700 2000-PROCESS-RECORD.
+010800     ADD 1 TO DLR049-RECS-READ.
+010900     IF  RECORD-TYPE = 'PO'
+011000         PERFORM 2200-CHECK-BEG-CODES
+011100     END-IF.
+011200     PERFORM 2100-READ-PODL.
+011300 2000-EXIT.
+011400     EXIT.
+011500
+011600 2100-READ-PODL.
+011700     READ AMS-PODL-FILE
+011800         AT END
+011900             MOVE 'Y' TO DLR049-EOF-SW
+012000     END-READ.
+012100 2100-EXIT.
+012200     EXIT.
+012300
+012400 2200-CHECK-BEG-CODES.
+012500     MOVE 'N' TO DLR049-VALID-SW.
+012600     SET DLR049-BX TO 1.
+012700     SEARCH DLR049-BEG-ENTRY
+012800         AT END
+012900             CONTINUE
+013000         WHEN DLR049-BEG01 (DLR049-BX) = BEG01-CODE
+013100          AND DLR049-BEG02 (DLR049-BX) = BEG02-CODE
+013200             MOVE 'Y' TO DLR049-VALID-SW
+013300     END-SEARCH.
+013400     IF  NOT DLR049-VALID-COMBO
+013500         PERFORM 2300-WRITE-SUSPENSE
+013600     END-IF.
+013700 2200-EXIT.
+013800     EXIT.
+013900
+014000 2300-WRITE-SUSPENSE.
+014100     ADD 1 TO DLR049-REJECTS.
+014200     MOVE PO                                TO DLR049-S-PO.
+014300     MOVE Vendor                            TO DLR049-S-VENDOR.
+014400     MOVE BEG01-CODE                        TO DLR049-S-BEG01.
+014500     MOVE BEG02-CODE                        TO DLR049-S-BEG02.
+014600     WRITE BEG-SUSPENSE-LINE FROM DLR049-SUSPENSE-DETAIL.
+014700 2300-EXIT.
+014800     EXIT.
+014900
+015000 9000-TERMINATE.
+015100     DISPLAY 'DLR049 PO RECORDS READ = ' DLR049-RECS-READ.
+015200     DISPLAY 'DLR049 REJECTS         = ' DLR049-REJECTS.
+015300 9000-EXIT.
+015400     EXIT.
