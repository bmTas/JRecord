@@ -0,0 +1,122 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR045.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR045 - NUMERIC-REPRESENTATION AGREEMENT CHECK AHEAD OF AN  *
+001000*             RBI FORMAT MIGRATION                                *
+001100*                                                                *
+001200*   RBI-REPEAT HOLDS THE SAME CONCEPTUAL VALUE FOUR WAYS - SIGN  *
+001300*   LEADING SEPARATE, ZONED DISPLAY, COMP-3 AND COMP. THIS ONE-  *
+001400*   OFF UTILITY WALKS RBI-FILE AND CONFIRMS ALL FOUR FIELDS OF   *
+001500*   EACH RECORD'S REPEAT GROUP STILL AGREE, FLAGGING ANY RECORD  *
+001600*   WHERE THEY DO NOT, AHEAD OF RETIRING THE REDUNDANT FORMATS.  *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RBI-FILE          ASSIGN TO RBI
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT EXCEPTION-RPT     ASSIGN TO RBIEXRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RBI-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY RBIFCOPY.
+003900 FD  EXCEPTION-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  EXCEPTION-RPT-LINE          PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR045-SWITCHES.
+004500     05  DLR045-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR045-EOF                      VALUE 'Y'.
+004700 01  DLR045-SLS-WORK             PIC S9(06)  VALUE ZERO.
+004800 01  DLR045-DISP-WORK            PIC S9(06)  VALUE ZERO.
+004900 01  DLR045-CMP3-WORK            PIC S9(06)  VALUE ZERO.
+005000 01  DLR045-CMP-WORK             PIC S9(06)  VALUE ZERO.
+005100 01  DLR045-COUNTERS.
+005200     05  DLR045-RECORDS-CHECKED   PIC 9(07)  VALUE ZERO.
+005300     05  DLR045-RECORDS-FLAGGED   PIC 9(07)  VALUE ZERO.
+005400 01  DLR045-EXCEPTION-LINE.
+005500     05  FILLER                   PIC X(01)  VALUE SPACES.
+005600     05  DLR045-E-RECORD-NO       PIC 9(07).
+005700     05  FILLER                   PIC X(01)  VALUE SPACES.
+005800     05  DLR045-E-SLS             PIC -999999.
+005900     05  FILLER                   PIC X(01)  VALUE SPACES.
+006000     05  DLR045-E-DISP            PIC -999999.
+006100     05  FILLER                   PIC X(01)  VALUE SPACES.
+006200     05  DLR045-E-CMP3            PIC -999999.
+006300     05  FILLER                   PIC X(01)  VALUE SPACES.
+006400     05  DLR045-E-CMP             PIC -999999.
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE.
+006800     PERFORM 2000-CHECK-RECORD
+006900         UNTIL DLR045-EOF.
+007000     PERFORM 9000-TERMINATE.
+007100     STOP RUN.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  RBI-FILE.
+007500     OPEN OUTPUT EXCEPTION-RPT.
+007600     PERFORM 2100-READ-RBI.
+007700 1000-EXIT.
+007800     EXIT.
+007900
+008000 2000-CHECK-RECORD.
+008100     ADD 1 TO DLR045-RECORDS-CHECKED.
+008200     MOVE RBI-NUMBER-S96SLS (1)   TO DLR045-SLS-WORK.
+008300     MOVE RBI-NUMBER-S96DISP (1)  TO DLR045-DISP-WORK.
+008400     MOVE RBI-NUMBER-S96CMP3 (1)  TO DLR045-CMP3-WORK.
+008500     MOVE RBI-NUMBER-S96CMP (1)   TO DLR045-CMP-WORK.
+008600     IF  DLR045-SLS-WORK  NOT = DLR045-DISP-WORK
+008700     OR  DLR045-SLS-WORK  NOT = DLR045-CMP3-WORK
+008800     OR  DLR045-SLS-WORK  NOT = DLR045-CMP-WORK
+008900         ADD 1 TO DLR045-RECORDS-FLAGGED
+009000         PERFORM 2200-WRITE-EXCEPTION
+009100     END-IF.
+009200     PERFORM 2100-READ-RBI.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600 2100-READ-RBI.
+009700     READ RBI-FILE
+009800         AT END
+009900             MOVE 'Y' TO DLR045-EOF-SW
+010000     END-READ.
+010100 2100-EXIT.
+010200     EXIT.
+010300
+010400 2200-WRITE-EXCEPTION.
+010500     MOVE DLR045-RECORDS-CHECKED TO DLR045-E-RECORD-NO.
+010600     MOVE DLR045-SLS-WORK         TO DLR045-E-SLS.
+010700     MOVE DLR045-DISP-WORK        TO DLR045-E-DISP.
+010800     MOVE DLR045-CMP3-WORK        TO DLR045-E-CMP3.
+010900     MOVE DLR045-CMP-WORK         TO DLR045-E-CMP.
+011000     WRITE EXCEPTION-RPT-LINE FROM DLR045-EXCEPTION-LINE.
+011100 2200-EXIT.
+011200     EXIT.
+011300
+011400 9000-TERMINATE.
+011500     DISPLAY 'DLR045 RECORDS CHECKED         = '
+011600         DLR045-RECORDS-CHECKED.
+011700     DISPLAY 'DLR045 RECORDS FLAGGED         = '
+011800         DLR045-RECORDS-FLAGGED.
+011900     CLOSE RBI-FILE
+012000           EXCEPTION-RPT.
+012100 9000-EXIT.
+012200     EXIT.
