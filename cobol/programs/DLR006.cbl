@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR006.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR006 - STORE-TO-REGION ROLL-UP REPORT FOR DTAR020          *
+001000*                                                                *
+001100*   ROLLS DTAR020-STORE-NO SALES UP INTO REGION/BANNER TOTALS    *
+001200*   USING A STORE-TO-REGION CROSS-REFERENCE FILE, SO REGIONAL    *
+001300*   MANAGERS GET A CONSOLIDATED VIEW INSTEAD OF A FLAT LIST OF   *
+001400*   STORES THEY HAVE TO GROUP THEMSELVES.                        *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT STORE-XREF-FILE   ASSIGN TO STORXREF
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT REGION-REPORT     ASSIGN TO REGNRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DTAR020-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  DTAR020-REC.
+003900     COPY DTAR020.
+004000 FD  STORE-XREF-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  STORE-XREF-REC.
+004400     05  SXR-STORE-NO            PIC S9(03)   COMP-3.
+004500     05  SXR-REGION-CODE         PIC X(04).
+004600     05  SXR-REGION-NAME         PIC X(20).
+004700     05  SXR-BANNER-CODE         PIC X(04).
+004800 FD  REGION-REPORT
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  REGION-LINE                 PIC X(80).
+005200 WORKING-STORAGE SECTION.
+005300 01  DLR006-SWITCHES.
+005400     05  DLR006-EOF-SW            PIC X(01)  VALUE 'N'.
+005500         88  DLR006-EOF                      VALUE 'Y'.
+005600     05  DLR006-XREF-EOF-SW       PIC X(01)  VALUE 'N'.
+005700         88  DLR006-XREF-EOF                 VALUE 'Y'.
+005800 01  DLR006-XREF-CONTROL.
+005900     05  DLR006-XREF-COUNT        PIC S9(04)  COMP  VALUE ZERO.
+006000 01  DLR006-XREF-TABLE.
+006100     05  DLR006-XREF-ENTRY OCCURS 999 TIMES
+006200                           INDEXED BY DLR006-XREF-IX.
+006300         10  DLR006-X-STORE-NO    PIC S9(03)   COMP-3.
+006400         10  DLR006-X-REGION-CD   PIC X(04).
+006500         10  DLR006-X-REGION-NM   PIC X(20).
+006600 01  DLR006-REGN-CONTROL.
+006700     05  DLR006-REGN-COUNT        PIC S9(04)  COMP  VALUE ZERO.
+006800 01  DLR006-REGN-TABLE.
+006900     05  DLR006-REGN-ENTRY OCCURS 200 TIMES
+007000                           INDEXED BY DLR006-REGN-IX.
+007100         10  DLR006-R-REGION-CD   PIC X(04).
+007200         10  DLR006-R-REGION-NM   PIC X(20).
+007300         10  DLR006-R-QTY-SOLD    PIC S9(9)    COMP-3.
+007400         10  DLR006-R-SALE-AMT    PIC S9(9)V99 COMP-3.
+007500 01  DLR006-UNKNOWN-CODE          PIC X(04)    VALUE '????'.
+007550 01  DLR006-LOOKUP-REGION-CD      PIC X(04).
+007560 01  DLR006-LOOKUP-REGION-NM      PIC X(20).
+007600 01  DLR006-HEADING-1.
+007700     05  FILLER                   PIC X(40)  VALUE
+007800         'DLR006 - STORE TO REGION SALES ROLL-UP'.
+007900 01  DLR006-HEADING-2.
+008000     05  FILLER                   PIC X(06)  VALUE 'RGN   '.
+008100     05  FILLER                   PIC X(22)
+008150         VALUE 'REGION NAME           '.
+008200     05  FILLER                   PIC X(14)
+008250         VALUE 'QTY SOLD      '.
+008300     05  FILLER                   PIC X(14)
+008350         VALUE 'SALE AMOUNT   '.
+008400 01  DLR006-DETAIL-LINE.
+008500     05  DLR006-D-REGION-CD       PIC X(04).
+008600     05  FILLER                   PIC X(02)  VALUE SPACES.
+008700     05  DLR006-D-REGION-NM       PIC X(20).
+008800     05  FILLER                   PIC X(02)  VALUE SPACES.
+008900     05  DLR006-D-QTY             PIC ZZZZZZZZ9.
+009000     05  FILLER                   PIC X(03)  VALUE SPACES.
+009100     05  DLR006-D-AMT             PIC -ZZZZZZZ9.99.
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE.
+009500     PERFORM 2000-PROCESS-RECORD
+009600         UNTIL DLR006-EOF.
+009700     PERFORM 4000-PRINT-REGIONS.
+009800     PERFORM 9000-TERMINATE.
+009900     STOP RUN.
+010000
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  DTAR020-FILE.
+010300     OPEN INPUT  STORE-XREF-FILE.
+010400     OPEN OUTPUT REGION-REPORT.
+010500     PERFORM 1100-LOAD-STORE-XREF.
+010600     PERFORM 2100-READ-DTAR020.
+010700 1000-EXIT.
+010800     EXIT.
+010900
+011000 1100-LOAD-STORE-XREF.
+011100     PERFORM 1110-READ-XREF.
+011200     PERFORM UNTIL DLR006-XREF-EOF
+011250         IF  DLR006-XREF-COUNT < 999
+011300             ADD 1 TO DLR006-XREF-COUNT
+011400             SET DLR006-XREF-IX TO DLR006-XREF-COUNT
+011500             MOVE SXR-STORE-NO
+011600                 TO DLR006-X-STORE-NO (DLR006-XREF-IX)
+011700             MOVE SXR-REGION-CODE
+011800                 TO DLR006-X-REGION-CD (DLR006-XREF-IX)
+011900             MOVE SXR-REGION-NAME
+012000                 TO DLR006-X-REGION-NM (DLR006-XREF-IX)
+012050         END-IF
+012100         PERFORM 1110-READ-XREF
+012200     END-PERFORM.
+012300     CLOSE STORE-XREF-FILE.
+012400 1100-EXIT.
+012500     EXIT.
+012600
+012700 1110-READ-XREF.
+012800     READ STORE-XREF-FILE
+012900         AT END
+013000             MOVE 'Y' TO DLR006-XREF-EOF-SW
+013100     END-READ.
+013200 1110-EXIT.
+013300     EXIT.
+013400
+013500 2000-PROCESS-RECORD.
+013600     PERFORM 2200-FIND-STORE-REGION.
+013700     PERFORM 2300-FIND-OR-ADD-REGION.
+013800     ADD DTAR020-QTY-SOLD
+013900         TO DLR006-R-QTY-SOLD (DLR006-REGN-IX).
+014000     ADD DTAR020-SALE-PRICE
+014100         TO DLR006-R-SALE-AMT (DLR006-REGN-IX).
+014200     PERFORM 2100-READ-DTAR020.
+014300 2000-EXIT.
+014400     EXIT.
+014500
+014600 2100-READ-DTAR020.
+014700     READ DTAR020-FILE
+014800         AT END
+014900             MOVE 'Y' TO DLR006-EOF-SW
+015000     END-READ.
+015100 2100-EXIT.
+015200     EXIT.
+015300
+015400 2200-FIND-STORE-REGION.
+015500     SET DLR006-XREF-IX TO 1.
+015600     SEARCH DLR006-XREF-ENTRY
+015700         AT END
+015800             MOVE DLR006-UNKNOWN-CODE TO DLR006-LOOKUP-REGION-CD
+015850             MOVE SPACES TO DLR006-LOOKUP-REGION-NM
+015900         WHEN DLR006-X-STORE-NO (DLR006-XREF-IX)
+016000                 = DTAR020-STORE-NO
+016050             MOVE DLR006-X-REGION-CD (DLR006-XREF-IX)
+016060                 TO DLR006-LOOKUP-REGION-CD
+016070             MOVE DLR006-X-REGION-NM (DLR006-XREF-IX)
+016080                 TO DLR006-LOOKUP-REGION-NM
+016100     END-SEARCH.
+016300 2200-EXIT.
+016400     EXIT.
+016500
+016600 2300-FIND-OR-ADD-REGION.
+016700     SET DLR006-REGN-IX TO 1.
+016800     SEARCH DLR006-REGN-ENTRY
+016900         AT END
+016950             IF  DLR006-REGN-COUNT < 200
+017000                 ADD 1 TO DLR006-REGN-COUNT
+017100                 SET DLR006-REGN-IX TO DLR006-REGN-COUNT
+017200                 MOVE DLR006-LOOKUP-REGION-CD
+017300                     TO DLR006-R-REGION-CD (DLR006-REGN-IX)
+017400                 MOVE DLR006-LOOKUP-REGION-NM
+017500                     TO DLR006-R-REGION-NM (DLR006-REGN-IX)
+017600                 MOVE ZERO TO DLR006-R-QTY-SOLD (DLR006-REGN-IX)
+017700                 MOVE ZERO TO DLR006-R-SALE-AMT (DLR006-REGN-IX)
+017750             END-IF
+017800         WHEN DLR006-R-REGION-CD (DLR006-REGN-IX)
+017900                 = DLR006-LOOKUP-REGION-CD
+018000             CONTINUE
+018100     END-SEARCH.
+018200 2300-EXIT.
+018300     EXIT.
+018400
+018500 4000-PRINT-REGIONS.
+018600     WRITE REGION-LINE FROM DLR006-HEADING-1.
+018700     WRITE REGION-LINE FROM DLR006-HEADING-2.
+018800     PERFORM 4100-PRINT-ONE-REGION
+018900         VARYING DLR006-REGN-IX FROM 1 BY 1
+019000         UNTIL DLR006-REGN-IX > DLR006-REGN-COUNT.
+019100 4000-EXIT.
+019200     EXIT.
+019300
+019400 4100-PRINT-ONE-REGION.
+019500     MOVE DLR006-R-REGION-CD (DLR006-REGN-IX)
+019600         TO DLR006-D-REGION-CD.
+019700     MOVE DLR006-R-REGION-NM (DLR006-REGN-IX)
+019800         TO DLR006-D-REGION-NM.
+019900     MOVE DLR006-R-QTY-SOLD (DLR006-REGN-IX) TO DLR006-D-QTY.
+020000     MOVE DLR006-R-SALE-AMT (DLR006-REGN-IX) TO DLR006-D-AMT.
+020100     WRITE REGION-LINE FROM DLR006-DETAIL-LINE.
+020200 4100-EXIT.
+020300     EXIT.
+020400
+020500 9000-TERMINATE.
+020600     CLOSE DTAR020-FILE
+020700           REGION-REPORT.
+020800 9000-EXIT.
+020900     EXIT.
