@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR019.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR019 - CARRIER ON-TIME DELIVERY PERFORMANCE REPORT         *
+001000*                                                                *
+001100*   ROLLS UP THE STDR ASN HEADER (AS) RECORDS BY CARRIER CONNOTE  *
+001200*   PREFIX TO SCORE EACH CARRIER'S ON-TIME PERFORMANCE. A SHIPMENT*
+001300*   ARRIVED ON TIME IF THE ACTUAL RECEIPT DATE IS NOT LATER THAN  *
+001400*   THE SUPPLIER'S SCHEDULED SHIP DATE PLUS TRANSIT ALLOWANCE, SO *
+001500*   BUYING CAN SEE WHICH CARRIERS ARE MISSING WINDOWS.            *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STDR-FILE         ASSIGN TO STDR
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT CARRIER-RPT       ASSIGN TO CARRRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  STDR-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  STDR-DETAIL-RECORD.
+003800     COPY STDR.
+003900 FD  CARRIER-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  CARRIER-LINE                PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR019-SWITCHES.
+004500     05  DLR019-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR019-EOF                      VALUE 'Y'.
+004650     05  DLR019-FOUND-SW          PIC X(01)  VALUE 'N'.
+004660         88  DLR019-FOUND                    VALUE 'Y'.
+004700 01  DLR019-CONTROL.
+004800     05  DLR019-CARRIER-COUNT     PIC S9(04)  COMP  VALUE ZERO.
+004900 01  DLR019-CARRIER-CODE         PIC X(08).
+005000 01  DLR019-CARRIER-TABLE.
+005100     05  DLR019-CARRIER-ENTRY OCCURS 200 TIMES
+005200                            INDEXED BY DLR019-IX.
+005300         10  DLR019-C-CODE        PIC X(08).
+005400         10  DLR019-C-SHIP-COUNT  PIC S9(07)   COMP-3.
+005500         10  DLR019-C-ONTIME-CNT  PIC S9(07)   COMP-3.
+005600         10  DLR019-C-LATE-CNT    PIC S9(07)   COMP-3.
+005700 01  DLR019-PCT-ONTIME           PIC S9(03)V99.
+005800 01  DLR019-HEADING-1.
+005900     05  FILLER                   PIC X(40)  VALUE
+005950         'DLR019 - CARRIER ON-TIME PERFORMANCE'.
+006000 01  DLR019-HEADING-2.
+006100     05  FILLER                   PIC X(10)  VALUE 'CARRIER   '.
+006200     05  FILLER                   PIC X(12)  VALUE 'SHIPMENTS   '.
+006300     05  FILLER                   PIC X(10)  VALUE 'ON TIME   '.
+006400     05  FILLER                   PIC X(08)  VALUE 'LATE    '.
+006500     05  FILLER                   PIC X(10)  VALUE 'PCT OK    '.
+006600 01  DLR019-DETAIL-LINE.
+006700     05  DLR019-D-CODE            PIC X(08).
+006800     05  FILLER                   PIC X(04)  VALUE SPACES.
+006900     05  DLR019-D-SHIP-COUNT      PIC ZZZZZZ9.
+007000     05  FILLER                   PIC X(03)  VALUE SPACES.
+007100     05  DLR019-D-ONTIME-CNT      PIC ZZZZZZ9.
+007200     05  FILLER                   PIC X(03)  VALUE SPACES.
+007300     05  DLR019-D-LATE-CNT        PIC ZZZZZZ9.
+007400     05  FILLER                   PIC X(03)  VALUE SPACES.
+007500     05  DLR019-D-PCT-ONTIME      PIC ZZ9.99.
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE.
+007900     PERFORM 2000-PROCESS-RECORD
+008000         UNTIL DLR019-EOF.
+008100     PERFORM 4000-PRINT-CARRIERS.
+008200     PERFORM 9000-TERMINATE.
+008300     STOP RUN.
+008400
+008500 1000-INITIALIZE.
+008600     OPEN INPUT  STDR-FILE.
+008700     OPEN OUTPUT CARRIER-RPT.
+008800     PERFORM 2100-READ-STDR.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009200 2000-PROCESS-RECORD.
+009300     IF  STDR-RECORD-TYPE OF STDR-RS = 'AS'
+009400         PERFORM 2200-SCORE-SHIPMENT
+009500     END-IF.
+009600     PERFORM 2100-READ-STDR.
+009700 2000-EXIT.
+009800     EXIT.
+009900
+010000 2100-READ-STDR.
+010100     READ STDR-FILE
+010200         AT END
+010300             MOVE 'Y' TO DLR019-EOF-SW
+010400     END-READ.
+010500 2100-EXIT.
+010600     EXIT.
+010700
+010800 2200-SCORE-SHIPMENT.
+010900     MOVE CARRIER-CONNOTE-AS (1:8) TO DLR019-CARRIER-CODE.
+011000     PERFORM 2300-FIND-OR-ADD-CARRIER.
+011050     IF  DLR019-FOUND
+011100         ADD 1 TO DLR019-C-SHIP-COUNT (DLR019-IX)
+011200         IF  ASN-RCPT-DT-AS NOT > SHIP-SCHED-DT-AS
+011300             ADD 1 TO DLR019-C-ONTIME-CNT (DLR019-IX)
+011400         ELSE
+011500             ADD 1 TO DLR019-C-LATE-CNT (DLR019-IX)
+011550         END-IF
+011600     END-IF.
+011700 2200-EXIT.
+011800     EXIT.
+011900
+012000 2300-FIND-OR-ADD-CARRIER.
+012050     MOVE 'N' TO DLR019-FOUND-SW.
+012100     SET DLR019-IX TO 1.
+012200     SEARCH DLR019-CARRIER-ENTRY
+012300         AT END
+012350             IF  DLR019-CARRIER-COUNT < 200
+012400                 ADD 1 TO DLR019-CARRIER-COUNT
+012500                 SET DLR019-IX TO DLR019-CARRIER-COUNT
+012600                 MOVE DLR019-CARRIER-CODE
+012650                     TO DLR019-C-CODE (DLR019-IX)
+012700                 MOVE ZERO TO DLR019-C-SHIP-COUNT (DLR019-IX)
+012800                 MOVE ZERO TO DLR019-C-ONTIME-CNT (DLR019-IX)
+012900                 MOVE ZERO TO DLR019-C-LATE-CNT (DLR019-IX)
+012950                 MOVE 'Y' TO DLR019-FOUND-SW
+012980             END-IF
+013000         WHEN DLR019-C-CODE (DLR019-IX) = DLR019-CARRIER-CODE
+013150             MOVE 'Y' TO DLR019-FOUND-SW
+013200     END-SEARCH.
+013300 2300-EXIT.
+013400     EXIT.
+013500
+013600 4000-PRINT-CARRIERS.
+013700     WRITE CARRIER-LINE FROM DLR019-HEADING-1.
+013800     WRITE CARRIER-LINE FROM DLR019-HEADING-2.
+013900     PERFORM 4100-PRINT-ONE-CARRIER
+014000         VARYING DLR019-IX FROM 1 BY 1
+014100         UNTIL DLR019-IX > DLR019-CARRIER-COUNT.
+014200 4000-EXIT.
+014300     EXIT.
+014400
+014500 4100-PRINT-ONE-CARRIER.
+014600     MOVE ZERO TO DLR019-PCT-ONTIME.
+014700     IF  DLR019-C-SHIP-COUNT (DLR019-IX) > ZERO
+014800         COMPUTE DLR019-PCT-ONTIME ROUNDED =
+014900             DLR019-C-ONTIME-CNT (DLR019-IX) * 100 /
+015000             DLR019-C-SHIP-COUNT (DLR019-IX)
+015100     END-IF.
+015200     MOVE DLR019-C-CODE (DLR019-IX)       TO DLR019-D-CODE.
+015300     MOVE DLR019-C-SHIP-COUNT (DLR019-IX) TO DLR019-D-SHIP-COUNT.
+015400     MOVE DLR019-C-ONTIME-CNT (DLR019-IX) TO DLR019-D-ONTIME-CNT.
+015500     MOVE DLR019-C-LATE-CNT (DLR019-IX)   TO DLR019-D-LATE-CNT.
+015600     MOVE DLR019-PCT-ONTIME               TO DLR019-D-PCT-ONTIME.
+015700     WRITE CARRIER-LINE FROM DLR019-DETAIL-LINE.
+015800 4100-EXIT.
+015900     EXIT.
+016000
+016100 9000-TERMINATE.
+016200     CLOSE STDR-FILE
+016300           CARRIER-RPT.
+016400 9000-EXIT.
+016500     EXIT.
