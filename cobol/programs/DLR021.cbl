@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR021.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR021 - STDR ASN/RECEIPT EXTRACT RECORD-TYPE SPLITTER       *
+001000*                                                                *
+001100*   THE STDR EXTRACT INTERLEAVES TEN DIFFERENT RECORD TYPES ON   *
+001200*   ONE FILE. DOWNSTREAM JOBS THAT ONLY WANT ONE RECORD TYPE     *
+001300*   HAVE TO RE-READ AND FILTER THE WHOLE FILE, SO THIS PROGRAM   *
+001400*   SPLITS THE EXTRACT INTO ONE OUTPUT FILE PER RECORD TYPE.     *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STDR-FILE         ASSIGN TO STDR
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT STDR-FH-OUT       ASSIGN TO STDRFH
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT STDR-RH-OUT       ASSIGN TO STDRRH
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT STDR-RD-OUT       ASSIGN TO STDRRD
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500     SELECT STDR-RS-OUT       ASSIGN TO STDRRS
+003600                              ORGANIZATION IS SEQUENTIAL.
+003700     SELECT STDR-AS-OUT       ASSIGN TO STDRAS
+003800                              ORGANIZATION IS SEQUENTIAL.
+003900     SELECT STDR-SO-OUT       ASSIGN TO STDRSO
+004000                              ORGANIZATION IS SEQUENTIAL.
+004100     SELECT STDR-SC-OUT       ASSIGN TO STDRSC
+004200                              ORGANIZATION IS SEQUENTIAL.
+004300     SELECT STDR-AP-OUT       ASSIGN TO STDRAP
+004400                              ORGANIZATION IS SEQUENTIAL.
+004500     SELECT STDR-AR-OUT       ASSIGN TO STDRAR
+004600                              ORGANIZATION IS SEQUENTIAL.
+004700     SELECT STDR-FT-OUT       ASSIGN TO STDRFT
+004800                              ORGANIZATION IS SEQUENTIAL.
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  STDR-FILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE STANDARD.
+005400 01  STDR-INPUT-RECORD.
+005500     COPY STDR.
+005600 FD  STDR-FH-OUT
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  STDR-FH-OUT-RECORD          PIC X(350).
+006000 FD  STDR-RH-OUT
+006100     RECORDING MODE IS F
+006200     LABEL RECORDS ARE STANDARD.
+006300 01  STDR-RH-OUT-RECORD          PIC X(350).
+006400 FD  STDR-RD-OUT
+006500     RECORDING MODE IS F
+006600     LABEL RECORDS ARE STANDARD.
+006700 01  STDR-RD-OUT-RECORD          PIC X(350).
+006800 FD  STDR-RS-OUT
+006900     RECORDING MODE IS F
+007000     LABEL RECORDS ARE STANDARD.
+007100 01  STDR-RS-OUT-RECORD          PIC X(350).
+007200 FD  STDR-AS-OUT
+007300     RECORDING MODE IS F
+007400     LABEL RECORDS ARE STANDARD.
+007500 01  STDR-AS-OUT-RECORD          PIC X(350).
+007600 FD  STDR-SO-OUT
+007700     RECORDING MODE IS F
+007800     LABEL RECORDS ARE STANDARD.
+007900 01  STDR-SO-OUT-RECORD          PIC X(350).
+008000 FD  STDR-SC-OUT
+008100     RECORDING MODE IS F
+008200     LABEL RECORDS ARE STANDARD.
+008300 01  STDR-SC-OUT-RECORD          PIC X(350).
+008400 FD  STDR-AP-OUT
+008500     RECORDING MODE IS F
+008600     LABEL RECORDS ARE STANDARD.
+008700 01  STDR-AP-OUT-RECORD          PIC X(350).
+008800 FD  STDR-AR-OUT
+008900     RECORDING MODE IS F
+009000     LABEL RECORDS ARE STANDARD.
+009100 01  STDR-AR-OUT-RECORD          PIC X(350).
+009200 FD  STDR-FT-OUT
+009300     RECORDING MODE IS F
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  STDR-FT-OUT-RECORD          PIC X(350).
+009600 WORKING-STORAGE SECTION.
+009700 01  DLR021-SWITCHES.
+009800     05  DLR021-EOF-SW            PIC X(01)  VALUE 'N'.
+009900         88  DLR021-EOF                      VALUE 'Y'.
+010000 01  DLR021-COUNTERS.
+010100     05  DLR021-FH-COUNT          PIC 9(09)  VALUE ZERO.
+010200     05  DLR021-RH-COUNT          PIC 9(09)  VALUE ZERO.
+010300     05  DLR021-RD-COUNT          PIC 9(09)  VALUE ZERO.
+010400     05  DLR021-RS-COUNT          PIC 9(09)  VALUE ZERO.
+010500     05  DLR021-AS-COUNT          PIC 9(09)  VALUE ZERO.
+010600     05  DLR021-SO-COUNT          PIC 9(09)  VALUE ZERO.
+010700     05  DLR021-SC-COUNT          PIC 9(09)  VALUE ZERO.
+010800     05  DLR021-AP-COUNT          PIC 9(09)  VALUE ZERO.
+010900     05  DLR021-AR-COUNT          PIC 9(09)  VALUE ZERO.
+011000     05  DLR021-FT-COUNT          PIC 9(09)  VALUE ZERO.
+011100     05  DLR021-UNKNOWN-COUNT     PIC 9(09)  VALUE ZERO.
+011200 PROCEDURE DIVISION.
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE.
+011500     PERFORM 2000-SPLIT-RECORD
+011600         UNTIL DLR021-EOF.
+011700     PERFORM 9000-TERMINATE.
+011800     STOP RUN.
+011900
+012000 1000-INITIALIZE.
+012100     OPEN INPUT  STDR-FILE.
+012200     OPEN OUTPUT STDR-FH-OUT
+012300                 STDR-RH-OUT
+012400                 STDR-RD-OUT
+012500                 STDR-RS-OUT
+012600                 STDR-AS-OUT
+012700                 STDR-SO-OUT
+012800                 STDR-SC-OUT
+012900                 STDR-AP-OUT
+013000                 STDR-AR-OUT
+013100                 STDR-FT-OUT.
+013200     PERFORM 2100-READ-STDR.
+013300 1000-EXIT.
+013400     EXIT.
+013500
+013600 2000-SPLIT-RECORD.
+013700     EVALUATE STDR-RECORD-TYPE OF STDR-RS
+013800         WHEN 'FH'
+013900             ADD 1 TO DLR021-FH-COUNT
+014000             WRITE STDR-FH-OUT-RECORD FROM STDR-INPUT-RECORD
+014100         WHEN 'RH'
+014200             ADD 1 TO DLR021-RH-COUNT
+014300             WRITE STDR-RH-OUT-RECORD FROM STDR-INPUT-RECORD
+014400         WHEN 'RD'
+014500             ADD 1 TO DLR021-RD-COUNT
+014600             WRITE STDR-RD-OUT-RECORD FROM STDR-INPUT-RECORD
+014700         WHEN 'RS'
+014800             ADD 1 TO DLR021-RS-COUNT
+014900             WRITE STDR-RS-OUT-RECORD FROM STDR-INPUT-RECORD
+015000         WHEN 'AS'
+015100             ADD 1 TO DLR021-AS-COUNT
+015200             WRITE STDR-AS-OUT-RECORD FROM STDR-INPUT-RECORD
+015300         WHEN 'SO'
+015400             ADD 1 TO DLR021-SO-COUNT
+015500             WRITE STDR-SO-OUT-RECORD FROM STDR-INPUT-RECORD
+015600         WHEN 'SC'
+015700             ADD 1 TO DLR021-SC-COUNT
+015800             WRITE STDR-SC-OUT-RECORD FROM STDR-INPUT-RECORD
+015900         WHEN 'AP'
+016000             ADD 1 TO DLR021-AP-COUNT
+016100             WRITE STDR-AP-OUT-RECORD FROM STDR-INPUT-RECORD
+016200         WHEN 'AR'
+016300             ADD 1 TO DLR021-AR-COUNT
+016400             WRITE STDR-AR-OUT-RECORD FROM STDR-INPUT-RECORD
+016500         WHEN 'FT'
+016600             ADD 1 TO DLR021-FT-COUNT
+016700             WRITE STDR-FT-OUT-RECORD FROM STDR-INPUT-RECORD
+016800         WHEN OTHER
+016900             ADD 1 TO DLR021-UNKNOWN-COUNT
+017000     END-EVALUATE.
+017100     PERFORM 2100-READ-STDR.
+017200 2000-EXIT.
+017300     EXIT.
+017400
+017500 2100-READ-STDR.
+017600     READ STDR-FILE
+017700         AT END
+017800             MOVE 'Y' TO DLR021-EOF-SW
+017900     END-READ.
+018000 2100-EXIT.
+018100     EXIT.
+018200
+018300 9000-TERMINATE.
+018400     DISPLAY 'DLR021 FH RECORDS      = ' DLR021-FH-COUNT.
+018500     DISPLAY 'DLR021 RH RECORDS      = ' DLR021-RH-COUNT.
+018600     DISPLAY 'DLR021 RD RECORDS      = ' DLR021-RD-COUNT.
+018700     DISPLAY 'DLR021 RS RECORDS      = ' DLR021-RS-COUNT.
+018800     DISPLAY 'DLR021 AS RECORDS      = ' DLR021-AS-COUNT.
+018900     DISPLAY 'DLR021 SO RECORDS      = ' DLR021-SO-COUNT.
+019000     DISPLAY 'DLR021 SC RECORDS      = ' DLR021-SC-COUNT.
+019100     DISPLAY 'DLR021 AP RECORDS      = ' DLR021-AP-COUNT.
+019200     DISPLAY 'DLR021 AR RECORDS      = ' DLR021-AR-COUNT.
+019300     DISPLAY 'DLR021 FT RECORDS      = ' DLR021-FT-COUNT.
+019400     DISPLAY 'DLR021 UNKNOWN RECORDS = ' DLR021-UNKNOWN-COUNT.
+019500     CLOSE STDR-FILE
+019600           STDR-FH-OUT
+019700           STDR-RH-OUT
+019800           STDR-RD-OUT
+019900           STDR-RS-OUT
+020000           STDR-AS-OUT
+020100           STDR-SO-OUT
+020200           STDR-SC-OUT
+020300           STDR-AP-OUT
+020400           STDR-AR-OUT
+020500           STDR-FT-OUT.
+020600 9000-EXIT.
+020700     EXIT.
