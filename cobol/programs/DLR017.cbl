@@ -0,0 +1,155 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR017.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR017 - MULTI-BRAND CONSOLIDATED RECEIVING DASHBOARD        *
+001000*                                                                *
+001100*   ROLLS UP THE RH RECEIPT HEADER RECORDS ON THE STDR EXTRACT   *
+001200*   BY BRAND-ID SO A DC THAT RECEIVES FOR SEVERAL BRANDS GETS A  *
+001300*   SINGLE CONSOLIDATED VIEW OF RECEIPT COUNT, RECEIVED QUANTITY *
+001400*   AND RECEIPT VALUE PER BRAND INSTEAD OF A FLAT RECEIPT LIST.  *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT STDR-FILE         ASSIGN TO STDR
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DASHBOARD-RPT     ASSIGN TO BRNDRPT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  STDR-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  STDR-DETAIL-RECORD.
+003700     COPY STDR.
+003800 FD  DASHBOARD-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  DASHBOARD-LINE              PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR017-SWITCHES.
+004400     05  DLR017-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR017-EOF                      VALUE 'Y'.
+004550     05  DLR017-FOUND-SW          PIC X(01)  VALUE 'N'.
+004560         88  DLR017-FOUND                    VALUE 'Y'.
+004600 01  DLR017-CONTROL.
+004700     05  DLR017-BRAND-COUNT       PIC S9(04)  COMP  VALUE ZERO.
+004800 01  DLR017-BRAND-TABLE.
+004900     05  DLR017-BRAND-ENTRY OCCURS 50 TIMES
+005000                            INDEXED BY DLR017-IX.
+005100         10  DLR017-BRAND-ID      PIC X(03).
+005200         10  DLR017-RCPT-COUNT    PIC S9(07)   COMP-3.
+005300         10  DLR017-RECV-QTY      PIC S9(9)    COMP-3.
+005400         10  DLR017-RCPT-AMOUNT   PIC S9(9)V99 COMP-3.
+005500 01  DLR017-HEADING-1.
+005600     05  FILLER                   PIC X(40)  VALUE
+005650         'DLR017 - MULTI-BRAND RECEIVING DASHBOARD'.
+005700 01  DLR017-HEADING-2.
+005800     05  FILLER                   PIC X(08)  VALUE 'BRAND   '.
+005900     05  FILLER                   PIC X(12)  VALUE 'RECEIPTS    '.
+006000     05  FILLER                   PIC X(14)
+006050         VALUE 'RECEIVED QTY  '.
+006100     05  FILLER                   PIC X(14)
+006150         VALUE 'RECEIPT VALUE '.
+006200 01  DLR017-DETAIL-LINE.
+006300     05  DLR017-D-BRAND-ID        PIC X(03).
+006400     05  FILLER                   PIC X(06)  VALUE SPACES.
+006500     05  DLR017-D-RCPT-COUNT      PIC ZZZZZZ9.
+006600     05  FILLER                   PIC X(04)  VALUE SPACES.
+006700     05  DLR017-D-RECV-QTY        PIC ZZZZZZZZ9.
+006800     05  FILLER                   PIC X(03)  VALUE SPACES.
+006900     05  DLR017-D-RCPT-AMOUNT     PIC ZZZZZZZ9.99.
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE.
+007300     PERFORM 2000-PROCESS-RECORD
+007400         UNTIL DLR017-EOF.
+007500     PERFORM 4000-PRINT-DASHBOARD.
+007600     PERFORM 9000-TERMINATE.
+007700     STOP RUN.
+007800
+007900 1000-INITIALIZE.
+008000     OPEN INPUT  STDR-FILE.
+008100     OPEN OUTPUT DASHBOARD-RPT.
+008200     PERFORM 2100-READ-STDR.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600 2000-PROCESS-RECORD.
+008700     IF  STDR-RECORD-TYPE OF STDR-RS = 'RH'
+008800         PERFORM 2200-FIND-OR-ADD-BRAND
+008850         IF  DLR017-FOUND
+008900             ADD 1 TO DLR017-RCPT-COUNT (DLR017-IX)
+009000             ADD TOT-RECV-QTY-RH TO DLR017-RECV-QTY (DLR017-IX)
+009100             ADD TOT-RCPT-AMT-RH TO DLR017-RCPT-AMOUNT (DLR017-IX)
+009150         END-IF
+009200     END-IF.
+009300     PERFORM 2100-READ-STDR.
+009400 2000-EXIT.
+009500     EXIT.
+009600
+009700 2100-READ-STDR.
+009800     READ STDR-FILE
+009900         AT END
+010000             MOVE 'Y' TO DLR017-EOF-SW
+010100     END-READ.
+010200 2100-EXIT.
+010300     EXIT.
+010400
+010500 2200-FIND-OR-ADD-BRAND.
+010550     MOVE 'N' TO DLR017-FOUND-SW.
+010600     SET DLR017-IX TO 1.
+010700     SEARCH DLR017-BRAND-ENTRY
+010800         AT END
+010850             IF  DLR017-BRAND-COUNT < 50
+010900                 ADD 1 TO DLR017-BRAND-COUNT
+011000                 SET DLR017-IX TO DLR017-BRAND-COUNT
+011100                 MOVE BRAND-ID-RH TO DLR017-BRAND-ID (DLR017-IX)
+011200                 MOVE ZERO TO DLR017-RCPT-COUNT (DLR017-IX)
+011300                 MOVE ZERO TO DLR017-RECV-QTY (DLR017-IX)
+011400                 MOVE ZERO TO DLR017-RCPT-AMOUNT (DLR017-IX)
+011450                 MOVE 'Y' TO DLR017-FOUND-SW
+011480             END-IF
+011500         WHEN DLR017-BRAND-ID (DLR017-IX) = BRAND-ID-RH
+011650             MOVE 'Y' TO DLR017-FOUND-SW
+011700     END-SEARCH.
+011800 2200-EXIT.
+011900     EXIT.
+012000
+012100 4000-PRINT-DASHBOARD.
+012200     WRITE DASHBOARD-LINE FROM DLR017-HEADING-1.
+012300     WRITE DASHBOARD-LINE FROM DLR017-HEADING-2.
+012400     PERFORM 4100-PRINT-ONE-BRAND
+012500         VARYING DLR017-IX FROM 1 BY 1
+012600         UNTIL DLR017-IX > DLR017-BRAND-COUNT.
+012700 4000-EXIT.
+012800     EXIT.
+012900
+013000 4100-PRINT-ONE-BRAND.
+013100     MOVE DLR017-BRAND-ID (DLR017-IX)      TO DLR017-D-BRAND-ID.
+013200     MOVE DLR017-RCPT-COUNT (DLR017-IX)    TO DLR017-D-RCPT-COUNT.
+013300     MOVE DLR017-RECV-QTY (DLR017-IX)      TO DLR017-D-RECV-QTY.
+013400     MOVE DLR017-RCPT-AMOUNT (DLR017-IX)
+013500         TO DLR017-D-RCPT-AMOUNT.
+013600     WRITE DASHBOARD-LINE FROM DLR017-DETAIL-LINE.
+013700 4100-EXIT.
+013800     EXIT.
+013900
+014000 9000-TERMINATE.
+014100     CLOSE STDR-FILE
+014200           DASHBOARD-RPT.
+014300 9000-EXIT.
+014400     EXIT.
