@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR035.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR035 - BRANCH/SECTION END-OF-DAY BALANCING JOB FOR AQTRANS  *
+001000*                                                                *
+001100*   ROLLS UP AQTRANS TOTALS BY TRANS-PROC-BRCH AND                *
+001200*   TRANS-PROC-SECT, BROKEN DOWN BY TRANS-BASIC-TRNTYP, SO        *
+001300*   BRANCH TELLERS HAVE A SYSTEM-PRODUCED BALANCING FIGURE TO     *
+001400*   CHECK THEIR TILL AGAINST AT CLOSE OF BUSINESS.                *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT BALANCE-RPT       ASSIGN TO AQBALRPT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AQTRANS-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY AQTRANS.
+003700 FD  BALANCE-RPT
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  BALANCE-RPT-LINE            PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  DLR035-SWITCHES.
+004300     05  DLR035-EOF-SW            PIC X(01)  VALUE 'N'.
+004400         88  DLR035-EOF                      VALUE 'Y'.
+004450     05  DLR035-BUCKET-FOUND-SW   PIC X(01)  VALUE 'N'.
+004460         88  DLR035-BUCKET-FOUND             VALUE 'Y'.
+004500 01  DLR035-CONTROL.
+004600     05  DLR035-BAL-COUNT         PIC S9(05)  COMP  VALUE ZERO.
+004700 01  DLR035-AMOUNT               PIC S9(15)  COMP-3.
+004800 01  DLR035-BAL-TABLE.
+004900     05  DLR035-BAL-ENTRY OCCURS 500 TIMES
+005000                          INDEXED BY DLR035-BX.
+005100         10  DLR035-B-BRCH         PIC X(04).
+005200         10  DLR035-B-SECT         PIC X(04).
+005300         10  DLR035-B-TRNTYP       PIC X(04).
+005400         10  DLR035-B-COUNT        PIC S9(07)  COMP-3.
+005500         10  DLR035-B-AMT-TOTAL    PIC S9(15)  COMP-3.
+005600 01  DLR035-HEADING-1.
+005700     05  FILLER                   PIC X(40)  VALUE
+005750         'DLR035 - BRANCH/SECTION EOD BALANCING'.
+005800 01  DLR035-HEADING-2.
+005900     05  FILLER                   PIC X(06)  VALUE 'BRCH  '.
+006000     05  FILLER                   PIC X(06)  VALUE 'SECT  '.
+006100     05  FILLER                   PIC X(06)  VALUE 'TYPE  '.
+006200     05  FILLER                   PIC X(10)  VALUE 'COUNT     '.
+006300     05  FILLER                   PIC X(16)  VALUE
+006350         'AMOUNT          '.
+006400 01  DLR035-DETAIL-LINE.
+006500     05  DLR035-D-BRCH            PIC X(04).
+006600     05  FILLER                   PIC X(02)  VALUE SPACES.
+006700     05  DLR035-D-SECT            PIC X(04).
+006800     05  FILLER                   PIC X(02)  VALUE SPACES.
+006900     05  DLR035-D-TRNTYP          PIC X(04).
+007000     05  FILLER                   PIC X(02)  VALUE SPACES.
+007100     05  DLR035-D-COUNT           PIC ZZZZZZ9.
+007200     05  FILLER                   PIC X(02)  VALUE SPACES.
+007300     05  DLR035-D-AMOUNT          PIC -(13)9.99.
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE.
+007700     PERFORM 2000-BALANCE-TRANSACTION
+007800         UNTIL DLR035-EOF.
+007900     PERFORM 4000-PRINT-BALANCE.
+008000     PERFORM 9000-TERMINATE.
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  AQTRANS-FILE.
+008500     OPEN OUTPUT BALANCE-RPT.
+008600     PERFORM 2100-READ-AQTRANS.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000 2000-BALANCE-TRANSACTION.
+009100     PERFORM 2200-GET-AMOUNT.
+009200     PERFORM 2300-FIND-OR-ADD-BUCKET.
+009250     IF  DLR035-BUCKET-FOUND
+009300         ADD 1 TO DLR035-B-COUNT (DLR035-BX)
+009400         ADD DLR035-AMOUNT TO DLR035-B-AMT-TOTAL (DLR035-BX)
+009450     END-IF.
+009500     PERFORM 2100-READ-AQTRANS.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 2100-READ-AQTRANS.
+010000     READ AQTRANS-FILE
+010100         AT END
+010200             MOVE 'Y' TO DLR035-EOF-SW
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600
+010700 2200-GET-AMOUNT.
+010800     EVALUATE TRANS-BASIC-TRNTYP
+010900         WHEN 'DR  '
+011000             MOVE TRN-DR-AMT TO DLR035-AMOUNT
+011100         WHEN 'CR  '
+011200             MOVE TRN-CR-AMT TO DLR035-AMOUNT
+011300         WHEN OTHER
+011400             MOVE ZERO TO DLR035-AMOUNT
+011500     END-EVALUATE.
+011600 2200-EXIT.
+011700     EXIT.
+011800
+011900 2300-FIND-OR-ADD-BUCKET.
+011950     MOVE 'N' TO DLR035-BUCKET-FOUND-SW.
+012000     SET DLR035-BX TO 1.
+012100     SEARCH DLR035-BAL-ENTRY
+012200         AT END
+012300             IF  DLR035-BAL-COUNT < 500
+012400                 ADD 1 TO DLR035-BAL-COUNT
+012500                 SET DLR035-BX TO DLR035-BAL-COUNT
+012600                 MOVE TRANS-PROC-BRCH TO
+012650                     DLR035-B-BRCH (DLR035-BX)
+012700                 MOVE TRANS-PROC-SECT TO
+012750                     DLR035-B-SECT (DLR035-BX)
+012800                 MOVE TRANS-BASIC-TRNTYP TO
+012850                     DLR035-B-TRNTYP (DLR035-BX)
+012900                 MOVE ZERO TO DLR035-B-COUNT (DLR035-BX)
+013000                 MOVE ZERO TO DLR035-B-AMT-TOTAL (DLR035-BX)
+013050                 MOVE 'Y' TO DLR035-BUCKET-FOUND-SW
+013100             END-IF
+013200         WHEN  DLR035-B-BRCH (DLR035-BX)   = TRANS-PROC-BRCH
+013300           AND DLR035-B-SECT (DLR035-BX)   = TRANS-PROC-SECT
+013400           AND DLR035-B-TRNTYP (DLR035-BX) = TRANS-BASIC-TRNTYP
+013450             MOVE 'Y' TO DLR035-BUCKET-FOUND-SW
+013600     END-SEARCH.
+013700 2300-EXIT.
+013800     EXIT.
+013900
+014000 4000-PRINT-BALANCE.
+014100     WRITE BALANCE-RPT-LINE FROM DLR035-HEADING-1.
+014200     WRITE BALANCE-RPT-LINE FROM DLR035-HEADING-2.
+014300     PERFORM 4100-PRINT-ONE-BUCKET
+014400         VARYING DLR035-BX FROM 1 BY 1
+014500         UNTIL DLR035-BX > DLR035-BAL-COUNT.
+014600 4000-EXIT.
+014700     EXIT.
+014800
+014900 4100-PRINT-ONE-BUCKET.
+015000     MOVE DLR035-B-BRCH (DLR035-BX)      TO DLR035-D-BRCH.
+015100     MOVE DLR035-B-SECT (DLR035-BX)      TO DLR035-D-SECT.
+015200     MOVE DLR035-B-TRNTYP (DLR035-BX)    TO DLR035-D-TRNTYP.
+015300     MOVE DLR035-B-COUNT (DLR035-BX)     TO DLR035-D-COUNT.
+015400     MOVE DLR035-B-AMT-TOTAL (DLR035-BX) TO DLR035-D-AMOUNT.
+015500     WRITE BALANCE-RPT-LINE FROM DLR035-DETAIL-LINE.
+015600 4100-EXIT.
+015700     EXIT.
+015800
+015900 9000-TERMINATE.
+016000     CLOSE AQTRANS-FILE
+016100           BALANCE-RPT.
+016200 9000-EXIT.
+016300     EXIT.
