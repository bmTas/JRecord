@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR025.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR025 - CANCEL-BY-DATE AT-RISK PO ALERTING                 *
+001000*                                                                *
+001100*   FOR EVERY PO-RECORD ON THE AMS PO DOWNLOAD FILE, COMPARES    *
+001200*   CANCEL-BY-DATE AGAINST EXPECTED-RECIEPT-DATE AND TODAY'S     *
+001300*   DATE. A PO IS AT RISK WHEN ITS CANCEL DATE FALLS ON OR       *
+001400*   BEFORE THE EXPECTED RECEIPT DATE, OR WHEN THE CANCEL DATE    *
+001500*   HAS ALREADY ARRIVED, SO BUYING CAN CHASE THE VENDOR BEFORE   *
+001600*   THE ORDER LAPSES.                                            *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PO-RISK-RPT       ASSIGN TO PORISKRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AMS-PODL-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY AMSPODL.
+003900 FD  PO-RISK-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  PO-RISK-LINE                PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR025-SWITCHES.
+004500     05  DLR025-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR025-EOF                      VALUE 'Y'.
+004700 01  DLR025-TODAY-YYMMDD         PIC 9(06).
+004800 01  DLR025-CANCEL-DATE          PIC 9(06).
+004900 01  DLR025-EXPECT-DATE          PIC 9(06).
+005000 01  DLR025-COUNTERS.
+005100     05  DLR025-RECS-READ         PIC 9(09)  VALUE ZERO.
+005200     05  DLR025-AT-RISK           PIC 9(09)  VALUE ZERO.
+005300 01  DLR025-HEADING-1.
+005400     05  FILLER                   PIC X(40)  VALUE
+005450         'DLR025 - CANCEL-BY-DATE AT-RISK PO LIST'.
+005500 01  DLR025-HEADING-2.
+005600     05  FILLER                   PIC X(14)
+005650         VALUE 'PO NUMBER     '.
+005700     05  FILLER                   PIC X(12)  VALUE 'VENDOR      '.
+005800     05  FILLER                   PIC X(10)  VALUE 'CANCEL BY '.
+005900     05  FILLER                   PIC X(10)  VALUE 'EXPECTED  '.
+006000     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+006100 01  DLR025-DETAIL-LINE.
+006200     05  DLR025-D-PO              PIC 9(12).
+006300     05  FILLER                   PIC X(02)  VALUE SPACES.
+006400     05  DLR025-D-VENDOR          PIC 9(10).
+006500     05  FILLER                   PIC X(02)  VALUE SPACES.
+006600     05  DLR025-D-CANCEL-DATE     PIC 9(06).
+006700     05  FILLER                   PIC X(04)  VALUE SPACES.
+006800     05  DLR025-D-EXPECT-DATE     PIC 9(06).
+006900     05  FILLER                   PIC X(04)  VALUE SPACES.
+007000     05  DLR025-D-STATUS          PIC X(10).
+007100 PROCEDURE DIVISION.
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE.
+007400     PERFORM 2000-PROCESS-RECORD
+007500         UNTIL DLR025-EOF.
+007600     PERFORM 9000-TERMINATE.
+007700     STOP RUN.
+007800
+007900 1000-INITIALIZE.
+008000     OPEN INPUT  AMS-PODL-FILE.
+008100     OPEN OUTPUT PO-RISK-RPT.
+008200     ACCEPT DLR025-TODAY-YYMMDD FROM DATE.
+008300     WRITE PO-RISK-LINE FROM DLR025-HEADING-1.
+008400     WRITE PO-RISK-LINE FROM DLR025-HEADING-2.
+008500     PERFORM 2100-READ-PODL.
+008600 1000-EXIT.
+008700     EXIT.
+008800
+008900 2000-PROCESS-RECORD.
+009000     ADD 1 TO DLR025-RECS-READ.
+009100     IF  RECORD-TYPE = 'PO'
+009200         PERFORM 2200-CHECK-AT-RISK
+009300     END-IF.
+009400     PERFORM 2100-READ-PODL.
+009500 2000-EXIT.
+009600     EXIT.
+009700
+009800 2100-READ-PODL.
+009900     READ AMS-PODL-FILE
+010000         AT END
+010100             MOVE 'Y' TO DLR025-EOF-SW
+010200     END-READ.
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600 2200-CHECK-AT-RISK.
+010700     MOVE Cancel-by-date          TO DLR025-CANCEL-DATE.
+010800     MOVE Expected-Reciept-Date   TO DLR025-EXPECT-DATE.
+010900     IF  DLR025-CANCEL-DATE NOT = ZERO
+011000         AND (DLR025-CANCEL-DATE <= DLR025-EXPECT-DATE
+011100         OR DLR025-CANCEL-DATE <= DLR025-TODAY-YYMMDD)
+011200         PERFORM 2300-WRITE-ALERT
+011300     END-IF.
+011400 2200-EXIT.
+011500     EXIT.
+011600
+011700 2300-WRITE-ALERT.
+011800     ADD 1 TO DLR025-AT-RISK.
+011900     MOVE PO                     TO DLR025-D-PO.
+012000     MOVE Vendor                 TO DLR025-D-VENDOR.
+012100     MOVE DLR025-CANCEL-DATE     TO DLR025-D-CANCEL-DATE.
+012200     MOVE DLR025-EXPECT-DATE     TO DLR025-D-EXPECT-DATE.
+012300     MOVE 'AT RISK   ' TO DLR025-D-STATUS.
+012400     WRITE PO-RISK-LINE FROM DLR025-DETAIL-LINE.
+012500 2300-EXIT.
+012600     EXIT.
+012700
+012800 9000-TERMINATE.
+012900     DISPLAY 'DLR025 RECORDS READ = ' DLR025-RECS-READ.
+013000     DISPLAY 'DLR025 AT RISK POS  = ' DLR025-AT-RISK.
+013100     CLOSE AMS-PODL-FILE
+013200           PO-RISK-RPT.
+013300 9000-EXIT.
+013400     EXIT.
