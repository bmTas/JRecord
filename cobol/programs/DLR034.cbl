@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR034.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR034 - SYSTEM-GENERATED VS MANUAL TRANSACTION CONTROL       *
+001000*             REPORT                                             *
+001100*                                                                *
+001200*   SEPARATES AQTRANS ENTRIES CARRYING TRANS-SYSGEN-IND/          *
+001300*   TRANS-SYSGEN-ID FROM MANUALLY KEYED ENTRIES (IDENTIFIED BY    *
+001400*   TRANS-ENTER-ID WITH NO SYSTEM-GENERATED INDICATOR SET), WITH  *
+001500*   A COUNT AND DOLLAR TOTAL FOR EACH SO OPERATIONAL CONTROL CAN  *
+001600*   RECONCILE WHAT THE SYSTEM AUTO-GENERATED AGAINST WHAT         *
+001700*   TELLERS ACTUALLY KEYED.                                       *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT CONTROL-RPT       ASSIGN TO AQCTLRPT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  AQTRANS-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY AQTRANS.
+004000 FD  CONTROL-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  CONTROL-RPT-LINE            PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  DLR034-SWITCHES.
+004600     05  DLR034-EOF-SW            PIC X(01)  VALUE 'N'.
+004700         88  DLR034-EOF                      VALUE 'Y'.
+004800 01  DLR034-AMOUNT               PIC S9(15)  COMP-3.
+004900 01  DLR034-COUNTERS.
+005000     05  DLR034-SYS-COUNT         PIC S9(09)  COMP-3  VALUE ZERO.
+005100     05  DLR034-SYS-AMT-TOTAL     PIC S9(15)  COMP-3  VALUE ZERO.
+005200     05  DLR034-MAN-COUNT         PIC S9(09)  COMP-3  VALUE ZERO.
+005300     05  DLR034-MAN-AMT-TOTAL     PIC S9(15)  COMP-3  VALUE ZERO.
+005400 01  DLR034-HEADING-1.
+005500     05  FILLER                   PIC X(40)  VALUE
+005550         'DLR034 - SYSGEN VS MANUAL CONTROL RPT'.
+005600 01  DLR034-DETAIL-LINE.
+005700     05  DLR034-D-CAPTION         PIC X(20).
+005800     05  DLR034-D-COUNT           PIC ZZZZZZZZ9.
+005900     05  FILLER                   PIC X(03)  VALUE SPACES.
+006000     05  DLR034-D-AMOUNT          PIC -(13)9.99.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE.
+006400     PERFORM 2000-CLASSIFY-TRANSACTION
+006500         UNTIL DLR034-EOF.
+006600     PERFORM 4000-PRINT-CONTROL-TOTALS.
+006700     PERFORM 9000-TERMINATE.
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT  AQTRANS-FILE.
+007200     OPEN OUTPUT CONTROL-RPT.
+007300     PERFORM 2100-READ-AQTRANS.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-CLASSIFY-TRANSACTION.
+007800     PERFORM 2200-GET-AMOUNT.
+007900     IF  TRANS-SYSGEN-IND NOT = SPACES
+008000         ADD 1 TO DLR034-SYS-COUNT
+008100         ADD DLR034-AMOUNT TO DLR034-SYS-AMT-TOTAL
+008200     ELSE
+008300         ADD 1 TO DLR034-MAN-COUNT
+008400         ADD DLR034-AMOUNT TO DLR034-MAN-AMT-TOTAL
+008500     END-IF.
+008600     PERFORM 2100-READ-AQTRANS.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000 2100-READ-AQTRANS.
+009100     READ AQTRANS-FILE
+009200         AT END
+009300             MOVE 'Y' TO DLR034-EOF-SW
+009400     END-READ.
+009500 2100-EXIT.
+009600     EXIT.
+009700
+009800 2200-GET-AMOUNT.
+009900     EVALUATE TRANS-BASIC-TRNTYP
+010000         WHEN 'DR  '
+010100             MOVE TRN-DR-AMT TO DLR034-AMOUNT
+010200         WHEN 'CR  '
+010300             MOVE TRN-CR-AMT TO DLR034-AMOUNT
+010400         WHEN OTHER
+010500             MOVE ZERO TO DLR034-AMOUNT
+010600     END-EVALUATE.
+010700 2200-EXIT.
+010800     EXIT.
+010900
+011000 4000-PRINT-CONTROL-TOTALS.
+011100     WRITE CONTROL-RPT-LINE FROM DLR034-HEADING-1.
+011200     MOVE 'SYSTEM-GENERATED    ' TO DLR034-D-CAPTION.
+011300     MOVE DLR034-SYS-COUNT      TO DLR034-D-COUNT.
+011400     MOVE DLR034-SYS-AMT-TOTAL  TO DLR034-D-AMOUNT.
+011500     WRITE CONTROL-RPT-LINE FROM DLR034-DETAIL-LINE.
+011600     MOVE 'MANUALLY KEYED      ' TO DLR034-D-CAPTION.
+011700     MOVE DLR034-MAN-COUNT      TO DLR034-D-COUNT.
+011800     MOVE DLR034-MAN-AMT-TOTAL  TO DLR034-D-AMOUNT.
+011900     WRITE CONTROL-RPT-LINE FROM DLR034-DETAIL-LINE.
+012000 4000-EXIT.
+012100     EXIT.
+012200
+012300 9000-TERMINATE.
+012400     CLOSE AQTRANS-FILE
+012500           CONTROL-RPT.
+012600 9000-EXIT.
+012700     EXIT.
