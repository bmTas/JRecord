@@ -0,0 +1,246 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR015.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR015 - STDR FILE TRAILER COUNT VALIDATION                  *
+001000*                                                                *
+001100*   COUNTS THE RECORDS BY TYPE AS THE STDR ASN/RECEIPT EXTRACT   *
+001200*   IS READ, THEN COMPARES THE ACTUAL COUNTS AGAINST THE COUNTS  *
+001300*   CARRIED IN THE FT FILE TRAILER RECORD. ANY MISMATCH MEANS    *
+001400*   THE FILE WAS TRUNCATED OR DUPLICATED IN TRANSIT AND MUST NOT *
+001500*   BE LOADED DOWNSTREAM UNTIL RESENT.                           *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STDR-FILE         ASSIGN TO STDR
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT TRAILER-RPT       ASSIGN TO TRLRRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  STDR-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  STDR-DETAIL-RECORD.
+003800     COPY STDR.
+003900 FD  TRAILER-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  TRAILER-LINE                PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR015-SWITCHES.
+004500     05  DLR015-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR015-EOF                      VALUE 'Y'.
+004700     05  DLR015-TRAILER-FOUND-SW  PIC X(01)  VALUE 'N'.
+004800         88  DLR015-TRAILER-FOUND            VALUE 'Y'.
+004900 01  DLR015-COUNTERS.
+005000     05  DLR015-TOTAL-RECS        PIC 9(09)  VALUE ZERO.
+005100     05  DLR015-CNT-FH            PIC 9(09)  VALUE ZERO.
+005200     05  DLR015-CNT-RH            PIC 9(09)  VALUE ZERO.
+005300     05  DLR015-CNT-RD            PIC 9(09)  VALUE ZERO.
+005400     05  DLR015-CNT-RS            PIC 9(09)  VALUE ZERO.
+005500     05  DLR015-CNT-AS            PIC 9(09)  VALUE ZERO.
+005600     05  DLR015-CNT-SO            PIC 9(09)  VALUE ZERO.
+005700     05  DLR015-CNT-SC            PIC 9(09)  VALUE ZERO.
+005800     05  DLR015-CNT-AP            PIC 9(09)  VALUE ZERO.
+005900     05  DLR015-CNT-AR            PIC 9(09)  VALUE ZERO.
+006000     05  DLR015-CNT-FT            PIC 9(09)  VALUE ZERO.
+006100 01  DLR015-SAVED-TRAILER.
+006200     05  DLR015-SAVED-NUM-RECDS   PIC 9(09).
+006300     05  DLR015-SAVED-NUM-FH      PIC 9(09).
+006400     05  DLR015-SAVED-NUM-RH      PIC 9(09).
+006500     05  DLR015-SAVED-NUM-RD      PIC 9(09).
+006600     05  DLR015-SAVED-NUM-RS      PIC 9(09).
+006700     05  DLR015-SAVED-NUM-AS      PIC 9(09).
+006800     05  DLR015-SAVED-NUM-SO      PIC 9(09).
+006900     05  DLR015-SAVED-NUM-SC      PIC 9(09).
+007000     05  DLR015-SAVED-NUM-AP      PIC 9(09).
+007100     05  DLR015-SAVED-NUM-AR      PIC 9(09).
+007200     05  DLR015-SAVED-NUM-FT      PIC 9(09).
+007300 01  DLR015-HEADING-1.
+007400     05  FILLER                   PIC X(40)  VALUE
+007450         'DLR015 - STDR FILE TRAILER VALIDATION'.
+007500 01  DLR015-HEADING-2.
+007600     05  FILLER                   PIC X(10)  VALUE 'REC TYPE  '.
+007700     05  FILLER                   PIC X(14)
+007750         VALUE 'ACTUAL COUNT  '.
+007800     05  FILLER                   PIC X(14)
+007850         VALUE 'TRAILER COUNT '.
+007900     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+008000 01  DLR015-DETAIL-LINE.
+008100     05  DLR015-D-TYPE            PIC X(04).
+008200     05  FILLER                   PIC X(06)  VALUE SPACES.
+008300     05  DLR015-D-ACTUAL          PIC ZZZZZZZZ9.
+008400     05  FILLER                   PIC X(05)  VALUE SPACES.
+008500     05  DLR015-D-TRAILER         PIC ZZZZZZZZ9.
+008600     05  FILLER                   PIC X(05)  VALUE SPACES.
+008700     05  DLR015-D-STATUS          PIC X(08).
+008800 01  DLR015-NO-TRAILER-LINE.
+008900     05  FILLER                   PIC X(40)  VALUE
+008950         '** NO FT TRAILER RECORD FOUND ON FILE **'.
+009000 PROCEDURE DIVISION.
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INITIALIZE.
+009300     PERFORM 2000-PROCESS-RECORD
+009400         UNTIL DLR015-EOF.
+009500     PERFORM 4000-VALIDATE-TRAILER.
+009600     PERFORM 9000-TERMINATE.
+009700     STOP RUN.
+009800
+009900 1000-INITIALIZE.
+010000     OPEN INPUT  STDR-FILE.
+010100     OPEN OUTPUT TRAILER-RPT.
+010200     WRITE TRAILER-LINE FROM DLR015-HEADING-1.
+010300     WRITE TRAILER-LINE FROM DLR015-HEADING-2.
+010400     PERFORM 2100-READ-STDR.
+010500 1000-EXIT.
+010600     EXIT.
+010700
+010800 2000-PROCESS-RECORD.
+010900     ADD 1 TO DLR015-TOTAL-RECS.
+011000     EVALUATE STDR-RECORD-TYPE OF STDR-RS
+011100         WHEN 'FH'
+011200             ADD 1 TO DLR015-CNT-FH
+011300         WHEN 'RH'
+011400             ADD 1 TO DLR015-CNT-RH
+011500         WHEN 'RD'
+011600             ADD 1 TO DLR015-CNT-RD
+011700         WHEN 'RS'
+011800             ADD 1 TO DLR015-CNT-RS
+011900         WHEN 'AS'
+012000             ADD 1 TO DLR015-CNT-AS
+012100         WHEN 'SO'
+012200             ADD 1 TO DLR015-CNT-SO
+012300         WHEN 'SC'
+012400             ADD 1 TO DLR015-CNT-SC
+012500         WHEN 'AP'
+012600             ADD 1 TO DLR015-CNT-AP
+012700         WHEN 'AR'
+012800             ADD 1 TO DLR015-CNT-AR
+012900         WHEN 'FT'
+013000             ADD 1 TO DLR015-CNT-FT
+013100             MOVE 'Y'                TO DLR015-TRAILER-FOUND-SW
+013200             MOVE STDR-FT-NUM-RECDS  TO DLR015-SAVED-NUM-RECDS
+013300             MOVE STDR-FT-NUM-FH     TO DLR015-SAVED-NUM-FH
+013400             MOVE STDR-FT-NUM-RH     TO DLR015-SAVED-NUM-RH
+013500             MOVE STDR-FT-NUM-RD     TO DLR015-SAVED-NUM-RD
+013600             MOVE STDR-FT-NUM-RS     TO DLR015-SAVED-NUM-RS
+013700             MOVE STDR-FT-NUM-AS     TO DLR015-SAVED-NUM-AS
+013800             MOVE STDR-FT-NUM-SO     TO DLR015-SAVED-NUM-SO
+013900             MOVE STDR-FT-NUM-SC     TO DLR015-SAVED-NUM-SC
+014000             MOVE STDR-FT-NUM-AP     TO DLR015-SAVED-NUM-AP
+014100             MOVE STDR-FT-NUM-AR     TO DLR015-SAVED-NUM-AR
+014200             MOVE STDR-FT-NUM-FT     TO DLR015-SAVED-NUM-FT
+014300     END-EVALUATE.
+014400     PERFORM 2100-READ-STDR.
+014500 2000-EXIT.
+014600     EXIT.
+014700
+014800 2100-READ-STDR.
+014900     READ STDR-FILE
+015000         AT END
+015100             MOVE 'Y' TO DLR015-EOF-SW
+015200     END-READ.
+015300 2100-EXIT.
+015400     EXIT.
+015500
+015600 4000-VALIDATE-TRAILER.
+015700     IF  NOT DLR015-TRAILER-FOUND
+015800         WRITE TRAILER-LINE FROM DLR015-NO-TRAILER-LINE
+015900     ELSE
+016000         PERFORM 4100-COMPARE-COUNT
+016100     END-IF.
+016200 4000-EXIT.
+016300     EXIT.
+016400
+016500 4100-COMPARE-COUNT.
+016600     MOVE 'FH'   TO DLR015-D-TYPE.
+016700     PERFORM 4200-PRINT-COMPARE.
+016800     MOVE DLR015-CNT-RH        TO DLR015-D-ACTUAL.
+016900     MOVE DLR015-SAVED-NUM-RH  TO DLR015-D-TRAILER.
+017000     MOVE 'RH'   TO DLR015-D-TYPE.
+017100     PERFORM 4210-SET-STATUS.
+017200     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+017300     MOVE DLR015-CNT-RD        TO DLR015-D-ACTUAL.
+017400     MOVE DLR015-SAVED-NUM-RD  TO DLR015-D-TRAILER.
+017500     MOVE 'RD'   TO DLR015-D-TYPE.
+017600     PERFORM 4210-SET-STATUS.
+017700     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+017800     MOVE DLR015-CNT-RS        TO DLR015-D-ACTUAL.
+017900     MOVE DLR015-SAVED-NUM-RS  TO DLR015-D-TRAILER.
+018000     MOVE 'RS'   TO DLR015-D-TYPE.
+018100     PERFORM 4210-SET-STATUS.
+018200     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+018300     MOVE DLR015-CNT-AS        TO DLR015-D-ACTUAL.
+018400     MOVE DLR015-SAVED-NUM-AS  TO DLR015-D-TRAILER.
+018500     MOVE 'AS'   TO DLR015-D-TYPE.
+018600     PERFORM 4210-SET-STATUS.
+018700     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+018800     MOVE DLR015-CNT-SO        TO DLR015-D-ACTUAL.
+018900     MOVE DLR015-SAVED-NUM-SO  TO DLR015-D-TRAILER.
+019000     MOVE 'SO'   TO DLR015-D-TYPE.
+019100     PERFORM 4210-SET-STATUS.
+019200     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+019300     MOVE DLR015-CNT-SC        TO DLR015-D-ACTUAL.
+019400     MOVE DLR015-SAVED-NUM-SC  TO DLR015-D-TRAILER.
+019500     MOVE 'SC'   TO DLR015-D-TYPE.
+019600     PERFORM 4210-SET-STATUS.
+019700     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+019800     MOVE DLR015-CNT-AP        TO DLR015-D-ACTUAL.
+019900     MOVE DLR015-SAVED-NUM-AP  TO DLR015-D-TRAILER.
+020000     MOVE 'AP'   TO DLR015-D-TYPE.
+020100     PERFORM 4210-SET-STATUS.
+020200     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+020300     MOVE DLR015-CNT-AR        TO DLR015-D-ACTUAL.
+020400     MOVE DLR015-SAVED-NUM-AR  TO DLR015-D-TRAILER.
+020500     MOVE 'AR'   TO DLR015-D-TYPE.
+020600     PERFORM 4210-SET-STATUS.
+020700     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+020750     MOVE DLR015-CNT-FT        TO DLR015-D-ACTUAL.
+020760     MOVE DLR015-SAVED-NUM-FT  TO DLR015-D-TRAILER.
+020770     MOVE 'FT'   TO DLR015-D-TYPE.
+020780     PERFORM 4210-SET-STATUS.
+020790     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+020800     MOVE DLR015-TOTAL-RECS    TO DLR015-D-ACTUAL.
+020900     MOVE DLR015-SAVED-NUM-RECDS TO DLR015-D-TRAILER.
+021000     MOVE 'TOT'  TO DLR015-D-TYPE.
+021100     PERFORM 4210-SET-STATUS.
+021200     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+021300 4100-EXIT.
+021400     EXIT.
+021500
+021600 4200-PRINT-COMPARE.
+021700     MOVE DLR015-CNT-FH        TO DLR015-D-ACTUAL.
+021800     MOVE DLR015-SAVED-NUM-FH  TO DLR015-D-TRAILER.
+021900     PERFORM 4210-SET-STATUS.
+022000     WRITE TRAILER-LINE FROM DLR015-DETAIL-LINE.
+022100 4200-EXIT.
+022200     EXIT.
+022300
+022400 4210-SET-STATUS.
+022500     IF  DLR015-D-ACTUAL = DLR015-D-TRAILER
+022600         MOVE 'OK      ' TO DLR015-D-STATUS
+022700     ELSE
+022800         MOVE '** OUT**' TO DLR015-D-STATUS
+022900     END-IF.
+023000 4210-EXIT.
+023100     EXIT.
+023200
+023300 9000-TERMINATE.
+023400     CLOSE STDR-FILE
+023500           TRAILER-RPT.
+023600 9000-EXIT.
+023700     EXIT.
