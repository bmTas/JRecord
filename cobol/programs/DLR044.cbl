@@ -0,0 +1,126 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR044.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR044 - CONTROL-TOTAL CHECKSUM BETWEEN DETAIL AND TRAILER   *
+001000*             RECORDS                                            *
+001100*                                                                *
+001200*   USES THE SAME READ-ONE-RECORD-AHEAD TECHNIQUE AS DLR043 TO   *
+001300*   RECOGNISE THE TRAILER, BUT ALSO ACCUMULATES A CONTROL TOTAL  *
+001400*   OF EVERY DETAIL-RECORD'S FIELD-3 AS IT GOES. TRAILER-RECORD  *
+001500*   ON THE HDT COPYBOOK CARRIES NO CONTROL-TOTAL FIELD OF ITS    *
+001600*   OWN - ONLY RECORD-COUNT AND A 9-BYTE FIELD-4 RESERVED FOR    *
+001700*   THE PRODUCING SYSTEM'S OWN USE - SO FIELD-4 IS READ HERE AS  *
+001800*   A ZONED NUMERIC CONTROL TOTAL, THE SAME WIDTH AS FIELD-4     *
+001900*   ITSELF, RATHER THAN CHANGING THE SHARED COPYBOOK.            *
+002000*                                                                *
+002100*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002200*  ---|----------|------------------------------|------------    *
+002300*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002400*                                                                *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT HDT-FILE          ASSIGN TO HDT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  HDT-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY HDT.
+004000 WORKING-STORAGE SECTION.
+004100 01  DLR044-SWITCHES.
+004200     05  DLR044-NEXT-EOF-SW       PIC X(01)  VALUE 'N'.
+004300         88  DLR044-NEXT-EOF                 VALUE 'Y'.
+004400     05  DLR044-DONE-SW           PIC X(01)  VALUE 'N'.
+004500         88  DLR044-DONE                     VALUE 'Y'.
+004600 01  DLR044-SAVE-BUFFER          PIC X(16)  VALUE SPACES.
+004700 01  DLR044-SAVE-AS-DETAIL  REDEFINES DLR044-SAVE-BUFFER.
+004800     05  DLR044-SV-FIELD-2        PIC X(10).
+004900     05  DLR044-SV-FIELD-3        PIC 9(06).
+005000 01  DLR044-SAVE-AS-TRAILER  REDEFINES DLR044-SAVE-BUFFER.
+005100     05  DLR044-SV-REC-COUNT      PIC 9(07).
+005200     05  DLR044-SV-CONTROL-TOTAL  PIC 9(09).
+005300 01  DLR044-DETAIL-COUNT         PIC 9(07)  VALUE ZERO.
+005400 01  DLR044-CONTROL-TOTAL        PIC 9(09)  VALUE ZERO.
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE.
+005800     PERFORM 2000-PROCESS-CURRENT
+005900         UNTIL DLR044-DONE.
+006000     PERFORM 9000-TERMINATE.
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT HDT-FILE.
+006500     READ HDT-FILE
+006600         AT END
+006700             MOVE 'Y' TO DLR044-DONE-SW
+006800     END-READ.
+006900     IF  NOT DLR044-DONE
+007000         PERFORM 2100-READ-NEXT
+007100     END-IF.
+007200 1000-EXIT.
+007300     EXIT.
+007400
+007500 2000-PROCESS-CURRENT.
+007600     MOVE Detail-Record TO DLR044-SAVE-BUFFER.
+007700     PERFORM 2100-READ-NEXT.
+007800     IF  DLR044-NEXT-EOF
+007900         PERFORM 2300-PROCESS-TRAILER
+008000         MOVE 'Y' TO DLR044-DONE-SW
+008100     ELSE
+008200         PERFORM 2200-PROCESS-DETAIL
+008300     END-IF.
+008400 2000-EXIT.
+008500     EXIT.
+008600
+008700 2100-READ-NEXT.
+008800     READ HDT-FILE
+008900         AT END
+009000             MOVE 'Y' TO DLR044-NEXT-EOF-SW
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400
+009500 2200-PROCESS-DETAIL.
+009600     ADD 1 TO DLR044-DETAIL-COUNT.
+009700     ADD DLR044-SV-FIELD-3 TO DLR044-CONTROL-TOTAL.
+009800 2200-EXIT.
+009900     EXIT.
+010000
+010100 2300-PROCESS-TRAILER.
+010200     DISPLAY 'DLR044 DETAIL RECORDS COUNTED = '
+010300         DLR044-DETAIL-COUNT.
+010400     DISPLAY 'DLR044 TRAILER RECORD-COUNT   = '
+010500         DLR044-SV-REC-COUNT.
+010600     IF  DLR044-DETAIL-COUNT = DLR044-SV-REC-COUNT
+010700         DISPLAY 'DLR044 RECORD COUNT OK'
+010800     ELSE
+010900         DISPLAY 'DLR044 *** RECORD COUNT MISMATCH ***'
+011000     END-IF.
+011100     DISPLAY 'DLR044 CONTROL TOTAL COMPUTED = '
+011200         DLR044-CONTROL-TOTAL.
+011300     DISPLAY 'DLR044 TRAILER CONTROL TOTAL  = '
+011400         DLR044-SV-CONTROL-TOTAL.
+011500     IF  DLR044-CONTROL-TOTAL = DLR044-SV-CONTROL-TOTAL
+011600         DISPLAY 'DLR044 CONTROL TOTAL OK'
+011700     ELSE
+011800         DISPLAY 'DLR044 *** CONTROL TOTAL MISMATCH ***'
+011900     END-IF.
+012000 2300-EXIT.
+012100     EXIT.
+012200
+012300 9000-TERMINATE.
+012400     CLOSE HDT-FILE.
+012500 9000-EXIT.
+012600     EXIT.
