@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR000.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR000 - DTAR020 NEGATIVE/ZERO SALE PRICE EXCEPTION REPORT   *
+001000*                                                                *
+001100*   READS THE NIGHTLY DTAB020/DTAR020 EXTRACT AND LISTS EVERY    *
+001200*   RECORD WHERE DTAR020-SALE-PRICE IS ZERO OR NEGATIVE WHILE    *
+001300*   DTAR020-QTY-SOLD IS POSITIVE, BROKEN OUT BY STORE AND DEPT,  *
+001400*   SO FINANCE CAN SEE THE BAD SENDS THE MORNING AFTER THE RUN   *
+001500*   INSTEAD OF WHEN MARGIN FAILS TO TIE OUT WEEKS LATER.         *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT EXCEPTION-REPORT  ASSIGN TO EXCPRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  DTAR020-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  DTAR020-REC.
+003800     COPY DTAR020.
+003900 FD  EXCEPTION-REPORT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  EXCEPTION-LINE          PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR000-SWITCHES.
+004500     05  DLR000-EOF-SW           PIC X(01)  VALUE 'N'.
+004600         88  DLR000-EOF                     VALUE 'Y'.
+004700 01  DLR000-COUNTERS.
+004800     05  DLR000-RECS-READ        PIC 9(09)  COMP-3  VALUE ZERO.
+004900     05  DLR000-EXCEPTIONS       PIC 9(09)  COMP-3  VALUE ZERO.
+005000 01  DLR000-HEADING-1.
+005100     05  FILLER                  PIC X(40)  VALUE
+005200         'DLR000 - ZERO/NEG SALE PRICE EXCEPTIONS'.
+005300 01  DLR000-HEADING-2.
+005400     05  FILLER                  PIC X(06)  VALUE 'STORE '.
+005500     05  FILLER                  PIC X(06)  VALUE 'DEPT  '.
+005600     05  FILLER                  PIC X(10)  VALUE 'KEYCODE   '.
+005700     05  FILLER                  PIC X(10)  VALUE 'QTY SOLD  '.
+005800     05  FILLER                  PIC X(12)  VALUE 'SALE PRICE  '.
+005900 01  DLR000-DETAIL-LINE.
+006000     05  DLR000-D-STORE          PIC ZZ9.
+006100     05  FILLER                  PIC X(03)  VALUE SPACES.
+006200     05  DLR000-D-DEPT           PIC ZZ9.
+006300     05  FILLER                  PIC X(03)  VALUE SPACES.
+006400     05  DLR000-D-KEYCODE        PIC X(08).
+006500     05  FILLER                  PIC X(02)  VALUE SPACES.
+006600     05  DLR000-D-QTY            PIC ZZZZZZZZ9.
+006700     05  FILLER                  PIC X(02)  VALUE SPACES.
+006800     05  DLR000-D-PRICE          PIC -ZZZZZZZ9.99.
+006900 01  DLR000-TOTAL-LINE.
+007000     05  FILLER                  PIC X(20)  VALUE
+007100         'TOTAL EXCEPTIONS -  '.
+007200     05  DLR000-T-COUNT          PIC ZZZZZZZZ9.
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE.
+008700     PERFORM 2000-PROCESS-RECORD
+008800         UNTIL DLR000-EOF.
+008900     PERFORM 3000-TERMINATE.
+009000     STOP RUN.
+009100
+009200 1000-INITIALIZE.
+009300     OPEN INPUT  DTAR020-FILE.
+009400     OPEN OUTPUT EXCEPTION-REPORT.
+009500     WRITE EXCEPTION-LINE FROM DLR000-HEADING-1.
+009600     WRITE EXCEPTION-LINE FROM DLR000-HEADING-2.
+009700     PERFORM 2100-READ-DTAR020.
+009800 1000-EXIT.
+009900     EXIT.
+010000
+010100 2000-PROCESS-RECORD.
+010200     ADD 1 TO DLR000-RECS-READ.
+010300     IF  DTAR020-QTY-SOLD > ZERO
+010400     AND DTAR020-SALE-PRICE NOT > ZERO
+010500         PERFORM 2200-WRITE-EXCEPTION
+010600     END-IF.
+010700     PERFORM 2100-READ-DTAR020.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 2100-READ-DTAR020.
+011200     READ DTAR020-FILE
+011300         AT END
+011400             MOVE 'Y' TO DLR000-EOF-SW
+011500     END-READ.
+011600 2100-EXIT.
+011700     EXIT.
+011800
+011900 2200-WRITE-EXCEPTION.
+012000     ADD 1 TO DLR000-EXCEPTIONS.
+012100     MOVE DTAR020-STORE-NO   TO DLR000-D-STORE.
+012200     MOVE DTAR020-DEPT-NO    TO DLR000-D-DEPT.
+012300     MOVE DTAR020-KEYCODE-NO TO DLR000-D-KEYCODE.
+012400     MOVE DTAR020-QTY-SOLD   TO DLR000-D-QTY.
+012500     MOVE DTAR020-SALE-PRICE TO DLR000-D-PRICE.
+012600     WRITE EXCEPTION-LINE FROM DLR000-DETAIL-LINE.
+012700 2200-EXIT.
+012800     EXIT.
+012900
+013000 3000-TERMINATE.
+013100     MOVE DLR000-EXCEPTIONS TO DLR000-T-COUNT.
+013200     WRITE EXCEPTION-LINE FROM DLR000-TOTAL-LINE.
+013300     CLOSE DTAR020-FILE
+013400           EXCEPTION-REPORT.
+013500 3000-EXIT.
+013600     EXIT.
