@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR008.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR008 - DTAR107 LOYALTY POINTS AGING AND EXPIRY BATCH       *
+001000*                                                                *
+001100*   AGES THE STANDARD AND BONUS POINTS EARNED ON EACH DTAR107    *
+001200*   SALE TRANSACTION AGAINST TODAY'S DATE. ANY TRANSACTION OLDER *
+001300*   THAN DLR008-EXPIRY-MONTHS IS WRITTEN TO THE EXPIRY REPORT    *
+001400*   AND ITS POINTS DROPPED FROM THE CUSTOMER'S RUNNING BALANCE   *
+001500*   INSTEAD OF BEING CARRIED FOREVER ON THE LOYALTY LEDGER.      *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT EXPIRY-REPORT     ASSIGN TO PTEXPRPT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DTAR107-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  DTAR107-REC.
+004000     COPY DTAR107.
+004100 FD  EXPIRY-REPORT
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  EXPIRY-LINE                 PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 01  DLR008-SWITCHES.
+004700     05  DLR008-EOF-SW            PIC X(01)  VALUE 'N'.
+004800         88  DLR008-EOF                      VALUE 'Y'.
+004850 01  DLR008-STORID.
+004860     COPY DLSTORID.
+004900 01  DLR008-CONSTANTS.
+005000     05  DLR008-EXPIRY-MONTHS     PIC 9(02)  VALUE 12.
+005100 01  DLR008-RUN-DATE-FIELDS.
+005200     05  DLR008-RUN-DATE-YYMMDD   PIC 9(06).
+005300     05  DLR008-RUN-DATE-PARTS REDEFINES
+005400                     DLR008-RUN-DATE-YYMMDD.
+005500         10  DLR008-RUN-YY        PIC 9(02).
+005600         10  DLR008-RUN-MM        PIC 9(02).
+005700         10  DLR008-RUN-DD        PIC 9(02).
+005800 01  DLR008-RUN-PERIOD            PIC 9(04).
+005900 01  DLR008-TRANS-DATE-FIELDS.
+006000     05  DLR008-TRANS-DATE-DISP   PIC 9(06).
+006100     05  DLR008-TRANS-DATE-PARTS REDEFINES
+006200                     DLR008-TRANS-DATE-DISP.
+006300         10  DLR008-TRANS-YY      PIC 9(02).
+006400         10  DLR008-TRANS-MM      PIC 9(02).
+006500         10  DLR008-TRANS-DD      PIC 9(02).
+006600 01  DLR008-TRANS-PERIOD          PIC 9(04).
+006700 01  DLR008-AGE-MONTHS            PIC S9(05).
+006800 01  DLR008-COUNTERS.
+006900     05  DLR008-RECS-READ         PIC 9(09)  VALUE ZERO.
+007000     05  DLR008-RECS-EXPIRED      PIC 9(09)  VALUE ZERO.
+007100     05  DLR008-STD-PTS-EXPIRED   PIC S9(09) VALUE ZERO.
+007200     05  DLR008-BON-PTS-EXPIRED   PIC S9(09) VALUE ZERO.
+007300 01  DLR008-HEADING-1.
+007400     05  FILLER                   PIC X(40)  VALUE
+007500         'DLR008 - LOYALTY POINTS EXPIRY REPORT'.
+007600 01  DLR008-HEADING-2.
+007650     05  FILLER                   PIC X(13)
+007680         VALUE 'STORE        '.
+007800     05  FILLER                   PIC X(18)
+007850         VALUE 'CUSTOMER NO       '.
+007900     05  FILLER                   PIC X(10)  VALUE 'TRANS DTE '.
+008000     05  FILLER                   PIC X(10)  VALUE 'STD PTS   '.
+008100     05  FILLER                   PIC X(10)  VALUE 'BONUS PTS '.
+008200 01  DLR008-DETAIL-LINE.
+008300     05  DLR008-D-STORE-KEY       PIC X(08).
+008400     05  FILLER                   PIC X(05)  VALUE SPACES.
+008500     05  DLR008-D-CUST-NO         PIC 9(16).
+008600     05  FILLER                   PIC X(02)  VALUE SPACES.
+008700     05  DLR008-D-TRANS-DATE      PIC 9(06).
+008800     05  FILLER                   PIC X(04)  VALUE SPACES.
+008900     05  DLR008-D-STD-PTS         PIC ZZZZZ9.
+009000     05  FILLER                   PIC X(04)  VALUE SPACES.
+009100     05  DLR008-D-BON-PTS         PIC ZZZZZ9.
+009200 01  DLR008-TRAILER-LINE.
+009300     05  FILLER                   PIC X(20)  VALUE
+009350         'TOTAL EXPIRED RECS ='.
+009400     05  DLR008-T-RECS            PIC ZZZZZZZ9.
+009500     05  FILLER                   PIC X(04)  VALUE SPACES.
+009600     05  FILLER                   PIC X(15)  VALUE
+009650         'STD PTS LOST ='.
+009700     05  DLR008-T-STD-PTS         PIC -ZZZZZZ9.
+009800     05  FILLER                   PIC X(04)  VALUE SPACES.
+009900     05  FILLER                   PIC X(16)  VALUE
+009950         'BONUS PTS LOST ='.
+010000     05  DLR008-T-BON-PTS         PIC -ZZZZZZ9.
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE.
+010400     PERFORM 2000-PROCESS-RECORD
+010500         UNTIL DLR008-EOF.
+010600     PERFORM 9000-TERMINATE.
+010700     STOP RUN.
+010800
+010900 1000-INITIALIZE.
+011000     OPEN INPUT  DTAR107-FILE.
+011100     OPEN OUTPUT EXPIRY-REPORT.
+011200     WRITE EXPIRY-LINE FROM DLR008-HEADING-1.
+011300     WRITE EXPIRY-LINE FROM DLR008-HEADING-2.
+011400     ACCEPT DLR008-RUN-DATE-YYMMDD FROM DATE.
+011500     COMPUTE DLR008-RUN-PERIOD =
+011600         DLR008-RUN-YY * 12 + DLR008-RUN-MM.
+011700     PERFORM 2100-READ-DTAR107.
+011800 1000-EXIT.
+011900     EXIT.
+012000
+012100 2000-PROCESS-RECORD.
+012200     ADD 1 TO DLR008-RECS-READ.
+012300     IF  DTAR107-SALE
+012350         PERFORM 2150-DERIVE-STORE-KEY
+012400         PERFORM 2200-CHECK-EXPIRY
+012500     END-IF.
+012600     PERFORM 2100-READ-DTAR107.
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000 2100-READ-DTAR107.
+013100     READ DTAR107-FILE
+013200         AT END
+013300             MOVE 'Y' TO DLR008-EOF-SW
+013400     END-READ.
+013500 2100-EXIT.
+013600     EXIT.
+013650
+013660 2150-DERIVE-STORE-KEY.
+013670     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+013680         MOVE 'A' TO DLSTORID-FORM-SW
+013690         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+013695         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+013700     ELSE
+013710         MOVE 'N' TO DLSTORID-FORM-SW
+013720         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+013730         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+013740     END-IF.
+013750 2150-EXIT.
+013760     EXIT.
+013770
+013800 2200-CHECK-EXPIRY.
+013900     MOVE DTAR107-TRANS-DATE TO DLR008-TRANS-DATE-DISP.
+014000     COMPUTE DLR008-TRANS-PERIOD =
+014100         DLR008-TRANS-YY * 12 + DLR008-TRANS-MM.
+014200     COMPUTE DLR008-AGE-MONTHS =
+014300         DLR008-RUN-PERIOD - DLR008-TRANS-PERIOD.
+014400     IF  DLR008-AGE-MONTHS >= DLR008-EXPIRY-MONTHS
+014500         PERFORM 2300-WRITE-EXPIRY-LINE
+014600     END-IF.
+014700 2200-EXIT.
+014800     EXIT.
+014900
+015000 2300-WRITE-EXPIRY-LINE.
+015100     ADD 1 TO DLR008-RECS-EXPIRED.
+015200     ADD DTAR107-STD-POINTS   TO DLR008-STD-PTS-EXPIRED.
+015300     ADD DTAR107-BONUS-POINTS TO DLR008-BON-PTS-EXPIRED.
+015400     MOVE DLSTORID-DISPLAY-KEY TO DLR008-D-STORE-KEY.
+015500     MOVE DTAR107-CUST-NO     TO DLR008-D-CUST-NO.
+015600     MOVE DLR008-TRANS-DATE-DISP TO DLR008-D-TRANS-DATE.
+015700     MOVE DTAR107-STD-POINTS  TO DLR008-D-STD-PTS.
+015800     MOVE DTAR107-BONUS-POINTS TO DLR008-D-BON-PTS.
+015900     WRITE EXPIRY-LINE FROM DLR008-DETAIL-LINE.
+016000 2300-EXIT.
+016100     EXIT.
+016200
+016300 9000-TERMINATE.
+016400     MOVE DLR008-RECS-EXPIRED    TO DLR008-T-RECS.
+016500     MOVE DLR008-STD-PTS-EXPIRED TO DLR008-T-STD-PTS.
+016600     MOVE DLR008-BON-PTS-EXPIRED TO DLR008-T-BON-PTS.
+016700     WRITE EXPIRY-LINE FROM DLR008-TRAILER-LINE.
+016800     CLOSE DTAR107-FILE
+016900           EXPIRY-REPORT.
+017000 9000-EXIT.
+017100     EXIT.
