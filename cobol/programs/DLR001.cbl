@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR001.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR001 - KEYCODE SALES TREND REPORT ACROSS DTAR020 RUNS      *
+001000*                                                                *
+001100*   ACCUMULATES DTAR020-QTY-SOLD/DTAR020-SALE-PRICE BY KEYCODE,  *
+001200*   STORE AND DEPT ON THE DLTREND MASTER ACROSS SUCCESSIVE RUNS  *
+001300*   AND REPORTS WEEK-OVER-WEEK MOVEMENT SO BUYERS CAN SEE WHICH  *
+001400*   SKUS ARE TRENDING WITHOUT STITCHING TOGETHER DAILY EXTRACTS. *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT TREND-MASTER      ASSIGN TO DLTRNDM
+003000                              ORGANIZATION IS INDEXED
+003100                              ACCESS MODE IS DYNAMIC
+003200                              RECORD KEY IS DLTREND-KEY.
+003300     SELECT TREND-REPORT      ASSIGN TO TRENDRPT
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  DTAR020-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  DTAR020-REC.
+004100     COPY DTAR020.
+004200 FD  TREND-MASTER
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  DLTREND-RECORD.
+004500     COPY DLTREND.
+004600 FD  TREND-REPORT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  TREND-LINE                  PIC X(90).
+005000 WORKING-STORAGE SECTION.
+005100 01  DLR001-SWITCHES.
+005200     05  DLR001-EOF-SW            PIC X(01)  VALUE 'N'.
+005300         88  DLR001-EOF                      VALUE 'Y'.
+005400     05  DLR001-FOUND-SW          PIC X(01)  VALUE 'N'.
+005500         88  DLR001-FOUND                    VALUE 'Y'.
+005600 01  DLR001-HEADING-1.
+005700     05  FILLER                   PIC X(50)  VALUE
+005800         'DLR001 - KEYCODE SALES TREND REPORT'.
+005900 01  DLR001-HEADING-2.
+006000     05  FILLER                   PIC X(10)  VALUE 'STORE     '.
+006100     05  FILLER                   PIC X(08)  VALUE 'DEPT    '.
+006200     05  FILLER                   PIC X(10)  VALUE 'KEYCODE   '.
+006300     05  FILLER                   PIC X(12)  VALUE 'CURR QTY    '.
+006400     05  FILLER                   PIC X(12)  VALUE 'PRIOR QTY   '.
+006500     05  FILLER                   PIC X(12)  VALUE 'QTY MOVE    '.
+006600     05  FILLER                   PIC X(12)  VALUE 'PRICE MOVE  '.
+006700 01  DLR001-DETAIL-LINE.
+006800     05  DLR001-D-STORE           PIC ZZ9.
+006900     05  FILLER                   PIC X(07)  VALUE SPACES.
+007000     05  DLR001-D-DEPT            PIC ZZ9.
+007100     05  FILLER                   PIC X(05)  VALUE SPACES.
+007200     05  DLR001-D-KEYCODE         PIC X(08).
+007300     05  FILLER                   PIC X(02)  VALUE SPACES.
+007400     05  DLR001-D-CURR-QTY        PIC -ZZZZZZZ9.
+007500     05  FILLER                   PIC X(03)  VALUE SPACES.
+007600     05  DLR001-D-PRIOR-QTY       PIC -ZZZZZZZ9.
+007700     05  FILLER                   PIC X(03)  VALUE SPACES.
+007800     05  DLR001-D-QTY-MOVE        PIC -ZZZZZZZ9.
+007900     05  FILLER                   PIC X(03)  VALUE SPACES.
+008000     05  DLR001-D-PRICE-MOVE      PIC -ZZZZZZ9.99.
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE.
+008500     PERFORM 2000-PROCESS-RECORD
+008600         UNTIL DLR001-EOF.
+008700     PERFORM 4000-REPORT-TREND.
+008800     PERFORM 5000-TERMINATE.
+008900     STOP RUN.
+009000
+009100 1000-INITIALIZE.
+009200     OPEN INPUT  DTAR020-FILE.
+009300     OPEN I-O    TREND-MASTER.
+009400     OPEN OUTPUT TREND-REPORT.
+009500     PERFORM 2100-READ-DTAR020.
+009600 1000-EXIT.
+009700     EXIT.
+009800
+009900 2000-PROCESS-RECORD.
+010000     MOVE DTAR020-KEYCODE-NO TO DLTREND-KEYCODE-NO.
+010100     MOVE DTAR020-STORE-NO   TO DLTREND-STORE-NO.
+010200     MOVE DTAR020-DEPT-NO    TO DLTREND-DEPT-NO.
+010300     READ TREND-MASTER
+010400         INVALID KEY
+010500             MOVE 'N' TO DLR001-FOUND-SW
+010600         NOT INVALID KEY
+010700             MOVE 'Y' TO DLR001-FOUND-SW
+010800     END-READ.
+010900     IF  DLR001-FOUND
+011000     AND DLTREND-LAST-RUN-DATE NOT = DTAR020-DATE
+011100         MOVE DLTREND-CURR-QTY-SOLD   TO DLTREND-PRIOR-QTY-SOLD
+011200         MOVE DLTREND-CURR-SALE-PRICE TO DLTREND-PRIOR-SALE-PRICE
+011300         ADD DTAR020-QTY-SOLD    TO DLTREND-CURR-QTY-SOLD
+011400         ADD DTAR020-SALE-PRICE  TO DLTREND-CURR-SALE-PRICE
+011500         ADD 1                   TO DLTREND-RUN-COUNT
+011600         MOVE DTAR020-DATE       TO DLTREND-LAST-RUN-DATE
+011700         REWRITE DLTREND-RECORD
+011800     ELSE
+011900     IF  DLR001-FOUND
+012000         ADD DTAR020-QTY-SOLD    TO DLTREND-CURR-QTY-SOLD
+012100         ADD DTAR020-SALE-PRICE  TO DLTREND-CURR-SALE-PRICE
+012200         MOVE DTAR020-DATE       TO DLTREND-LAST-RUN-DATE
+012300         REWRITE DLTREND-RECORD
+012400     ELSE
+012500         MOVE DTAR020-QTY-SOLD    TO DLTREND-CURR-QTY-SOLD
+012600         MOVE DTAR020-SALE-PRICE  TO DLTREND-CURR-SALE-PRICE
+012700         MOVE ZERO                TO DLTREND-PRIOR-QTY-SOLD
+012800         MOVE ZERO                TO DLTREND-PRIOR-SALE-PRICE
+012900         MOVE 1                   TO DLTREND-RUN-COUNT
+013000         MOVE DTAR020-DATE        TO DLTREND-LAST-RUN-DATE
+013100         WRITE DLTREND-RECORD
+013200     END-IF
+013300     END-IF.
+013400     PERFORM 2100-READ-DTAR020.
+013500 2000-EXIT.
+013600     EXIT.
+013700
+013800 2100-READ-DTAR020.
+013900     READ DTAR020-FILE
+014000         AT END
+014100             MOVE 'Y' TO DLR001-EOF-SW
+014200     END-READ.
+014300 2100-EXIT.
+014400     EXIT.
+014500
+014600 4000-REPORT-TREND.
+014700     WRITE TREND-LINE FROM DLR001-HEADING-1.
+014800     WRITE TREND-LINE FROM DLR001-HEADING-2.
+014900     MOVE LOW-VALUES TO DLTREND-KEY.
+014950     MOVE 'N' TO DLR001-EOF-SW.
+015000     START TREND-MASTER KEY NOT LESS THAN DLTREND-KEY
+015100         INVALID KEY
+015200             MOVE 'Y' TO DLR001-EOF-SW
+015300     END-START.
+015400     IF NOT DLR001-EOF
+015600         PERFORM 4100-READ-NEXT-TREND
+015700         PERFORM 4200-PRINT-TREND-LINE
+015800             UNTIL DLR001-EOF
+016000     END-IF.
+016100 4000-EXIT.
+016200     EXIT.
+016300
+016400 4100-READ-NEXT-TREND.
+016500     READ TREND-MASTER NEXT RECORD
+016600         AT END
+016700             MOVE 'Y' TO DLR001-EOF-SW
+016800     END-READ.
+016900 4100-EXIT.
+017000     EXIT.
+017100
+017200 4200-PRINT-TREND-LINE.
+017300     MOVE DLTREND-STORE-NO         TO DLR001-D-STORE.
+017400     MOVE DLTREND-DEPT-NO          TO DLR001-D-DEPT.
+017500     MOVE DLTREND-KEYCODE-NO       TO DLR001-D-KEYCODE.
+017600     MOVE DLTREND-CURR-QTY-SOLD    TO DLR001-D-CURR-QTY.
+017700     MOVE DLTREND-PRIOR-QTY-SOLD   TO DLR001-D-PRIOR-QTY.
+017800     COMPUTE DLR001-D-QTY-MOVE =
+017900         DLTREND-CURR-QTY-SOLD - DLTREND-PRIOR-QTY-SOLD.
+018000     COMPUTE DLR001-D-PRICE-MOVE =
+018100         DLTREND-CURR-SALE-PRICE - DLTREND-PRIOR-SALE-PRICE.
+018200     WRITE TREND-LINE FROM DLR001-DETAIL-LINE.
+018300     PERFORM 4100-READ-NEXT-TREND.
+018400 4200-EXIT.
+018500     EXIT.
+018600
+018700 5000-TERMINATE.
+018800     CLOSE DTAR020-FILE
+018900           TREND-MASTER
+019000           TREND-REPORT.
+019100 5000-EXIT.
+019200     EXIT.
