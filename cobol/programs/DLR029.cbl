@@ -0,0 +1,142 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR029.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR029 - UNSETTLED AQTRANS SETTLEMENT AGING REPORT           *
+001000*                                                                *
+001100*   AGES EVERY AQTRANS RECORD THAT HAS BEEN INITIATED BUT NOT    *
+001200*   YET SETTLED, BUCKETED BY DAYS SINCE TRANS-DTE-SYS, SO         *
+001300*   SETTLEMENTS STAFF CAN CHASE THE OLDEST OUTSTANDING ITEMS      *
+001400*   FIRST INSTEAD OF SCROLLING THE WHOLE OPEN-ITEM LIST.          *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT AGING-RPT         ASSIGN TO AQAGERPT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AQTRANS-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY AQTRANS.
+003800 FD  AGING-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  AGING-RPT-LINE              PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR029-SWITCHES.
+004400     05  DLR029-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR029-EOF                      VALUE 'Y'.
+004600 01  DLR029-TODAY-CCYYMMDD       PIC 9(08).
+004700 01  DLR029-TRANS-DATE           PIC 9(08).
+004800 01  DLR029-AGE-DAYS             PIC S9(08).
+004900 01  DLR029-COUNTERS.
+005000     05  DLR029-BKT-0-7           PIC 9(07)  VALUE ZERO.
+005100     05  DLR029-BKT-8-14          PIC 9(07)  VALUE ZERO.
+005200     05  DLR029-BKT-15-30         PIC 9(07)  VALUE ZERO.
+005300     05  DLR029-BKT-31-UP         PIC 9(07)  VALUE ZERO.
+005400 01  DLR029-DETAIL-LINE.
+005500     05  DLR029-D-PROD-TYP        PIC X(02).
+005600     05  FILLER                   PIC X(02)  VALUE SPACES.
+005700     05  DLR029-D-ACC-NO          PIC X(20).
+005800     05  FILLER                   PIC X(02)  VALUE SPACES.
+005900     05  DLR029-D-TRANS-REF       PIC X(13).
+006000     05  FILLER                   PIC X(02)  VALUE SPACES.
+006100     05  DLR029-D-TRANS-DTE       PIC 9(08).
+006200     05  FILLER                   PIC X(02)  VALUE SPACES.
+006300     05  DLR029-D-AGE-DAYS        PIC ZZZZ9.
+006400     05  FILLER                   PIC X(02)  VALUE SPACES.
+006500     05  DLR029-D-BUCKET          PIC X(08).
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE.
+006900     PERFORM 2000-AGE-TRANSACTION
+007000         UNTIL DLR029-EOF.
+007100     PERFORM 4000-PRINT-SUMMARY.
+007200     PERFORM 9000-TERMINATE.
+007300     STOP RUN.
+007400
+007500 1000-INITIALIZE.
+007600     OPEN INPUT  AQTRANS-FILE.
+007700     OPEN OUTPUT AGING-RPT.
+007800     ACCEPT DLR029-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+007900     PERFORM 2100-READ-AQTRANS.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300 2000-AGE-TRANSACTION.
+008400     IF  TRANS-INITIATED-IND = 'Y'
+008500         AND TRANS-SETTLED-IND NOT = 'Y'
+008600         PERFORM 2200-WRITE-AGED-ITEM
+008700     END-IF.
+008800     PERFORM 2100-READ-AQTRANS.
+008900 2000-EXIT.
+009000     EXIT.
+009100
+009200 2100-READ-AQTRANS.
+009300     READ AQTRANS-FILE
+009400         AT END
+009500             MOVE 'Y' TO DLR029-EOF-SW
+009600     END-READ.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000 2200-WRITE-AGED-ITEM.
+010100     MOVE TRANS-DTE-SYS TO DLR029-TRANS-DATE.
+010200     COMPUTE DLR029-AGE-DAYS =
+010250         FUNCTION INTEGER-OF-DATE (DLR029-TODAY-CCYYMMDD)
+010300         - FUNCTION INTEGER-OF-DATE (DLR029-TRANS-DATE).
+010400     IF  DLR029-AGE-DAYS < ZERO
+010500         MOVE ZERO TO DLR029-AGE-DAYS
+010600     END-IF.
+010700     EVALUATE TRUE
+010800         WHEN DLR029-AGE-DAYS <= 7
+010900             ADD 1 TO DLR029-BKT-0-7
+011000             MOVE '0-7     '     TO DLR029-D-BUCKET
+011100         WHEN DLR029-AGE-DAYS <= 14
+011200             ADD 1 TO DLR029-BKT-8-14
+011300             MOVE '8-14    '     TO DLR029-D-BUCKET
+011400         WHEN DLR029-AGE-DAYS <= 30
+011500             ADD 1 TO DLR029-BKT-15-30
+011600             MOVE '15-30   '     TO DLR029-D-BUCKET
+011700         WHEN OTHER
+011800             ADD 1 TO DLR029-BKT-31-UP
+011900             MOVE '31+     '     TO DLR029-D-BUCKET
+012000     END-EVALUATE.
+012100     MOVE TRANS-PROD-TYP  TO DLR029-D-PROD-TYP.
+012200     MOVE TRANS-ACC-NO    TO DLR029-D-ACC-NO.
+012300     MOVE TRANS-REF       TO DLR029-D-TRANS-REF.
+012400     MOVE DLR029-TRANS-DATE TO DLR029-D-TRANS-DTE.
+012500     MOVE DLR029-AGE-DAYS TO DLR029-D-AGE-DAYS.
+012600     WRITE AGING-RPT-LINE FROM DLR029-DETAIL-LINE.
+012700 2200-EXIT.
+012800     EXIT.
+012900
+013000 4000-PRINT-SUMMARY.
+013100     DISPLAY 'DLR029 AGE  0-7  DAYS = ' DLR029-BKT-0-7.
+013200     DISPLAY 'DLR029 AGE  8-14 DAYS = ' DLR029-BKT-8-14.
+013300     DISPLAY 'DLR029 AGE 15-30 DAYS = ' DLR029-BKT-15-30.
+013400     DISPLAY 'DLR029 AGE 31+   DAYS = ' DLR029-BKT-31-UP.
+013500 4000-EXIT.
+013600     EXIT.
+013700
+013800 9000-TERMINATE.
+013900     CLOSE AQTRANS-FILE
+014000           AGING-RPT.
+014100 9000-EXIT.
+014200     EXIT.
