@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR003.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR003 - DTAR020 LOAD WITH RESTART/CHECKPOINT SUPPORT        *
+001000*                                                                *
+001100*   LOADS THE DTAR020 EXTRACT, WRITING A CHECKPOINT RECORD AFTER *
+001200*   EVERY DLR003-CKPT-INTERVAL RECORDS HOLDING THE LAST GOOD     *
+001300*   DTAR020-KCODE-STORE-KEY. ON RESTART THE JOB READS THAT       *
+001400*   CHECKPOINT AND SKIPS FORWARD TO IT INSTEAD OF REPROCESSING   *
+001500*   THE WHOLE FILE FROM THE TOP AND RE-TRIGGERING DOWNSTREAM     *
+001600*   JOBS TWICE.                                                  *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT LOADED-FILE       ASSIGN TO DTAR020L
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT CHECKPOINT-FILE   ASSIGN TO DLR003CK
+003400                              ORGANIZATION IS SEQUENTIAL
+003450                              FILE STATUS IS DLR003-CKPT-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  DTAR020-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  DTAR020-REC.
+004100     COPY DTAR020.
+004200 FD  LOADED-FILE
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  LOADED-REC              PIC X(27).
+004600 FD  CHECKPOINT-FILE
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  CHECKPOINT-REC.
+005000     05  CKPT-LAST-KEY       PIC X(11).
+005100     05  CKPT-RECS-DONE      PIC 9(09).
+005200 WORKING-STORAGE SECTION.
+005300 01  DLR003-SWITCHES.
+005400     05  DLR003-EOF-SW           PIC X(01)  VALUE 'N'.
+005500         88  DLR003-EOF                     VALUE 'Y'.
+005600     05  DLR003-CKPT-FOUND-SW    PIC X(01)  VALUE 'N'.
+005700         88  DLR003-CKPT-FOUND              VALUE 'Y'.
+005800     05  DLR003-SKIPPING-SW      PIC X(01)  VALUE 'N'.
+005900         88  DLR003-SKIPPING                VALUE 'Y'.
+005950 01  DLR003-CKPT-STATUS          PIC X(02)  VALUE SPACES.
+005960     88  DLR003-CKPT-NOT-FOUND              VALUE '35'.
+006000 01  DLR003-COUNTERS.
+006100     05  DLR003-CKPT-INTERVAL    PIC 9(05)  VALUE 1000.
+006200     05  DLR003-RECS-SINCE-CKPT  PIC 9(05)  VALUE ZERO.
+006300     05  DLR003-RECS-DONE        PIC 9(09)  VALUE ZERO.
+006400 01  DLR003-LAST-GOOD-KEY        PIC X(11)  VALUE SPACES.
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE.
+006800     PERFORM 2000-PROCESS-RECORD
+006900         UNTIL DLR003-EOF.
+007000     PERFORM 9000-TERMINATE.
+007100     STOP RUN.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  DTAR020-FILE.
+007500     OPEN EXTEND LOADED-FILE.
+007600     PERFORM 1100-READ-CHECKPOINT.
+007700     IF  DLR003-CKPT-FOUND
+007800         SET DLR003-SKIPPING TO TRUE
+007900     END-IF.
+008100     PERFORM 2100-READ-DTAR020.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500 1100-READ-CHECKPOINT.
+008600     OPEN INPUT CHECKPOINT-FILE.
+008650     IF  DLR003-CKPT-NOT-FOUND
+008660         MOVE 'N' TO DLR003-CKPT-FOUND-SW
+008670     ELSE
+008700         READ CHECKPOINT-FILE
+008800             AT END
+008900                 MOVE 'N' TO DLR003-CKPT-FOUND-SW
+009000             NOT AT END
+009100                 MOVE 'Y' TO DLR003-CKPT-FOUND-SW
+009200                 MOVE CKPT-LAST-KEY  TO DLR003-LAST-GOOD-KEY
+009300                 MOVE CKPT-RECS-DONE TO DLR003-RECS-DONE
+009400         END-READ
+009450         CLOSE CHECKPOINT-FILE
+009480     END-IF.
+009600 1100-EXIT.
+009700     EXIT.
+009800
+009900 2000-PROCESS-RECORD.
+010000     IF  DLR003-SKIPPING
+010100         IF  DTAR020-KCODE-STORE-KEY = DLR003-LAST-GOOD-KEY
+010200             MOVE 'N' TO DLR003-SKIPPING-SW
+010300         END-IF
+010400     ELSE
+010500         WRITE LOADED-REC FROM DTAR020-REC
+010600         MOVE DTAR020-KCODE-STORE-KEY TO DLR003-LAST-GOOD-KEY
+010700         ADD 1 TO DLR003-RECS-DONE
+010800         ADD 1 TO DLR003-RECS-SINCE-CKPT
+010900         IF  DLR003-RECS-SINCE-CKPT >= DLR003-CKPT-INTERVAL
+011000             PERFORM 2200-WRITE-CHECKPOINT
+011100         END-IF
+011200     END-IF.
+011300     PERFORM 2100-READ-DTAR020.
+011400 2000-EXIT.
+011500     EXIT.
+011600
+011700 2100-READ-DTAR020.
+011800     READ DTAR020-FILE
+011900         AT END
+012000             MOVE 'Y' TO DLR003-EOF-SW
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400
+012500 2200-WRITE-CHECKPOINT.
+012700     OPEN OUTPUT CHECKPOINT-FILE.
+012800     MOVE DLR003-LAST-GOOD-KEY TO CKPT-LAST-KEY.
+012900     MOVE DLR003-RECS-DONE     TO CKPT-RECS-DONE.
+013000     WRITE CHECKPOINT-REC.
+013100     CLOSE CHECKPOINT-FILE.
+013300     MOVE ZERO TO DLR003-RECS-SINCE-CKPT.
+013400 2200-EXIT.
+013500     EXIT.
+013600
+013700 9000-TERMINATE.
+013800     IF  DLR003-RECS-SINCE-CKPT > ZERO
+013810         PERFORM 2200-WRITE-CHECKPOINT
+013820     END-IF.
+013900     CLOSE DTAR020-FILE
+014000           LOADED-FILE.
+014200 9000-EXIT.
+014300     EXIT.
