@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR016.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR016 - SAMPLE-CHECK QUALITY HOLD FOR INCOMING RECEIPTS     *
+001000*                                                                *
+001100*   ANY RECEIPT HEADER (RH) THAT CARRIES A NON-ZERO SAMPLE CHECK *
+001200*   CARTON OR UNIT COUNT REQUIRED QUALITY SAMPLING ON ARRIVAL.   *
+001300*   IF THE RECEIPT'S CHECK-RESULT-ADJUSTED FLAG IS NOT YET SET   *
+001400*   TO 'Y' THE STOCK IS STILL ON QUALITY HOLD AND MUST NOT BE    *
+001500*   RELEASED TO THE FLOOR, SO THIS REPORT LISTS EVERY RECEIPT    *
+001600*   STILL AWAITING SAMPLE-CHECK CLEARANCE.                       *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT STDR-FILE         ASSIGN TO STDR
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT QUALITY-HOLD-RPT  ASSIGN TO QHOLDRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  STDR-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  STDR-DETAIL-RECORD.
+003900     COPY STDR.
+004000 FD  QUALITY-HOLD-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  QUALITY-HOLD-LINE           PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  DLR016-SWITCHES.
+004600     05  DLR016-EOF-SW            PIC X(01)  VALUE 'N'.
+004700         88  DLR016-EOF                      VALUE 'Y'.
+004800 01  DLR016-COUNTERS.
+004900     05  DLR016-HOLDS-FOUND       PIC 9(09)  VALUE ZERO.
+005000 01  DLR016-HEADING-1.
+005100     05  FILLER                   PIC X(40)  VALUE
+005150         'DLR016 - RECEIPTS ON QUALITY HOLD'.
+005200 01  DLR016-HEADING-2.
+005300     05  FILLER                   PIC X(12)  VALUE 'RECEIPT NO  '.
+005400     05  FILLER                   PIC X(20)
+005450         VALUE 'ASN                 '.
+005500     05  FILLER                   PIC X(14)
+005550         VALUE 'SMPL CTNS     '.
+005600     05  FILLER                   PIC X(14)
+005650         VALUE 'SMPL UNITS    '.
+005700     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+005800 01  DLR016-DETAIL-LINE.
+005900     05  DLR016-D-RECEIPT-NO      PIC 9(09).
+006000     05  FILLER                   PIC X(03)  VALUE SPACES.
+006100     05  DLR016-D-ASN             PIC X(20).
+006200     05  FILLER                   PIC X(02)  VALUE SPACES.
+006300     05  DLR016-D-SMPL-CTNS       PIC ZZZZZZ9.
+006400     05  FILLER                   PIC X(05)  VALUE SPACES.
+006500     05  DLR016-D-SMPL-UNITS      PIC ZZZZZZZZ9.99.
+006600     05  FILLER                   PIC X(02)  VALUE SPACES.
+006700     05  DLR016-D-STATUS          PIC X(08).
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE.
+007100     PERFORM 2000-PROCESS-RECORD
+007200         UNTIL DLR016-EOF.
+007300     PERFORM 9000-TERMINATE.
+007400     STOP RUN.
+007500
+007600 1000-INITIALIZE.
+007700     OPEN INPUT  STDR-FILE.
+007800     OPEN OUTPUT QUALITY-HOLD-RPT.
+007900     WRITE QUALITY-HOLD-LINE FROM DLR016-HEADING-1.
+008000     WRITE QUALITY-HOLD-LINE FROM DLR016-HEADING-2.
+008100     PERFORM 2100-READ-STDR.
+008200 1000-EXIT.
+008300     EXIT.
+008400
+008500 2000-PROCESS-RECORD.
+008600     IF  STDR-RECORD-TYPE OF STDR-RS = 'RH'
+008700         IF  (SMPL-CHCK-CTN-RH > ZERO OR SMPL-CHCK-U-RH > ZERO)
+008800             AND CHK-RESULT-ADJD-RH NOT = 'Y'
+008900             PERFORM 2200-WRITE-HOLD-LINE
+009000         END-IF
+009100     END-IF.
+009200     PERFORM 2100-READ-STDR.
+009300 2000-EXIT.
+009400     EXIT.
+009500
+009600 2100-READ-STDR.
+009700     READ STDR-FILE
+009800         AT END
+009900             MOVE 'Y' TO DLR016-EOF-SW
+010000     END-READ.
+010100 2100-EXIT.
+010200     EXIT.
+010300
+010400 2200-WRITE-HOLD-LINE.
+010500     ADD 1 TO DLR016-HOLDS-FOUND.
+010600     MOVE RECEIPT-NO-RH     TO DLR016-D-RECEIPT-NO.
+010700     MOVE ASN-RH            TO DLR016-D-ASN.
+010800     MOVE SMPL-CHCK-CTN-RH  TO DLR016-D-SMPL-CTNS.
+010900     MOVE SMPL-CHCK-U-RH    TO DLR016-D-SMPL-UNITS.
+011000     MOVE 'ON HOLD'         TO DLR016-D-STATUS.
+011100     WRITE QUALITY-HOLD-LINE FROM DLR016-DETAIL-LINE.
+011200 2200-EXIT.
+011300     EXIT.
+011400
+011500 9000-TERMINATE.
+011600     DISPLAY 'DLR016 RECEIPTS ON HOLD = ' DLR016-HOLDS-FOUND.
+011700     CLOSE STDR-FILE
+011800           QUALITY-HOLD-RPT.
+011900 9000-EXIT.
+012000     EXIT.
