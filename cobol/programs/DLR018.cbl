@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR018.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR018 - ASN TO PO THREE-WAY MATCH                          *
+001000*                                                                *
+001100*   BUILDS THREE IN-MEMORY TABLES FROM THE STDR EXTRACT: ORDERED *
+001200*   QUANTITY FROM THE ASN ORDER (SO) RECORDS, SHIPPED QUANTITY   *
+001300*   FROM THE ASN HEADER (AS) RECORDS LINKED BY ASN NUMBER, AND   *
+001400*   RECEIVED QUANTITY FROM THE RECEIPT HEADER (RH) RECORDS       *
+001500*   LINKED BY ORDER NUMBER. THE THREE FIGURES ARE PRINTED SIDE   *
+001600*   BY SIDE PER ORDER SO BUYING CAN SEE WHERE ORDER, SHIPMENT    *
+001700*   AND RECEIPT DISAGREE WITHOUT CROSS-REFERENCING THREE FILES.  *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT STDR-FILE         ASSIGN TO STDR
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT MATCH-REPORT      ASSIGN TO MATCH3RPT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  STDR-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  STDR-DETAIL-RECORD.
+004000     COPY STDR.
+004100 FD  MATCH-REPORT
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  MATCH-LINE                  PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 01  DLR018-SWITCHES.
+004700     05  DLR018-EOF-SW            PIC X(01)  VALUE 'N'.
+004800         88  DLR018-EOF                      VALUE 'Y'.
+004900 01  DLR018-SO-CONTROL.
+005000     05  DLR018-SO-COUNT          PIC S9(04)  COMP  VALUE ZERO.
+005100 01  DLR018-SO-TABLE.
+005200     05  DLR018-SO-ENTRY OCCURS 2000 TIMES
+005300                         INDEXED BY DLR018-SO-IX.
+005400         10  DLR018-SO-ORDER-NO   PIC X(12).
+005500         10  DLR018-SO-ASN        PIC X(30).
+005600         10  DLR018-SO-ORD-QTY    PIC S9(07)   COMP-3.
+005700 01  DLR018-AS-CONTROL.
+005800     05  DLR018-AS-COUNT          PIC S9(04)  COMP  VALUE ZERO.
+005900 01  DLR018-AS-TABLE.
+006000     05  DLR018-AS-ENTRY OCCURS 2000 TIMES
+006100                         INDEXED BY DLR018-AS-IX.
+006200         10  DLR018-AS-ASN        PIC X(30).
+006300         10  DLR018-AS-SHIP-QTY   PIC S9(07)   COMP-3.
+006400 01  DLR018-RH-CONTROL.
+006500     05  DLR018-RH-COUNT          PIC S9(04)  COMP  VALUE ZERO.
+006600 01  DLR018-RH-TABLE.
+006700     05  DLR018-RH-ENTRY OCCURS 2000 TIMES
+006800                         INDEXED BY DLR018-RH-IX.
+006900         10  DLR018-RH-ORDER-NO   PIC X(12).
+007000         10  DLR018-RH-RECV-QTY   PIC S9(9)    COMP-3.
+007100 01  DLR018-SHIP-QTY-OUT          PIC S9(07)   COMP-3.
+007200 01  DLR018-RECV-QTY-OUT          PIC S9(9)    COMP-3.
+007300 01  DLR018-HEADING-1.
+007400     05  FILLER                   PIC X(40)  VALUE
+007450         'DLR018 - ASN/PO THREE-WAY MATCH REPORT'.
+007500 01  DLR018-HEADING-2.
+007600     05  FILLER                   PIC X(14)
+007650         VALUE 'ORDER NO      '.
+007700     05  FILLER                   PIC X(12)  VALUE 'ORDERED     '.
+007800     05  FILLER                   PIC X(12)  VALUE 'SHIPPED     '.
+007900     05  FILLER                   PIC X(12)  VALUE 'RECEIVED    '.
+008000     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+008100 01  DLR018-DETAIL-LINE.
+008200     05  DLR018-D-ORDER-NO        PIC X(12).
+008300     05  FILLER                   PIC X(04)  VALUE SPACES.
+008400     05  DLR018-D-ORDERED         PIC ZZZZZZ9.
+008500     05  FILLER                   PIC X(05)  VALUE SPACES.
+008600     05  DLR018-D-SHIPPED         PIC ZZZZZZ9.
+008700     05  FILLER                   PIC X(05)  VALUE SPACES.
+008800     05  DLR018-D-RECEIVED        PIC ZZZZZZ9.
+008900     05  FILLER                   PIC X(04)  VALUE SPACES.
+009000     05  DLR018-D-STATUS          PIC X(08).
+009100 PROCEDURE DIVISION.
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE.
+009400     PERFORM 2000-BUILD-TABLES
+009500         UNTIL DLR018-EOF.
+009600     PERFORM 4000-PRINT-MATCH-REPORT.
+009700     PERFORM 9000-TERMINATE.
+009800     STOP RUN.
+009900
+010000 1000-INITIALIZE.
+010100     OPEN INPUT  STDR-FILE.
+010200     OPEN OUTPUT MATCH-REPORT.
+010300     PERFORM 2100-READ-STDR.
+010400 1000-EXIT.
+010500     EXIT.
+010600
+010700 2000-BUILD-TABLES.
+010800     EVALUATE STDR-RECORD-TYPE OF STDR-RS
+010900         WHEN 'SO'
+011000             PERFORM 2200-ADD-SO-ENTRY
+011100         WHEN 'AS'
+011200             PERFORM 2300-ADD-AS-ENTRY
+011300         WHEN 'RH'
+011400             PERFORM 2400-ADD-RH-ENTRY
+011500     END-EVALUATE.
+011600     PERFORM 2100-READ-STDR.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000 2100-READ-STDR.
+012100     READ STDR-FILE
+012200         AT END
+012300             MOVE 'Y' TO DLR018-EOF-SW
+012400     END-READ.
+012500 2100-EXIT.
+012600     EXIT.
+012700
+012800 2200-ADD-SO-ENTRY.
+012900     IF  DLR018-SO-COUNT < 2000
+013000         ADD 1 TO DLR018-SO-COUNT
+013100         SET DLR018-SO-IX TO DLR018-SO-COUNT
+013200         MOVE ORDER-NO-SO TO DLR018-SO-ORDER-NO (DLR018-SO-IX)
+013300         MOVE ASN-SO      TO DLR018-SO-ASN (DLR018-SO-IX)
+013400         MOVE ORDER-LDG-QTY-SO
+013500             TO DLR018-SO-ORD-QTY (DLR018-SO-IX)
+013600     END-IF.
+013700 2200-EXIT.
+013800     EXIT.
+013900
+014000 2300-ADD-AS-ENTRY.
+014100     IF  DLR018-AS-COUNT < 2000
+014200         ADD 1 TO DLR018-AS-COUNT
+014300         SET DLR018-AS-IX TO DLR018-AS-COUNT
+014400         MOVE ASN-AS      TO DLR018-AS-ASN (DLR018-AS-IX)
+014500         MOVE SHIP-LDG-QTY-AS
+014600             TO DLR018-AS-SHIP-QTY (DLR018-AS-IX)
+014700     END-IF.
+014800 2300-EXIT.
+014900     EXIT.
+015000
+015100 2400-ADD-RH-ENTRY.
+015200     IF  DLR018-RH-COUNT < 2000
+015300         ADD 1 TO DLR018-RH-COUNT
+015400         SET DLR018-RH-IX TO DLR018-RH-COUNT
+015500         MOVE ORDER-NO-RH TO DLR018-RH-ORDER-NO (DLR018-RH-IX)
+015600         MOVE TOT-RECV-QTY-RH
+015700             TO DLR018-RH-RECV-QTY (DLR018-RH-IX)
+015800     END-IF.
+015900 2400-EXIT.
+016000     EXIT.
+016100
+016200 4000-PRINT-MATCH-REPORT.
+016300     WRITE MATCH-LINE FROM DLR018-HEADING-1.
+016400     WRITE MATCH-LINE FROM DLR018-HEADING-2.
+016500     PERFORM 4100-PRINT-ONE-ORDER
+016600         VARYING DLR018-SO-IX FROM 1 BY 1
+016700         UNTIL DLR018-SO-IX > DLR018-SO-COUNT.
+016800 4000-EXIT.
+016900     EXIT.
+017000
+017100 4100-PRINT-ONE-ORDER.
+017200     MOVE ZERO TO DLR018-SHIP-QTY-OUT.
+017300     SET DLR018-AS-IX TO 1.
+017400     SEARCH DLR018-AS-ENTRY
+017500         AT END
+017600             CONTINUE
+017700         WHEN DLR018-AS-ASN (DLR018-AS-IX)
+017800                 = DLR018-SO-ASN (DLR018-SO-IX)
+017900             MOVE DLR018-AS-SHIP-QTY (DLR018-AS-IX)
+018000                 TO DLR018-SHIP-QTY-OUT
+018100     END-SEARCH.
+018200     MOVE ZERO TO DLR018-RECV-QTY-OUT.
+018300     SET DLR018-RH-IX TO 1.
+018400     SEARCH DLR018-RH-ENTRY
+018500         AT END
+018600             CONTINUE
+018700         WHEN DLR018-RH-ORDER-NO (DLR018-RH-IX)
+018800                 = DLR018-SO-ORDER-NO (DLR018-SO-IX)
+018900             MOVE DLR018-RH-RECV-QTY (DLR018-RH-IX)
+019000                 TO DLR018-RECV-QTY-OUT
+019100     END-SEARCH.
+019200     MOVE DLR018-SO-ORDER-NO (DLR018-SO-IX) TO DLR018-D-ORDER-NO.
+019300     MOVE DLR018-SO-ORD-QTY (DLR018-SO-IX)  TO DLR018-D-ORDERED.
+019400     MOVE DLR018-SHIP-QTY-OUT               TO DLR018-D-SHIPPED.
+019500     MOVE DLR018-RECV-QTY-OUT               TO DLR018-D-RECEIVED.
+019600     IF  DLR018-SO-ORD-QTY (DLR018-SO-IX) = DLR018-SHIP-QTY-OUT
+019700         AND DLR018-SHIP-QTY-OUT = DLR018-RECV-QTY-OUT
+019800         MOVE 'MATCHED ' TO DLR018-D-STATUS
+019900     ELSE
+020000         MOVE '** OUT**' TO DLR018-D-STATUS
+020100     END-IF.
+020200     WRITE MATCH-LINE FROM DLR018-DETAIL-LINE.
+020300 4100-EXIT.
+020400     EXIT.
+020500
+020600 9000-TERMINATE.
+020700     CLOSE STDR-FILE
+020800           MATCH-REPORT.
+020900 9000-EXIT.
+021000     EXIT.
