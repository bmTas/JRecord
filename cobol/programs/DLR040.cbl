@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR040.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR040 - SUB-INVOICE TOTAL RECONCILIATION                    *
+001000*                                                                *
+001100*   FOR EACH INVOICE THAT CARRIES A SUB-INVS BREAKDOWN, SUMS THE *
+001200*   NESTED SUB-INVOICES-DATA ENTRIES AND COMPARES THE TOTAL      *
+001300*   AGAINST THE PARENT INVOICE-AMOUNT, FLAGGING ANY INVOICE      *
+001400*   WHERE THE BREAKDOWN DOES NOT ADD UP. SUB-INVOICES-DATA IS    *
+001500*   PIC X(6) ON THE COPYBOOK RATHER THAN NUMERIC, SO EACH VALUE  *
+001600*   IS MOVED INTO A NUMERIC WORKING FIELD BEFORE IT IS SUMMED.   *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT INVOICE-FILE      ASSIGN TO INVOICE
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT EXCEPTION-RPT     ASSIGN TO INVEXRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  INVOICE-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY INVOICE.
+003900 FD  EXCEPTION-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  EXCEPTION-RPT-LINE          PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR040-SWITCHES.
+004500     05  DLR040-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR040-EOF                      VALUE 'Y'.
+004700 01  DLR040-INV-IX               PIC S9(04)  COMP.
+004800 01  DLR040-SUB-IX               PIC S9(04)  COMP.
+004900 01  DLR040-SUB-VALUE            PIC 9(06)  VALUE ZERO.
+005000 01  DLR040-SUB-TOTAL            PIC 9(09)  VALUE ZERO.
+005100 01  DLR040-INV-AMOUNT           PIC 9(09)  VALUE ZERO.
+005200 01  DLR040-COUNTERS.
+005300     05  DLR040-INVOICES-CHECKED  PIC 9(07)  VALUE ZERO.
+005400     05  DLR040-INVOICES-FLAGGED  PIC 9(07)  VALUE ZERO.
+005500 01  DLR040-EXCEPTION-LINE.
+005600     05  FILLER                   PIC X(01)  VALUE SPACES.
+005700     05  DLR040-E-CUST-NO         PIC 9(09).
+005800     05  FILLER                   PIC X(01)  VALUE SPACES.
+005900     05  DLR040-E-INV-NO          PIC X(10).
+006000     05  FILLER                   PIC X(01)  VALUE SPACES.
+006100     05  DLR040-E-INV-AMOUNT      PIC ZZZZZZZZ9.
+006200     05  FILLER                   PIC X(01)  VALUE SPACES.
+006300     05  DLR040-E-SUB-TOTAL       PIC ZZZZZZZZ9.
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE.
+006700     PERFORM 2000-CHECK-CUSTOMER
+006800         UNTIL DLR040-EOF.
+006900     PERFORM 9000-TERMINATE.
+007000     STOP RUN.
+007100
+007200 1000-INITIALIZE.
+007300     OPEN INPUT  INVOICE-FILE.
+007400     OPEN OUTPUT EXCEPTION-RPT.
+007500     PERFORM 2100-READ-INVOICE.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-CHECK-CUSTOMER.
+008000     PERFORM 2200-CHECK-ONE-INVOICE
+008100         VARYING DLR040-INV-IX FROM 1 BY 1
+008200         UNTIL DLR040-INV-IX > INVOICE-COUNT.
+008300     PERFORM 2100-READ-INVOICE.
+008400 2000-EXIT.
+008500     EXIT.
+008600
+008700 2100-READ-INVOICE.
+008800     READ INVOICE-FILE
+008900         AT END
+009000             MOVE 'Y' TO DLR040-EOF-SW
+009100     END-READ.
+009200 2100-EXIT.
+009300     EXIT.
+009400
+009500 2200-CHECK-ONE-INVOICE.
+009600     IF  INV-SUB-CT (DLR040-INV-IX) > ZERO
+009700         ADD 1 TO DLR040-INVOICES-CHECKED
+009800         MOVE ZERO TO DLR040-SUB-TOTAL
+009900         PERFORM 2300-ADD-SUB-INVOICE
+010000             VARYING DLR040-SUB-IX FROM 1 BY 1
+010100             UNTIL DLR040-SUB-IX > INV-SUB-CT (DLR040-INV-IX)
+010200         MOVE INVOICE-AMOUNT (DLR040-INV-IX) TO DLR040-INV-AMOUNT
+010300         IF  DLR040-SUB-TOTAL NOT = DLR040-INV-AMOUNT
+010400             ADD 1 TO DLR040-INVOICES-FLAGGED
+010500             PERFORM 2400-WRITE-EXCEPTION
+010600         END-IF
+010700     END-IF.
+010800 2200-EXIT.
+010900     EXIT.
+011000
+011100 2300-ADD-SUB-INVOICE.
+011200     MOVE SUB-INVOICES-DATA (DLR040-INV-IX DLR040-SUB-IX) TO
+011300         DLR040-SUB-VALUE.
+011400     ADD DLR040-SUB-VALUE TO DLR040-SUB-TOTAL.
+011500 2300-EXIT.
+011600     EXIT.
+011700
+011800 2400-WRITE-EXCEPTION.
+011900     MOVE CUSTOMER-NUMBER               TO DLR040-E-CUST-NO.
+012000     MOVE INVOICE-NUMBER (DLR040-INV-IX) TO DLR040-E-INV-NO.
+012100     MOVE DLR040-INV-AMOUNT              TO DLR040-E-INV-AMOUNT.
+012200     MOVE DLR040-SUB-TOTAL                TO DLR040-E-SUB-TOTAL.
+012300     WRITE EXCEPTION-RPT-LINE FROM DLR040-EXCEPTION-LINE.
+012400 2400-EXIT.
+012500     EXIT.
+012600
+012700 9000-TERMINATE.
+012800     DISPLAY 'DLR040 INVOICES CHECKED       = '
+012900         DLR040-INVOICES-CHECKED.
+013000     DISPLAY 'DLR040 INVOICES FLAGGED       = '
+013100         DLR040-INVOICES-FLAGGED.
+013200     CLOSE INVOICE-FILE
+013300           EXCEPTION-RPT.
+013400 9000-EXIT.
+013500     EXIT.
