@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR032.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR032 - SETTLEMENT LOOKUP BY THE AQTRANS ALTERNATE KEY       *
+001000*                                                                *
+001100*   THE AQTRANS ALTERNATE KEY IS TRANS-REF + TRANS-VER-NO +       *
+001200*   TRANS-SEQ. THIS JOB GROUPS EVERY TRANSACTION SHARING A        *
+001300*   TRANS-REF INTO ONE CHAIN, SO SETTLEMENTS STAFF CAN SEE EVERY  *
+001400*   VERSION/SEQUENCE OF A TRANSACTION TOGETHER INSTEAD OF ONLY    *
+001500*   LOOKING IT UP BY THE PRIMARY PRODUCT/ACCOUNT/DEPOSIT KEY.     *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT CHAIN-RPT         ASSIGN TO AQCHNRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AQTRANS-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AQTRANS.
+003800 FD  CHAIN-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  CHAIN-RPT-LINE              PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR032-SWITCHES.
+004400     05  DLR032-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR032-EOF                      VALUE 'Y'.
+004550     05  DLR032-CHAIN-FOUND-SW    PIC X(01)  VALUE 'N'.
+004560         88  DLR032-CHAIN-FOUND              VALUE 'Y'.
+004600 01  DLR032-CONTROL.
+004700     05  DLR032-REF-COUNT         PIC S9(04)  COMP  VALUE ZERO.
+004800 01  DLR032-CHAIN-TABLE.
+004900     05  DLR032-CHAIN-ENTRY OCCURS 2000 TIMES
+005000                            INDEXED BY DLR032-RX.
+005100         10  DLR032-C-REF          PIC X(13).
+005200         10  DLR032-C-MEMBER-COUNT PIC S9(04)  COMP  VALUE ZERO.
+005300         10  DLR032-C-MEMBER OCCURS 20 TIMES
+005400                                INDEXED BY DLR032-MX.
+005500             15  DLR032-C-VER-NO    PIC X(02).
+005600             15  DLR032-C-SEQ       PIC 9(02).
+005700             15  DLR032-C-PROD-TYP  PIC X(02).
+005800             15  DLR032-C-TRNTYP    PIC X(04).
+005900             15  DLR032-C-DTE-SYS   PIC 9(08).
+006000 01  DLR032-HEADING-1.
+006100     05  FILLER                   PIC X(40)  VALUE
+006150         'DLR032 - TRANS-REF CHAIN LOOKUP'.
+006200 01  DLR032-CHAIN-HEADER-LINE.
+006300     05  FILLER                   PIC X(11)  VALUE 'TRANS-REF: '.
+006400     05  DLR032-H-REF             PIC X(13).
+006500 01  DLR032-MEMBER-LINE.
+006600     05  FILLER                   PIC X(04)  VALUE SPACES.
+006700     05  DLR032-M-VER-NO          PIC X(02).
+006800     05  FILLER                   PIC X(02)  VALUE SPACES.
+006900     05  DLR032-M-SEQ             PIC 9(02).
+007000     05  FILLER                   PIC X(02)  VALUE SPACES.
+007100     05  DLR032-M-PROD-TYP        PIC X(02).
+007200     05  FILLER                   PIC X(02)  VALUE SPACES.
+007300     05  DLR032-M-TRNTYP          PIC X(04).
+007400     05  FILLER                   PIC X(02)  VALUE SPACES.
+007500     05  DLR032-M-DTE-SYS         PIC 9(08).
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE.
+007900     PERFORM 2000-LOAD-TRANSACTION
+008000         UNTIL DLR032-EOF.
+008100     PERFORM 4000-PRINT-CHAINS.
+008200     PERFORM 9000-TERMINATE.
+008300     STOP RUN.
+008400
+008500 1000-INITIALIZE.
+008600     OPEN INPUT  AQTRANS-FILE.
+008700     OPEN OUTPUT CHAIN-RPT.
+008800     PERFORM 2100-READ-AQTRANS.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009200 2000-LOAD-TRANSACTION.
+009300     PERFORM 2200-FIND-OR-ADD-CHAIN.
+009350     IF  DLR032-CHAIN-FOUND
+009400         PERFORM 2300-ADD-MEMBER
+009450     END-IF.
+009500     PERFORM 2100-READ-AQTRANS.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 2100-READ-AQTRANS.
+010000     READ AQTRANS-FILE
+010100         AT END
+010200             MOVE 'Y' TO DLR032-EOF-SW
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600
+010700 2200-FIND-OR-ADD-CHAIN.
+010750     MOVE 'N' TO DLR032-CHAIN-FOUND-SW.
+010800     SET DLR032-RX TO 1.
+010900     SEARCH DLR032-CHAIN-ENTRY
+011000         AT END
+011100             IF  DLR032-REF-COUNT < 2000
+011200                 ADD 1 TO DLR032-REF-COUNT
+011300                 SET DLR032-RX TO DLR032-REF-COUNT
+011400                 MOVE TRANS-REF TO DLR032-C-REF (DLR032-RX)
+011500                 MOVE ZERO TO DLR032-C-MEMBER-COUNT (DLR032-RX)
+011550                 MOVE 'Y' TO DLR032-CHAIN-FOUND-SW
+011600             END-IF
+011700         WHEN DLR032-C-REF (DLR032-RX) = TRANS-REF
+011750             MOVE 'Y' TO DLR032-CHAIN-FOUND-SW
+011800     END-SEARCH.
+012000 2200-EXIT.
+012100     EXIT.
+012200
+012300 2300-ADD-MEMBER.
+012400     IF  DLR032-C-MEMBER-COUNT (DLR032-RX) < 20
+012500         ADD 1 TO DLR032-C-MEMBER-COUNT (DLR032-RX)
+012600         SET DLR032-MX TO DLR032-C-MEMBER-COUNT (DLR032-RX)
+012700         MOVE TRANS-VER-NO       TO
+012750             DLR032-C-VER-NO (DLR032-RX DLR032-MX)
+012800         MOVE TRANS-SEQ          TO
+012850             DLR032-C-SEQ (DLR032-RX DLR032-MX)
+012900         MOVE TRANS-PROD-TYP     TO
+012950             DLR032-C-PROD-TYP (DLR032-RX DLR032-MX)
+013000         MOVE TRANS-BASIC-TRNTYP TO
+013050             DLR032-C-TRNTYP (DLR032-RX DLR032-MX)
+013100         MOVE TRANS-DTE-SYS      TO
+013150             DLR032-C-DTE-SYS (DLR032-RX DLR032-MX)
+013200     END-IF.
+013300 2300-EXIT.
+013400     EXIT.
+013500
+013600 4000-PRINT-CHAINS.
+013700     WRITE CHAIN-RPT-LINE FROM DLR032-HEADING-1.
+013800     PERFORM 4100-PRINT-ONE-CHAIN
+013900         VARYING DLR032-RX FROM 1 BY 1
+014000         UNTIL DLR032-RX > DLR032-REF-COUNT.
+014100 4000-EXIT.
+014200     EXIT.
+014300
+014400 4100-PRINT-ONE-CHAIN.
+014500     IF  DLR032-C-MEMBER-COUNT (DLR032-RX) > 1
+014600         MOVE DLR032-C-REF (DLR032-RX) TO DLR032-H-REF
+014700         WRITE CHAIN-RPT-LINE FROM DLR032-CHAIN-HEADER-LINE
+014800         PERFORM 4200-PRINT-ONE-MEMBER
+014900             VARYING DLR032-MX FROM 1 BY 1
+015000             UNTIL DLR032-MX > DLR032-C-MEMBER-COUNT (DLR032-RX)
+015100     END-IF.
+015200 4100-EXIT.
+015300     EXIT.
+015400
+015500 4200-PRINT-ONE-MEMBER.
+015600     MOVE DLR032-C-VER-NO   (DLR032-RX DLR032-MX)
+015700         TO DLR032-M-VER-NO.
+015800     MOVE DLR032-C-SEQ      (DLR032-RX DLR032-MX)
+015900         TO DLR032-M-SEQ.
+016000     MOVE DLR032-C-PROD-TYP (DLR032-RX DLR032-MX)
+016100         TO DLR032-M-PROD-TYP.
+016200     MOVE DLR032-C-TRNTYP   (DLR032-RX DLR032-MX)
+016300         TO DLR032-M-TRNTYP.
+016400     MOVE DLR032-C-DTE-SYS  (DLR032-RX DLR032-MX)
+016500         TO DLR032-M-DTE-SYS.
+016600     WRITE CHAIN-RPT-LINE FROM DLR032-MEMBER-LINE.
+016700 4200-EXIT.
+016800     EXIT.
+016900
+017000 9000-TERMINATE.
+017100     CLOSE AQTRANS-FILE
+017200           CHAIN-RPT.
+017300 9000-EXIT.
+017400     EXIT.
