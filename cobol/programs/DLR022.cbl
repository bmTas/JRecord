@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR022.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR022 - EDI ACKNOWLEDGMENT BACK TO AMS FOR PO DOWNLOADS     *
+001000*                                                                *
+001100*   FOR EVERY PURCHASE-ORDER HEADER RECORD SUCCESSFULLY READ     *
+001200*   FROM THE AMS PO DOWNLOAD FILE, WRITES AN ACKNOWLEDGMENT      *
+001300*   RECORD BACK OUT REFERENCING THE PO AND VENDOR NUMBER SO THE  *
+001400*   VENDOR MANAGEMENT TEAM HAS PROOF OF RECEIPT FOR EVERY PO     *
+001500*   THAT CAME DOWN THE FEED.                                     *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT EDI-ACK-FILE      ASSIGN TO EDIACK
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AMS-PODL-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AMSPODL.
+003900 FD  EDI-ACK-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  EDI-ACK-RECORD              PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR022-SWITCHES.
+004500     05  DLR022-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR022-EOF                      VALUE 'Y'.
+004700 01  DLR022-COUNTERS.
+004800     05  DLR022-PO-COUNT          PIC 9(09)  VALUE ZERO.
+004900 01  DLR022-RUN-DATE-YYMMDD      PIC 9(06).
+005000 01  DLR022-ACK-DETAIL.
+005100     05  DLR022-A-LIT-1           PIC X(04)  VALUE 'ACK '.
+005200     05  DLR022-A-PO              PIC 9(12).
+005300     05  FILLER                   PIC X(02)  VALUE SPACES.
+005400     05  DLR022-A-LIT-2           PIC X(07)  VALUE 'VENDOR '.
+005500     05  DLR022-A-VENDOR          PIC 9(10).
+005600     05  FILLER                   PIC X(02)  VALUE SPACES.
+005700     05  DLR022-A-LIT-3           PIC X(07)  VALUE 'ACKDT  '.
+005800     05  DLR022-A-ACK-DATE        PIC 9(06).
+005900     05  FILLER                   PIC X(02)  VALUE SPACES.
+006000     05  DLR022-A-STATUS          PIC X(10)  VALUE 'RECEIVED'.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE.
+006400     PERFORM 2000-PROCESS-RECORD
+006500         UNTIL DLR022-EOF.
+006600     PERFORM 9000-TERMINATE.
+006700     STOP RUN.
+006800
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  AMS-PODL-FILE.
+007100     OPEN OUTPUT EDI-ACK-FILE.
+007200     ACCEPT DLR022-RUN-DATE-YYMMDD FROM DATE.
+007300     PERFORM 2100-READ-PODL.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-PROCESS-RECORD.
+007800     IF  RECORD-TYPE = 'PO'
+007900         PERFORM 2200-WRITE-ACK
+008000     END-IF.
+008100     PERFORM 2100-READ-PODL.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500 2100-READ-PODL.
+008600     READ AMS-PODL-FILE
+008700         AT END
+008800             MOVE 'Y' TO DLR022-EOF-SW
+008900     END-READ.
+009000 2100-EXIT.
+009100     EXIT.
+009200
+009300 2200-WRITE-ACK.
+009400     ADD 1 TO DLR022-PO-COUNT.
+009500     MOVE PO                       TO DLR022-A-PO.
+009600     MOVE VENDOR                   TO DLR022-A-VENDOR.
+009700     MOVE DLR022-RUN-DATE-YYMMDD   TO DLR022-A-ACK-DATE.
+009800     WRITE EDI-ACK-RECORD FROM DLR022-ACK-DETAIL.
+009900 2200-EXIT.
+010000     EXIT.
+010100
+010200 9000-TERMINATE.
+010300     DISPLAY 'DLR022 PO ACKS SENT = ' DLR022-PO-COUNT.
+010400     CLOSE AMS-PODL-FILE
+010500           EDI-ACK-FILE.
+010600 9000-EXIT.
+010700     EXIT.
