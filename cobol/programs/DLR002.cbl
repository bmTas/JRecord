@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR002.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR002 - DTAR020 TO GENERAL LEDGER POSTING BRIDGE            *
+001000*                                                                *
+001100*   TURNS DTAR020-DEPT-NO SALES/QTY TOTALS INTO A GL JOURNAL     *
+001200*   FEED (DEBIT STOCK/COGS, CREDIT SALES BY DEPARTMENT COST      *
+001300*   CENTRE) FOR THE FINANCE PERIOD-END CLOSE, SO THE PRINTED     *
+001400*   DTAR020 SUMMARY NO LONGER HAS TO BE RE-KEYED BY HAND.        *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DEPT-XREF-FILE    ASSIGN TO DEPTXREF
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT GL-JOURNAL-FILE   ASSIGN TO GLJRNL
+003200                              ORGANIZATION IS SEQUENTIAL.
+003250     SELECT SUSPENSE-FILE     ASSIGN TO DLR002SU
+003280                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DTAR020-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  DTAR020-REC.
+003900     COPY DTAR020.
+004000 FD  DEPT-XREF-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  DEPT-XREF-REC.
+004400     05  DXR-DEPT-NO             PIC S9(03)   COMP-3.
+004500     05  DXR-COST-CENTRE         PIC X(06).
+004600     05  DXR-SALES-GL-ACCT       PIC X(08).
+004700     05  DXR-COGS-GL-ACCT        PIC X(08).
+004800 FD  GL-JOURNAL-FILE
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  DLGLJRNL-RECORD.
+005100     COPY DLGLJRNL.
+005150 FD  SUSPENSE-FILE
+005160     RECORDING MODE IS F
+005170     LABEL RECORDS ARE STANDARD.
+005180 01  SUSPENSE-REC.
+005190     05  SUSP-REASON-CODE     PIC X(04).
+005195     05  SUSP-DEPT-NO         PIC S9(03)   COMP-3.
+005200 WORKING-STORAGE SECTION.
+005300 01  DLR002-SWITCHES.
+005400     05  DLR002-EOF-SW            PIC X(01)  VALUE 'N'.
+005500         88  DLR002-EOF                      VALUE 'Y'.
+005600     05  DLR002-XREF-EOF-SW       PIC X(01)  VALUE 'N'.
+005700         88  DLR002-XREF-EOF                 VALUE 'Y'.
+005750     05  DLR002-XREF-FOUND-SW     PIC X(01)  VALUE 'N'.
+005780         88  DLR002-XREF-FOUND               VALUE 'Y'.
+005800 01  DLR002-DEPT-CONTROL.
+005900     05  DLR002-DEPT-COUNT        PIC S9(04)  COMP  VALUE ZERO.
+006000     05  DLR002-SUB               PIC S9(04)  COMP.
+006100 01  DLR002-DEPT-TABLE.
+006200     05  DLR002-DEPT-ENTRY OCCURS 200 TIMES
+006300                           INDEXED BY DLR002-DEPT-IX.
+006400         10  DLR002-T-DEPT-NO     PIC S9(03)   COMP-3.
+006500         10  DLR002-T-QTY-SOLD    PIC S9(9)    COMP-3.
+006600         10  DLR002-T-SALE-AMT    PIC S9(9)V99 COMP-3.
+006700 01  DLR002-XREF-CONTROL.
+006800     05  DLR002-XREF-COUNT        PIC S9(04)  COMP  VALUE ZERO.
+006900 01  DLR002-XREF-TABLE.
+007000     05  DLR002-XREF-ENTRY OCCURS 200 TIMES
+007100                           INDEXED BY DLR002-XREF-IX.
+007200         10  DLR002-X-DEPT-NO     PIC S9(03)   COMP-3.
+007300         10  DLR002-X-COST-CENTRE PIC X(06).
+007400         10  DLR002-X-SALES-ACCT  PIC X(08).
+007500         10  DLR002-X-COGS-ACCT   PIC X(08).
+007600 01  DLR002-BATCH-DATE            PIC S9(07)   COMP-3.
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE.
+008000     PERFORM 2000-ACCUMULATE-DEPT
+008100         UNTIL DLR002-EOF.
+008200     PERFORM 3000-POST-DEPTS
+008300         VARYING DLR002-DEPT-IX FROM 1 BY 1
+008400         UNTIL DLR002-DEPT-IX > DLR002-DEPT-COUNT.
+008500     PERFORM 9000-TERMINATE.
+008600     STOP RUN.
+008700
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  DTAR020-FILE.
+009000     OPEN INPUT  DEPT-XREF-FILE.
+009100     OPEN OUTPUT GL-JOURNAL-FILE.
+009150     OPEN OUTPUT SUSPENSE-FILE.
+009200     MOVE ZERO TO DLR002-BATCH-DATE.
+009300     PERFORM 1100-LOAD-XREF-TABLE.
+009400     PERFORM 2100-READ-DTAR020.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800 1100-LOAD-XREF-TABLE.
+009900     PERFORM 1110-READ-XREF.
+010000     PERFORM UNTIL DLR002-XREF-EOF
+010050         IF  DLR002-XREF-COUNT < 200
+010100             ADD 1 TO DLR002-XREF-COUNT
+010200             SET DLR002-XREF-IX TO DLR002-XREF-COUNT
+010250             MOVE DXR-DEPT-NO
+010260                 TO DLR002-X-DEPT-NO (DLR002-XREF-IX)
+010270             MOVE DXR-COST-CENTRE
+010280                 TO DLR002-X-COST-CENTRE (DLR002-XREF-IX)
+010290             MOVE DXR-SALES-GL-ACCT
+010295                 TO DLR002-X-SALES-ACCT (DLR002-XREF-IX)
+010300             MOVE DXR-COGS-GL-ACCT
+010310                 TO DLR002-X-COGS-ACCT (DLR002-XREF-IX)
+010650         END-IF
+010700         PERFORM 1110-READ-XREF
+010800     END-PERFORM.
+010900     CLOSE DEPT-XREF-FILE.
+011000 1100-EXIT.
+011100     EXIT.
+011200
+011300 1110-READ-XREF.
+011400     READ DEPT-XREF-FILE
+011500         AT END
+011600             MOVE 'Y' TO DLR002-XREF-EOF-SW
+011700     END-READ.
+011800 1110-EXIT.
+011900     EXIT.
+012000
+012100 2000-ACCUMULATE-DEPT.
+012200     IF  DLR002-BATCH-DATE = ZERO
+012300         MOVE DTAR020-DATE TO DLR002-BATCH-DATE
+012400     END-IF.
+012500     PERFORM 2200-FIND-DEPT-ENTRY.
+012600     IF  DLR002-DEPT-IX > DLR002-DEPT-COUNT
+012610         AND DLR002-DEPT-COUNT < 200
+012700         ADD 1 TO DLR002-DEPT-COUNT
+012800         SET DLR002-DEPT-IX TO DLR002-DEPT-COUNT
+012900         MOVE DTAR020-DEPT-NO
+012910             TO DLR002-T-DEPT-NO (DLR002-DEPT-IX)
+013000         MOVE ZERO
+013010             TO DLR002-T-QTY-SOLD (DLR002-DEPT-IX)
+013100         MOVE ZERO
+013110             TO DLR002-T-SALE-AMT (DLR002-DEPT-IX)
+013200     END-IF.
+013250     IF  DLR002-DEPT-IX <= DLR002-DEPT-COUNT
+013300         ADD DTAR020-QTY-SOLD
+013310             TO DLR002-T-QTY-SOLD (DLR002-DEPT-IX)
+013400         ADD DTAR020-SALE-PRICE
+013410             TO DLR002-T-SALE-AMT (DLR002-DEPT-IX)
+013450     END-IF.
+013500     PERFORM 2100-READ-DTAR020.
+013600 2000-EXIT.
+013700     EXIT.
+013800
+013900 2100-READ-DTAR020.
+014000     READ DTAR020-FILE
+014100         AT END
+014200             MOVE 'Y' TO DLR002-EOF-SW
+014300     END-READ.
+014400 2100-EXIT.
+014500     EXIT.
+014600
+014700 2200-FIND-DEPT-ENTRY.
+014800     SET DLR002-DEPT-IX TO 1.
+014900     SEARCH DLR002-DEPT-ENTRY
+015000         AT END
+015100             SET DLR002-DEPT-IX TO DLR002-DEPT-COUNT
+015200             SET DLR002-DEPT-IX UP BY 1
+015300         WHEN DLR002-T-DEPT-NO (DLR002-DEPT-IX) = DTAR020-DEPT-NO
+015400             CONTINUE
+015500     END-SEARCH.
+015600 2200-EXIT.
+015700     EXIT.
+015800
+015900 3000-POST-DEPTS.
+016000     PERFORM 3100-LOOKUP-XREF.
+016050     IF  DLR002-XREF-FOUND
+016060         MOVE DLR002-BATCH-DATE        TO DLGLJRNL-BATCH-DATE
+016200         MOVE DLR002-T-DEPT-NO (DLR002-DEPT-IX)
+016300                                        TO DLGLJRNL-DEPT-NO
+016400         MOVE DLR002-X-COST-CENTRE (DLR002-XREF-IX)
+016500                                        TO DLGLJRNL-COST-CENTRE
+016600*        CREDIT THE SALES ACCOUNT WITH THE DEPT SALES TOTAL.
+016700         MOVE DLR002-X-SALES-ACCT (DLR002-XREF-IX)
+016800                                        TO DLGLJRNL-GL-ACCOUNT
+016900         SET DLGLJRNL-IS-CREDIT          TO TRUE
+017000         MOVE DLR002-T-SALE-AMT (DLR002-DEPT-IX)
+017100                                        TO DLGLJRNL-AMOUNT
+017200         MOVE DLR002-T-QTY-SOLD (DLR002-DEPT-IX)
+017300                                        TO DLGLJRNL-QTY-SOLD
+017400         MOVE 'DTAR020 DEPT SALES'      TO DLGLJRNL-NARRATIVE
+017500         WRITE DLGLJRNL-RECORD
+017600*        DEBIT COST OF GOODS SOLD WITH THE SAME TOTAL.
+017700         MOVE DLR002-X-COGS-ACCT (DLR002-XREF-IX)
+017800                                        TO DLGLJRNL-GL-ACCOUNT
+017900         SET DLGLJRNL-IS-DEBIT           TO TRUE
+018000         MOVE 'DTAR020 DEPT COGS'        TO DLGLJRNL-NARRATIVE
+018100         WRITE DLGLJRNL-RECORD
+018120     ELSE
+018140         MOVE 'XREF' TO SUSP-REASON-CODE
+018150         MOVE DLR002-T-DEPT-NO (DLR002-DEPT-IX) TO SUSP-DEPT-NO
+018160         WRITE SUSPENSE-REC
+018180     END-IF.
+018200 3000-EXIT.
+018300     EXIT.
+018400
+018500 3100-LOOKUP-XREF.
+018550     MOVE 'N' TO DLR002-XREF-FOUND-SW.
+018600     SET DLR002-XREF-IX TO 1.
+018700     SEARCH DLR002-XREF-ENTRY
+018800         AT END
+018900             CONTINUE
+019000         WHEN DLR002-X-DEPT-NO (DLR002-XREF-IX)
+019100                 = DLR002-T-DEPT-NO (DLR002-DEPT-IX)
+019150             MOVE 'Y' TO DLR002-XREF-FOUND-SW
+019300     END-SEARCH.
+019400 3100-EXIT.
+019500     EXIT.
+019600
+019700 9000-TERMINATE.
+019800     CLOSE DTAR020-FILE
+019900           GL-JOURNAL-FILE
+019950           SUSPENSE-FILE.
+020000 9000-EXIT.
+020100     EXIT.
