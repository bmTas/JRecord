@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR036.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR036 - FCUSDAT TRANSACTION HISTORY FLATTENING REPORT        *
+001000*                                                                *
+001100*   EXPANDS EVERY CUSTOMER'S TRANSACTION OCCURRENCES (0 TO 5,     *
+001200*   DEPENDING ON TRANSACTION-NBR) INTO ONE FLAT DATE/AMOUNT/      *
+001300*   COMMENT LISTING PER CUSTOMER-ID, SO BRANCH STAFF CAN JUST     *
+001400*   PRINT OR BROWSE A CUSTOMER'S HISTORY WITHOUT WRITING BESPOKE  *
+001500*   CODE TO EXPAND THE OCCURS DEPENDING ON GROUP EACH TIME.       *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT FCUSDAT-FILE      ASSIGN TO FCUSDAT
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT HISTORY-RPT       ASSIGN TO FCHISRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  FCUSDAT-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY FCUSDAT.
+003800 FD  HISTORY-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  HISTORY-RPT-LINE            PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR036-SWITCHES.
+004400     05  DLR036-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR036-EOF                      VALUE 'Y'.
+004600 01  DLR036-TX-IX                PIC S9(04)  COMP.
+004700 01  DLR036-CUST-HEADER-LINE.
+004800     05  FILLER                   PIC X(13)  VALUE
+004850         'CUSTOMER-ID: '.
+004900     05  DLR036-H-CUST-ID         PIC 9(06).
+005000     05  FILLER                   PIC X(02)  VALUE SPACES.
+005100     05  DLR036-H-CUST-NAME       PIC X(20).
+005200 01  DLR036-DETAIL-LINE.
+005300     05  FILLER                   PIC X(04)  VALUE SPACES.
+005400     05  DLR036-D-DATE            PIC X(08).
+005500     05  FILLER                   PIC X(02)  VALUE SPACES.
+005600     05  DLR036-D-AMOUNT          PIC -(11)9.99.
+005700     05  FILLER                   PIC X(02)  VALUE SPACES.
+005800     05  DLR036-D-COMMENT         PIC X(09).
+005900 01  DLR036-NO-TRANS-LINE.
+006000     05  FILLER                   PIC X(30)  VALUE
+006050         '    NO TRANSACTIONS ON FILE'.
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE.
+006400     PERFORM 2000-PRINT-CUSTOMER
+006500         UNTIL DLR036-EOF.
+006600     PERFORM 9000-TERMINATE.
+006700     STOP RUN.
+006800
+006900 1000-INITIALIZE.
+007000     OPEN INPUT  FCUSDAT-FILE.
+007100     OPEN OUTPUT HISTORY-RPT.
+007200     PERFORM 2100-READ-FCUSDAT.
+007300 1000-EXIT.
+007400     EXIT.
+007500
+007600 2000-PRINT-CUSTOMER.
+007700     MOVE CUSTOMER-ID     TO DLR036-H-CUST-ID.
+007800     MOVE CUSTOMER-NAME   TO DLR036-H-CUST-NAME.
+007900     WRITE HISTORY-RPT-LINE FROM DLR036-CUST-HEADER-LINE.
+008000     IF  TRANSACTION-NBR = ZERO
+008100         WRITE HISTORY-RPT-LINE FROM DLR036-NO-TRANS-LINE
+008200     ELSE
+008300         PERFORM 2200-PRINT-ONE-TRANSACTION
+008400             VARYING DLR036-TX-IX FROM 1 BY 1
+008500             UNTIL DLR036-TX-IX > TRANSACTION-NBR
+008600     END-IF.
+008700     PERFORM 2100-READ-FCUSDAT.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 2100-READ-FCUSDAT.
+009200     READ FCUSDAT-FILE
+009300         AT END
+009400             MOVE 'Y' TO DLR036-EOF-SW
+009500     END-READ.
+009600 2100-EXIT.
+009700     EXIT.
+009800
+009900 2200-PRINT-ONE-TRANSACTION.
+010000     MOVE TRANSACTION-DATE (DLR036-TX-IX)    TO DLR036-D-DATE.
+010100     MOVE TRANSACTION-AMOUNT (DLR036-TX-IX)  TO DLR036-D-AMOUNT.
+010200     MOVE TRANSACTION-COMMENT (DLR036-TX-IX) TO DLR036-D-COMMENT.
+010300     WRITE HISTORY-RPT-LINE FROM DLR036-DETAIL-LINE.
+010400 2200-EXIT.
+010500     EXIT.
+010600
+010700 9000-TERMINATE.
+010800     CLOSE FCUSDAT-FILE
+010900           HISTORY-RPT.
+011000 9000-EXIT.
+011100     EXIT.
