@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR039.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR039 - INVOICE AGING REPORT                                *
+001000*                                                                *
+001100*   WALKS EACH CUSTOMER'S INVOICES OCCURS 0 TO 50 DEPENDING ON   *
+001200*   INVOICE-COUNT GROUP AND BUCKETS THE INVOICE-AMOUNT OF EVERY  *
+001300*   INVOICE BY AGE (FROM INVOICE-DATE, FORMAT MM/DD/YYYY) INTO   *
+001400*   CURRENT/30/60/90-DAY-AND-OVER BUCKETS PER CUSTOMER-NUMBER.   *
+001500*   INVOICE.CBL CARRIES NO OPEN/CLOSED STATUS FIELD, SO EVERY    *
+001600*   INVOICE PRESENT ON A CUSTOMER'S RECORD IS TREATED AS OPEN.   *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT INVOICE-FILE      ASSIGN TO INVOICE
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT AGING-RPT         ASSIGN TO INVAGRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  INVOICE-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY INVOICE.
+003900 FD  AGING-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  AGING-RPT-LINE              PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR039-SWITCHES.
+004500     05  DLR039-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR039-EOF                      VALUE 'Y'.
+004700 01  DLR039-TODAY-CCYYMMDD       PIC 9(08)  VALUE ZERO.
+004800 01  DLR039-INV-IX               PIC S9(04)  COMP.
+004900 01  DLR039-DATE-WORK.
+005000     05  DLR039-DATE-YYYY         PIC 9(04).
+005100     05  DLR039-DATE-MM           PIC 9(02).
+005200     05  DLR039-DATE-DD           PIC 9(02).
+005300 01  DLR039-DATE-NUM REDEFINES DLR039-DATE-WORK
+005400                              PIC 9(08).
+005500 01  DLR039-AGE-DAYS             PIC S9(08)  VALUE ZERO.
+005600 01  DLR039-BUCKETS.
+005700     05  DLR039-BKT-CURRENT-CNT   PIC 9(05)  VALUE ZERO.
+005800     05  DLR039-BKT-CURRENT-AMT   PIC 9(09)  VALUE ZERO.
+005900     05  DLR039-BKT-30-CNT        PIC 9(05)  VALUE ZERO.
+006000     05  DLR039-BKT-30-AMT        PIC 9(09)  VALUE ZERO.
+006100     05  DLR039-BKT-60-CNT        PIC 9(05)  VALUE ZERO.
+006200     05  DLR039-BKT-60-AMT        PIC 9(09)  VALUE ZERO.
+006300     05  DLR039-BKT-90-CNT        PIC 9(05)  VALUE ZERO.
+006400     05  DLR039-BKT-90-AMT        PIC 9(09)  VALUE ZERO.
+006500 01  DLR039-CUST-HEADER-LINE.
+006600     05  FILLER                   PIC X(16)  VALUE
+006650         'CUSTOMER-NUMBER '.
+006700     05  DLR039-H-CUST-NO         PIC 9(09).
+006800 01  DLR039-BUCKET-LINE.
+006900     05  FILLER                   PIC X(04)  VALUE SPACES.
+007000     05  DLR039-B-LABEL           PIC X(12).
+007100     05  FILLER                   PIC X(02)  VALUE SPACES.
+007200     05  DLR039-B-COUNT           PIC ZZZZ9.
+007300     05  FILLER                   PIC X(02)  VALUE SPACES.
+007400     05  DLR039-B-AMOUNT          PIC ZZZZZZZZ9.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE.
+007800     PERFORM 2000-AGE-CUSTOMER
+007900         UNTIL DLR039-EOF.
+008000     PERFORM 9000-TERMINATE.
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  INVOICE-FILE.
+008500     OPEN OUTPUT AGING-RPT.
+008600     ACCEPT DLR039-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+008700     PERFORM 2100-READ-INVOICE.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 2000-AGE-CUSTOMER.
+009200     MOVE ZERO TO DLR039-BUCKETS.
+009300     MOVE CUSTOMER-NUMBER TO DLR039-H-CUST-NO.
+009400     WRITE AGING-RPT-LINE FROM DLR039-CUST-HEADER-LINE.
+009500     PERFORM 2200-AGE-ONE-INVOICE
+009600         VARYING DLR039-INV-IX FROM 1 BY 1
+009700         UNTIL DLR039-INV-IX > INVOICE-COUNT.
+009800     PERFORM 2300-PRINT-BUCKETS.
+009900     PERFORM 2100-READ-INVOICE.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300 2100-READ-INVOICE.
+010400     READ INVOICE-FILE
+010500         AT END
+010600             MOVE 'Y' TO DLR039-EOF-SW
+010700     END-READ.
+010800 2100-EXIT.
+010900     EXIT.
+011000
+011100 2200-AGE-ONE-INVOICE.
+011200     MOVE INVOICE-DATE (DLR039-INV-IX) (7:4) TO DLR039-DATE-YYYY.
+011300     MOVE INVOICE-DATE (DLR039-INV-IX) (1:2) TO DLR039-DATE-MM.
+011400     MOVE INVOICE-DATE (DLR039-INV-IX) (4:2) TO DLR039-DATE-DD.
+011500     COMPUTE DLR039-AGE-DAYS =
+011550         FUNCTION INTEGER-OF-DATE (DLR039-TODAY-CCYYMMDD)
+011600         - FUNCTION INTEGER-OF-DATE (DLR039-DATE-NUM).
+011700     IF  DLR039-AGE-DAYS < ZERO
+011800         MOVE ZERO TO DLR039-AGE-DAYS
+011900     END-IF.
+012000     EVALUATE TRUE
+012100         WHEN DLR039-AGE-DAYS <= 30
+012200             ADD 1 TO DLR039-BKT-CURRENT-CNT
+012300             ADD INVOICE-AMOUNT (DLR039-INV-IX)
+012400                 TO DLR039-BKT-CURRENT-AMT
+012500         WHEN DLR039-AGE-DAYS <= 60
+012600             ADD 1 TO DLR039-BKT-30-CNT
+012700             ADD INVOICE-AMOUNT (DLR039-INV-IX)
+012800                 TO DLR039-BKT-30-AMT
+012900         WHEN DLR039-AGE-DAYS <= 90
+013000             ADD 1 TO DLR039-BKT-60-CNT
+013100             ADD INVOICE-AMOUNT (DLR039-INV-IX)
+013200                 TO DLR039-BKT-60-AMT
+013300         WHEN OTHER
+013400             ADD 1 TO DLR039-BKT-90-CNT
+013500             ADD INVOICE-AMOUNT (DLR039-INV-IX)
+013600                 TO DLR039-BKT-90-AMT
+013700     END-EVALUATE.
+013800 2200-EXIT.
+013900     EXIT.
+014000
+014100 2300-PRINT-BUCKETS.
+014200     MOVE 'CURRENT'         TO DLR039-B-LABEL.
+014300     MOVE DLR039-BKT-CURRENT-CNT TO DLR039-B-COUNT.
+014400     MOVE DLR039-BKT-CURRENT-AMT TO DLR039-B-AMOUNT.
+014500     WRITE AGING-RPT-LINE FROM DLR039-BUCKET-LINE.
+014600     MOVE '31-60 DAYS'      TO DLR039-B-LABEL.
+014700     MOVE DLR039-BKT-30-CNT TO DLR039-B-COUNT.
+014800     MOVE DLR039-BKT-30-AMT TO DLR039-B-AMOUNT.
+014900     WRITE AGING-RPT-LINE FROM DLR039-BUCKET-LINE.
+015000     MOVE '61-90 DAYS'      TO DLR039-B-LABEL.
+015100     MOVE DLR039-BKT-60-CNT TO DLR039-B-COUNT.
+015200     MOVE DLR039-BKT-60-AMT TO DLR039-B-AMOUNT.
+015300     WRITE AGING-RPT-LINE FROM DLR039-BUCKET-LINE.
+015400     MOVE 'OVER 90 DAYS'    TO DLR039-B-LABEL.
+015500     MOVE DLR039-BKT-90-CNT TO DLR039-B-COUNT.
+015600     MOVE DLR039-BKT-90-AMT TO DLR039-B-AMOUNT.
+015700     WRITE AGING-RPT-LINE FROM DLR039-BUCKET-LINE.
+015800 2300-EXIT.
+015900     EXIT.
+016000
+016100 9000-TERMINATE.
+016200     CLOSE INVOICE-FILE
+016300           AGING-RPT.
+016400 9000-EXIT.
+016500     EXIT.
