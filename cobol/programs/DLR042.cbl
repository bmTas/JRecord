@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR042.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR042 - FLATTEN THE MRHF HIERARCHY INTO RELATIONAL          *
+001000*             PARENT/CHILD ROWS                                 *
+001100*                                                                *
+001200*   WALKS MRHF IN FILE ORDER, TRACKING THE MOST RECENT LEVEL-1   *
+001300*   AND LEVEL-2 RECORD SEEN (RECORD-TYPE ENCODES THE LEVEL BY    *
+001400*   ITS DIGIT COUNT - 1, 11, 111, ETC), AND UNLOADS ONE OUTPUT   *
+001500*   ROW PER PARENT/CHILD PAIR CARRYING BOTH RECORDS' RECORD-TYPE *
+001600*   AND RECORD-NAME, SO THE HIERARCHY CAN BE LOADED INTO A       *
+001700*   RELATIONAL PARENT-KEY/CHILD-KEY SHAPE DOWNSTREAM.            *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MRHF-FILE         ASSIGN TO MRHF
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT FLAT-RPT          ASSIGN TO MRHFLAT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  MRHF-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY MRHF.
+004000 FD  FLAT-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  FLAT-RPT-LINE.
+004400     05  FLAT-PARENT-TYPE         PIC 9(03).
+004500     05  FILLER                   PIC X(01)  VALUE SPACES.
+004600     05  FLAT-PARENT-NAME         PIC X(08).
+004700     05  FILLER                   PIC X(01)  VALUE SPACES.
+004800     05  FLAT-CHILD-TYPE          PIC 9(03).
+004900     05  FILLER                   PIC X(01)  VALUE SPACES.
+005000     05  FLAT-CHILD-NAME          PIC X(08).
+005100 WORKING-STORAGE SECTION.
+005200 01  DLR042-SWITCHES.
+005300     05  DLR042-EOF-SW            PIC X(01)  VALUE 'N'.
+005400         88  DLR042-EOF                      VALUE 'Y'.
+005500 01  DLR042-RECORD-TYPE          PIC 9(03)  VALUE ZERO.
+005600 01  DLR042-LEVEL1-TYPE          PIC 9(03)  VALUE ZERO.
+005700 01  DLR042-LEVEL1-NAME          PIC X(08)  VALUE SPACES.
+005800 01  DLR042-LEVEL2-TYPE          PIC 9(03)  VALUE ZERO.
+005900 01  DLR042-LEVEL2-NAME          PIC X(08)  VALUE SPACES.
+006000 01  DLR042-COUNTERS.
+006100     05  DLR042-RECORDS-READ      PIC 9(07)  VALUE ZERO.
+006200     05  DLR042-ROWS-WRITTEN      PIC 9(07)  VALUE ZERO.
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE.
+006600     PERFORM 2000-FLATTEN-RECORD
+006700         UNTIL DLR042-EOF.
+006800     PERFORM 9000-TERMINATE.
+006900     STOP RUN.
+007000
+007100 1000-INITIALIZE.
+007200     OPEN INPUT  MRHF-FILE.
+007300     OPEN OUTPUT FLAT-RPT.
+007400     PERFORM 2100-READ-MRHF.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800 2000-FLATTEN-RECORD.
+007900     ADD 1 TO DLR042-RECORDS-READ.
+008000     MOVE Record-Type OF Rec-1 TO DLR042-RECORD-TYPE.
+008100     EVALUATE TRUE
+008200         WHEN DLR042-RECORD-TYPE < 10
+008300             PERFORM 2100-HANDLE-LEVEL1
+008400         WHEN DLR042-RECORD-TYPE < 100
+008500             PERFORM 2200-HANDLE-LEVEL2
+008600         WHEN OTHER
+008700             PERFORM 2300-HANDLE-LEVEL3
+008800     END-EVALUATE.
+008900     PERFORM 2100-READ-MRHF.
+009000 2000-EXIT.
+009100     EXIT.
+009200
+009300 2100-READ-MRHF.
+009400     READ MRHF-FILE
+009500         AT END
+009600             MOVE 'Y' TO DLR042-EOF-SW
+009700     END-READ.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 2100-HANDLE-LEVEL1.
+010200     MOVE DLR042-RECORD-TYPE     TO DLR042-LEVEL1-TYPE.
+010300     MOVE Record-Name OF Rec-1   TO DLR042-LEVEL1-NAME.
+010400     MOVE ZERO                   TO DLR042-LEVEL2-TYPE.
+010500     MOVE SPACES                 TO DLR042-LEVEL2-NAME.
+010600 2100-EXIT.
+010700     EXIT.
+010800
+010900 2200-HANDLE-LEVEL2.
+011100     MOVE DLR042-LEVEL1-TYPE     TO FLAT-PARENT-TYPE.
+011200     MOVE DLR042-LEVEL1-NAME     TO FLAT-PARENT-NAME.
+011300     MOVE DLR042-RECORD-TYPE     TO FLAT-CHILD-TYPE.
+011400     MOVE Record-Name OF Rec-1   TO FLAT-CHILD-NAME.
+011500     PERFORM 2400-WRITE-ROW.
+011600     MOVE DLR042-RECORD-TYPE     TO DLR042-LEVEL2-TYPE.
+011700     MOVE Record-Name OF Rec-1   TO DLR042-LEVEL2-NAME.
+011800 2200-EXIT.
+011900     EXIT.
+012000
+012100 2300-HANDLE-LEVEL3.
+012200     MOVE DLR042-LEVEL2-TYPE     TO FLAT-PARENT-TYPE.
+012300     MOVE DLR042-LEVEL2-NAME     TO FLAT-PARENT-NAME.
+012400     MOVE DLR042-RECORD-TYPE     TO FLAT-CHILD-TYPE.
+012500     MOVE Record-Name OF Rec-1   TO FLAT-CHILD-NAME.
+012600     PERFORM 2400-WRITE-ROW.
+012700 2300-EXIT.
+012800     EXIT.
+012900
+013000 2400-WRITE-ROW.
+013100     ADD 1 TO DLR042-ROWS-WRITTEN.
+013200     WRITE FLAT-RPT-LINE.
+013300 2400-EXIT.
+013400     EXIT.
+013500
+013600 9000-TERMINATE.
+013700     DISPLAY 'DLR042 RECORDS READ           = '
+013800         DLR042-RECORDS-READ.
+013900     DISPLAY 'DLR042 ROWS WRITTEN           = '
+014000         DLR042-ROWS-WRITTEN.
+014100     CLOSE MRHF-FILE
+014200           FLAT-RPT.
+014300 9000-EXIT.
+014400     EXIT.
