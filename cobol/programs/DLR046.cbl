@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR046.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR046 - CONSOLIDATED END-OF-DAY OPERATIONS CONTROL REPORT   *
+001000*                                                                *
+001100*   READS DTAR020, DTAR107, AQTRANS AND THE STDR ASN/RECEIPT     *
+001200*   EXTRACT IN TURN, ONE PASS EACH, AND PULLS A RECORD COUNT AND *
+001300*   A DOLLAR TOTAL OUT OF EVERY ONE OF THEM INTO A SINGLE        *
+001400*   SIGNOFF SHEET FOR THE NIGHT'S OPERATOR TO REVIEW BEFORE      *
+001500*   HANDING OVER TO THE DAY SHIFT.                               *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400     SELECT STDR-FILE         ASSIGN TO STDR
+003500                              ORGANIZATION IS SEQUENTIAL.
+003600     SELECT SIGNOFF-RPT       ASSIGN TO EODSIGN
+003700                              ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  DTAR020-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  DTAR020-REC.
+004400     COPY DTAR020.
+004500 FD  DTAR107-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  DTAR107-REC.
+004900     COPY DTAR107.
+005000 FD  AQTRANS-FILE
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY AQTRANS.
+005400 FD  STDR-FILE
+005500     RECORDING MODE IS F
+005600     LABEL RECORDS ARE STANDARD.
+005700 01  STDR-DETAIL-RECORD.
+005800     COPY STDR.
+005900 FD  SIGNOFF-RPT
+006000     RECORDING MODE IS F
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  SIGNOFF-LINE                PIC X(80).
+006300 WORKING-STORAGE SECTION.
+006400 01  DLR046-SWITCHES.
+006500     05  DLR046-EOF-SW            PIC X(01)  VALUE 'N'.
+006600         88  DLR046-EOF                      VALUE 'Y'.
+006700 01  DLR046-D020-LINE-AMOUNT     PIC S9(13)V99  COMP-3 VALUE ZERO.
+006750 01  DLR046-STDR-LINE-AMOUNT     PIC S9(13)V999 COMP-3 VALUE ZERO.
+006800 01  DLR046-DTAR020-TOTALS.
+006900     05  DLR046-D020-COUNT        PIC 9(09)  COMP-3  VALUE ZERO.
+007000     05  DLR046-D020-AMOUNT       PIC S9(13)V99 COMP-3 VALUE ZERO.
+007100 01  DLR046-DTAR107-TOTALS.
+007200     05  DLR046-D107-COUNT        PIC 9(09)  COMP-3  VALUE ZERO.
+007300     05  DLR046-D107-AMOUNT       PIC S9(13)V99 COMP-3 VALUE ZERO.
+007400 01  DLR046-AQTRANS-TOTALS.
+007500     05  DLR046-AQT-COUNT         PIC 9(09)  COMP-3  VALUE ZERO.
+007600     05  DLR046-AQT-AMOUNT        PIC S9(15)  COMP-3  VALUE ZERO.
+007700 01  DLR046-STDR-TOTALS.
+007800     05  DLR046-STDR-COUNT        PIC 9(09)  COMP-3  VALUE ZERO.
+007900     05  DLR046-STDR-AMOUNT       PIC S9(13)V999 COMP-3
+007950         VALUE ZERO.
+008000 01  DLR046-HEADING-1.
+008100     05  FILLER                   PIC X(40)  VALUE
+008150         'DLR046 - CONSOLIDATED EOD CONTROL SHEET'.
+008200 01  DLR046-HEADING-2.
+008300     05  FILLER                   PIC X(14)  VALUE
+008350         'SOURCE FEED   '.
+008400     05  FILLER                   PIC X(12)  VALUE 'RECS READ   '.
+008500     05  FILLER                   PIC X(16)  VALUE
+008550         'DOLLAR TOTAL    '.
+008600 01  DLR046-DETAIL-LINE.
+008700     05  DLR046-D-FEED            PIC X(12).
+008800     05  FILLER                   PIC X(02)  VALUE SPACES.
+008900     05  DLR046-D-COUNT           PIC ZZZZZZZZ9.
+009000     05  FILLER                   PIC X(03)  VALUE SPACES.
+009100     05  DLR046-D-AMOUNT          PIC -(13)9.99.
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE.
+009500     PERFORM 2000-PROCESS-DTAR020.
+009600     PERFORM 3000-PROCESS-DTAR107.
+009700     PERFORM 4000-PROCESS-AQTRANS.
+009800     PERFORM 5000-PROCESS-STDR.
+009900     PERFORM 6000-PRINT-SIGNOFF.
+010000     PERFORM 9000-TERMINATE.
+010100     STOP RUN.
+010200
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  DTAR020-FILE.
+010500     OPEN INPUT  DTAR107-FILE.
+010600     OPEN INPUT  AQTRANS-FILE.
+010700     OPEN INPUT  STDR-FILE.
+010800     OPEN OUTPUT SIGNOFF-RPT.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200 2000-PROCESS-DTAR020.
+011300     MOVE 'N' TO DLR046-EOF-SW.
+011400     PERFORM 2100-READ-DTAR020.
+011500     PERFORM 2200-ADD-DTAR020
+011600         UNTIL DLR046-EOF.
+011700 2000-EXIT.
+011800     EXIT.
+011900
+012000 2100-READ-DTAR020.
+012100     READ DTAR020-FILE
+012200         AT END
+012300             MOVE 'Y' TO DLR046-EOF-SW
+012400     END-READ.
+012500 2100-EXIT.
+012600     EXIT.
+012700
+012800 2200-ADD-DTAR020.
+012900     ADD 1 TO DLR046-D020-COUNT.
+013000     COMPUTE DLR046-D020-LINE-AMOUNT ROUNDED =
+013100         DTAR020-QTY-SOLD * DTAR020-SALE-PRICE.
+013200     ADD DLR046-D020-LINE-AMOUNT TO DLR046-D020-AMOUNT.
+013300     PERFORM 2100-READ-DTAR020.
+013400 2200-EXIT.
+013500     EXIT.
+013600
+013700 3000-PROCESS-DTAR107.
+013800     MOVE 'N' TO DLR046-EOF-SW.
+013900     PERFORM 3100-READ-DTAR107.
+014000     PERFORM 3200-ADD-DTAR107
+014100         UNTIL DLR046-EOF.
+014200 3000-EXIT.
+014300     EXIT.
+014400
+014500 3100-READ-DTAR107.
+014600     READ DTAR107-FILE
+014700         AT END
+014800             MOVE 'Y' TO DLR046-EOF-SW
+014900     END-READ.
+015000 3100-EXIT.
+015100     EXIT.
+015200
+015300 3200-ADD-DTAR107.
+015400     ADD 1 TO DLR046-D107-COUNT.
+015500     ADD DTAR107-AMOUNT TO DLR046-D107-AMOUNT.
+015600     PERFORM 3100-READ-DTAR107.
+015700 3200-EXIT.
+015800     EXIT.
+015900
+016000 4000-PROCESS-AQTRANS.
+016100     MOVE 'N' TO DLR046-EOF-SW.
+016200     PERFORM 4100-READ-AQTRANS.
+016300     PERFORM 4200-ADD-AQTRANS
+016400         UNTIL DLR046-EOF.
+016500 4000-EXIT.
+016600     EXIT.
+016700
+016800 4100-READ-AQTRANS.
+016900     READ AQTRANS-FILE
+017000         AT END
+017100             MOVE 'Y' TO DLR046-EOF-SW
+017200     END-READ.
+017300 4100-EXIT.
+017400     EXIT.
+017500
+017600 4200-ADD-AQTRANS.
+017700     ADD 1 TO DLR046-AQT-COUNT.
+017800     EVALUATE TRANS-BASIC-TRNTYP
+017900         WHEN 'DR  '
+018000             ADD TRN-DR-AMT TO DLR046-AQT-AMOUNT
+018100         WHEN 'CR  '
+018200             ADD TRN-CR-AMT TO DLR046-AQT-AMOUNT
+018300     END-EVALUATE.
+018400     PERFORM 4100-READ-AQTRANS.
+018500 4200-EXIT.
+018600     EXIT.
+018700
+018800 5000-PROCESS-STDR.
+018900     MOVE 'N' TO DLR046-EOF-SW.
+019000     PERFORM 5100-READ-STDR.
+019100     PERFORM 5200-ADD-STDR
+019200         UNTIL DLR046-EOF.
+019300 5000-EXIT.
+019400     EXIT.
+019500
+019600 5100-READ-STDR.
+019700     READ STDR-FILE
+019800         AT END
+019900             MOVE 'Y' TO DLR046-EOF-SW
+020000     END-READ.
+020100 5100-EXIT.
+020200     EXIT.
+020300
+020400 5200-ADD-STDR.
+020500     IF  STDR-RECORD-TYPE OF STDR-RS = 'RD'
+020600         ADD 1 TO DLR046-STDR-COUNT
+020700         COMPUTE DLR046-STDR-LINE-AMOUNT ROUNDED =
+020800             RCVD-QTY-RD * UNIT-COST-RD
+020900         ADD DLR046-STDR-LINE-AMOUNT TO DLR046-STDR-AMOUNT
+021000     END-IF.
+021100     PERFORM 5100-READ-STDR.
+021200 5200-EXIT.
+021300     EXIT.
+021400
+021500 6000-PRINT-SIGNOFF.
+021600     WRITE SIGNOFF-LINE FROM DLR046-HEADING-1.
+021700     WRITE SIGNOFF-LINE FROM DLR046-HEADING-2.
+021800     MOVE 'DTAR020'    TO DLR046-D-FEED.
+021900     MOVE DLR046-D020-COUNT  TO DLR046-D-COUNT.
+022000     MOVE DLR046-D020-AMOUNT TO DLR046-D-AMOUNT.
+022100     WRITE SIGNOFF-LINE FROM DLR046-DETAIL-LINE.
+022200     MOVE 'DTAR107'    TO DLR046-D-FEED.
+022300     MOVE DLR046-D107-COUNT  TO DLR046-D-COUNT.
+022400     MOVE DLR046-D107-AMOUNT TO DLR046-D-AMOUNT.
+022500     WRITE SIGNOFF-LINE FROM DLR046-DETAIL-LINE.
+022600     MOVE 'AQTRANS'    TO DLR046-D-FEED.
+022700     MOVE DLR046-AQT-COUNT   TO DLR046-D-COUNT.
+022800     MOVE DLR046-AQT-AMOUNT  TO DLR046-D-AMOUNT.
+022900     WRITE SIGNOFF-LINE FROM DLR046-DETAIL-LINE.
+023000     MOVE 'STDR-RD'    TO DLR046-D-FEED.
+023100     MOVE DLR046-STDR-COUNT  TO DLR046-D-COUNT.
+023200     MOVE DLR046-STDR-AMOUNT TO DLR046-D-AMOUNT.
+023300     WRITE SIGNOFF-LINE FROM DLR046-DETAIL-LINE.
+023400 6000-EXIT.
+023500     EXIT.
+023600
+023700 9000-TERMINATE.
+023800     CLOSE DTAR020-FILE
+023900           DTAR107-FILE
+024000           AQTRANS-FILE
+024100           STDR-FILE
+024200           SIGNOFF-RPT.
+024300 9000-EXIT.
+024400     EXIT.
