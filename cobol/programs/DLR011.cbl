@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR011.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR011 - OPERATOR / TERMINAL PERFORMANCE REPORT              *
+001000*                                                                *
+001100*   ACCUMULATES DTAR107 TRANSACTION COUNTS AND SALE VALUE BY     *
+001200*   OPERATOR NUMBER AND TERMINAL NUMBER, SO STORE MANAGEMENT CAN *
+001300*   SEE THROUGHPUT AND AVERAGE SALE VALUE PER OPERATOR/TERMINAL  *
+001400*   WITHOUT MANUALLY TALLYING THE RAW TRANSACTION FILE.          *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PERFORM-REPORT    ASSIGN TO OPTMRPT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DTAR107-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DTAR107-REC.
+003700     COPY DTAR107.
+003800 FD  PERFORM-REPORT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  PERFORM-LINE                PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR011-SWITCHES.
+004400     05  DLR011-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR011-EOF                      VALUE 'Y'.
+004550     05  DLR011-FOUND-SW          PIC X(01)  VALUE 'N'.
+004560         88  DLR011-FOUND                    VALUE 'Y'.
+004570 01  DLR011-STORID.
+004580     COPY DLSTORID.
+004600 01  DLR011-CONTROL.
+004700     05  DLR011-ENTRY-COUNT       PIC S9(04)  COMP  VALUE ZERO.
+004800 01  DLR011-TABLE.
+004900     05  DLR011-ENTRY OCCURS 500 TIMES
+005000                      INDEXED BY DLR011-IX.
+005050         10  DLR011-STORE-KEY     PIC X(08).
+005100         10  DLR011-OPERATOR-NO   PIC S9(08)   COMP-3.
+005300         10  DLR011-TERMINAL-NO   PIC S9(03)   COMP-3.
+005400         10  DLR011-TRANS-COUNT   PIC S9(07)   COMP-3.
+005500         10  DLR011-SALE-AMOUNT   PIC S9(9)V99 COMP-3.
+005600 01  DLR011-AVERAGE               PIC S9(9)V99 COMP-3.
+005700 01  DLR011-HEADING-1.
+005800     05  FILLER                   PIC X(40)  VALUE
+005850         'DLR011 - OPERATOR/TERMINAL PERFORMANCE'.
+005900 01  DLR011-HEADING-2.
+006000     05  FILLER                   PIC X(13)
+006050         VALUE 'STORE        '.
+006100     05  FILLER                   PIC X(10)  VALUE 'OPERATOR  '.
+006200     05  FILLER                   PIC X(10)  VALUE 'TERMINAL  '.
+006300     05  FILLER                   PIC X(10)  VALUE 'TXN CNT   '.
+006400     05  FILLER                   PIC X(12)  VALUE 'SALE VALUE  '.
+006500     05  FILLER                   PIC X(12)  VALUE 'AVG VALUE   '.
+006600 01  DLR011-DETAIL-LINE.
+006700     05  DLR011-D-STORE-KEY       PIC X(08).
+006800     05  FILLER                   PIC X(05)  VALUE SPACES.
+006900     05  DLR011-D-OPERATOR-NO     PIC ZZZZZZZ9.
+007000     05  FILLER                   PIC X(02)  VALUE SPACES.
+007100     05  DLR011-D-TERMINAL-NO     PIC ZZ9.
+007200     05  FILLER                   PIC X(05)  VALUE SPACES.
+007300     05  DLR011-D-TRANS-COUNT     PIC ZZZZZZ9.
+007400     05  FILLER                   PIC X(03)  VALUE SPACES.
+007500     05  DLR011-D-SALE-AMOUNT     PIC ZZZZZZ9.99.
+007600     05  FILLER                   PIC X(02)  VALUE SPACES.
+007700     05  DLR011-D-AVERAGE         PIC ZZZZZ9.99.
+007800 PROCEDURE DIVISION.
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE.
+008100     PERFORM 2000-PROCESS-RECORD
+008200         UNTIL DLR011-EOF.
+008300     PERFORM 4000-PRINT-REPORT.
+008400     PERFORM 9000-TERMINATE.
+008500     STOP RUN.
+008600
+008700 1000-INITIALIZE.
+008800     OPEN INPUT  DTAR107-FILE.
+008900     OPEN OUTPUT PERFORM-REPORT.
+009000     PERFORM 2100-READ-DTAR107.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400 2000-PROCESS-RECORD.
+009450     PERFORM 2150-DERIVE-STORE-KEY.
+009500     PERFORM 2200-FIND-OR-ADD-ENTRY.
+009550     IF  DLR011-FOUND
+009600         ADD 1 TO DLR011-TRANS-COUNT (DLR011-IX)
+009700         ADD DTAR107-AMOUNT
+009800             TO DLR011-SALE-AMOUNT (DLR011-IX)
+009850     END-IF.
+009900     PERFORM 2100-READ-DTAR107.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300 2100-READ-DTAR107.
+010400     READ DTAR107-FILE
+010500         AT END
+010600             MOVE 'Y' TO DLR011-EOF-SW
+010700     END-READ.
+010800 2100-EXIT.
+010900     EXIT.
+010950
+010960 2150-DERIVE-STORE-KEY.
+010970     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+010980         MOVE 'A' TO DLSTORID-FORM-SW
+010990         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+010995         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+011000     ELSE
+011010         MOVE 'N' TO DLSTORID-FORM-SW
+011020         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011030         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+011040     END-IF.
+011050 2150-EXIT.
+011060     EXIT.
+011070
+011080 2200-FIND-OR-ADD-ENTRY.
+011150     MOVE 'N' TO DLR011-FOUND-SW.
+011200     SET DLR011-IX TO 1.
+011300     SEARCH DLR011-ENTRY
+011400         AT END
+011450             IF  DLR011-ENTRY-COUNT < 500
+011500                 ADD 1 TO DLR011-ENTRY-COUNT
+011600                 SET DLR011-IX TO DLR011-ENTRY-COUNT
+011700                 MOVE DLSTORID-DISPLAY-KEY
+011800                     TO DLR011-STORE-KEY (DLR011-IX)
+011900                 MOVE DTAR107-OPERATOR-NO
+012000                     TO DLR011-OPERATOR-NO (DLR011-IX)
+012100                 MOVE DTAR107-TERMINAL-NO
+012200                     TO DLR011-TERMINAL-NO (DLR011-IX)
+012300                 MOVE ZERO TO DLR011-TRANS-COUNT (DLR011-IX)
+012400                 MOVE ZERO TO DLR011-SALE-AMOUNT (DLR011-IX)
+012450                 MOVE 'Y' TO DLR011-FOUND-SW
+012480             END-IF
+012500         WHEN DLR011-STORE-KEY (DLR011-IX)   =
+012550                 DLSTORID-DISPLAY-KEY
+012600          AND DLR011-OPERATOR-NO (DLR011-IX) = DTAR107-OPERATOR-NO
+012700          AND DLR011-TERMINAL-NO (DLR011-IX) = DTAR107-TERMINAL-NO
+012750             MOVE 'Y' TO DLR011-FOUND-SW
+012900     END-SEARCH.
+013000 2200-EXIT.
+013100     EXIT.
+013200
+013300 4000-PRINT-REPORT.
+013400     WRITE PERFORM-LINE FROM DLR011-HEADING-1.
+013500     WRITE PERFORM-LINE FROM DLR011-HEADING-2.
+013600     PERFORM 4100-PRINT-ONE-ENTRY
+013700         VARYING DLR011-IX FROM 1 BY 1
+013800         UNTIL DLR011-IX > DLR011-ENTRY-COUNT.
+013900 4000-EXIT.
+014000     EXIT.
+014100
+014200 4100-PRINT-ONE-ENTRY.
+014300     MOVE DLR011-STORE-KEY (DLR011-IX)   TO DLR011-D-STORE-KEY.
+014400     MOVE DLR011-OPERATOR-NO (DLR011-IX) TO DLR011-D-OPERATOR-NO.
+014500     MOVE DLR011-TERMINAL-NO (DLR011-IX) TO DLR011-D-TERMINAL-NO.
+014600     MOVE DLR011-TRANS-COUNT (DLR011-IX) TO DLR011-D-TRANS-COUNT.
+014700     MOVE DLR011-SALE-AMOUNT (DLR011-IX) TO DLR011-D-SALE-AMOUNT.
+014800     IF  DLR011-TRANS-COUNT (DLR011-IX) > ZERO
+014900         COMPUTE DLR011-AVERAGE =
+015000             DLR011-SALE-AMOUNT (DLR011-IX)
+015100                 / DLR011-TRANS-COUNT (DLR011-IX)
+015200     ELSE
+015300         MOVE ZERO TO DLR011-AVERAGE
+015400     END-IF.
+015500     MOVE DLR011-AVERAGE TO DLR011-D-AVERAGE.
+015600     WRITE PERFORM-LINE FROM DLR011-DETAIL-LINE.
+015700 4100-EXIT.
+015800     EXIT.
+015900
+016000 9000-TERMINATE.
+016100     CLOSE DTAR107-FILE
+016200           PERFORM-REPORT.
+016300 9000-EXIT.
+016400     EXIT.
