@@ -0,0 +1,153 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR028.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR028 - APN/GTIN CROSS-REFERENCE VALIDATION ON PO DOWNLOAD  *
+001000*                                                                *
+001100*   THE PRODUCT MASTER IS LOADED ONCE INTO A TABLE KEYED BY APN. *
+001200*   EVERY PRODUCT-RECORD ON THE AMS PO DOWNLOAD FILE IS THEN     *
+001300*   LOOKED UP BY ITS APN, AND ANY APN THAT DOES NOT EXIST ON THE *
+001400*   MASTER IS WRITTEN TO AN EXCEPTION FILE SO A BAD OR MISTYPED  *
+001500*   VENDOR BARCODE IS CAUGHT BEFORE IT CAUSES A RECEIVING        *
+001600*   MISMATCH LATER.                                              *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PRODUCT-MASTER    ASSIGN TO PRODMAST
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT APN-EXCEPT-RPT    ASSIGN TO APNEXCPT
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AMS-PODL-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000     COPY AMSPODL.
+004100 FD  PRODUCT-MASTER
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  PRODUCT-MASTER-RECORD.
+004500     COPY DLPRODM.
+004600 FD  APN-EXCEPT-RPT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  APN-EXCEPT-LINE             PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100 01  DLR028-SWITCHES.
+005200     05  DLR028-PODL-EOF-SW       PIC X(01)  VALUE 'N'.
+005300         88  DLR028-PODL-EOF                 VALUE 'Y'.
+005400     05  DLR028-MAST-EOF-SW       PIC X(01)  VALUE 'N'.
+005500         88  DLR028-MAST-EOF                 VALUE 'Y'.
+005600 01  DLR028-CONTROL.
+005700     05  DLR028-MAST-COUNT        PIC S9(05)  COMP  VALUE ZERO.
+005800 01  DLR028-MASTER-TABLE.
+005900     05  DLR028-MASTER-ENTRY OCCURS 20000 TIMES
+006000                             INDEXED BY DLR028-IX.
+006100         10  DLR028-M-APN         PIC 9(13).
+006200 01  DLR028-COUNTERS.
+006300     05  DLR028-PRODUCTS-CHECKED  PIC 9(09)  VALUE ZERO.
+006400     05  DLR028-APN-EXCEPTIONS    PIC 9(09)  VALUE ZERO.
+006500 01  DLR028-EXCEPT-DETAIL.
+006600     05  DLR028-E-PO              PIC 9(12).
+006700     05  FILLER                   PIC X(02)  VALUE SPACES.
+006800     05  DLR028-E-APN             PIC 9(13).
+006900     05  FILLER                   PIC X(02)  VALUE SPACES.
+007000     05  DLR028-E-PRODUCT         PIC 9(08).
+007100     05  FILLER                   PIC X(02)  VALUE SPACES.
+007200     05  DLR028-E-REASON          PIC X(20)  VALUE
+007250         'APN NOT ON MASTER'.
+007300 PROCEDURE DIVISION.
+007400 0000-MAINLINE.
+007500     PERFORM 1000-INITIALIZE.
+007600     PERFORM 2000-VALIDATE-PODL
+007700         UNTIL DLR028-PODL-EOF.
+007800     PERFORM 9000-TERMINATE.
+007900     STOP RUN.
+008000
+008100 1000-INITIALIZE.
+008200     OPEN INPUT  AMS-PODL-FILE
+008300                 PRODUCT-MASTER.
+008400     OPEN OUTPUT APN-EXCEPT-RPT.
+008500     PERFORM 1100-LOAD-MASTER
+008600         UNTIL DLR028-MAST-EOF.
+008700     CLOSE PRODUCT-MASTER.
+008800     PERFORM 2100-READ-PODL.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009200 1100-LOAD-MASTER.
+009300     READ PRODUCT-MASTER
+009400         AT END
+009500             MOVE 'Y' TO DLR028-MAST-EOF-SW
+009600         NOT AT END
+009700             IF  DLR028-MAST-COUNT < 20000
+009800                 ADD 1 TO DLR028-MAST-COUNT
+009900                 SET DLR028-IX TO DLR028-MAST-COUNT
+010000                 MOVE DLPRODM-APN
+010100                     TO DLR028-M-APN (DLR028-IX)
+010200             END-IF
+010300     END-READ.
+010400 1100-EXIT.
+010500     EXIT.
+010600
+010700 2000-VALIDATE-PODL.
+010800     IF  RECORD-TYPE = 'PR'
+010900         PERFORM 2200-CHECK-APN
+011000     END-IF.
+011100     PERFORM 2100-READ-PODL.
+011200 2000-EXIT.
+011300     EXIT.
+011400
+011500 2100-READ-PODL.
+011600     READ AMS-PODL-FILE
+011700         AT END
+011800             MOVE 'Y' TO DLR028-PODL-EOF-SW
+011900     END-READ.
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300 2200-CHECK-APN.
+012400     ADD 1 TO DLR028-PRODUCTS-CHECKED.
+012500     SET DLR028-IX TO 1.
+012600     SEARCH DLR028-MASTER-ENTRY
+012700         AT END
+012800             PERFORM 2300-WRITE-EXCEPTION
+012900         WHEN DLR028-M-APN (DLR028-IX) = APN
+013000             CONTINUE
+013100     END-SEARCH.
+013200 2200-EXIT.
+013300     EXIT.
+013400
+013500 2300-WRITE-EXCEPTION.
+013600     ADD 1 TO DLR028-APN-EXCEPTIONS.
+013700     MOVE PO      TO DLR028-E-PO.
+013800     MOVE APN     TO DLR028-E-APN.
+013900     MOVE Product TO DLR028-E-PRODUCT.
+014000     WRITE APN-EXCEPT-LINE FROM DLR028-EXCEPT-DETAIL.
+014100 2300-EXIT.
+014200     EXIT.
+014300
+014400 9000-TERMINATE.
+014500     DISPLAY 'DLR028 PRODUCTS CHECKED = '
+014600         DLR028-PRODUCTS-CHECKED.
+014700     DISPLAY 'DLR028 APN EXCEPTIONS   = '
+014800         DLR028-APN-EXCEPTIONS.
+014900     CLOSE AMS-PODL-FILE
+015000           APN-EXCEPT-RPT.
+015100 9000-EXIT.
+015200     EXIT.
