@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR004.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR004 - DTAR020 INTAKE PACKED-DECIMAL SIGN VALIDATION       *
+001000*                                                                *
+001100*   VALIDATES THE COMP-3 SIGN/DIGIT NIBBLES OF DTAR020-STORE-NO, *
+001200*   DTAR020-DATE, DTAR020-DEPT-NO, DTAR020-QTY-SOLD AND          *
+001300*   DTAR020-SALE-PRICE BEFORE THE LOAD, ROUTING THE SPECIFIC BAD *
+001400*   RECORD TO A SUSPENSE FILE WITH A REASON CODE INSTEAD OF      *
+001500*   ABORTING THE WHOLE LOAD JOB ON ONE CORRUPT PACKED FIELD.     *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT GOOD-FILE         ASSIGN TO DTAR020G
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT SUSPENSE-FILE     ASSIGN TO DLR004SU
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  DTAR020-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  DTAR020-REC.
+004000     COPY DTAR020.
+004100 FD  GOOD-FILE
+004200     RECORDING MODE IS F
+004300     LABEL RECORDS ARE STANDARD.
+004400 01  GOOD-REC                PIC X(27).
+004500 FD  SUSPENSE-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800 01  SUSPENSE-REC.
+004900     05  SUSP-REASON-CODE    PIC X(04).
+005000     05  SUSP-RAW-RECORD     PIC X(27).
+005100 WORKING-STORAGE SECTION.
+005200 01  DLR004-SWITCHES.
+005300     05  DLR004-EOF-SW           PIC X(01)  VALUE 'N'.
+005400         88  DLR004-EOF                     VALUE 'Y'.
+005500     05  DLR004-BAD-SW           PIC X(01)  VALUE 'N'.
+005600         88  DLR004-BAD                     VALUE 'Y'.
+005700 01  DLR004-COUNTERS.
+005800     05  DLR004-RECS-READ        PIC 9(09)  VALUE ZERO.
+005900     05  DLR004-RECS-GOOD        PIC 9(09)  VALUE ZERO.
+006000     05  DLR004-RECS-BAD         PIC 9(09)  VALUE ZERO.
+006100 01  DLR004-REASON-CODE          PIC X(04)  VALUE SPACES.
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE.
+006500     PERFORM 2000-PROCESS-RECORD
+006600         UNTIL DLR004-EOF.
+006700     PERFORM 9000-TERMINATE.
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT  DTAR020-FILE.
+007200     OPEN OUTPUT GOOD-FILE.
+007300     OPEN OUTPUT SUSPENSE-FILE.
+007400     PERFORM 2100-READ-DTAR020.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800 2000-PROCESS-RECORD.
+007900     ADD 1 TO DLR004-RECS-READ.
+008000     PERFORM 2200-VALIDATE-RECORD.
+008100     IF  DLR004-BAD
+008200         ADD 1 TO DLR004-RECS-BAD
+008300         MOVE DLR004-REASON-CODE TO SUSP-REASON-CODE
+008400         MOVE DTAR020-REC        TO SUSP-RAW-RECORD
+008500         WRITE SUSPENSE-REC
+008600     ELSE
+008700         ADD 1 TO DLR004-RECS-GOOD
+008800         WRITE GOOD-REC FROM DTAR020-REC
+008900     END-IF.
+009000     PERFORM 2100-READ-DTAR020.
+009100 2000-EXIT.
+009200     EXIT.
+009300
+009400 2100-READ-DTAR020.
+009500     READ DTAR020-FILE
+009600         AT END
+009700             MOVE 'Y' TO DLR004-EOF-SW
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100
+010200 2200-VALIDATE-RECORD.
+010300     MOVE 'N' TO DLR004-BAD-SW.
+010400     MOVE SPACES TO DLR004-REASON-CODE.
+010500     IF  DTAR020-STORE-NO NOT NUMERIC
+010600         MOVE 'STOR' TO DLR004-REASON-CODE
+010700         MOVE 'Y'    TO DLR004-BAD-SW
+010800     ELSE
+010900     IF  DTAR020-DATE NOT NUMERIC
+011000         MOVE 'DATE' TO DLR004-REASON-CODE
+011100         MOVE 'Y'    TO DLR004-BAD-SW
+011200     ELSE
+011300     IF  DTAR020-DEPT-NO NOT NUMERIC
+011400         MOVE 'DEPT' TO DLR004-REASON-CODE
+011500         MOVE 'Y'    TO DLR004-BAD-SW
+011600     ELSE
+011700     IF  DTAR020-QTY-SOLD NOT NUMERIC
+011800         MOVE 'QTY ' TO DLR004-REASON-CODE
+011900         MOVE 'Y'    TO DLR004-BAD-SW
+012000     ELSE
+012100     IF  DTAR020-SALE-PRICE NOT NUMERIC
+012200         MOVE 'PRCE' TO DLR004-REASON-CODE
+012300         MOVE 'Y'    TO DLR004-BAD-SW
+012400     END-IF END-IF END-IF END-IF END-IF.
+012500 2200-EXIT.
+012600     EXIT.
+012700
+012800 9000-TERMINATE.
+012900     DISPLAY 'DLR004 RECORDS READ  = ' DLR004-RECS-READ.
+013000     DISPLAY 'DLR004 RECORDS GOOD  = ' DLR004-RECS-GOOD.
+013100     DISPLAY 'DLR004 RECORDS BAD   = ' DLR004-RECS-BAD.
+013200     CLOSE DTAR020-FILE
+013300           GOOD-FILE
+013400           SUSPENSE-FILE.
+013500 9000-EXIT.
+013600     EXIT.
