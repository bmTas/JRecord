@@ -0,0 +1,264 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR007.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR007 - DTAR020 TO DTAR107 SALES RECONCILIATION             *
+001000*                                                                *
+001100*   COMPARES THE TOTAL SALE VALUE EXTRACTED FROM DTAR020 (THE    *
+001200*   TILL LINE-ITEM FILE) AGAINST THE TOTAL SALE AMOUNT POSTED TO *
+001300*   DTAR107 (THE CUSTOMER TRANSACTION FILE), STORE BY STORE, SO  *
+001400*   A BATCH THAT DROPPED OR DUPLICATED A STORE'S SALES BETWEEN   *
+001500*   THE TWO SYSTEMS IS CAUGHT BEFORE THE FIGURES GO TO FINANCE.  *
+001600*                                                                *
+001700*   ONLY DTAR107 RECORDS FLAGGED DTAR107-SALE ARE INCLUDED - A   *
+001800*   REFUND, LAYBY OR VOID IS NOT A SALE FOR THIS COMPARISON.     *
+001900*                                                                *
+002000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002100*  ---|----------|------------------------------|------------    *
+002200*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500     SELECT RECON-REPORT      ASSIGN TO RECNRPT
+003600                              ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DTAR020-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  DTAR020-REC.
+004300     COPY DTAR020.
+004400 FD  DTAR107-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DTAR107-REC.
+004800     COPY DTAR107.
+004900 FD  RECON-REPORT
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  RECON-LINE                  PIC X(80).
+005300 WORKING-STORAGE SECTION.
+005400 01  DLR007-SWITCHES.
+005500     05  DLR007-020-EOF-SW        PIC X(01)  VALUE 'N'.
+005600         88  DLR007-020-EOF                  VALUE 'Y'.
+005700     05  DLR007-107-EOF-SW        PIC X(01)  VALUE 'N'.
+005800         88  DLR007-107-EOF                  VALUE 'Y'.
+005850     05  DLR007-020-FOUND-SW      PIC X(01)  VALUE 'N'.
+005860         88  DLR007-020-FOUND                VALUE 'Y'.
+005870     05  DLR007-107-FOUND-SW      PIC X(01)  VALUE 'N'.
+005880         88  DLR007-107-FOUND                VALUE 'Y'.
+005890 01  DLR007-STORID.
+005895     COPY DLSTORID.
+005900 01  DLR007-020-CONTROL.
+006000     05  DLR007-020-COUNT         PIC S9(04)  COMP  VALUE ZERO.
+006100 01  DLR007-020-TABLE.
+006200     05  DLR007-020-ENTRY OCCURS 200 TIMES
+006300                          INDEXED BY DLR007-020-IX.
+006400         10  DLR007-020-STORE-NO  PIC S9(03)   COMP-3.
+006500         10  DLR007-020-AMOUNT    PIC S9(9)V99 COMP-3.
+006600 01  DLR007-107-CONTROL.
+006700     05  DLR007-107-COUNT         PIC S9(04)  COMP  VALUE ZERO.
+006800 01  DLR007-107-TABLE.
+006900     05  DLR007-107-ENTRY OCCURS 200 TIMES
+007000                          INDEXED BY DLR007-107-IX.
+007050         10  DLR007-107-STORE-KEY PIC X(08).
+007200         10  DLR007-107-AMOUNT    PIC S9(9)V99 COMP-3.
+007300 01  DLR007-LINE-AMOUNT           PIC S9(9)V99 COMP-3.
+007400 01  DLR007-VARIANCE              PIC S9(9)V99 COMP-3.
+007450 01  DLR007-107-MATCH-AMT         PIC S9(9)V99 COMP-3.
+007460 01  DLR007-020-AS-KEY            PIC X(08).
+007500 01  DLR007-HEADING-1.
+007600     05  FILLER                   PIC X(40)  VALUE
+007700         'DLR007 - DTAR020/DTAR107 SALES RECON'.
+007800 01  DLR007-HEADING-2.
+007900     05  FILLER                   PIC X(08)  VALUE 'STORE   '.
+008000     05  FILLER                   PIC X(16)
+008050         VALUE 'DTAR020 SALES   '.
+008100     05  FILLER                   PIC X(16)
+008150         VALUE 'DTAR107 SALES   '.
+008200     05  FILLER                   PIC X(14)
+008250         VALUE 'VARIANCE      '.
+008300 01  DLR007-DETAIL-LINE.
+008400     05  DLR007-D-STORE-NO        PIC ZZ9.
+008500     05  FILLER                   PIC X(05)  VALUE SPACES.
+008600     05  DLR007-D-020-AMT         PIC -ZZZZZZZ9.99.
+008700     05  FILLER                   PIC X(03)  VALUE SPACES.
+008800     05  DLR007-D-107-AMT         PIC -ZZZZZZZ9.99.
+008900     05  FILLER                   PIC X(03)  VALUE SPACES.
+009000     05  DLR007-D-VARIANCE        PIC -ZZZZZZZ9.99.
+009100     05  DLR007-D-FLAG            PIC X(09).
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE.
+009500     PERFORM 2000-ACCUM-DTAR020
+009600         UNTIL DLR007-020-EOF.
+009700     PERFORM 3000-ACCUM-DTAR107
+009800         UNTIL DLR007-107-EOF.
+009900     PERFORM 4000-PRINT-RECON.
+010000     PERFORM 9000-TERMINATE.
+010100     STOP RUN.
+010200
+010300 1000-INITIALIZE.
+010400     OPEN INPUT  DTAR020-FILE.
+010500     OPEN INPUT  DTAR107-FILE.
+010600     OPEN OUTPUT RECON-REPORT.
+010700     PERFORM 2100-READ-DTAR020.
+010800     PERFORM 3100-READ-DTAR107.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200 2000-ACCUM-DTAR020.
+011300     COMPUTE DLR007-LINE-AMOUNT =
+011400         DTAR020-QTY-SOLD * DTAR020-SALE-PRICE.
+011500     PERFORM 2200-FIND-OR-ADD-020.
+011550     IF  DLR007-020-FOUND
+011600         ADD DLR007-LINE-AMOUNT
+011700             TO DLR007-020-AMOUNT (DLR007-020-IX)
+011750     END-IF.
+011800     PERFORM 2100-READ-DTAR020.
+011900 2000-EXIT.
+012000     EXIT.
+012100
+012200 2100-READ-DTAR020.
+012300     READ DTAR020-FILE
+012400         AT END
+012500             MOVE 'Y' TO DLR007-020-EOF-SW
+012600     END-READ.
+012700 2100-EXIT.
+012800     EXIT.
+012900
+013000 2200-FIND-OR-ADD-020.
+013050     MOVE 'N' TO DLR007-020-FOUND-SW.
+013100     SET DLR007-020-IX TO 1.
+013200     SEARCH DLR007-020-ENTRY
+013300         AT END
+013350             IF  DLR007-020-COUNT < 200
+013400                 ADD 1 TO DLR007-020-COUNT
+013500                 SET DLR007-020-IX TO DLR007-020-COUNT
+013600                 MOVE DTAR020-STORE-NO
+013700                     TO DLR007-020-STORE-NO (DLR007-020-IX)
+013800                 MOVE ZERO
+013900                     TO DLR007-020-AMOUNT (DLR007-020-IX)
+013925                 MOVE 'Y' TO DLR007-020-FOUND-SW
+013950             END-IF
+014000         WHEN DLR007-020-STORE-NO (DLR007-020-IX)
+014100                 = DTAR020-STORE-NO
+014150             MOVE 'Y' TO DLR007-020-FOUND-SW
+014300     END-SEARCH.
+014400 2200-EXIT.
+014500     EXIT.
+014600
+014700 3000-ACCUM-DTAR107.
+014800     IF  DTAR107-SALE
+014820         PERFORM 3150-DERIVE-STORE-KEY
+014900         PERFORM 3200-FIND-OR-ADD-107
+014950         IF  DLR007-107-FOUND
+015000             ADD DTAR107-AMOUNT
+015100                 TO DLR007-107-AMOUNT (DLR007-107-IX)
+015150         END-IF
+015200     END-IF.
+015300     PERFORM 3100-READ-DTAR107.
+015400 3000-EXIT.
+015500     EXIT.
+015600
+015700 3100-READ-DTAR107.
+015800     READ DTAR107-FILE
+015900         AT END
+016000             MOVE 'Y' TO DLR007-107-EOF-SW
+016100     END-READ.
+016200 3100-EXIT.
+016300     EXIT.
+016310
+016320 3150-DERIVE-STORE-KEY.
+016330     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+016340         MOVE 'A' TO DLSTORID-FORM-SW
+016350         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+016355         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+016360     ELSE
+016370         MOVE 'N' TO DLSTORID-FORM-SW
+016380         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+016390         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+016395     END-IF.
+016397 3150-EXIT.
+016398     EXIT.
+016400
+016500 3200-FIND-OR-ADD-107.
+016550     MOVE 'N' TO DLR007-107-FOUND-SW.
+016600     SET DLR007-107-IX TO 1.
+016700     SEARCH DLR007-107-ENTRY
+016800         AT END
+016850             IF  DLR007-107-COUNT < 200
+016900                 ADD 1 TO DLR007-107-COUNT
+017000                 SET DLR007-107-IX TO DLR007-107-COUNT
+017100                 MOVE DLSTORID-DISPLAY-KEY
+017200                     TO DLR007-107-STORE-KEY (DLR007-107-IX)
+017300                 MOVE ZERO
+017400                     TO DLR007-107-AMOUNT (DLR007-107-IX)
+017425                 MOVE 'Y' TO DLR007-107-FOUND-SW
+017450             END-IF
+017500         WHEN DLR007-107-STORE-KEY (DLR007-107-IX)
+017600                 = DLSTORID-DISPLAY-KEY
+017650             MOVE 'Y' TO DLR007-107-FOUND-SW
+017800     END-SEARCH.
+017900 3200-EXIT.
+018000     EXIT.
+018100
+018200 4000-PRINT-RECON.
+018300     WRITE RECON-LINE FROM DLR007-HEADING-1.
+018400     WRITE RECON-LINE FROM DLR007-HEADING-2.
+018500     PERFORM 4100-PRINT-ONE-STORE
+018600         VARYING DLR007-020-IX FROM 1 BY 1
+018700         UNTIL DLR007-020-IX > DLR007-020-COUNT.
+018800 4000-EXIT.
+018900     EXIT.
+019000
+019100 4100-PRINT-ONE-STORE.
+019200     MOVE DLR007-020-STORE-NO (DLR007-020-IX)
+019300         TO DLR007-D-STORE-NO.
+019400     MOVE DLR007-020-AMOUNT (DLR007-020-IX)
+019500         TO DLR007-D-020-AMT.
+019600     MOVE ZERO TO DLR007-107-MATCH-AMT.
+019620     MOVE SPACES TO DLR007-020-AS-KEY.
+019640     MOVE DLR007-020-STORE-NO (DLR007-020-IX)
+019660         TO DLR007-020-AS-KEY.
+019700     SET DLR007-107-IX TO 1.
+019800     SEARCH DLR007-107-ENTRY
+019900         AT END
+020000             CONTINUE
+020100         WHEN DLR007-107-STORE-KEY (DLR007-107-IX)
+020200                 = DLR007-020-AS-KEY
+020300             MOVE DLR007-107-AMOUNT (DLR007-107-IX)
+020400                 TO DLR007-107-MATCH-AMT
+020500     END-SEARCH.
+020600     MOVE DLR007-107-MATCH-AMT TO DLR007-D-107-AMT.
+020700     COMPUTE DLR007-VARIANCE =
+020800         DLR007-020-AMOUNT (DLR007-020-IX) - DLR007-107-MATCH-AMT.
+020900     MOVE DLR007-VARIANCE TO DLR007-D-VARIANCE.
+020950     IF  DLR007-VARIANCE = ZERO
+020975         MOVE SPACES     TO DLR007-D-FLAG
+021000     ELSE
+021100         MOVE '** OUT **' TO DLR007-D-FLAG
+021200     END-IF.
+021300     WRITE RECON-LINE FROM DLR007-DETAIL-LINE.
+021400 4100-EXIT.
+021500     EXIT.
+021600
+021700 9000-TERMINATE.
+021800     CLOSE DTAR020-FILE
+021900           DTAR107-FILE
+022000           RECON-REPORT.
+022100 9000-EXIT.
+022200     EXIT.
