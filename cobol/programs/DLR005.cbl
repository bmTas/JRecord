@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR005.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR005 - DTAR020 PERIOD (WEEK/MONTH) SUMMARY ROLLUP          *
+001000*                                                                *
+001100*   AGGREGATES DTAR020-QTY-SOLD AND DTAR020-SALE-PRICE BY        *
+001200*   STORE/DEPT/KEYCODE OVER AN ACCOUNTING WEEK AND MONTH, SO     *
+001300*   MERCHANDISING GETS PERIOD TOTALS OUT OF THE BATCH RATHER     *
+001400*   THAN FROM A MANUAL SPREADSHEET PIVOT OF DTAR020-DATE.        *
+001500*                                                                *
+001600*   DTAR020-DATE IS HELD AS A 7-DIGIT CENTURY DATE (CYYMMDD);    *
+001700*   THE WEEK NUMBER IS DERIVED FROM THE DAY-OF-MONTH FOR A       *
+001800*   SIMPLE 4-4-5 STYLE PERIOD BREAKDOWN.                         *
+001900*                                                                *
+002000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002100*  ---|----------|------------------------------|------------    *
+002200*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT DTAR020-FILE      ASSIGN TO DTAR020
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT PERIOD-MASTER     ASSIGN TO DLPERSM
+003400                              ORGANIZATION IS INDEXED
+003500                              ACCESS MODE IS DYNAMIC
+003600                              RECORD KEY IS DLPERSUM-KEY.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DTAR020-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  DTAR020-REC.
+004300     COPY DTAR020.
+004400 FD  PERIOD-MASTER
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  DLPERSUM-RECORD.
+004700     COPY DLPERSUM.
+004800 WORKING-STORAGE SECTION.
+004900 01  DLR005-SWITCHES.
+005000     05  DLR005-EOF-SW            PIC X(01)  VALUE 'N'.
+005100         88  DLR005-EOF                      VALUE 'Y'.
+005200     05  DLR005-FOUND-SW          PIC X(01)  VALUE 'N'.
+005300         88  DLR005-FOUND                    VALUE 'Y'.
+005400 01  DLR005-DATE-BREAKDOWN.
+005500     05  DLR005-DATE-DISP         PIC 9(07).
+005600     05  DLR005-DATE-PARTS REDEFINES DLR005-DATE-DISP.
+005700         10  DLR005-CENTURY       PIC 9(01).
+005800         10  DLR005-YY            PIC 9(02).
+005900         10  DLR005-MM            PIC 9(02).
+006000         10  DLR005-DD            PIC 9(02).
+006100 01  DLR005-WEEK-CALC             PIC 9(03).
+006200 01  DLR005-MONTH-PERIOD          PIC 9(06).
+006300 01  DLR005-WEEK-PERIOD           PIC 9(06).
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE.
+006700     PERFORM 2000-PROCESS-RECORD
+006800         UNTIL DLR005-EOF.
+006900     PERFORM 9000-TERMINATE.
+007000     STOP RUN.
+007100
+007200 1000-INITIALIZE.
+007300     OPEN INPUT DTAR020-FILE.
+007400     OPEN I-O   PERIOD-MASTER.
+007500     PERFORM 2100-READ-DTAR020.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-PROCESS-RECORD.
+008000     PERFORM 2300-DERIVE-PERIODS.
+008100     PERFORM 2400-POST-PERIOD-REC
+008200         WITH TEST BEFORE
+008300         VARYING DLR005-WEEK-CALC FROM 1 BY 1
+008400         UNTIL DLR005-WEEK-CALC > 2.
+008500     PERFORM 2100-READ-DTAR020.
+008600 2000-EXIT.
+008700     EXIT.
+008800
+008900 2100-READ-DTAR020.
+009000     READ DTAR020-FILE
+009100         AT END
+009200             MOVE 'Y' TO DLR005-EOF-SW
+009300     END-READ.
+009400 2100-EXIT.
+009500     EXIT.
+009600
+009700 2300-DERIVE-PERIODS.
+009800     MOVE DTAR020-DATE TO DLR005-DATE-DISP.
+009900     COMPUTE DLR005-MONTH-PERIOD =
+010000         (DLR005-CENTURY * 100 + DLR005-YY) * 100 + DLR005-MM.
+010100     COMPUTE DLR005-WEEK-PERIOD =
+010200         DLR005-MONTH-PERIOD * 10
+010300             + ((DLR005-DD - 1) / 7 + 1).
+010400 2300-EXIT.
+010500     EXIT.
+010600
+010700 2400-POST-PERIOD-REC.
+010800     IF  DLR005-WEEK-CALC = 1
+010900         MOVE 'W' TO DLPERSUM-PERIOD-TYPE
+011000         MOVE DLR005-WEEK-PERIOD  TO DLPERSUM-PERIOD-NO
+011100     ELSE
+011200         MOVE 'M' TO DLPERSUM-PERIOD-TYPE
+011300         MOVE DLR005-MONTH-PERIOD TO DLPERSUM-PERIOD-NO
+011400     END-IF.
+011500     MOVE DTAR020-STORE-NO    TO DLPERSUM-STORE-NO.
+011600     MOVE DTAR020-DEPT-NO     TO DLPERSUM-DEPT-NO.
+011700     MOVE DTAR020-KEYCODE-NO  TO DLPERSUM-KEYCODE-NO.
+011800     READ PERIOD-MASTER
+011900         INVALID KEY
+012000             MOVE 'N' TO DLR005-FOUND-SW
+012100         NOT INVALID KEY
+012200             MOVE 'Y' TO DLR005-FOUND-SW
+012300     END-READ.
+012400     IF  DLR005-FOUND
+012500         ADD DTAR020-QTY-SOLD   TO DLPERSUM-QTY-SOLD
+012600         ADD DTAR020-SALE-PRICE TO DLPERSUM-SALE-PRICE
+012700         REWRITE DLPERSUM-RECORD
+012800     ELSE
+012900         MOVE DTAR020-QTY-SOLD   TO DLPERSUM-QTY-SOLD
+013000         MOVE DTAR020-SALE-PRICE TO DLPERSUM-SALE-PRICE
+013100         WRITE DLPERSUM-RECORD
+013200     END-IF.
+013300 2400-EXIT.
+013400     EXIT.
+013500
+013600 9000-TERMINATE.
+013700     CLOSE DTAR020-FILE
+013800           PERIOD-MASTER.
+013900 9000-EXIT.
+014000     EXIT.
