@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR013.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR013 - REFUND TO ORIGINAL SALE MATCHING FOR DTAR107        *
+001000*                                                                *
+001100*   BUILDS AN IN-MEMORY TABLE OF ALL DTAR107-SALE TRANSACTIONS,  *
+001200*   THEN FOR EACH DTAR107-REFUND TRIES TO MATCH IT TO AN         *
+001300*   UNMATCHED SALE FOR THE SAME STORE, CUSTOMER AND AMOUNT. ANY  *
+001400*   REFUND THAT CANNOT BE MATCHED TO A PRIOR SALE IS WRITTEN TO  *
+001500*   THE EXCEPTION REPORT FOR LOSS PREVENTION TO INVESTIGATE.     *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT EXCEPTION-REPORT  ASSIGN TO REFNDRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  DTAR107-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  DTAR107-REC.
+003800     COPY DTAR107.
+003900 FD  EXCEPTION-REPORT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  EXCEPTION-LINE              PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR013-SWITCHES.
+004500     05  DLR013-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR013-EOF                      VALUE 'Y'.
+004650 01  DLR013-STORID.
+004660     COPY DLSTORID.
+004700 01  DLR013-SALE-CONTROL.
+004800     05  DLR013-SALE-COUNT        PIC S9(06)  COMP  VALUE ZERO.
+004900 01  DLR013-SALE-TABLE.
+005000     05  DLR013-SALE-ENTRY OCCURS 10000 TIMES
+005100                           INDEXED BY DLR013-SALE-IX.
+005150         10  DLR013-S-STORE-KEY   PIC X(08).
+005300         10  DLR013-S-CUST-NO     PIC 9(16).
+005400         10  DLR013-S-AMOUNT      PIC S9(07)V99 COMP-3.
+005500         10  DLR013-S-MATCHED-SW  PIC X(01).
+005600             88  DLR013-S-MATCHED           VALUE 'Y'.
+005700 01  DLR013-COUNTERS.
+005800     05  DLR013-REFUND-COUNT      PIC 9(07)  VALUE ZERO.
+005900     05  DLR013-UNMATCHED-COUNT   PIC 9(07)  VALUE ZERO.
+006000 01  DLR013-HEADING-1.
+006100     05  FILLER                   PIC X(40)  VALUE
+006150         'DLR013 - UNMATCHED REFUND EXCEPTIONS'.
+006200 01  DLR013-HEADING-2.
+006300     05  FILLER                   PIC X(13)
+006350         VALUE 'STORE        '.
+006400     05  FILLER                   PIC X(18)
+006450         VALUE 'CUSTOMER NO       '.
+006500     05  FILLER                   PIC X(10)  VALUE 'TRANS NO  '.
+006600     05  FILLER                   PIC X(12)  VALUE 'AMOUNT      '.
+006700 01  DLR013-DETAIL-LINE.
+006800     05  DLR013-D-STORE-KEY       PIC X(08).
+006900     05  FILLER                   PIC X(05)  VALUE SPACES.
+007000     05  DLR013-D-CUST-NO         PIC 9(16).
+007100     05  FILLER                   PIC X(02)  VALUE SPACES.
+007200     05  DLR013-D-TRANS-NO        PIC ZZZ9.
+007300     05  FILLER                   PIC X(04)  VALUE SPACES.
+007400     05  DLR013-D-AMOUNT          PIC ZZZZZ9.99.
+007500 01  DLR013-TRAILER-LINE.
+007600     05  FILLER                   PIC X(16)  VALUE
+007650         'REFUNDS SEEN   ='.
+007700     05  DLR013-T-REFUNDS         PIC ZZZZZZ9.
+007800     05  FILLER                   PIC X(04)  VALUE SPACES.
+007900     05  FILLER                   PIC X(16)  VALUE
+007950         'UNMATCHED      ='.
+008000     05  DLR013-T-UNMATCHED       PIC ZZZZZZ9.
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE.
+008400     PERFORM 2000-PROCESS-RECORD
+008500         UNTIL DLR013-EOF.
+008600     PERFORM 9000-TERMINATE.
+008700     STOP RUN.
+008800
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  DTAR107-FILE.
+009100     OPEN OUTPUT EXCEPTION-REPORT.
+009200     WRITE EXCEPTION-LINE FROM DLR013-HEADING-1.
+009300     WRITE EXCEPTION-LINE FROM DLR013-HEADING-2.
+009400     PERFORM 2100-READ-DTAR107.
+009500 1000-EXIT.
+009600     EXIT.
+009700
+009800 2000-PROCESS-RECORD.
+009850     PERFORM 2150-DERIVE-STORE-KEY.
+009900     IF  DTAR107-SALE
+010000         PERFORM 2200-ADD-SALE-ENTRY
+010100     ELSE
+010200     IF  DTAR107-REFUND
+010300         ADD 1 TO DLR013-REFUND-COUNT
+010400         PERFORM 2300-MATCH-REFUND
+010500     END-IF
+010600     END-IF.
+010700     PERFORM 2100-READ-DTAR107.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 2100-READ-DTAR107.
+011200     READ DTAR107-FILE
+011300         AT END
+011400             MOVE 'Y' TO DLR013-EOF-SW
+011500     END-READ.
+011600 2100-EXIT.
+011700     EXIT.
+011750
+011760 2150-DERIVE-STORE-KEY.
+011770     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+011780         MOVE 'A' TO DLSTORID-FORM-SW
+011790         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011795         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+011800     ELSE
+011810         MOVE 'N' TO DLSTORID-FORM-SW
+011820         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011830         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+011840     END-IF.
+011850 2150-EXIT.
+011860     EXIT.
+011870
+011900 2200-ADD-SALE-ENTRY.
+012000     IF  DLR013-SALE-COUNT < 10000
+012100         ADD 1 TO DLR013-SALE-COUNT
+012200         SET DLR013-SALE-IX TO DLR013-SALE-COUNT
+012300         MOVE DLSTORID-DISPLAY-KEY
+012400             TO DLR013-S-STORE-KEY (DLR013-SALE-IX)
+012500         MOVE DTAR107-CUST-NO
+012600             TO DLR013-S-CUST-NO (DLR013-SALE-IX)
+012700         MOVE DTAR107-AMOUNT
+012800             TO DLR013-S-AMOUNT (DLR013-SALE-IX)
+012900         MOVE 'N' TO DLR013-S-MATCHED-SW (DLR013-SALE-IX)
+013000     END-IF.
+013100 2200-EXIT.
+013200     EXIT.
+013300
+013400 2300-MATCH-REFUND.
+013500     SET DLR013-SALE-IX TO 1.
+013600     SEARCH DLR013-SALE-ENTRY
+013700         AT END
+013800             ADD 1 TO DLR013-UNMATCHED-COUNT
+013900             MOVE DLSTORID-DISPLAY-KEY TO DLR013-D-STORE-KEY
+014000             MOVE DTAR107-CUST-NO  TO DLR013-D-CUST-NO
+014100             MOVE DTAR107-TRANS-NO TO DLR013-D-TRANS-NO
+014200             MOVE DTAR107-AMOUNT   TO DLR013-D-AMOUNT
+014300             WRITE EXCEPTION-LINE FROM DLR013-DETAIL-LINE
+014400         WHEN DLR013-S-STORE-KEY (DLR013-SALE-IX)
+014500                 = DLSTORID-DISPLAY-KEY
+014600          AND   DLR013-S-CUST-NO (DLR013-SALE-IX)
+014700                 = DTAR107-CUST-NO
+014800          AND   DLR013-S-AMOUNT (DLR013-SALE-IX)
+014900                 = DTAR107-AMOUNT
+015000          AND   NOT DLR013-S-MATCHED (DLR013-SALE-IX)
+015100             MOVE 'Y' TO DLR013-S-MATCHED-SW (DLR013-SALE-IX)
+015200     END-SEARCH.
+015300 2300-EXIT.
+015400     EXIT.
+015500
+015600 9000-TERMINATE.
+015700     MOVE DLR013-REFUND-COUNT    TO DLR013-T-REFUNDS.
+015800     MOVE DLR013-UNMATCHED-COUNT TO DLR013-T-UNMATCHED.
+015900     WRITE EXCEPTION-LINE FROM DLR013-TRAILER-LINE.
+016000     CLOSE DTAR107-FILE
+016100           EXCEPTION-REPORT.
+016200 9000-EXIT.
+016300     EXIT.
