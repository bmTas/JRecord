@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR027.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR027 - AMS PO DOWNLOAD RECORD-TYPE SPLITTER                *
+001000*                                                                *
+001100*   THE AMS PO DOWNLOAD FILE INTERLEAVES PO-RECORD, PRODUCT-     *
+001200*   RECORD AND LOCATION-RECORD, ALL REDEFINING THE SAME 03-LEVEL *
+001300*   GROUP AND KEYED OFF RECORD-TYPE. THIS UTILITY SEPARATES THE  *
+001400*   DOWNLOAD INTO THREE NORMALIZED OUTPUT FILES SO BUYING,       *
+001500*   PRODUCT-DATA AND LOGISTICS EACH LOAD ONLY THEIR OWN PIECE.   *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT PO-HEADER-OUT     ASSIGN TO PODLPO
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT PRODUCT-OUT       ASSIGN TO PODLPR
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400     SELECT LOCATION-OUT      ASSIGN TO PODLLO
+003500                              ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  AMS-PODL-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY AMSPODL.
+004200 FD  PO-HEADER-OUT
+004300     RECORDING MODE IS F
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  PO-HEADER-OUT-RECORD        PIC X(151).
+004600 FD  PRODUCT-OUT
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  PRODUCT-OUT-RECORD          PIC X(151).
+005000 FD  LOCATION-OUT
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  LOCATION-OUT-RECORD         PIC X(151).
+005400 WORKING-STORAGE SECTION.
+005500 01  DLR027-SWITCHES.
+005600     05  DLR027-EOF-SW            PIC X(01)  VALUE 'N'.
+005700         88  DLR027-EOF                      VALUE 'Y'.
+005800 01  DLR027-COUNTERS.
+005900     05  DLR027-PO-COUNT          PIC 9(09)  VALUE ZERO.
+006000     05  DLR027-PR-COUNT          PIC 9(09)  VALUE ZERO.
+006100     05  DLR027-LO-COUNT          PIC 9(09)  VALUE ZERO.
+006200     05  DLR027-UNKNOWN-COUNT     PIC 9(09)  VALUE ZERO.
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE.
+006600     PERFORM 2000-SPLIT-RECORD
+006700         UNTIL DLR027-EOF.
+006800     PERFORM 9000-TERMINATE.
+006900     STOP RUN.
+007000
+007100 1000-INITIALIZE.
+007200     OPEN INPUT  AMS-PODL-FILE.
+007300     OPEN OUTPUT PO-HEADER-OUT
+007400                 PRODUCT-OUT
+007500                 LOCATION-OUT.
+007600     PERFORM 2100-READ-PODL.
+007700 1000-EXIT.
+007800     EXIT.
+007900
+008000 2000-SPLIT-RECORD.
+008100     EVALUATE RECORD-TYPE
+008200         WHEN 'PO'
+008300             ADD 1 TO DLR027-PO-COUNT
+008400             WRITE PO-HEADER-OUT-RECORD FROM amsPoDownload
+008500         WHEN 'PR'
+008600             ADD 1 TO DLR027-PR-COUNT
+008700             WRITE PRODUCT-OUT-RECORD FROM amsPoDownload
+008800         WHEN 'LO'
+008900             ADD 1 TO DLR027-LO-COUNT
+009000             WRITE LOCATION-OUT-RECORD FROM amsPoDownload
+009100         WHEN OTHER
+009200             ADD 1 TO DLR027-UNKNOWN-COUNT
+009300     END-EVALUATE.
+009400     PERFORM 2100-READ-PODL.
+009500 2000-EXIT.
+009600     EXIT.
+009700
+009800 2100-READ-PODL.
+009900     READ AMS-PODL-FILE
+010000         AT END
+010100             MOVE 'Y' TO DLR027-EOF-SW
+010200     END-READ.
+010300 2100-EXIT.
+010400     EXIT.
+010500
+010600 9000-TERMINATE.
+010700     DISPLAY 'DLR027 PO RECORDS      = ' DLR027-PO-COUNT.
+010800     DISPLAY 'DLR027 PRODUCT RECORDS = ' DLR027-PR-COUNT.
+010900     DISPLAY 'DLR027 LOCATION RECORDS= ' DLR027-LO-COUNT.
+011000     DISPLAY 'DLR027 UNKNOWN RECORDS = ' DLR027-UNKNOWN-COUNT.
+011100     CLOSE AMS-PODL-FILE
+011200           PO-HEADER-OUT
+011300           PRODUCT-OUT
+011400           LOCATION-OUT.
+011500 9000-EXIT.
+011600     EXIT.
