@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR037.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR037 - OVERFLOW HANDLING FOR FCUSDAT CUSTOMERS WITH MORE   *
+001000*             THAN 5 TRANSACTIONS                                *
+001100*                                                                *
+001200*   FCUSDAT ONLY HOLDS 5 TRANSACTIONS PER CUSTOMER. THIS JOB      *
+001300*   LOADS THE STARTING TRANSACTION COUNT FOR EACH CUSTOMER FROM   *
+001400*   THE FCUSDAT MASTER, THEN READS A SORTED NEW-TRANSACTION       *
+001500*   INTAKE FILE AND, ONCE A CUSTOMER'S COUNT WOULD EXCEED 5,      *
+001600*   ROUTES THE EXTRA ACTIVITY INTO FCUSOVF CONTINUATION RECORDS   *
+001700*   (UP TO 5 PER RECORD, CHAINED BY CUSTOMER-ID/OVERFLOW-SEQ-NO)  *
+001800*   INSTEAD OF LOSING OR REJECTING IT.                            *
+001900*                                                                *
+002000*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002100*  ---|----------|------------------------------|------------    *
+002200*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002300*                                                                *
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT FCUSDAT-FILE      ASSIGN TO FCUSDAT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300     SELECT NEW-TRANS-FILE    ASSIGN TO FCTRNIN
+003400                              ORGANIZATION IS SEQUENTIAL.
+003500     SELECT OVERFLOW-FILE     ASSIGN TO FCUSOVF
+003600                              ORGANIZATION IS SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  FCUSDAT-FILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200     COPY FCUSDAT.
+004300 FD  NEW-TRANS-FILE
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY FCTRNIN.
+004700 FD  OVERFLOW-FILE
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY FCUSOVF.
+005100 WORKING-STORAGE SECTION.
+005200 01  DLR037-SWITCHES.
+005300     05  DLR037-MAST-EOF-SW       PIC X(01)  VALUE 'N'.
+005400         88  DLR037-MAST-EOF                 VALUE 'Y'.
+005500     05  DLR037-NT-EOF-SW         PIC X(01)  VALUE 'N'.
+005600         88  DLR037-NT-EOF                   VALUE 'Y'.
+005700 01  DLR037-CONTROL.
+005800     05  DLR037-MAST-COUNT        PIC S9(05)  COMP  VALUE ZERO.
+005900     05  DLR037-CUR-CUST-ID       PIC 9(06)   VALUE ZERO.
+006000     05  DLR037-CUR-TOTAL-COUNT   PIC S9(04)  COMP  VALUE ZERO.
+006100     05  DLR037-CUR-OVF-SEQ       PIC S9(04)  COMP  VALUE ZERO.
+006200     05  DLR037-CUR-OVF-FILL      PIC S9(04)  COMP  VALUE ZERO.
+006300     05  DLR037-FIRST-CUST-SW     PIC X(01)  VALUE 'Y'.
+006400         88  DLR037-FIRST-CUST                VALUE 'Y'.
+006500 01  DLR037-MASTER-TABLE.
+006600     05  DLR037-MAST-ENTRY OCCURS 5000 TIMES
+006700                           INDEXED BY DLR037-MX.
+006800         10  DLR037-M-CUST-ID       PIC 9(06).
+006900         10  DLR037-M-BASE-COUNT    PIC S9(04)  COMP.
+007000 01  DLR037-OVF-BUFFER.
+007100     05  DLR037-OVF-ENTRY OCCURS 5 TIMES
+007200                          INDEXED BY DLR037-OX.
+007300         10  DLR037-OVF-DATE        PIC X(08).
+007400         10  DLR037-OVF-AMOUNT      PIC S9(13)V99 COMP-3.
+007500         10  DLR037-OVF-COMMENT     PIC X(09).
+007600 01  DLR037-COUNTERS.
+007700     05  DLR037-NEW-TRANS-COUNT   PIC 9(07)  VALUE ZERO.
+007800     05  DLR037-OVERFLOW-COUNT    PIC 9(07)  VALUE ZERO.
+007900     05  DLR037-OVF-RECS-WRITTEN  PIC 9(07)  VALUE ZERO.
+008000 PROCEDURE DIVISION.
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE.
+008300     PERFORM 2000-PROCESS-NEW-TRANS
+008400         UNTIL DLR037-NT-EOF.
+008500     PERFORM 2900-FLUSH-CURRENT-CUSTOMER.
+008600     PERFORM 9000-TERMINATE.
+008700     STOP RUN.
+008800
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  FCUSDAT-FILE
+009100                 NEW-TRANS-FILE.
+009200     OPEN OUTPUT OVERFLOW-FILE.
+009300     PERFORM 1100-LOAD-MASTER
+009400         UNTIL DLR037-MAST-EOF.
+009500     CLOSE FCUSDAT-FILE.
+009600     PERFORM 2100-READ-NEW-TRANS.
+009700 1000-EXIT.
+009800     EXIT.
+009900
+010000 1100-LOAD-MASTER.
+010100     READ FCUSDAT-FILE
+010200         AT END
+010300             MOVE 'Y' TO DLR037-MAST-EOF-SW
+010400         NOT AT END
+010500             IF  DLR037-MAST-COUNT < 5000
+010600                 ADD 1 TO DLR037-MAST-COUNT
+010700                 SET DLR037-MX TO DLR037-MAST-COUNT
+010800                 MOVE CUSTOMER-ID OF CUSTOMER-DATA TO
+010850                     DLR037-M-CUST-ID (DLR037-MX)
+010900                 MOVE TRANSACTION-NBR TO
+010950                     DLR037-M-BASE-COUNT (DLR037-MX)
+011000             END-IF
+011100     END-READ.
+011200 1100-EXIT.
+011300     EXIT.
+011400
+011500 2000-PROCESS-NEW-TRANS.
+011600     ADD 1 TO DLR037-NEW-TRANS-COUNT.
+011700     IF  DLR037-FIRST-CUST-SW = 'Y'
+011800         OR NT-CUSTOMER-ID NOT = DLR037-CUR-CUST-ID
+011900         PERFORM 2900-FLUSH-CURRENT-CUSTOMER
+012000         PERFORM 2200-START-NEW-CUSTOMER
+012100     END-IF.
+012200     ADD 1 TO DLR037-CUR-TOTAL-COUNT.
+012300     IF  DLR037-CUR-TOTAL-COUNT > 5
+012400         PERFORM 2300-ADD-TO-OVERFLOW
+012500     END-IF.
+012600     PERFORM 2100-READ-NEW-TRANS.
+012700 2000-EXIT.
+012800     EXIT.
+012900
+013000 2100-READ-NEW-TRANS.
+013100     READ NEW-TRANS-FILE
+013200         AT END
+013300             MOVE 'Y' TO DLR037-NT-EOF-SW
+013400     END-READ.
+013500 2100-EXIT.
+013600     EXIT.
+013700
+013800 2200-START-NEW-CUSTOMER.
+013900     MOVE 'N' TO DLR037-FIRST-CUST-SW.
+014000     MOVE NT-CUSTOMER-ID TO DLR037-CUR-CUST-ID.
+014100     MOVE ZERO TO DLR037-CUR-OVF-SEQ.
+014200     MOVE ZERO TO DLR037-CUR-OVF-FILL DLR037-CUR-TOTAL-COUNT.
+014300     SET DLR037-MX TO 1.
+014400     SEARCH DLR037-MAST-ENTRY
+014500         AT END
+014600             MOVE ZERO TO DLR037-CUR-TOTAL-COUNT
+014700         WHEN DLR037-M-CUST-ID (DLR037-MX) = NT-CUSTOMER-ID
+014800             MOVE DLR037-M-BASE-COUNT (DLR037-MX) TO
+014850                 DLR037-CUR-TOTAL-COUNT
+014900     END-SEARCH.
+015000 2200-EXIT.
+015100     EXIT.
+015200
+015300 2300-ADD-TO-OVERFLOW.
+015400     ADD 1 TO DLR037-OVERFLOW-COUNT.
+015500     ADD 1 TO DLR037-CUR-OVF-FILL.
+015600     SET DLR037-OX TO DLR037-CUR-OVF-FILL.
+015700     MOVE NT-TRANSACTION-DATE    TO DLR037-OVF-DATE (DLR037-OX).
+015800     MOVE NT-TRANSACTION-AMOUNT  TO
+015850         DLR037-OVF-AMOUNT (DLR037-OX).
+015900     MOVE NT-TRANSACTION-COMMENT TO
+015950         DLR037-OVF-COMMENT (DLR037-OX).
+016000     IF  DLR037-CUR-OVF-FILL = 5
+016100         PERFORM 2400-WRITE-OVERFLOW-RECORD
+016200     END-IF.
+016300 2300-EXIT.
+016400     EXIT.
+016500
+016600 2400-WRITE-OVERFLOW-RECORD.
+016700     ADD 1 TO DLR037-CUR-OVF-SEQ.
+016800     ADD 1 TO DLR037-OVF-RECS-WRITTEN.
+016900     MOVE DLR037-CUR-CUST-ID  TO
+016950         CUSTOMER-ID OF CUSTOMER-OVERFLOW-DATA.
+017000     MOVE DLR037-CUR-OVF-SEQ  TO OVERFLOW-SEQ-NO.
+017100     MOVE DLR037-CUR-OVF-FILL TO OVERFLOW-TRANSACTION-NBR.
+017200     PERFORM 2500-COPY-OVERFLOW-ENTRY
+017300         VARYING DLR037-OX FROM 1 BY 1
+017400         UNTIL DLR037-OX > DLR037-CUR-OVF-FILL.
+017500     WRITE CUSTOMER-OVERFLOW-DATA.
+017600     MOVE ZERO TO DLR037-CUR-OVF-FILL.
+017700 2400-EXIT.
+017800     EXIT.
+017900
+018000 2500-COPY-OVERFLOW-ENTRY.
+018100     MOVE DLR037-OVF-DATE (DLR037-OX)    TO
+018150         OVERFLOW-TRANSACTION-DATE (DLR037-OX).
+018200     MOVE DLR037-OVF-AMOUNT (DLR037-OX)  TO
+018250         OVERFLOW-TRANSACTION-AMOUNT (DLR037-OX).
+018300     MOVE DLR037-OVF-COMMENT (DLR037-OX) TO
+018350         OVERFLOW-TRANSACTION-COMMENT (DLR037-OX).
+018400 2500-EXIT.
+018500     EXIT.
+018600
+018700 2900-FLUSH-CURRENT-CUSTOMER.
+018800     IF  DLR037-CUR-OVF-FILL > ZERO
+018900         PERFORM 2400-WRITE-OVERFLOW-RECORD
+019000     END-IF.
+019100 2900-EXIT.
+019200     EXIT.
+019300
+019400 9000-TERMINATE.
+019500     DISPLAY 'DLR037 NEW TRANSACTIONS READ  = '
+019600         DLR037-NEW-TRANS-COUNT.
+019700     DISPLAY 'DLR037 ROUTED TO OVERFLOW     = '
+019800         DLR037-OVERFLOW-COUNT.
+019900     DISPLAY 'DLR037 OVERFLOW RECORDS WRITTEN = '
+020000         DLR037-OVF-RECS-WRITTEN.
+020100     CLOSE NEW-TRANS-FILE
+020200           OVERFLOW-FILE.
+020300 9000-EXIT.
+020400     EXIT.
