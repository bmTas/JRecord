@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR009.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR009 - OPEN LAYBY STATUS TRACKING SUBSYSTEM                *
+001000*                                                                *
+001100*   MAINTAINS A LAYBY MASTER OFF THE DTAR107 CUSTOMER TRANSACTION*
+001200*   FILE. EACH DTAR107-LAYBY DEPOSIT ADDS TO THE RUNNING TOTAL   *
+001300*   PAID AGAINST THE ORIGINAL LAYBY TRANSACTION NUMBER; A        *
+001400*   DTAR107-VOID AGAINST THAT SAME TRANSACTION NUMBER CLOSES IT  *
+001500*   OFF AS CANCELLED. A STATUS REPORT OF ALL STILL-OPEN LAYBYS   *
+001600*   IS PRODUCED SO STAFF CAN SEE WHAT REMAINS OUTSTANDING        *
+001700*   WITHOUT DIGGING BACK THROUGH THE RAW TRANSACTION FILE.       *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT LAYBY-MASTER      ASSIGN TO DLLAYBYM
+003300                              ORGANIZATION IS INDEXED
+003400                              ACCESS MODE IS DYNAMIC
+003500                              RECORD KEY IS DLLAYBY-KEY.
+003600     SELECT LAYBY-REPORT      ASSIGN TO LAYBYRPT
+003700                              ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  DTAR107-FILE
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  DTAR107-REC.
+004400     COPY DTAR107.
+004500 FD  LAYBY-MASTER
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  DLLAYBY-RECORD.
+004800     COPY DLLAYBY.
+004900 FD  LAYBY-REPORT
+005000     RECORDING MODE IS F
+005100     LABEL RECORDS ARE STANDARD.
+005200 01  LAYBY-LINE                  PIC X(80).
+005300 WORKING-STORAGE SECTION.
+005400 01  DLR009-SWITCHES.
+005500     05  DLR009-EOF-SW            PIC X(01)  VALUE 'N'.
+005600         88  DLR009-EOF                      VALUE 'Y'.
+005700     05  DLR009-FOUND-SW          PIC X(01)  VALUE 'N'.
+005800         88  DLR009-FOUND                    VALUE 'Y'.
+005900     05  DLR009-MASTER-EOF-SW     PIC X(01)  VALUE 'N'.
+006000         88  DLR009-MASTER-EOF               VALUE 'Y'.
+006050 01  DLR009-STORID.
+006060     COPY DLSTORID.
+006100 01  DLR009-HEADING-1.
+006200     05  FILLER                   PIC X(40)  VALUE
+006250         'DLR009 - OPEN LAYBY STATUS REPORT'.
+006300 01  DLR009-HEADING-2.
+006350     05  FILLER                   PIC X(13)
+006380         VALUE 'STORE        '.
+006500     05  FILLER                   PIC X(18)
+006550         VALUE 'CUSTOMER NO       '.
+006600     05  FILLER                   PIC X(10)  VALUE 'TRANS NO  '.
+006700     05  FILLER                   PIC X(16)
+006750         VALUE 'TOTAL PAID      '.
+006800 01  DLR009-DETAIL-LINE.
+006900     05  DLR009-D-STORE-KEY       PIC X(08).
+007000     05  FILLER                   PIC X(05)  VALUE SPACES.
+007100     05  DLR009-D-CUST-NO         PIC 9(16).
+007200     05  FILLER                   PIC X(02)  VALUE SPACES.
+007300     05  DLR009-D-TRANS-NO        PIC ZZZ9.
+007400     05  FILLER                   PIC X(06)  VALUE SPACES.
+007500     05  DLR009-D-TOTAL-PAID      PIC ZZZZZ9.99.
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE.
+007900     PERFORM 2000-PROCESS-RECORD
+008000         UNTIL DLR009-EOF.
+008100     PERFORM 4000-REPORT-OPEN-LAYBYS.
+008200     PERFORM 9000-TERMINATE.
+008300     STOP RUN.
+008400
+008500 1000-INITIALIZE.
+008600     OPEN INPUT  DTAR107-FILE.
+008700     OPEN I-O    LAYBY-MASTER.
+008800     OPEN OUTPUT LAYBY-REPORT.
+008900     PERFORM 2100-READ-DTAR107.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009300 2000-PROCESS-RECORD.
+009350     PERFORM 2150-DERIVE-STORE-KEY.
+009400     IF  DTAR107-LAYBY
+009500         PERFORM 2200-POST-LAYBY-DEPOSIT
+009600     ELSE
+009700     IF  DTAR107-VOID
+009800         PERFORM 2300-CANCEL-LAYBY
+009900     END-IF
+010000     END-IF.
+010100     PERFORM 2100-READ-DTAR107.
+010200 2000-EXIT.
+010300     EXIT.
+010400
+010500 2100-READ-DTAR107.
+010600     READ DTAR107-FILE
+010700         AT END
+010800             MOVE 'Y' TO DLR009-EOF-SW
+010900     END-READ.
+011000 2100-EXIT.
+011100     EXIT.
+011150
+011160 2150-DERIVE-STORE-KEY.
+011170     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+011180         MOVE 'A' TO DLSTORID-FORM-SW
+011190         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011195         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+011200     ELSE
+011210         MOVE 'N' TO DLSTORID-FORM-SW
+011220         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011230         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+011240     END-IF.
+011250 2150-EXIT.
+011260     EXIT.
+011270
+011300 2200-POST-LAYBY-DEPOSIT.
+011400     MOVE DLSTORID-DISPLAY-KEY TO DLLAYBY-STORE-KEY.
+011500     MOVE DTAR107-CUST-NO   TO DLLAYBY-CUST-NO.
+011600     MOVE DTAR107-TRANS-NO  TO DLLAYBY-TRANS-NO.
+011700     READ LAYBY-MASTER
+011800         INVALID KEY
+011900             MOVE 'N' TO DLR009-FOUND-SW
+012000         NOT INVALID KEY
+012100             MOVE 'Y' TO DLR009-FOUND-SW
+012200     END-READ.
+012300     IF  DLR009-FOUND
+012400         ADD DTAR107-AMOUNT TO DLLAYBY-TOTAL-PAID
+012500         MOVE DTAR107-TRANS-DATE TO DLLAYBY-LAST-TRANS-DATE
+012600         REWRITE DLLAYBY-RECORD
+012700     ELSE
+012800         MOVE 'O'                TO DLLAYBY-STATUS
+012900         MOVE DTAR107-TRANS-DATE TO DLLAYBY-DEPOSIT-DATE
+013000         MOVE DTAR107-TRANS-DATE TO DLLAYBY-LAST-TRANS-DATE
+013100         MOVE DTAR107-AMOUNT     TO DLLAYBY-TOTAL-PAID
+013200         WRITE DLLAYBY-RECORD
+013300     END-IF.
+013400 2200-EXIT.
+013500     EXIT.
+013600
+013700 2300-CANCEL-LAYBY.
+013800     MOVE DLSTORID-DISPLAY-KEY TO DLLAYBY-STORE-KEY.
+013900     MOVE DTAR107-CUST-NO   TO DLLAYBY-CUST-NO.
+014000     MOVE DTAR107-TRANS-NO  TO DLLAYBY-TRANS-NO.
+014100     READ LAYBY-MASTER
+014200         INVALID KEY
+014300             MOVE 'N' TO DLR009-FOUND-SW
+014400         NOT INVALID KEY
+014500             MOVE 'Y' TO DLR009-FOUND-SW
+014600     END-READ.
+014700     IF  DLR009-FOUND
+014800         MOVE 'C' TO DLLAYBY-STATUS
+014900         MOVE DTAR107-TRANS-DATE TO DLLAYBY-LAST-TRANS-DATE
+015000         REWRITE DLLAYBY-RECORD
+015100     END-IF.
+015200 2300-EXIT.
+015300     EXIT.
+015400
+015500 4000-REPORT-OPEN-LAYBYS.
+015600     WRITE LAYBY-LINE FROM DLR009-HEADING-1.
+015700     WRITE LAYBY-LINE FROM DLR009-HEADING-2.
+015800     MOVE LOW-VALUES TO DLLAYBY-KEY.
+015900     START LAYBY-MASTER KEY IS NOT LESS THAN DLLAYBY-KEY
+016000         INVALID KEY
+016100             MOVE 'Y' TO DLR009-MASTER-EOF-SW
+016200     END-START.
+016300     PERFORM 4100-READ-NEXT-LAYBY.
+016400     PERFORM 4200-PRINT-IF-OPEN
+016500         UNTIL DLR009-MASTER-EOF.
+016600 4000-EXIT.
+016700     EXIT.
+016800
+016900 4100-READ-NEXT-LAYBY.
+017000     IF  NOT DLR009-MASTER-EOF
+017100         READ LAYBY-MASTER NEXT RECORD
+017200             AT END
+017300                 MOVE 'Y' TO DLR009-MASTER-EOF-SW
+017400         END-READ
+017500     END-IF.
+017600 4100-EXIT.
+017700     EXIT.
+017800
+017900 4200-PRINT-IF-OPEN.
+018000     IF  DLLAYBY-OPEN
+018100         MOVE DLLAYBY-STORE-KEY   TO DLR009-D-STORE-KEY
+018200         MOVE DLLAYBY-CUST-NO     TO DLR009-D-CUST-NO
+018300         MOVE DLLAYBY-TRANS-NO    TO DLR009-D-TRANS-NO
+018400         MOVE DLLAYBY-TOTAL-PAID  TO DLR009-D-TOTAL-PAID
+018500         WRITE LAYBY-LINE FROM DLR009-DETAIL-LINE
+018600     END-IF.
+018700     PERFORM 4100-READ-NEXT-LAYBY.
+018800 4200-EXIT.
+018900     EXIT.
+019000
+019100 9000-TERMINATE.
+019200     CLOSE DTAR107-FILE
+019300           LAYBY-MASTER
+019400           LAYBY-REPORT.
+019500 9000-EXIT.
+019600     EXIT.
