@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR023.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR023 - DEPARTMENT CONSISTENCY VALIDATION ON PO DOWNLOAD    *
+001000*                                                                *
+001100*   EVERY PO-RECORD FOR A GIVEN PO NUMBER MUST CARRY THE SAME    *
+001200*   DEPARTMENT AND DEPARTMENT-NAME. THE FIRST PO-RECORD SEEN FOR *
+001300*   EACH PO NUMBER IS REMEMBERED IN A TABLE; ANY LATER PO-RECORD *
+001400*   FOR THE SAME PO WHOSE DEPARTMENT OR DEPARTMENT-NAME DISAGREES*
+001500*   IS REJECTED TO THE SUSPENSE QUEUE RATHER THAN LOADED.        *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT PODL-SUSPENSE     ASSIGN TO PODLSUSP
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AMS-PODL-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AMSPODL.
+003800 FD  PODL-SUSPENSE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  PODL-SUSPENSE-LINE          PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR023-SWITCHES.
+004400     05  DLR023-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR023-EOF                      VALUE 'Y'.
+004600 01  DLR023-CONTROL.
+004700     05  DLR023-PO-COUNT          PIC S9(04)  COMP  VALUE ZERO.
+004800 01  DLR023-COUNTERS.
+004900     05  DLR023-RECS-READ         PIC 9(09)  VALUE ZERO.
+005000     05  DLR023-REJECTS           PIC 9(09)  VALUE ZERO.
+005100 01  DLR023-PO-TABLE.
+005200     05  DLR023-PO-ENTRY OCCURS 5000 TIMES
+005300                         INDEXED BY DLR023-IX.
+005400         10  DLR023-T-PO          PIC 9(12).
+005500         10  DLR023-T-DEPT        PIC X(04).
+005600         10  DLR023-T-DEPT-NAME   PIC X(10).
+005700 01  DLR023-SUSPENSE-DETAIL.
+005800     05  DLR023-S-PO             PIC 9(12).
+005900     05  FILLER                   PIC X(02)  VALUE SPACES.
+006000     05  DLR023-S-DEPT            PIC X(04).
+006100     05  FILLER                   PIC X(02)  VALUE SPACES.
+006200     05  DLR023-S-DEPT-NAME       PIC X(10).
+006300     05  FILLER                   PIC X(02)  VALUE SPACES.
+006400     05  DLR023-S-EXP-DEPT        PIC X(04).
+006500     05  FILLER                   PIC X(02)  VALUE SPACES.
+006600     05  DLR023-S-EXP-DEPT-NAME   PIC X(10).
+006700     05  FILLER                   PIC X(02)  VALUE SPACES.
+006800     05  DLR023-S-REASON          PIC X(20)  VALUE
+006850         'DEPT MISMATCH'.
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE.
+007200     PERFORM 2000-PROCESS-RECORD
+007300         UNTIL DLR023-EOF.
+007400     PERFORM 9000-TERMINATE.
+007500     STOP RUN.
+007600
+007700 1000-INITIALIZE.
+007800     OPEN INPUT  AMS-PODL-FILE.
+007900     OPEN OUTPUT PODL-SUSPENSE.
+008000     PERFORM 2100-READ-PODL.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400 2000-PROCESS-RECORD.
+008500     ADD 1 TO DLR023-RECS-READ.
+008600     IF  RECORD-TYPE = 'PO'
+008700         PERFORM 2200-CHECK-DEPARTMENT
+008800     END-IF.
+008900     PERFORM 2100-READ-PODL.
+009000 2000-EXIT.
+009100     EXIT.
+009200
+009300 2100-READ-PODL.
+009400     READ AMS-PODL-FILE
+009500         AT END
+009600             MOVE 'Y' TO DLR023-EOF-SW
+009700     END-READ.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 2200-CHECK-DEPARTMENT.
+010200     SET DLR023-IX TO 1.
+010300     SEARCH DLR023-PO-ENTRY
+010400         AT END
+010500             PERFORM 2300-ADD-PO-ENTRY
+010600         WHEN DLR023-T-PO (DLR023-IX) = PO
+010700             PERFORM 2400-COMPARE-DEPARTMENT
+010800     END-SEARCH.
+010900 2200-EXIT.
+011000     EXIT.
+011100
+011200 2300-ADD-PO-ENTRY.
+011300     IF  DLR023-PO-COUNT < 5000
+011400         ADD 1 TO DLR023-PO-COUNT
+011500         SET DLR023-IX TO DLR023-PO-COUNT
+011600         MOVE PO              TO DLR023-T-PO (DLR023-IX)
+011700         MOVE DEPARTMENT      TO DLR023-T-DEPT (DLR023-IX)
+011800         MOVE DEPARTMENT-NAME TO DLR023-T-DEPT-NAME (DLR023-IX)
+011900     END-IF.
+012000 2300-EXIT.
+012100     EXIT.
+012200
+012300 2400-COMPARE-DEPARTMENT.
+012400     IF  DEPARTMENT NOT = DLR023-T-DEPT (DLR023-IX)
+012500         OR DEPARTMENT-NAME NOT = DLR023-T-DEPT-NAME (DLR023-IX)
+012600         PERFORM 2500-WRITE-SUSPENSE
+012700     END-IF.
+012800 2400-EXIT.
+012900     EXIT.
+013000
+013100 2500-WRITE-SUSPENSE.
+013200     ADD 1 TO DLR023-REJECTS.
+013300     MOVE PO                                TO DLR023-S-PO.
+013400     MOVE DEPARTMENT                        TO DLR023-S-DEPT.
+013500     MOVE DEPARTMENT-NAME                   TO DLR023-S-DEPT-NAME.
+013600     MOVE DLR023-T-DEPT (DLR023-IX)          TO DLR023-S-EXP-DEPT.
+013700     MOVE DLR023-T-DEPT-NAME (DLR023-IX)
+013800         TO DLR023-S-EXP-DEPT-NAME.
+013900     WRITE PODL-SUSPENSE-LINE FROM DLR023-SUSPENSE-DETAIL.
+014000 2500-EXIT.
+014100     EXIT.
+014200
+014300 9000-TERMINATE.
+014400     DISPLAY 'DLR023 RECORDS READ = ' DLR023-RECS-READ.
+014500     DISPLAY 'DLR023 REJECTS      = ' DLR023-REJECTS.
+014600     CLOSE AMS-PODL-FILE
+014700           PODL-SUSPENSE.
+014800 9000-EXIT.
+014900     EXIT.
