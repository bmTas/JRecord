@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR024.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR024 - LOCATION ALLOCATION RECONCILIATION FOR PO DOWNLOADS *
+001000*                                                                *
+001100*   FOR EACH PRODUCT ON THE AMS PO DOWNLOAD FILE, THE PRODUCT-   *
+001200*   RECORD CARRIES THE TOTAL PACK QUANTITY ORDERED AND THE       *
+001300*   FOLLOWING LOCATION-RECORD SPREADS THAT QUANTITY ACROSS UP TO *
+001400*   TEN DISTRIBUTION CENTRES. THIS JOB SUMS THE TEN PACK-        *
+001500*   QUANTITY OCCURRENCES AND COMPARES THE TOTAL BACK TO THE      *
+001600*   PRODUCT-RECORD'S PACK-QTY, FLAGGING ANY PO/PRODUCT WHERE THE *
+001700*   LOCATION BREAKDOWN DOES NOT ADD UP TO THE HEADER QUANTITY.   *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AMS-PODL-FILE     ASSIGN TO AMSPODL
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200     SELECT LOCN-RECON-RPT    ASSIGN TO LOCNRPT
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  AMS-PODL-FILE
+003700     RECORDING MODE IS F
+003800     LABEL RECORDS ARE STANDARD.
+003900     COPY AMSPODL.
+004000 FD  LOCN-RECON-RPT
+004100     RECORDING MODE IS F
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  LOCN-RECON-LINE             PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  DLR024-SWITCHES.
+004600     05  DLR024-EOF-SW            PIC X(01)  VALUE 'N'.
+004700         88  DLR024-EOF                      VALUE 'Y'.
+004800 01  DLR024-CONTROL.
+004900     05  DLR024-CUR-PO            PIC 9(12)  VALUE ZERO.
+005000     05  DLR024-CUR-APN           PIC 9(13)  VALUE ZERO.
+005100     05  DLR024-CUR-PACK-QTY      PIC 9(08)  VALUE ZERO.
+005200     05  DLR024-LOCN-IX           PIC S9(04) COMP.
+005300     05  DLR024-LOCN-TOTAL        PIC 9(09)  VALUE ZERO.
+005400 01  DLR024-COUNTERS.
+005500     05  DLR024-PRODUCTS-CHECKED  PIC 9(09)  VALUE ZERO.
+005600     05  DLR024-OUT-OF-BALANCE    PIC 9(09)  VALUE ZERO.
+005700 01  DLR024-HEADING-1.
+005800     05  FILLER                   PIC X(40)  VALUE
+005850         'DLR024 - LOCATION ALLOCATION RECON'.
+005900 01  DLR024-HEADING-2.
+006000     05  FILLER                   PIC X(14)
+006050         VALUE 'PO NUMBER     '.
+006100     05  FILLER                   PIC X(16)
+006150         VALUE 'APN             '.
+006200     05  FILLER                   PIC X(12)  VALUE 'PACK QTY    '.
+006300     05  FILLER                   PIC X(12)  VALUE 'LOCN TOTAL  '.
+006400     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+006500 01  DLR024-DETAIL-LINE.
+006600     05  DLR024-D-PO              PIC 9(12).
+006700     05  FILLER                   PIC X(02)  VALUE SPACES.
+006800     05  DLR024-D-APN             PIC 9(13).
+006900     05  FILLER                   PIC X(03)  VALUE SPACES.
+007000     05  DLR024-D-PACK-QTY        PIC ZZZZZZZ9.
+007100     05  FILLER                   PIC X(03)  VALUE SPACES.
+007200     05  DLR024-D-LOCN-TOTAL      PIC ZZZZZZZ9.
+007300     05  FILLER                   PIC X(03)  VALUE SPACES.
+007400     05  DLR024-D-STATUS          PIC X(08).
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE.
+007800     PERFORM 2000-PROCESS-RECORD
+007900         UNTIL DLR024-EOF.
+008000     PERFORM 9000-TERMINATE.
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  AMS-PODL-FILE.
+008500     OPEN OUTPUT LOCN-RECON-RPT.
+008600     WRITE LOCN-RECON-LINE FROM DLR024-HEADING-1.
+008700     WRITE LOCN-RECON-LINE FROM DLR024-HEADING-2.
+008800     PERFORM 2100-READ-PODL.
+008900 1000-EXIT.
+009000     EXIT.
+009100
+009200 2000-PROCESS-RECORD.
+009300     EVALUATE RECORD-TYPE
+009400         WHEN 'PO'
+009500             MOVE PO TO DLR024-CUR-PO
+009600         WHEN 'PR'
+009700             MOVE APN     TO DLR024-CUR-APN
+009800             MOVE Pack-Qty TO DLR024-CUR-PACK-QTY
+009900         WHEN 'LO'
+010000             PERFORM 2200-RECONCILE-LOCATIONS
+010100     END-EVALUATE.
+010200     PERFORM 2100-READ-PODL.
+010300 2000-EXIT.
+010400     EXIT.
+010500
+010600 2100-READ-PODL.
+010700     READ AMS-PODL-FILE
+010800         AT END
+010900             MOVE 'Y' TO DLR024-EOF-SW
+011000     END-READ.
+011100 2100-EXIT.
+011200     EXIT.
+011300
+011400 2200-RECONCILE-LOCATIONS.
+011500     ADD 1 TO DLR024-PRODUCTS-CHECKED.
+011600     MOVE ZERO TO DLR024-LOCN-TOTAL.
+011700     PERFORM 2300-SUM-ONE-LOCATION
+011800         VARYING DLR024-LOCN-IX FROM 1 BY 1
+011900         UNTIL DLR024-LOCN-IX > 10.
+012000     MOVE DLR024-CUR-PO         TO DLR024-D-PO.
+012100     MOVE DLR024-CUR-APN        TO DLR024-D-APN.
+012200     MOVE DLR024-CUR-PACK-QTY   TO DLR024-D-PACK-QTY.
+012300     MOVE DLR024-LOCN-TOTAL     TO DLR024-D-LOCN-TOTAL.
+012400     IF  DLR024-LOCN-TOTAL = DLR024-CUR-PACK-QTY
+012500         MOVE 'OK      ' TO DLR024-D-STATUS
+012600     ELSE
+012700         ADD 1 TO DLR024-OUT-OF-BALANCE
+012800         MOVE '** OUT**' TO DLR024-D-STATUS
+012900     END-IF.
+013000     WRITE LOCN-RECON-LINE FROM DLR024-DETAIL-LINE.
+013100 2200-EXIT.
+013200     EXIT.
+013300
+013400 2300-SUM-ONE-LOCATION.
+013500     ADD Pack-Quantity (DLR024-LOCN-IX) TO DLR024-LOCN-TOTAL.
+013600 2300-EXIT.
+013700     EXIT.
+013800
+013900 9000-TERMINATE.
+014000     DISPLAY 'DLR024 PRODUCTS CHECKED  = '
+014100         DLR024-PRODUCTS-CHECKED.
+014200     DISPLAY 'DLR024 OUT OF BALANCE    = '
+014300         DLR024-OUT-OF-BALANCE.
+014400     CLOSE AMS-PODL-FILE
+014500           LOCN-RECON-RPT.
+014600 9000-EXIT.
+014700     EXIT.
