@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR010.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR010 - DTAR107 VOID / REVERSAL AUDIT TRAIL REPORT          *
+001000*                                                                *
+001100*   LISTS EVERY DTAR107-VOID TRANSACTION AND EVERY TRANSACTION   *
+001200*   CARRYING A DR-REVERSAL OR CR-REVERSAL TRANS CODE, SO LOSS    *
+001300*   PREVENTION CAN REVIEW ALL VOIDS AND REVERSALS FOR A PERIOD   *
+001400*   IN ONE PLACE INSTEAD OF SIFTING THE WHOLE TRANSACTION FILE.  *
+001500*                                                                *
+001600*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001700*  ---|----------|------------------------------|------------    *
+001800*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001900*                                                                *
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+002800                              ORGANIZATION IS SEQUENTIAL.
+002900     SELECT AUDIT-REPORT      ASSIGN TO VOIDRPT
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DTAR107-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 01  DTAR107-REC.
+003700     COPY DTAR107.
+003800 FD  AUDIT-REPORT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  AUDIT-LINE                  PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR010-SWITCHES.
+004400     05  DLR010-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR010-EOF                      VALUE 'Y'.
+004550 01  DLR010-STORID.
+004560     COPY DLSTORID.
+004600 01  DLR010-COUNTERS.
+004700     05  DLR010-VOID-COUNT        PIC 9(07)  VALUE ZERO.
+004800     05  DLR010-REVERSAL-COUNT    PIC 9(07)  VALUE ZERO.
+004900 01  DLR010-REASON               PIC X(10).
+005000 01  DLR010-HEADING-1.
+005100     05  FILLER                   PIC X(40)  VALUE
+005150         'DLR010 - VOID/REVERSAL AUDIT TRAIL'.
+005200 01  DLR010-HEADING-2.
+005250     05  FILLER                   PIC X(13)
+005280         VALUE 'STORE        '.
+005400     05  FILLER                   PIC X(10)  VALUE 'OPERATOR  '.
+005500     05  FILLER                   PIC X(10)  VALUE 'TERMINAL  '.
+005600     05  FILLER                   PIC X(10)  VALUE 'TRANS NO  '.
+005700     05  FILLER                   PIC X(12)  VALUE 'AMOUNT      '.
+005800     05  FILLER                   PIC X(10)  VALUE 'REASON    '.
+005900 01  DLR010-DETAIL-LINE.
+006000     05  DLR010-D-STORE-KEY       PIC X(08).
+006100     05  FILLER                   PIC X(05)  VALUE SPACES.
+006200     05  DLR010-D-OPERATOR-NO     PIC ZZZZZZZ9.
+006300     05  FILLER                   PIC X(02)  VALUE SPACES.
+006400     05  DLR010-D-TERMINAL-NO     PIC ZZ9.
+006500     05  FILLER                   PIC X(05)  VALUE SPACES.
+006600     05  DLR010-D-TRANS-NO        PIC ZZZ9.
+006700     05  FILLER                   PIC X(04)  VALUE SPACES.
+006800     05  DLR010-D-AMOUNT          PIC -ZZZZZ9.99.
+006900     05  FILLER                   PIC X(02)  VALUE SPACES.
+007000     05  DLR010-D-REASON          PIC X(10).
+007100 01  DLR010-TRAILER-LINE.
+007200     05  FILLER                   PIC X(16)  VALUE
+007250         'TOTAL VOIDS    ='.
+007300     05  DLR010-T-VOIDS           PIC ZZZZZZ9.
+007400     05  FILLER                   PIC X(04)  VALUE SPACES.
+007500     05  FILLER                   PIC X(16)  VALUE
+007550         'TOTAL REVERSALS='.
+007600     05  DLR010-T-REVERSALS       PIC ZZZZZZ9.
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE.
+008000     PERFORM 2000-PROCESS-RECORD
+008100         UNTIL DLR010-EOF.
+008200     PERFORM 9000-TERMINATE.
+008300     STOP RUN.
+008400
+008500 1000-INITIALIZE.
+008600     OPEN INPUT  DTAR107-FILE.
+008700     OPEN OUTPUT AUDIT-REPORT.
+008800     WRITE AUDIT-LINE FROM DLR010-HEADING-1.
+008900     WRITE AUDIT-LINE FROM DLR010-HEADING-2.
+009000     PERFORM 2100-READ-DTAR107.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400 2000-PROCESS-RECORD.
+009450     PERFORM 2150-DERIVE-STORE-KEY.
+009500     MOVE SPACES TO DLR010-REASON.
+009600     IF  DTAR107-VOID
+009700         ADD 1 TO DLR010-VOID-COUNT
+009800         MOVE 'VOID'      TO DLR010-REASON
+009900         PERFORM 2200-WRITE-AUDIT-LINE
+010000     ELSE
+010100     IF  DTAR107-DR-REVERSAL OR DTAR107-CR-REVERSAL
+010200         ADD 1 TO DLR010-REVERSAL-COUNT
+010300         MOVE 'REVERSAL'  TO DLR010-REASON
+010400         PERFORM 2200-WRITE-AUDIT-LINE
+010500     END-IF
+010600     END-IF.
+010700     PERFORM 2100-READ-DTAR107.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 2100-READ-DTAR107.
+011200     READ DTAR107-FILE
+011300         AT END
+011400             MOVE 'Y' TO DLR010-EOF-SW
+011500     END-READ.
+011600 2100-EXIT.
+011700     EXIT.
+011750
+011760 2150-DERIVE-STORE-KEY.
+011770     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+011780         MOVE 'A' TO DLSTORID-FORM-SW
+011790         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011795         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+011800     ELSE
+011810         MOVE 'N' TO DLSTORID-FORM-SW
+011820         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011830         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+011840     END-IF.
+011850 2150-EXIT.
+011860     EXIT.
+011870
+011900 2200-WRITE-AUDIT-LINE.
+012000     MOVE DLSTORID-DISPLAY-KEY  TO DLR010-D-STORE-KEY.
+012100     MOVE DTAR107-OPERATOR-NO   TO DLR010-D-OPERATOR-NO.
+012200     MOVE DTAR107-TERMINAL-NO   TO DLR010-D-TERMINAL-NO.
+012300     MOVE DTAR107-TRANS-NO      TO DLR010-D-TRANS-NO.
+012400     MOVE DTAR107-AMOUNT        TO DLR010-D-AMOUNT.
+012500     MOVE DLR010-REASON         TO DLR010-D-REASON.
+012600     WRITE AUDIT-LINE FROM DLR010-DETAIL-LINE.
+012700 2200-EXIT.
+012800     EXIT.
+012900
+013000 9000-TERMINATE.
+013100     MOVE DLR010-VOID-COUNT     TO DLR010-T-VOIDS.
+013200     MOVE DLR010-REVERSAL-COUNT TO DLR010-T-REVERSALS.
+013300     WRITE AUDIT-LINE FROM DLR010-TRAILER-LINE.
+013400     CLOSE DTAR107-FILE
+013500           AUDIT-REPORT.
+013600 9000-EXIT.
+013700     EXIT.
