@@ -0,0 +1,118 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR020.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR020 - DANGEROUS GOODS HANDLING FLAG AT RECEIVING DOCK     *
+001000*                                                                *
+001100*   SCANS THE STDR ASN PRODUCT (AP) RECORDS FOR ANY LINE CARRYING*
+001200*   A DANGEROUS GOODS NUMBER SO THE DOCK CAN BE WARNED TO APPLY  *
+001300*   SPECIAL HANDLING BEFORE THE CARTON IS EVER OPENED.           *
+001400*                                                                *
+001500*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001600*  ---|----------|------------------------------|------------    *
+001700*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+001800*                                                                *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT STDR-FILE         ASSIGN TO STDR
+002700                              ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DANGR-GOODS-RPT   ASSIGN TO DGRPT
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  STDR-FILE
+003300     RECORDING MODE IS F
+003400     LABEL RECORDS ARE STANDARD.
+003500 01  STDR-DETAIL-RECORD.
+003600     COPY STDR.
+003700 FD  DANGR-GOODS-RPT
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  DANGR-GOODS-LINE            PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  DLR020-SWITCHES.
+004300     05  DLR020-EOF-SW            PIC X(01)  VALUE 'N'.
+004400         88  DLR020-EOF                      VALUE 'Y'.
+004500 01  DLR020-COUNTERS.
+004600     05  DLR020-DG-FOUND          PIC 9(09)  VALUE ZERO.
+004700 01  DLR020-HEADING-1.
+004800     05  FILLER                   PIC X(40)  VALUE
+004850         'DLR020 - DANGEROUS GOODS DOCK ALERT'.
+004900 01  DLR020-HEADING-2.
+005000     05  FILLER                   PIC X(16)
+005050         VALUE 'PROD NO         '.
+005100     05  FILLER                   PIC X(12)  VALUE 'KEYCODE     '.
+005200     05  FILLER                   PIC X(10)  VALUE 'DG NO     '.
+005300     05  FILLER                   PIC X(10)  VALUE 'DG CLASS  '.
+005400     05  FILLER                   PIC X(08)  VALUE 'STATUS  '.
+005500 01  DLR020-DETAIL-LINE.
+005600     05  DLR020-D-PROD-NO         PIC 9(14).
+005700     05  FILLER                   PIC X(02)  VALUE SPACES.
+005800     05  DLR020-D-KEYCODE         PIC 9(08).
+005900     05  FILLER                   PIC X(04)  VALUE SPACES.
+006000     05  DLR020-D-DG-NO           PIC 9(04).
+006100     05  FILLER                   PIC X(06)  VALUE SPACES.
+006200     05  DLR020-D-DG-CLASS        PIC ZZ9.9.
+006300     05  FILLER                   PIC X(06)  VALUE SPACES.
+006400     05  DLR020-D-STATUS          PIC X(08).
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE.
+006800     PERFORM 2000-PROCESS-RECORD
+006900         UNTIL DLR020-EOF.
+007000     PERFORM 9000-TERMINATE.
+007100     STOP RUN.
+007200
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  STDR-FILE.
+007500     OPEN OUTPUT DANGR-GOODS-RPT.
+007600     WRITE DANGR-GOODS-LINE FROM DLR020-HEADING-1.
+007700     WRITE DANGR-GOODS-LINE FROM DLR020-HEADING-2.
+007800     PERFORM 2100-READ-STDR.
+007900 1000-EXIT.
+008000     EXIT.
+008100
+008200 2000-PROCESS-RECORD.
+008300     IF  STDR-RECORD-TYPE OF STDR-RS = 'AP'
+008400         IF  DANGR-GOODS-NO-AP > ZERO
+008500             PERFORM 2200-WRITE-DG-LINE
+008600         END-IF
+008700     END-IF.
+008800     PERFORM 2100-READ-STDR.
+008900 2000-EXIT.
+009000     EXIT.
+009100
+009200 2100-READ-STDR.
+009300     READ STDR-FILE
+009400         AT END
+009500             MOVE 'Y' TO DLR020-EOF-SW
+009600     END-READ.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000 2200-WRITE-DG-LINE.
+010100     ADD 1 TO DLR020-DG-FOUND.
+010200     MOVE PROD-NO-AP         TO DLR020-D-PROD-NO.
+010300     MOVE KEYCODE-AP         TO DLR020-D-KEYCODE.
+010400     MOVE DANGR-GOODS-NO-AP  TO DLR020-D-DG-NO.
+010500     MOVE DANGR-GOODS-CLS-AP TO DLR020-D-DG-CLASS.
+010600     MOVE 'DG ALERT' TO DLR020-D-STATUS.
+010700     WRITE DANGR-GOODS-LINE FROM DLR020-DETAIL-LINE.
+010800 2200-EXIT.
+010900     EXIT.
+011000
+011100 9000-TERMINATE.
+011200     DISPLAY 'DLR020 DANGEROUS GOODS LINES = ' DLR020-DG-FOUND.
+011300     CLOSE STDR-FILE
+011400           DANGR-GOODS-RPT.
+011500 9000-EXIT.
+011600     EXIT.
