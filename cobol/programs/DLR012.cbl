@@ -0,0 +1,188 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR012.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR012 - CUSTOMER TRANSACTION VELOCITY FRAUD FLAGGING        *
+001000*                                                                *
+001100*   COUNTS HOW MANY DTAR107 TRANSACTIONS EACH CUSTOMER RAISES ON *
+001200*   A SINGLE TRANS DATE. A CUSTOMER WHOSE SAME-DAY TRANSACTION   *
+001300*   COUNT REACHES DLR012-VELOCITY-LIMIT IS WRITTEN TO THE FLAGGED*
+001400*   CUSTOMER REPORT FOR LOSS PREVENTION TO REVIEW, INSTEAD OF    *
+001500*   WAITING FOR A CUSTOMER COMPLAINT OR CHARGEBACK TO SURFACE IT.*
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT FLAGGED-REPORT    ASSIGN TO VELOCRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  DTAR107-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700 01  DTAR107-REC.
+003800     COPY DTAR107.
+003900 FD  FLAGGED-REPORT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  FLAGGED-LINE                PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR012-SWITCHES.
+004500     05  DLR012-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR012-EOF                      VALUE 'Y'.
+004650     05  DLR012-FOUND-SW          PIC X(01)  VALUE 'N'.
+004660         88  DLR012-FOUND                    VALUE 'Y'.
+004670 01  DLR012-STORID.
+004680     COPY DLSTORID.
+004700 01  DLR012-CONSTANTS.
+004800     05  DLR012-VELOCITY-LIMIT    PIC S9(04)  COMP  VALUE 5.
+004900 01  DLR012-CONTROL.
+005000     05  DLR012-ENTRY-COUNT       PIC S9(04)  COMP  VALUE ZERO.
+005100 01  DLR012-TABLE.
+005200     05  DLR012-ENTRY OCCURS 2000 TIMES
+005300                      INDEXED BY DLR012-IX.
+005400         10  DLR012-CUST-NO       PIC 9(16).
+005500         10  DLR012-TRANS-DATE    PIC S9(06)   COMP-3.
+005550         10  DLR012-STORE-KEY     PIC X(08).
+005700         10  DLR012-TXN-COUNT     PIC S9(05)   COMP-3.
+005800         10  DLR012-TOTAL-AMOUNT  PIC S9(9)V99 COMP-3.
+005900 01  DLR012-HEADING-1.
+006000     05  FILLER                   PIC X(40)  VALUE
+006050         'DLR012 - CUSTOMER VELOCITY FRAUD FLAGS'.
+006100 01  DLR012-HEADING-2.
+006200     05  FILLER                   PIC X(18)
+006250         VALUE 'CUSTOMER NO       '.
+006300     05  FILLER                   PIC X(10)  VALUE 'TRANS DTE '.
+006400     05  FILLER                   PIC X(13)
+006450         VALUE 'STORE        '.
+006500     05  FILLER                   PIC X(10)  VALUE 'TXN CNT   '.
+006600     05  FILLER                   PIC X(12)  VALUE 'TOTAL AMT   '.
+006700 01  DLR012-DETAIL-LINE.
+006800     05  DLR012-D-CUST-NO         PIC 9(16).
+006900     05  FILLER                   PIC X(02)  VALUE SPACES.
+007000     05  DLR012-D-TRANS-DATE      PIC 9(06).
+007100     05  FILLER                   PIC X(04)  VALUE SPACES.
+007200     05  DLR012-D-STORE-KEY       PIC X(08).
+007300     05  FILLER                   PIC X(05)  VALUE SPACES.
+007400     05  DLR012-D-TXN-COUNT       PIC ZZZZ9.
+007500     05  FILLER                   PIC X(05)  VALUE SPACES.
+007600     05  DLR012-D-TOTAL-AMOUNT    PIC ZZZZZZ9.99.
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE.
+008000     PERFORM 2000-PROCESS-RECORD
+008100         UNTIL DLR012-EOF.
+008200     PERFORM 4000-PRINT-FLAGGED.
+008300     PERFORM 9000-TERMINATE.
+008400     STOP RUN.
+008500
+008600 1000-INITIALIZE.
+008700     OPEN INPUT  DTAR107-FILE.
+008800     OPEN OUTPUT FLAGGED-REPORT.
+008900     PERFORM 2100-READ-DTAR107.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009300 2000-PROCESS-RECORD.
+009350     PERFORM 2150-DERIVE-STORE-KEY.
+009400     PERFORM 2200-FIND-OR-ADD-ENTRY.
+009450     IF  DLR012-FOUND
+009500         ADD 1 TO DLR012-TXN-COUNT (DLR012-IX)
+009600         ADD DTAR107-AMOUNT
+009700             TO DLR012-TOTAL-AMOUNT (DLR012-IX)
+009750     END-IF.
+009800     PERFORM 2100-READ-DTAR107.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200 2100-READ-DTAR107.
+010300     READ DTAR107-FILE
+010400         AT END
+010500             MOVE 'Y' TO DLR012-EOF-SW
+010600     END-READ.
+010700 2100-EXIT.
+010800     EXIT.
+010850
+010860 2150-DERIVE-STORE-KEY.
+010870     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+010880         MOVE 'A' TO DLSTORID-FORM-SW
+010890         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+010895         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+010900     ELSE
+010910         MOVE 'N' TO DLSTORID-FORM-SW
+010920         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+010930         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+010940     END-IF.
+010950 2150-EXIT.
+010960     EXIT.
+010970
+011000 2200-FIND-OR-ADD-ENTRY.
+011050     MOVE 'N' TO DLR012-FOUND-SW.
+011100     SET DLR012-IX TO 1.
+011200     SEARCH DLR012-ENTRY
+011300         AT END
+011350             IF  DLR012-ENTRY-COUNT < 2000
+011400                 ADD 1 TO DLR012-ENTRY-COUNT
+011500                 SET DLR012-IX TO DLR012-ENTRY-COUNT
+011600                 MOVE DTAR107-CUST-NO
+011700                     TO DLR012-CUST-NO (DLR012-IX)
+011800                 MOVE DTAR107-TRANS-DATE
+011900                     TO DLR012-TRANS-DATE (DLR012-IX)
+012000                 MOVE DLSTORID-DISPLAY-KEY
+012100                     TO DLR012-STORE-KEY (DLR012-IX)
+012200                 MOVE ZERO TO DLR012-TXN-COUNT (DLR012-IX)
+012300                 MOVE ZERO TO DLR012-TOTAL-AMOUNT (DLR012-IX)
+012350                 MOVE 'Y' TO DLR012-FOUND-SW
+012380             END-IF
+012400         WHEN DLR012-CUST-NO (DLR012-IX) = DTAR107-CUST-NO
+012500          AND DLR012-TRANS-DATE (DLR012-IX) = DTAR107-TRANS-DATE
+012650             MOVE 'Y' TO DLR012-FOUND-SW
+012700     END-SEARCH.
+012800 2200-EXIT.
+012900     EXIT.
+013000
+013100 4000-PRINT-FLAGGED.
+013200     WRITE FLAGGED-LINE FROM DLR012-HEADING-1.
+013300     WRITE FLAGGED-LINE FROM DLR012-HEADING-2.
+013400     PERFORM 4100-PRINT-IF-FLAGGED
+013500         VARYING DLR012-IX FROM 1 BY 1
+013600         UNTIL DLR012-IX > DLR012-ENTRY-COUNT.
+013700 4000-EXIT.
+013800     EXIT.
+013900
+014000 4100-PRINT-IF-FLAGGED.
+014100     IF  DLR012-TXN-COUNT (DLR012-IX) >= DLR012-VELOCITY-LIMIT
+014200         MOVE DLR012-CUST-NO (DLR012-IX)
+014300             TO DLR012-D-CUST-NO
+014400         MOVE DLR012-TRANS-DATE (DLR012-IX)
+014500             TO DLR012-D-TRANS-DATE
+014600         MOVE DLR012-STORE-KEY (DLR012-IX)
+014700             TO DLR012-D-STORE-KEY
+014800         MOVE DLR012-TXN-COUNT (DLR012-IX)
+014900             TO DLR012-D-TXN-COUNT
+015000         MOVE DLR012-TOTAL-AMOUNT (DLR012-IX)
+015100             TO DLR012-D-TOTAL-AMOUNT
+015200         WRITE FLAGGED-LINE FROM DLR012-DETAIL-LINE
+015300     END-IF.
+015400 4100-EXIT.
+015500     EXIT.
+015600
+015700 9000-TERMINATE.
+015800     CLOSE DTAR107-FILE
+015900           FLAGGED-REPORT.
+016000 9000-EXIT.
+016100     EXIT.
