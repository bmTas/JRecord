@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR031.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR031 - DAILY FX EXPOSURE REPORT FROM AQTRANS DEPOSIT        *
+001000*             CURRENCY                                           *
+001100*                                                                *
+001200*   SUMS OPEN AQTRANS DEPOSIT BALANCES BY TRN-DEP-CCY AND         *
+001300*   CONVERTS EACH CURRENCY'S BALANCE TO A LOCAL-CURRENCY          *
+001400*   EQUIVALENT USING THE TRANSACTION'S OWN CONVERSION RATE, SO    *
+001500*   TREASURY GETS A SINGLE DAILY FX POSITION FIGURE INSTEAD OF    *
+001600*   PULLING CURRENCY BALANCES OUT OF AQTRANS BY HAND.             *
+001700*                                                                *
+001800*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001900*  ---|----------|------------------------------|------------    *
+002000*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002100*                                                                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+003000                              ORGANIZATION IS SEQUENTIAL.
+003100     SELECT FX-EXPOSURE-RPT   ASSIGN TO AQFXRPT
+003200                              ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AQTRANS-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800     COPY AQTRANS.
+003900 FD  FX-EXPOSURE-RPT
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE STANDARD.
+004200 01  FX-EXPOSURE-LINE            PIC X(80).
+004300 WORKING-STORAGE SECTION.
+004400 01  DLR031-SWITCHES.
+004500     05  DLR031-EOF-SW            PIC X(01)  VALUE 'N'.
+004600         88  DLR031-EOF                      VALUE 'Y'.
+004650     05  DLR031-FOUND-SW          PIC X(01)  VALUE 'N'.
+004660         88  DLR031-FOUND                    VALUE 'Y'.
+004700 01  DLR031-CONTROL.
+004800     05  DLR031-CCY-COUNT         PIC S9(04)  COMP  VALUE ZERO.
+004900 01  DLR031-CCY-TABLE.
+005000     05  DLR031-CCY-ENTRY OCCURS 100 TIMES
+005100                          INDEXED BY DLR031-IX.
+005200         10  DLR031-V-CCY          PIC X(03).
+005300         10  DLR031-V-BAL-SUM      PIC S9(15)V99  COMP-3.
+005400         10  DLR031-V-LOCAL-SUM    PIC S9(15)V99  COMP-3.
+005500 01  DLR031-CONV-RATE            PIC S9(07)V9(10).
+005600 01  DLR031-LOCAL-AMT            PIC S9(15)V99.
+005700 01  DLR031-HEADING-1.
+005800     05  FILLER                   PIC X(40)  VALUE
+005850         'DLR031 - DAILY FX EXPOSURE REPORT'.
+005900 01  DLR031-HEADING-2.
+006000     05  FILLER                   PIC X(06)  VALUE 'CCY   '.
+006100     05  FILLER                   PIC X(20)  VALUE
+006150         'CCY BALANCE         '.
+006200     05  FILLER                   PIC X(20)  VALUE
+006250         'LOCAL EQUIVALENT    '.
+006300 01  DLR031-DETAIL-LINE.
+006400     05  DLR031-D-CCY             PIC X(03).
+006500     05  FILLER                   PIC X(05)  VALUE SPACES.
+006600     05  DLR031-D-BAL-SUM         PIC -(13)9.99.
+006700     05  FILLER                   PIC X(04)  VALUE SPACES.
+006800     05  DLR031-D-LOCAL-SUM       PIC -(13)9.99.
+006900 01  DLR031-TOTAL-LINE.
+007000     05  FILLER                   PIC X(11)  VALUE
+007050         'TOTAL LOCAL'.
+007100     05  FILLER                   PIC X(21)  VALUE SPACES.
+007200     05  DLR031-T-LOCAL-SUM       PIC -(13)9.99.
+007300 01  DLR031-GRAND-TOTAL          PIC S9(15)V99  COMP-3.
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE.
+007700     PERFORM 2000-PROCESS-RECORD
+007800         UNTIL DLR031-EOF.
+007900     PERFORM 4000-PRINT-EXPOSURE.
+008000     PERFORM 9000-TERMINATE.
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  AQTRANS-FILE.
+008500     OPEN OUTPUT FX-EXPOSURE-RPT.
+008600     PERFORM 2100-READ-AQTRANS.
+008700 1000-EXIT.
+008800     EXIT.
+008900
+009000 2000-PROCESS-RECORD.
+009100     IF  TRANS-SETTLED-IND NOT = 'Y'
+009200         AND TRN-DEP-CCY NOT = SPACES
+009300         PERFORM 2200-SCORE-EXPOSURE
+009400     END-IF.
+009500     PERFORM 2100-READ-AQTRANS.
+009600 2000-EXIT.
+009700     EXIT.
+009800
+009900 2100-READ-AQTRANS.
+010000     READ AQTRANS-FILE
+010100         AT END
+010200             MOVE 'Y' TO DLR031-EOF-SW
+010300     END-READ.
+010400 2100-EXIT.
+010500     EXIT.
+010600
+010700 2200-SCORE-EXPOSURE.
+010800     PERFORM 2300-GET-CONV-RATE.
+010900     COMPUTE DLR031-LOCAL-AMT ROUNDED =
+011000         TRN-DEP-BAL * DLR031-CONV-RATE.
+011100     PERFORM 2400-FIND-OR-ADD-CCY.
+011150     IF  DLR031-FOUND
+011200         ADD TRN-DEP-BAL       TO DLR031-V-BAL-SUM (DLR031-IX)
+011300         ADD DLR031-LOCAL-AMT  TO DLR031-V-LOCAL-SUM (DLR031-IX)
+011350     END-IF.
+011400 2200-EXIT.
+011500     EXIT.
+011600
+011700 2300-GET-CONV-RATE.
+011800     EVALUATE TRANS-BASIC-TRNTYP
+011900         WHEN 'DR  '
+012000             MOVE TRN-DR-CONV-RTE  TO DLR031-CONV-RATE
+012100         WHEN 'CR  '
+012200             MOVE TRN-CR-TXN-CONV-RTE TO DLR031-CONV-RATE
+012300         WHEN OTHER
+012400             MOVE 1                TO DLR031-CONV-RATE
+012500     END-EVALUATE.
+012600     IF  DLR031-CONV-RATE = ZERO
+012700         MOVE 1 TO DLR031-CONV-RATE
+012800     END-IF.
+012900 2300-EXIT.
+013000     EXIT.
+013100
+013200 2400-FIND-OR-ADD-CCY.
+013250     MOVE 'N' TO DLR031-FOUND-SW.
+013300     SET DLR031-IX TO 1.
+013400     SEARCH DLR031-CCY-ENTRY
+013500         AT END
+013550             IF  DLR031-CCY-COUNT < 100
+013600                 ADD 1 TO DLR031-CCY-COUNT
+013700                 SET DLR031-IX TO DLR031-CCY-COUNT
+013800                 MOVE TRN-DEP-CCY TO DLR031-V-CCY (DLR031-IX)
+013900                 MOVE ZERO TO DLR031-V-BAL-SUM (DLR031-IX)
+014000                 MOVE ZERO TO DLR031-V-LOCAL-SUM (DLR031-IX)
+014050                 MOVE 'Y' TO DLR031-FOUND-SW
+014080             END-IF
+014100         WHEN DLR031-V-CCY (DLR031-IX) = TRN-DEP-CCY
+014250             MOVE 'Y' TO DLR031-FOUND-SW
+014300     END-SEARCH.
+014400 2400-EXIT.
+014500     EXIT.
+014600
+014700 4000-PRINT-EXPOSURE.
+014800     MOVE ZERO TO DLR031-GRAND-TOTAL.
+014900     WRITE FX-EXPOSURE-LINE FROM DLR031-HEADING-1.
+015000     WRITE FX-EXPOSURE-LINE FROM DLR031-HEADING-2.
+015100     PERFORM 4100-PRINT-ONE-CCY
+015200         VARYING DLR031-IX FROM 1 BY 1
+015300         UNTIL DLR031-IX > DLR031-CCY-COUNT.
+015400     MOVE DLR031-GRAND-TOTAL TO DLR031-T-LOCAL-SUM.
+015500     WRITE FX-EXPOSURE-LINE FROM DLR031-TOTAL-LINE.
+015600 4000-EXIT.
+015700     EXIT.
+015800
+015900 4100-PRINT-ONE-CCY.
+016000     MOVE DLR031-V-CCY (DLR031-IX)        TO DLR031-D-CCY.
+016100     MOVE DLR031-V-BAL-SUM (DLR031-IX)    TO DLR031-D-BAL-SUM.
+016200     MOVE DLR031-V-LOCAL-SUM (DLR031-IX)  TO DLR031-D-LOCAL-SUM.
+016300     ADD DLR031-V-LOCAL-SUM (DLR031-IX)   TO DLR031-GRAND-TOTAL.
+016400     WRITE FX-EXPOSURE-LINE FROM DLR031-DETAIL-LINE.
+016500 4100-EXIT.
+016600     EXIT.
+016700
+016800 9000-TERMINATE.
+016900     CLOSE AQTRANS-FILE
+017000           FX-EXPOSURE-RPT.
+017100 9000-EXIT.
+017200     EXIT.
