@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR033.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR033 - REVERSAL-TO-ORIGINAL LINKAGE REPORT FOR AQTRANS      *
+001000*                                                                *
+001100*   LOADS EVERY AQTRANS RECORD INTO A TABLE, THEN FOR EACH        *
+001200*   REVERSAL (TRANS-PROD-TRNTYP = 'REV') FOLLOWS THE TRANS-REF    *
+001300*   CHAIN BACK TO THE ORIGINAL DR/CR/SVC/IPD/IRC ENTRY WHOSE      *
+001400*   BASIC TRANSACTION TYPE MATCHES TRANS-ORIG-BASIC-TRNTYP, AND   *
+001500*   PRINTS BOTH ENTRIES TOGETHER FOR AUDIT.                       *
+001600*                                                                *
+001700*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+001800*  ---|----------|------------------------------|------------    *
+001900*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002000*                                                                *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AQTRANS-FILE      ASSIGN TO AQTRANS
+002900                              ORGANIZATION IS SEQUENTIAL.
+003000     SELECT REVERSAL-RPT      ASSIGN TO AQREVRPT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  AQTRANS-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY AQTRANS.
+003800 FD  REVERSAL-RPT
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  REVERSAL-RPT-LINE           PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 01  DLR033-SWITCHES.
+004400     05  DLR033-EOF-SW            PIC X(01)  VALUE 'N'.
+004500         88  DLR033-EOF                      VALUE 'Y'.
+004600 01  DLR033-CONTROL.
+004700     05  DLR033-TRANS-COUNT       PIC S9(05)  COMP  VALUE ZERO.
+004800     05  DLR033-LINK-COUNT        PIC 9(07)   VALUE ZERO.
+004900     05  DLR033-UNLINKED-COUNT    PIC 9(07)   VALUE ZERO.
+005000 01  DLR033-TRANS-TABLE.
+005100     05  DLR033-T-ENTRY OCCURS 5000 TIMES
+005200                        INDEXED BY DLR033-TX DLR033-OX.
+005300         10  DLR033-T-REF          PIC X(13).
+005400         10  DLR033-T-VER-NO       PIC X(02).
+005500         10  DLR033-T-SEQ          PIC 9(02).
+005600         10  DLR033-T-PROD-TRNTYP  PIC X(04).
+005700         10  DLR033-T-BASIC-TRNTYP PIC X(04).
+005800         10  DLR033-T-ORIG-BASIC   PIC X(04).
+005900         10  DLR033-T-DTE-SYS      PIC 9(08).
+006000 01  DLR033-HEADING-1.
+006100     05  FILLER                   PIC X(40)  VALUE
+006150         'DLR033 - REVERSAL TO ORIGINAL LINKAGE'.
+006200 01  DLR033-REVERSAL-LINE.
+006300     05  FILLER                   PIC X(11)  VALUE 'REVERSAL: '.
+006400     05  DLR033-R-REF             PIC X(13).
+006500     05  FILLER                   PIC X(02)  VALUE SPACES.
+006600     05  DLR033-R-TRNTYP          PIC X(04).
+006700     05  FILLER                   PIC X(02)  VALUE SPACES.
+006800     05  DLR033-R-DTE-SYS         PIC 9(08).
+006900 01  DLR033-ORIGINAL-LINE.
+007000     05  FILLER                   PIC X(11)  VALUE '  ORIGINAL:'.
+007100     05  DLR033-O-REF             PIC X(13).
+007200     05  FILLER                   PIC X(02)  VALUE SPACES.
+007300     05  DLR033-O-TRNTYP          PIC X(04).
+007400     05  FILLER                   PIC X(02)  VALUE SPACES.
+007500     05  DLR033-O-DTE-SYS         PIC 9(08).
+007600 01  DLR033-NOT-FOUND-LINE.
+007700     05  FILLER                   PIC X(11)  VALUE '  ORIGINAL:'.
+007800     05  FILLER                   PIC X(30)  VALUE
+007850         'NOT FOUND ON THIS FILE'.
+007900 PROCEDURE DIVISION.
+008000 0000-MAINLINE.
+008100     PERFORM 1000-INITIALIZE.
+008200     PERFORM 2000-LOAD-TRANSACTION
+008300         UNTIL DLR033-EOF.
+008400     PERFORM 4000-PRINT-LINKAGE.
+008500     PERFORM 9000-TERMINATE.
+008600     STOP RUN.
+008700
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  AQTRANS-FILE.
+009000     OPEN OUTPUT REVERSAL-RPT.
+009100     PERFORM 2100-READ-AQTRANS.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500 2000-LOAD-TRANSACTION.
+009600     IF  DLR033-TRANS-COUNT < 5000
+009700         ADD 1 TO DLR033-TRANS-COUNT
+009800         SET DLR033-TX TO DLR033-TRANS-COUNT
+009900         MOVE TRANS-REF            TO DLR033-T-REF (DLR033-TX)
+010000         MOVE TRANS-VER-NO         TO DLR033-T-VER-NO (DLR033-TX)
+010100         MOVE TRANS-SEQ            TO DLR033-T-SEQ (DLR033-TX)
+010200         MOVE TRANS-PROD-TRNTYP    TO
+010250             DLR033-T-PROD-TRNTYP (DLR033-TX)
+010300         MOVE TRANS-BASIC-TRNTYP   TO
+010350             DLR033-T-BASIC-TRNTYP (DLR033-TX)
+010400         MOVE TRANS-ORIG-BASIC-TRNTYP TO
+010450             DLR033-T-ORIG-BASIC (DLR033-TX)
+010500         MOVE TRANS-DTE-SYS        TO DLR033-T-DTE-SYS (DLR033-TX)
+010600     END-IF.
+010700     PERFORM 2100-READ-AQTRANS.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 2100-READ-AQTRANS.
+011200     READ AQTRANS-FILE
+011300         AT END
+011400             MOVE 'Y' TO DLR033-EOF-SW
+011500     END-READ.
+011600 2100-EXIT.
+011700     EXIT.
+011800
+011900 4000-PRINT-LINKAGE.
+012000     WRITE REVERSAL-RPT-LINE FROM DLR033-HEADING-1.
+012100     PERFORM 4100-PRINT-ONE-ENTRY
+012200         VARYING DLR033-TX FROM 1 BY 1
+012300         UNTIL DLR033-TX > DLR033-TRANS-COUNT.
+012400 4000-EXIT.
+012500     EXIT.
+012600
+012700 4100-PRINT-ONE-ENTRY.
+012800     IF  DLR033-T-PROD-TRNTYP (DLR033-TX) = 'REV '
+012900         MOVE DLR033-T-REF (DLR033-TX)     TO DLR033-R-REF
+013000         MOVE DLR033-T-BASIC-TRNTYP (DLR033-TX)
+013100                                            TO DLR033-R-TRNTYP
+013200         MOVE DLR033-T-DTE-SYS (DLR033-TX) TO DLR033-R-DTE-SYS
+013300         WRITE REVERSAL-RPT-LINE FROM DLR033-REVERSAL-LINE
+013400         PERFORM 4200-FIND-ORIGINAL
+013500     END-IF.
+013600 4100-EXIT.
+013700     EXIT.
+013800
+013900 4200-FIND-ORIGINAL.
+014000     SET DLR033-OX TO 1.
+014100     SEARCH DLR033-T-ENTRY
+014200         AT END
+014300             ADD 1 TO DLR033-UNLINKED-COUNT
+014400             WRITE REVERSAL-RPT-LINE FROM DLR033-NOT-FOUND-LINE
+014500         WHEN  DLR033-OX NOT = DLR033-TX
+014600           AND DLR033-T-REF (DLR033-OX) = DLR033-T-REF (DLR033-TX)
+014700           AND DLR033-T-BASIC-TRNTYP (DLR033-OX) =
+014800               DLR033-T-ORIG-BASIC (DLR033-TX)
+014900             ADD 1 TO DLR033-LINK-COUNT
+015000             MOVE DLR033-T-REF (DLR033-OX)  TO DLR033-O-REF
+015100             MOVE DLR033-T-BASIC-TRNTYP (DLR033-OX)
+015200                                             TO DLR033-O-TRNTYP
+015300             MOVE DLR033-T-DTE-SYS (DLR033-OX)
+015400                                             TO DLR033-O-DTE-SYS
+015500             WRITE REVERSAL-RPT-LINE FROM DLR033-ORIGINAL-LINE
+015600     END-SEARCH.
+015700 4200-EXIT.
+015800     EXIT.
+015900
+016000 9000-TERMINATE.
+016100     DISPLAY 'DLR033 REVERSALS LINKED    = ' DLR033-LINK-COUNT.
+016200     DISPLAY 'DLR033 REVERSALS UNLINKED   = '
+016300         DLR033-UNLINKED-COUNT.
+016400     CLOSE AQTRANS-FILE
+016500           REVERSAL-RPT.
+016600 9000-EXIT.
+016700     EXIT.
