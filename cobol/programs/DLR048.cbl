@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR048.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR048 - DTAR107 STORE ACTIVITY REPORT, ALPHA/NUMERIC        *
+001000*             STORE-CODE STANDARDIZED                            *
+001100*                                                                *
+001200*   DTAR107-STORE-NO IS A PACKED NUMERIC FIELD THAT ALSO CARRIES *
+001300*   A 2-CHARACTER ALPHA STORE CODE UNDER ITS OWN REDEFINITION,   *
+001400*   DTAR107-STORE-NO-REDEF, WITH NO FLAG ON THE RECORD TO SAY    *
+001500*   WHICH FORM A GIVEN RECORD ACTUALLY CARRIES. EACH RECORD IS   *
+001600*   CLASSIFIED BY TESTING THE REDEFINITION FOR ALPHABETIC        *
+001700*   CONTENT, THEN NORMALIZED INTO THE SHARED DLSTORID DISPLAY    *
+001800*   KEY SO NUMERIC AND ALPHA STORES GROUP AND PRINT TOGETHER ON  *
+001900*   ONE REPORT.                                                  *
+002000*                                                                *
+002100*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002200*  ---|----------|------------------------------|------------    *
+002300*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002400*                                                                *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT DTAR107-FILE      ASSIGN TO DTAR107
+003300                              ORGANIZATION IS SEQUENTIAL.
+003400     SELECT STORACT-REPORT    ASSIGN TO STORACT
+003500                              ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  DTAR107-FILE
+003900     RECORDING MODE IS F
+004000     LABEL RECORDS ARE STANDARD.
+004100 01  DTAR107-REC.
+004200     COPY DTAR107.
+004300 FD  STORACT-REPORT
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  STORACT-LINE                PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 01  DLR048-SWITCHES.
+004900     05  DLR048-EOF-SW            PIC X(01)  VALUE 'N'.
+005000         88  DLR048-EOF                      VALUE 'Y'.
+005100 01  DLR048-STORID.
+005200     COPY DLSTORID.
+005300 01  DLR048-CONTROL.
+005400     05  DLR048-ENTRY-COUNT       PIC S9(04)  COMP  VALUE ZERO.
+005500 01  DLR048-TABLE.
+005600     05  DLR048-ENTRY OCCURS 500 TIMES
+005700                      INDEXED BY DLR048-IX.
+005800         10  DLR048-KEY           PIC X(08).
+005900         10  DLR048-FORM          PIC X(01).
+006000         10  DLR048-TRANS-COUNT   PIC S9(07)   COMP-3.
+006100         10  DLR048-SALE-AMOUNT   PIC S9(9)V99 COMP-3.
+006200 01  DLR048-HEADING-1.
+006300     05  FILLER                   PIC X(46)  VALUE
+006350         'DLR048 - STORE ACTIVITY (NUMERIC/ALPHA CODE)'.
+006400 01  DLR048-HEADING-2.
+006500     05  FILLER                   PIC X(10)  VALUE 'STORE     '.
+006600     05  FILLER                   PIC X(08)  VALUE 'FORM    '.
+006700     05  FILLER                   PIC X(10)  VALUE 'TXN CNT   '.
+006800     05  FILLER                   PIC X(12)  VALUE 'SALE VALUE  '.
+006900 01  DLR048-DETAIL-LINE.
+007000     05  DLR048-D-KEY             PIC X(08).
+007100     05  FILLER                   PIC X(02)  VALUE SPACES.
+007200     05  DLR048-D-FORM            PIC X(06).
+007300     05  FILLER                   PIC X(02)  VALUE SPACES.
+007400     05  DLR048-D-TRANS-COUNT     PIC ZZZZZZ9.
+007500     05  FILLER                   PIC X(03)  VALUE SPACES.
+007600     05  DLR048-D-SALE-AMOUNT     PIC ZZZZZZ9.99.
+007700 PROCEDURE DIVISION.
+007800 0000-MAINLINE.
+007900     PERFORM 1000-INITIALIZE.
+008000     PERFORM 2000-PROCESS-RECORD
+008100         UNTIL DLR048-EOF.
+008200     PERFORM 4000-PRINT-REPORT.
+008300     PERFORM 9000-TERMINATE.
+008400     STOP RUN.
+008500
+008600 1000-INITIALIZE.
+008700     OPEN INPUT  DTAR107-FILE.
+008800     OPEN OUTPUT STORACT-REPORT.
+008900     PERFORM 2100-READ-DTAR107.
+009000 1000-EXIT.
+009100     EXIT.
+009200
+009300 2000-PROCESS-RECORD.
+009400     PERFORM 2050-DERIVE-STORE-KEY.
+009500     PERFORM 2200-FIND-OR-ADD-ENTRY.
+009600     ADD 1 TO DLR048-TRANS-COUNT (DLR048-IX).
+009700     ADD DTAR107-AMOUNT
+009800         TO DLR048-SALE-AMOUNT (DLR048-IX).
+009900     PERFORM 2100-READ-DTAR107.
+010000 2000-EXIT.
+010100     EXIT.
+010200
+010300 2050-DERIVE-STORE-KEY.
+010400     IF  DTAR107-STORE-NO-REDEF IS ALPHABETIC
+010500         MOVE 'A' TO DLSTORID-FORM-SW
+010600         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+010700         MOVE DTAR107-STORE-NO-REDEF TO DLSTORID-DISPLAY-KEY
+010800     ELSE
+010900         MOVE 'N' TO DLSTORID-FORM-SW
+011000         MOVE SPACES TO DLSTORID-DISPLAY-KEY
+011100         MOVE DTAR107-STORE-NO TO DLSTORID-DISPLAY-KEY
+011200     END-IF.
+011300 2050-EXIT.
+011400     EXIT.
+011500
+011600 2100-READ-DTAR107.
+011700     READ DTAR107-FILE
+011800         AT END
+011900             MOVE 'Y' TO DLR048-EOF-SW
+012000     END-READ.
+012100 2100-EXIT.
+012200     EXIT.
+012300
+012400 2200-FIND-OR-ADD-ENTRY.
+012500     SET DLR048-IX TO 1.
+012600     SEARCH DLR048-ENTRY
+012700         AT END
+012750             IF  DLR048-ENTRY-COUNT < 500
+012800                 ADD 1 TO DLR048-ENTRY-COUNT
+012900                 SET DLR048-IX TO DLR048-ENTRY-COUNT
+012950                 MOVE DLSTORID-DISPLAY-KEY
+012960                     TO DLR048-KEY (DLR048-IX)
+013000                 MOVE DLSTORID-FORM-SW
+013010                     TO DLR048-FORM (DLR048-IX)
+013200                 MOVE ZERO TO DLR048-TRANS-COUNT (DLR048-IX)
+013300                 MOVE ZERO TO DLR048-SALE-AMOUNT (DLR048-IX)
+013350             END-IF
+013400         WHEN DLR048-KEY (DLR048-IX) = DLSTORID-DISPLAY-KEY
+013500             CONTINUE
+013600     END-SEARCH.
+013700 2200-EXIT.
+013800     EXIT.
+013900
+014000 4000-PRINT-REPORT.
+014100     WRITE STORACT-LINE FROM DLR048-HEADING-1.
+014200     WRITE STORACT-LINE FROM DLR048-HEADING-2.
+014300     SET DLR048-IX TO 1.
+014400     PERFORM 4100-PRINT-ENTRY
+014500         VARYING DLR048-IX FROM 1 BY 1
+014600         UNTIL DLR048-IX > DLR048-ENTRY-COUNT.
+014700 4000-EXIT.
+014800     EXIT.
+014900
+015000 4100-PRINT-ENTRY.
+015100     MOVE DLR048-KEY (DLR048-IX)  TO DLR048-D-KEY.
+015200     IF  DLR048-FORM (DLR048-IX) = 'A'
+015300         MOVE 'ALPHA ' TO DLR048-D-FORM
+015400     ELSE
+015500         MOVE 'NUMER ' TO DLR048-D-FORM
+015600     END-IF.
+015700     MOVE DLR048-TRANS-COUNT (DLR048-IX)  TO DLR048-D-TRANS-COUNT.
+015800     MOVE DLR048-SALE-AMOUNT (DLR048-IX)  TO DLR048-D-SALE-AMOUNT.
+015900     WRITE STORACT-LINE FROM DLR048-DETAIL-LINE.
+016000 4100-EXIT.
+016100     EXIT.
+016200
+016300 9000-TERMINATE.
+016400     CLOSE DTAR107-FILE
+016500           STORACT-REPORT.
+016600 9000-EXIT.
+016700     EXIT.
