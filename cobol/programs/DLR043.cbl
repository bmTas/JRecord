@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DLR043.
+000300 AUTHOR.        R. GEALL.
+000400 INSTALLATION.  IML CENTRAL REPORTING SYSTEM.
+000500 DATE-WRITTEN.  09/08/26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*   DLR043 - TRAILER RECORD-COUNT SELF-CHECK FOR THE HEADER/     *
+001000*             DETAIL/TRAILER FILE                                *
+001100*                                                                *
+001200*   HDT HAS NO RECORD-TYPE FLAG - THE FIRST RECORD ON THE FILE   *
+001300*   IS ALWAYS THE HEADER AND THE LAST IS ALWAYS THE TRAILER, SO  *
+001400*   THIS JOB READS ONE RECORD AHEAD TO RECOGNISE THE TRAILER AS  *
+001500*   SOON AS IT SEES THERE IS NOTHING AFTER IT, COUNTS EVERY      *
+001600*   DETAIL-RECORD IN BETWEEN, AND VERIFIES THE COUNT AGAINST     *
+001700*   TRAILER-RECORD'S OWN RECORD-COUNT FIELD.                     *
+001800*                                                                *
+001900*  VER| DATE     | DESCRIPTION                  | AUTHOR         *
+002000*  ---|----------|------------------------------|------------    *
+002100*  01 | 09/08/26 | FIRST ISSUE                  | R. GEALL       *
+002200*                                                                *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT HDT-FILE          ASSIGN TO HDT
+003100                              ORGANIZATION IS SEQUENTIAL.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  HDT-FILE
+003500     RECORDING MODE IS F
+003600     LABEL RECORDS ARE STANDARD.
+003700     COPY HDT.
+003800 WORKING-STORAGE SECTION.
+003900 01  DLR043-SWITCHES.
+004000     05  DLR043-NEXT-EOF-SW       PIC X(01)  VALUE 'N'.
+004100         88  DLR043-NEXT-EOF                 VALUE 'Y'.
+004200     05  DLR043-DONE-SW           PIC X(01)  VALUE 'N'.
+004300         88  DLR043-DONE                     VALUE 'Y'.
+004400 01  DLR043-SAVE-BUFFER          PIC X(16)  VALUE SPACES.
+004500 01  DLR043-SAVE-AS-DETAIL  REDEFINES DLR043-SAVE-BUFFER.
+004600     05  DLR043-SV-FIELD-2        PIC X(10).
+004700     05  DLR043-SV-FIELD-3        PIC 9(06).
+004800 01  DLR043-SAVE-AS-TRAILER  REDEFINES DLR043-SAVE-BUFFER.
+004900     05  DLR043-SV-REC-COUNT      PIC 9(07).
+005000     05  DLR043-SV-FIELD-4        PIC X(09).
+005100 01  DLR043-DETAIL-COUNT         PIC 9(07)  VALUE ZERO.
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE.
+005500     PERFORM 2000-PROCESS-CURRENT
+005600         UNTIL DLR043-DONE.
+005700     PERFORM 9000-TERMINATE.
+005800     STOP RUN.
+005900
+006000 1000-INITIALIZE.
+006100     OPEN INPUT HDT-FILE.
+006200     READ HDT-FILE
+006300         AT END
+006400             MOVE 'Y' TO DLR043-DONE-SW
+006500     END-READ.
+006600     IF  NOT DLR043-DONE
+006700         PERFORM 2100-READ-NEXT
+006800     END-IF.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200 2000-PROCESS-CURRENT.
+007300     MOVE Detail-Record TO DLR043-SAVE-BUFFER.
+007400     PERFORM 2100-READ-NEXT.
+007500     IF  DLR043-NEXT-EOF
+007600         PERFORM 2300-PROCESS-TRAILER
+007700         MOVE 'Y' TO DLR043-DONE-SW
+007800     ELSE
+007900         PERFORM 2200-PROCESS-DETAIL
+008000     END-IF.
+008100 2000-EXIT.
+008200     EXIT.
+008300
+008400 2100-READ-NEXT.
+008500     READ HDT-FILE
+008600         AT END
+008700             MOVE 'Y' TO DLR043-NEXT-EOF-SW
+008800     END-READ.
+008900 2100-EXIT.
+009000     EXIT.
+009100
+009200 2200-PROCESS-DETAIL.
+009300     ADD 1 TO DLR043-DETAIL-COUNT.
+009400 2200-EXIT.
+009500     EXIT.
+009600
+009700 2300-PROCESS-TRAILER.
+009800     DISPLAY 'DLR043 DETAIL RECORDS COUNTED = '
+009900         DLR043-DETAIL-COUNT.
+010000     DISPLAY 'DLR043 TRAILER RECORD-COUNT   = '
+010100         DLR043-SV-REC-COUNT.
+010200     IF  DLR043-DETAIL-COUNT = DLR043-SV-REC-COUNT
+010300         DISPLAY 'DLR043 RECORD COUNT OK'
+010400     ELSE
+010500         DISPLAY 'DLR043 *** RECORD COUNT MISMATCH ***'
+010600     END-IF.
+010700 2300-EXIT.
+010800     EXIT.
+010900
+011000 9000-TERMINATE.
+011100     CLOSE HDT-FILE.
+011200 9000-EXIT.
+011300     EXIT.
